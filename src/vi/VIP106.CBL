@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP106.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: PRODUTIVIDADE DE CINEGRAFISTA NO PERIODO (QTDE. DE
+      *        EVENTOS DO VID100) X AVALIACAO MEDIA DO VID105 NOS
+      *        MESMOS CONTRATOS/ITENS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY VIPX100.
+
+           COPY VIPX105.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY VIPW100.
+
+           COPY VIPW105.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-VID100             PIC XX       VALUE SPACES.
+           05  ST-VID105             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-VID100            PIC 9        VALUE ZEROS.
+              88  FIM-VID100-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-CINE-W           PIC 9(3)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  DATA-INICIAL-W        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-W          PIC 9(8)     VALUE ZEROS.
+           05  MEDIA-AVAL-W          PIC 9(3)V9   VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  TAB-CINEGRAFISTA.
+           05  CINE-OCR OCCURS 200 TIMES INDEXED BY CINE-IDX.
+               10  COD-CINE-TAB      PIC 9(6).
+               10  QTDE-EVENTOS-TAB  PIC 9(5).
+               10  SOMA-AVAL-TAB     PIC 9(7).
+               10  QTDE-AVAL-TAB     PIC 9(5).
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "PRODUTIVIDADE E AVALIACAO DE CINEGRAFISTA NO PERIODO".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "CINEGRAFISTA     QTDE. EVENTOS     AVALIACAO MEDIA".
+
+       01  LINDET.
+           05  COD-CINE-REL          PIC Z(5)9   VALUE ZEROS.
+           05  FILLER                PIC X(10)   VALUE SPACES.
+           05  QTDE-EVENTOS-REL      PIC ZZ.ZZ9  VALUE ZEROS.
+           05  FILLER                PIC X(10)   VALUE SPACES.
+           05  MEDIA-AVAL-REL        PIC ZZ9,9   VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER                PIC X(23)   VALUE
+               "TOTAL DE CINEGRAFISTAS:".
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  TOTAL-CINE-REL        PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PERIODO
+                PERFORM ACUMULA-EVENTO UNTIL FIM-VID100-TRUE
+                PERFORM IMPRIME-RELATORIO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "VID100" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-VID100.
+           MOVE "VID105" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-VID105.
+           CLOSE CONTROLE.
+
+           OPEN INPUT VID100 VID105.
+           IF   ST-VID100 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA VID100: " ST-VID100
+                MOVE 1 TO ERRO-W.
+           IF   ST-VID105 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA VID105: " ST-VID105
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PERIODO SECTION.
+           DISPLAY "DATA INICIAL DO EVENTO (AAAAMMDD)......: "
+               WITH NO ADVANCING.
+           ACCEPT DATA-INICIAL-W.
+           DISPLAY "DATA FINAL   DO EVENTO (AAAAMMDD)......: "
+               WITH NO ADVANCING.
+           ACCEPT DATA-FINAL-W.
+
+           MOVE ZEROS TO QTDE-CINE-W.
+           MOVE DATA-INICIAL-W TO DATA-EVENTO-V100.
+           MOVE ZEROS          TO DATA-MOVTO-V100 SEQ-V100.
+           START VID100 KEY IS NOT LESS ALT3-V100
+               INVALID KEY
+                   MOVE 1 TO FIM-VID100.
+
+      *----------------------------------------------------------------
+      *    ACUMULA-EVENTO - percorre VID100 em ordem de DATA-EVENTO
+      *    (ALT3-V100) ate o fim do periodo escolhido; para cada
+      *    evento, soma 1 na contagem do cinegrafista (ACHA-CINEGRA-
+      *    FISTA, no mesmo estilo de ACHA-TURNO/ACHA-TIPOFOTO do
+      *    LBP104 - tabela OCCURS pesquisada por SEARCH, criando uma
+      *    entrada nova na primeira ocorrencia) e busca em VID105,
+      *    pela chave CONTRATO/ITEM, a nota do mesmo contrato/item
+      *    para entrar na media.
+      *----------------------------------------------------------------
+       ACUMULA-EVENTO SECTION.
+           READ VID100 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-VID100
+                   GO TO ACUMULA-EVENTO-EXIT.
+
+           IF   DATA-EVENTO-V100 GREATER DATA-FINAL-W
+                MOVE 1 TO FIM-VID100
+                GO TO ACUMULA-EVENTO-EXIT.
+
+           PERFORM ACHA-CINEGRAFISTA.
+
+       ACUMULA-EVENTO-EXIT. EXIT.
+
+       ACHA-CINEGRAFISTA SECTION.
+           SET CINE-IDX TO 1.
+           SEARCH CINE-OCR
+               AT END
+                   IF   QTDE-CINE-W LESS 200
+                        ADD 1 TO QTDE-CINE-W
+                        SET CINE-IDX TO QTDE-CINE-W
+                        MOVE CINEGRAFISTA-V100 TO
+                             COD-CINE-TAB (CINE-IDX)
+                        MOVE ZEROS TO QTDE-EVENTOS-TAB (CINE-IDX)
+                                       SOMA-AVAL-TAB (CINE-IDX)
+                                       QTDE-AVAL-TAB (CINE-IDX)
+                   ELSE
+                        DISPLAY "AVISO: LIMITE DE 200 CINEGRAFISTAS "
+                                "ATINGIDO - RELATORIO INCOMPLETO"
+                        GO TO ACHA-CINEGRAFISTA-EXIT
+                   END-IF
+               WHEN COD-CINE-TAB (CINE-IDX) EQUAL CINEGRAFISTA-V100
+                   CONTINUE
+           END-SEARCH.
+
+           ADD 1 TO QTDE-EVENTOS-TAB (CINE-IDX).
+
+           MOVE CONTRATO-V100 TO CONTRATO-V105.
+           MOVE ITEM-V100     TO ITEM-V105.
+           READ VID105
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   ADD AVALIACAO-GERAL-V105 TO
+                       SOMA-AVAL-TAB (CINE-IDX)
+                   ADD 1 TO QTDE-AVAL-TAB (CINE-IDX)
+           END-READ.
+
+       ACHA-CINEGRAFISTA-EXIT. EXIT.
+
+       IMPRIME-RELATORIO SECTION.
+           PERFORM CABECALHO.
+           SET CINE-IDX TO 1.
+           PERFORM IMPRIME-LINHA-CINE
+               UNTIL CINE-IDX GREATER QTDE-CINE-W.
+
+           MOVE QTDE-CINE-W TO TOTAL-CINE-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-LINHA-CINE SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+           IF   QTDE-AVAL-TAB (CINE-IDX) GREATER ZEROS
+                COMPUTE MEDIA-AVAL-W ROUNDED =
+                        SOMA-AVAL-TAB (CINE-IDX) /
+                        QTDE-AVAL-TAB (CINE-IDX)
+           ELSE
+                MOVE ZEROS TO MEDIA-AVAL-W.
+
+           MOVE COD-CINE-TAB (CINE-IDX)     TO COD-CINE-REL.
+           MOVE QTDE-EVENTOS-TAB (CINE-IDX) TO QTDE-EVENTOS-REL.
+           MOVE MEDIA-AVAL-W                TO MEDIA-AVAL-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+           SET CINE-IDX UP BY 1.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE VID100 VID105 RELAT.
+
+       END PROGRAM VIP106.
