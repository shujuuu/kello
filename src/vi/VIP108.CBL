@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP108.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: VARIANCIA DE HORAS ORCADAS (QT-HORA-GRAV-ORC-V105,
+      *        QT-HORA-ED-MASTER-ORC-V105, QT-HORA-SERV-ED-ORC-V105)
+      *        CONTRA AS HORAS REALMENTE APONTADAS NO MESMO CONTRATO/
+      *        ITEM DO VID105, PARA ACOMPANHAR PRODUCOES QUE ESTAO
+      *        CONSUMINDO MAIS HORAS DO QUE O ORCADO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY VIPX105.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY VIPW105.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-VID105             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-VID105            PIC 9        VALUE ZEROS.
+              88  FIM-VID105-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-CTR-W            PIC 9(4)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  VARIANCIA-W           PIC S9(4)    VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "VARIANCIA DE HORAS ORCADAS X REALIZADAS POR CONTRATO/ITEM".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "                      CATEGORIA       HORAS REAL  HORAS ORC
+      -    "ADA  VARIANCIA".
+
+       01  LINGRUPO.
+           05  FILLER                PIC X(10)   VALUE "CONTRATO: ".
+           05  CONTRATO-GRP-REL      PIC Z(3)9   VALUE ZEROS.
+           05  FILLER                PIC X(8)    VALUE "  ITEM: ".
+           05  ITEM-GRP-REL          PIC Z9      VALUE ZEROS.
+
+       01  LINDET.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  CATEGORIA-REL         PIC X(20)   VALUE SPACES.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  HORAS-REAL-REL        PIC ZZZ9    VALUE ZEROS.
+           05  FILLER                PIC X(8)    VALUE SPACES.
+           05  HORAS-ORC-REL         PIC ZZZ9    VALUE ZEROS.
+           05  FILLER                PIC X(7)    VALUE SPACES.
+           05  VARIANCIA-REL         PIC -(3)9   VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER                PIC X(25)   VALUE
+               "TOTAL DE CONTRATOS/ITENS:".
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  TOTAL-CTR-REL         PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM CABECALHO
+                PERFORM PROCESSA-VID105 UNTIL FIM-VID105-TRUE
+                PERFORM IMPRIME-RODAPE
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-CTR-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "VID105" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-VID105.
+           CLOSE CONTROLE.
+
+           OPEN INPUT VID105.
+           IF   ST-VID105 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA VID105: " ST-VID105
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    PROCESSA-VID105 - percorre VID105 por completo na ordem da
+      *    chave primaria (CONTRATO-V105/ITEM-V105); para cada
+      *    contrato/item imprime um bloco de tres linhas, uma por
+      *    categoria de horas (gravacao, edicao master, servico de
+      *    edicao), confrontando a hora realizada contra a hora
+      *    orcada daquela mesma categoria.
+      *----------------------------------------------------------------
+       PROCESSA-VID105 SECTION.
+           READ VID105 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-VID105
+                   GO TO PROCESSA-VID105-EXIT.
+
+           ADD 1 TO QTDE-CTR-W.
+           IF   LIN GREATER 52
+                PERFORM CABECALHO.
+
+           MOVE CONTRATO-V105 TO CONTRATO-GRP-REL.
+           MOVE ITEM-V105     TO ITEM-GRP-REL.
+           WRITE REG-RELAT FROM LINGRUPO AFTER 2.
+           ADD 2 TO LIN.
+
+           MOVE "HORAS DE GRAVACAO"    TO CATEGORIA-REL.
+           MOVE QT-HORA-GRAV-V105      TO HORAS-REAL-REL.
+           MOVE QT-HORA-GRAV-ORC-V105  TO HORAS-ORC-REL.
+           COMPUTE VARIANCIA-W =
+                   QT-HORA-GRAV-V105 - QT-HORA-GRAV-ORC-V105.
+           MOVE VARIANCIA-W            TO VARIANCIA-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+
+           MOVE "HORAS DE ED. MASTER"      TO CATEGORIA-REL.
+           MOVE QT-HORA-ED-MASTER-V105     TO HORAS-REAL-REL.
+           MOVE QT-HORA-ED-MASTER-ORC-V105 TO HORAS-ORC-REL.
+           COMPUTE VARIANCIA-W =
+                   QT-HORA-ED-MASTER-V105 -
+                   QT-HORA-ED-MASTER-ORC-V105.
+           MOVE VARIANCIA-W                TO VARIANCIA-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+
+           MOVE "HORAS SERV. EDICAO"      TO CATEGORIA-REL.
+           MOVE QT-HORA-SERV-ED-V105      TO HORAS-REAL-REL.
+           MOVE QT-HORA-SERV-ED-ORC-V105  TO HORAS-ORC-REL.
+           COMPUTE VARIANCIA-W =
+                   QT-HORA-SERV-ED-V105 -
+                   QT-HORA-SERV-ED-ORC-V105.
+           MOVE VARIANCIA-W               TO VARIANCIA-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+
+       PROCESSA-VID105-EXIT. EXIT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-RODAPE SECTION.
+           MOVE QTDE-CTR-W TO TOTAL-CTR-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE VID105 RELAT.
+
+       END PROGRAM VIP108.
