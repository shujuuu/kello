@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP109.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELATORIO DE AGENDA/CAPACIDADE DE EVENTOS DO VID100 POR
+      *        DATA-EVENTO-V100, NUMA FAIXA DE PERIODO ESCOLHIDA, PARA
+      *        MOSTRAR QUAIS DATAS ESTAO SOBRECARREGADAS DE EVENTOS E
+      *        QUAIS ESTAO LIVRES ANTES DE FECHAR UM NOVO CONTRATO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY VIPX100.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY VIPW100.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-VID100             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-VID100            PIC 9        VALUE ZEROS.
+              88  FIM-VID100-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-DATAS-W          PIC 9(3)     VALUE ZEROS.
+           05  QTDE-SOBRECARGA-W     PIC 9(3)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  DATA-INICIAL-W        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-W          PIC 9(8)     VALUE ZEROS.
+           05  CAPACIDADE-DIARIA-W   PIC 9(3)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  TAB-DATA-EVENTO.
+           05  DATA-OCR OCCURS 500 TIMES INDEXED BY DATA-IDX.
+               10  DATA-EVENTO-TAB   PIC 9(8).
+               10  QTDE-EVENTOS-TAB  PIC 9(3).
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "AGENDA DE EVENTOS POR DATA - CAPACIDADE DE CINEGRAFISTAS".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "DATA DO EVENTO     QTDE. EVENTOS     SITUACAO".
+
+       01  LINDET.
+           05  DATA-EVENTO-REL       PIC 9(8)    VALUE ZEROS.
+           05  FILLER                PIC X(8)    VALUE SPACES.
+           05  QTDE-EVENTOS-REL      PIC ZZ9     VALUE ZEROS.
+           05  FILLER                PIC X(12)   VALUE SPACES.
+           05  SITUACAO-REL          PIC X(10)   VALUE SPACES.
+
+       01  LINTOT.
+           05  FILLER                PIC X(26)   VALUE
+               "TOTAL DE DATAS COM EVENTO:".
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  TOTAL-DATAS-REL       PIC ZZ9.
+       01  LINTOT2.
+           05  FILLER                PIC X(26)   VALUE
+               "DATAS EM SOBRECARGA......:".
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  TOTAL-SOBRECARGA-REL  PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PERIODO
+                PERFORM ACUMULA-EVENTO UNTIL FIM-VID100-TRUE
+                PERFORM IMPRIME-RELATORIO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "VID100" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-VID100.
+           CLOSE CONTROLE.
+
+           OPEN INPUT VID100.
+           IF   ST-VID100 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA VID100: " ST-VID100
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PERIODO SECTION.
+           DISPLAY "DATA INICIAL DO EVENTO (AAAAMMDD)......: "
+               WITH NO ADVANCING.
+           ACCEPT DATA-INICIAL-W.
+           DISPLAY "DATA FINAL   DO EVENTO (AAAAMMDD)......: "
+               WITH NO ADVANCING.
+           ACCEPT DATA-FINAL-W.
+           DISPLAY "CAPACIDADE DIARIA DE CINEGRAFISTAS......: "
+               WITH NO ADVANCING.
+           ACCEPT CAPACIDADE-DIARIA-W.
+
+           MOVE ZEROS TO QTDE-DATAS-W QTDE-SOBRECARGA-W.
+           MOVE DATA-INICIAL-W TO DATA-EVENTO-V100.
+           MOVE ZEROS          TO DATA-MOVTO-V100 SEQ-V100.
+           START VID100 KEY IS NOT LESS ALT3-V100
+               INVALID KEY
+                   MOVE 1 TO FIM-VID100.
+
+      *----------------------------------------------------------------
+      *    ACUMULA-EVENTO - percorre VID100 em ordem de DATA-EVENTO
+      *    (ALT3-V100) ate o fim do periodo escolhido; embora a chave
+      *    ja agrupe os eventos de uma mesma data em sequencia, o
+      *    acumulo em tabela (em vez de um controle de quebra) segue
+      *    o mesmo padrao ja usado nos demais relatorios agrupados
+      *    desta base (ver ACHA-CINEGRAFISTA do VIP106 e ACHA-ALBUM
+      *    do RCP102).
+      *----------------------------------------------------------------
+       ACUMULA-EVENTO SECTION.
+           READ VID100 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-VID100
+                   GO TO ACUMULA-EVENTO-EXIT.
+
+           IF   DATA-EVENTO-V100 GREATER DATA-FINAL-W
+                MOVE 1 TO FIM-VID100
+                GO TO ACUMULA-EVENTO-EXIT.
+
+           PERFORM ACHA-DATA-EVENTO.
+           ADD 1 TO QTDE-EVENTOS-TAB (DATA-IDX).
+
+       ACUMULA-EVENTO-EXIT. EXIT.
+
+       ACHA-DATA-EVENTO SECTION.
+           SET DATA-IDX TO 1.
+           SEARCH DATA-OCR
+               AT END
+                   IF   QTDE-DATAS-W LESS 500
+                        ADD 1 TO QTDE-DATAS-W
+                        SET DATA-IDX TO QTDE-DATAS-W
+                        MOVE DATA-EVENTO-V100 TO
+                             DATA-EVENTO-TAB (DATA-IDX)
+                        MOVE ZEROS TO QTDE-EVENTOS-TAB (DATA-IDX)
+                   ELSE
+                        DISPLAY "AVISO: LIMITE DE 500 DATAS "
+                                "ATINGIDO - RELATORIO INCOMPLETO"
+                        GO TO ACHA-DATA-EVENTO-EXIT
+                   END-IF
+               WHEN DATA-EVENTO-TAB (DATA-IDX) EQUAL DATA-EVENTO-V100
+                   CONTINUE
+           END-SEARCH.
+
+       ACHA-DATA-EVENTO-EXIT. EXIT.
+
+       IMPRIME-RELATORIO SECTION.
+           PERFORM CABECALHO.
+           SET DATA-IDX TO 1.
+           PERFORM IMPRIME-LINHA-DATA
+               UNTIL DATA-IDX GREATER QTDE-DATAS-W.
+
+           MOVE QTDE-DATAS-W      TO TOTAL-DATAS-REL.
+           MOVE QTDE-SOBRECARGA-W TO TOTAL-SOBRECARGA-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+           WRITE REG-RELAT FROM LINTOT2.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-LINHA-DATA SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+
+           MOVE DATA-EVENTO-TAB (DATA-IDX)  TO DATA-EVENTO-REL.
+           MOVE QTDE-EVENTOS-TAB (DATA-IDX) TO QTDE-EVENTOS-REL.
+           IF   QTDE-EVENTOS-TAB (DATA-IDX) GREATER
+                CAPACIDADE-DIARIA-W
+                MOVE "SOBRECARGA" TO SITUACAO-REL
+                ADD 1 TO QTDE-SOBRECARGA-W
+           ELSE
+                MOVE "LIVRE"      TO SITUACAO-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+           SET DATA-IDX UP BY 1.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE VID100 RELAT.
+
+       END PROGRAM VIP109.
