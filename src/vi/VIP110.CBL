@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP110.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: EXTRATO DE UMA PAGINA DO ANDAMENTO DE UM EVENTO DO
+      *        VID100, LOCALIZADO PELO IDENTIFICADOR-V100 (ALT4-V100),
+      *        PARA ENTREGA AO CLIENTE OU EXIBICAO EM QUIOSQUE DE
+      *        AUTOATENDIMENTO, SEM ABRIR A TELA COMPLETA DO VID100.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY VIPX100.
+
+           COPY VIPX105.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY VIPW100.
+
+           COPY VIPW105.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-VID100             PIC XX       VALUE SPACES.
+           05  ST-VID105             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-VID100            PIC 9        VALUE ZEROS.
+              88  FIM-VID100-TRUE       VALUE 1.
+           05  ACHOU-W               PIC 9        VALUE ZEROS.
+              88  ACHOU-EVENTO-TRUE     VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  IDENTIFICADOR-PARM    PIC X(10)    VALUE SPACES.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "EXTRATO DE ANDAMENTO DO EVENTO".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+
+       01  LINID.
+           05  FILLER                PIC X(16)   VALUE
+               "IDENTIFICADOR: ".
+           05  IDENTIFICADOR-REL     PIC X(10)   VALUE SPACES.
+       01  LINDATA.
+           05  FILLER                PIC X(16)   VALUE
+               "DATA DO EVENTO: ".
+           05  DATA-EVENTO-REL       PIC 9(8)    VALUE ZEROS.
+           05  FILLER                PIC X(4)    VALUE SPACES.
+           05  FILLER                PIC X(6)    VALUE "HORA: ".
+           05  HORA-EVENTO-REL       PIC 9(4)    VALUE ZEROS.
+       01  LINLOCAL.
+           05  FILLER                PIC X(17)   VALUE
+               "LOCAL..........: ".
+           05  LOCAL-EVENTO-REL      PIC X(40)   VALUE SPACES.
+       01  LINFITAS.
+           05  FILLER                PIC X(17)   VALUE
+               "FITAS GRAVADAS.: ".
+           05  NR-FITAS-REL          PIC ZZ9     VALUE ZEROS.
+       01  LINFITASDEV.
+           05  FILLER                PIC X(26)   VALUE
+               "FITAS DEVOLVIDAS (BR+MS): ".
+           05  QT-FITA-BR-REL        PIC ZZ      VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE " + ".
+           05  QT-FITA-MASTER-REL    PIC ZZ      VALUE ZEROS.
+       01  LINHORAS.
+           05  FILLER                PIC X(26)   VALUE
+               "HORAS DE GRAVACAO.......: ".
+           05  QT-HORA-GRAV-REL      PIC ZZZ9    VALUE ZEROS.
+       01  LINHORASED.
+           05  FILLER                PIC X(26)   VALUE
+               "HORAS DE EDICAO MASTER..: ".
+           05  QT-HORA-ED-REL        PIC ZZZ9    VALUE ZEROS.
+       01  LINSITUACAO.
+           05  FILLER                PIC X(26)   VALUE
+               "SITUACAO................: ".
+           05  SITUACAO-REL          PIC X(20)   VALUE SPACES.
+       01  LINAVISO.
+           05  FILLER                PIC X(60)   VALUE
+               "NENHUM EVENTO ENCONTRADO PARA ESSE IDENTIFICADOR.".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-IDENTIFICADOR
+                PERFORM LOCALIZA-EVENTO
+                PERFORM IMPRIME-EXTRATO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "VID100" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-VID100.
+           MOVE "VID105" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-VID105.
+           CLOSE CONTROLE.
+
+           OPEN INPUT VID100 VID105.
+           IF   ST-VID100 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA VID100: " ST-VID100
+                MOVE 1 TO ERRO-W.
+           IF   ST-VID105 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA VID105: " ST-VID105
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-IDENTIFICADOR SECTION.
+           DISPLAY "IDENTIFICADOR DO EVENTO.................: "
+               WITH NO ADVANCING.
+           ACCEPT IDENTIFICADOR-PARM.
+
+      *----------------------------------------------------------------
+      *    LOCALIZA-EVENTO - posiciona pela chave alternativa ALT4-V100
+      *    (IDENTIFICADOR-V100/DATA-EVENTO-V100) e fica com o primeiro
+      *    evento encontrado para o identificador informado; como
+      *    WITH DUPLICATES permite mais de um evento para o mesmo
+      *    identificador, o extrato de uma pagina mostra o mais antigo,
+      *    que e' o que a chave alternativa traz primeiro.
+      *----------------------------------------------------------------
+       LOCALIZA-EVENTO SECTION.
+           MOVE ZEROS TO ACHOU-W.
+           MOVE IDENTIFICADOR-PARM TO IDENTIFICADOR-V100.
+           MOVE ZEROS              TO DATA-EVENTO-V100.
+           START VID100 KEY IS NOT LESS ALT4-V100
+               INVALID KEY
+                   GO TO LOCALIZA-EVENTO-EXIT.
+
+           READ VID100 NEXT RECORD
+               AT END
+                   GO TO LOCALIZA-EVENTO-EXIT.
+
+           IF   IDENTIFICADOR-V100 EQUAL IDENTIFICADOR-PARM
+                MOVE 1 TO ACHOU-W
+                MOVE CONTRATO-V100 TO CONTRATO-V105
+                MOVE ITEM-V100     TO ITEM-V105
+                READ VID105
+                    INVALID KEY
+                        MOVE ZEROS TO QT-FITA-BR-V105
+                                      QT-FITA-MASTER-V105
+                                      QT-HORA-GRAV-V105
+                                      QT-HORA-ED-MASTER-V105
+                                      DATA-FIM-V105
+                END-READ.
+
+       LOCALIZA-EVENTO-EXIT. EXIT.
+
+       IMPRIME-EXTRATO SECTION.
+           PERFORM CABECALHO.
+           IF   NOT ACHOU-EVENTO-TRUE
+                WRITE REG-RELAT FROM LINAVISO
+                GO TO IMPRIME-EXTRATO-EXIT.
+
+           MOVE IDENTIFICADOR-V100  TO IDENTIFICADOR-REL.
+           WRITE REG-RELAT FROM LINID AFTER 2.
+
+           MOVE DATA-EVENTO-V100    TO DATA-EVENTO-REL.
+           MOVE HORA-EVENTO-V100    TO HORA-EVENTO-REL.
+           WRITE REG-RELAT FROM LINDATA.
+
+           MOVE LOCAL-EVENTO-V100   TO LOCAL-EVENTO-REL.
+           WRITE REG-RELAT FROM LINLOCAL.
+
+           MOVE NR-FITAS-V100       TO NR-FITAS-REL.
+           WRITE REG-RELAT FROM LINFITAS.
+
+           MOVE QT-FITA-BR-V105     TO QT-FITA-BR-REL.
+           MOVE QT-FITA-MASTER-V105 TO QT-FITA-MASTER-REL.
+           WRITE REG-RELAT FROM LINFITASDEV.
+
+           MOVE QT-HORA-GRAV-V105   TO QT-HORA-GRAV-REL.
+           WRITE REG-RELAT FROM LINHORAS.
+
+           MOVE QT-HORA-ED-MASTER-V105 TO QT-HORA-ED-REL.
+           WRITE REG-RELAT FROM LINHORASED.
+
+           IF   DATA-FIM-V105 GREATER ZEROS
+                MOVE "CONCLUIDO"     TO SITUACAO-REL
+           ELSE
+                MOVE "EM ANDAMENTO"  TO SITUACAO-REL.
+           WRITE REG-RELAT FROM LINSITUACAO.
+
+       IMPRIME-EXTRATO-EXIT. EXIT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           WRITE REG-RELAT FROM CAB01.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 4 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE VID100 VID105 RELAT.
+
+       END PROGRAM VIP110.
