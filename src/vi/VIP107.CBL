@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP107.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RECONCILIACAO DE FITAS - CONFRONTA A QUANTIDADE DE
+      *        FITAS EMITIDAS POR CONTRATO/ITEM (SOMA DE NR-FITAS-V100
+      *        DO VID100) COM A QUANTIDADE DEVOLVIDA (QT-FITA-BR-V105
+      *        + QT-FITA-MASTER-V105 DO VID105), LISTANDO SOMENTE AS
+      *        DIVERGENCIAS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY VIPX100.
+
+           COPY VIPX105.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY VIPW100.
+
+           COPY VIPW105.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-VID100             PIC XX       VALUE SPACES.
+           05  ST-VID105             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-VID100            PIC 9        VALUE ZEROS.
+              88  FIM-VID100-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-CTR-W            PIC 9(4)     VALUE ZEROS.
+           05  QTDE-DIVERG-W         PIC 9(4)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  QT-DEVOLVIDO-W        PIC 9(5)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  TAB-CONTRATO.
+           05  CTR-OCR OCCURS 1000 TIMES INDEXED BY CTR-IDX.
+               10  CHAVE-CI-TAB.
+                   15  CONTRATO-TAB  PIC 9(4).
+                   15  ITEM-TAB      PIC 9(2).
+               10  SOMA-FITAS-TAB    PIC 9(5).
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+          "RECONCILIACAO DE FITAS EMITIDAS X DEVOLVIDAS - DIVERGENCIAS".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "CONTRATO  ITEM    EMITIDAS   DEVOLVIDAS   DIFERENCA".
+
+       01  LINDET.
+           05  CONTRATO-REL          PIC Z(3)9   VALUE ZEROS.
+           05  FILLER                PIC X(4)    VALUE SPACES.
+           05  ITEM-REL              PIC Z9      VALUE ZEROS.
+           05  FILLER                PIC X(6)    VALUE SPACES.
+           05  EMITIDAS-REL          PIC ZZ.ZZ9  VALUE ZEROS.
+           05  FILLER                PIC X(5)    VALUE SPACES.
+           05  DEVOLVIDAS-REL        PIC ZZ.ZZ9  VALUE ZEROS.
+           05  FILLER                PIC X(5)    VALUE SPACES.
+           05  DIFERENCA-REL         PIC -(4)9   VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER                PIC X(24)   VALUE
+               "TOTAL DE DIVERGENCIAS: ".
+           05  TOTAL-DIVERG-REL      PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM ACUMULA-EVENTO UNTIL FIM-VID100-TRUE
+                PERFORM IMPRIME-RELATORIO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "VID100" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-VID100.
+           MOVE "VID105" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-VID105.
+           CLOSE CONTROLE.
+
+           OPEN INPUT VID100 VID105.
+           IF   ST-VID100 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA VID100: " ST-VID100
+                MOVE 1 TO ERRO-W.
+           IF   ST-VID105 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA VID105: " ST-VID105
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+                MOVE ZEROS TO QTDE-CTR-W QTDE-DIVERG-W.
+                MOVE ZEROS TO NR-FITAS-V100 DATA-EVENTO-V100.
+                START VID100 KEY IS NOT LESS ALT-V100
+                    INVALID KEY
+                        MOVE 1 TO FIM-VID100.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    ACUMULA-EVENTO - percorre VID100 por completo pela chave
+      *    alternativa ALT-V100 (NR-FITAS-V100/DATA-EVENTO-V100), como
+      *    pedido; cada evento soma NR-FITAS-V100 na entrada da tabela
+      *    do contrato/item correspondente, ja que um mesmo
+      *    contrato/item pode ter mais de um evento e portanto mais
+      *    de uma emissao de fita ao longo do ciclo de producao.
+      *----------------------------------------------------------------
+       ACUMULA-EVENTO SECTION.
+           READ VID100 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-VID100
+                   GO TO ACUMULA-EVENTO-EXIT.
+
+           PERFORM ACHA-CONTRATO.
+
+       ACUMULA-EVENTO-EXIT. EXIT.
+
+       ACHA-CONTRATO SECTION.
+           SET CTR-IDX TO 1.
+           SEARCH CTR-OCR
+               AT END
+                   IF   QTDE-CTR-W LESS 1000
+                        ADD 1 TO QTDE-CTR-W
+                        SET CTR-IDX TO QTDE-CTR-W
+                        MOVE CONTRATO-V100 TO CONTRATO-TAB (CTR-IDX)
+                        MOVE ITEM-V100     TO ITEM-TAB (CTR-IDX)
+                        MOVE ZEROS         TO SOMA-FITAS-TAB (CTR-IDX)
+                   ELSE
+                        DISPLAY "AVISO: LIMITE DE 1000 CONTRATOS "
+                                "ATINGIDO - RELATORIO INCOMPLETO"
+                        GO TO ACHA-CONTRATO-EXIT
+                   END-IF
+               WHEN CONTRATO-TAB (CTR-IDX) EQUAL CONTRATO-V100
+               AND  ITEM-TAB (CTR-IDX)     EQUAL ITEM-V100
+                   CONTINUE
+           END-SEARCH.
+
+           ADD NR-FITAS-V100 TO SOMA-FITAS-TAB (CTR-IDX).
+
+       ACHA-CONTRATO-EXIT. EXIT.
+
+       IMPRIME-RELATORIO SECTION.
+           PERFORM CABECALHO.
+           SET CTR-IDX TO 1.
+           PERFORM VERIFICA-DIVERGENCIA
+               UNTIL CTR-IDX GREATER QTDE-CTR-W.
+
+           MOVE QTDE-DIVERG-W TO TOTAL-DIVERG-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       VERIFICA-DIVERGENCIA SECTION.
+           MOVE CONTRATO-TAB (CTR-IDX) TO CONTRATO-V105.
+           MOVE ITEM-TAB (CTR-IDX)     TO ITEM-V105.
+           READ VID105
+               INVALID KEY
+                   MOVE ZEROS TO QT-DEVOLVIDO-W
+               NOT INVALID KEY
+                   COMPUTE QT-DEVOLVIDO-W =
+                           QT-FITA-BR-V105 + QT-FITA-MASTER-V105
+           END-READ.
+
+           IF   QT-DEVOLVIDO-W NOT EQUAL SOMA-FITAS-TAB (CTR-IDX)
+                ADD 1 TO QTDE-DIVERG-W
+                IF   LIN GREATER 56
+                     PERFORM CABECALHO
+                END-IF
+                MOVE CONTRATO-TAB (CTR-IDX)    TO CONTRATO-REL
+                MOVE ITEM-TAB (CTR-IDX)        TO ITEM-REL
+                MOVE SOMA-FITAS-TAB (CTR-IDX)  TO EMITIDAS-REL
+                MOVE QT-DEVOLVIDO-W            TO DEVOLVIDAS-REL
+                COMPUTE DIFERENCA-REL =
+                        QT-DEVOLVIDO-W - SOMA-FITAS-TAB (CTR-IDX)
+                WRITE REG-RELAT FROM LINDET
+                ADD 1 TO LIN
+           END-IF.
+
+           SET CTR-IDX UP BY 1.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE VID100 VID105 RELAT.
+
+       END PROGRAM VIP107.
