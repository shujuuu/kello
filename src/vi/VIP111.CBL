@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP111.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: ALERTA DE QUEDA DE QUALIDADE POR CINEGRAFISTA. PARA CADA
+      *        CINEGRAFISTA-V100, CALCULA A MEDIA DE AVALIACAO-GERAL-
+      *        V105 (1-PESSIMA A 5-OTIMA) DOS ULTIMOS N EVENTOS
+      *        EDITADOS (NA ORDEM DE DATA-EVENTO-V100) E LISTA OS QUE
+      *        CAIRAM ABAIXO DE UM LIMIAR ESCOLHIDO, PARA PEGAR UMA
+      *        QUEDA DE QUALIDADE ANTES DE UMA RECLAMACAO DO CLIENTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY VIPX100.
+
+           COPY VIPX105.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY VIPW100.
+
+           COPY VIPW105.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-VID100             PIC XX       VALUE SPACES.
+           05  ST-VID105             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-VID100            PIC 9        VALUE ZEROS.
+              88  FIM-VID100-TRUE       VALUE 1.
+           05  PRIMEIRO-REG-W        PIC 9        VALUE ZEROS.
+              88  PRIMEIRO-REG-TRUE     VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-EVENTOS-W        PIC 9(6)     VALUE ZEROS.
+           05  QTDE-ALERTA-W         PIC 9(4)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  N-EVENTOS-PARM        PIC 9(2)     VALUE ZEROS.
+           05  LIMIAR-CENTESIMOS-PARM PIC 9(3)    VALUE ZEROS.
+           05  LIMIAR-PARM           PIC 9V99     VALUE ZEROS.
+           05  CINEGRAFISTA-ATUAL-W  PIC 9(6)     VALUE ZEROS.
+           05  SOMA-AVAL-W           PIC 9(4)     VALUE ZEROS.
+           05  QTDE-AVAL-W           PIC 9(3)     VALUE ZEROS.
+           05  POS-BUFFER-W          PIC 9(3)     VALUE ZEROS.
+           05  MEDIA-AVAL-W          PIC 9V99     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  TAB-BUFFER.
+           05  BUFFER-OCR OCCURS 20 TIMES INDEXED BY BUF-IDX.
+               10  AVAL-BUF-TAB      PIC 9        VALUE ZEROS.
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "ALERTA DE QUEDA DE QUALIDADE POR CINEGRAFISTA".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "CINEGRAFISTA   EVENTOS CONSIDERADOS   MEDIA ULTIMOS N".
+
+       01  LINDET.
+           05  CINEGRAFISTA-REL      PIC Z(5)9   VALUE ZEROS.
+           05  FILLER                PIC X(7)    VALUE SPACES.
+           05  QTDE-AVAL-REL         PIC ZZ9     VALUE ZEROS.
+           05  FILLER                PIC X(14)   VALUE SPACES.
+           05  MEDIA-REL             PIC 9,99    VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  ALERTA-REL            PIC X(20)   VALUE SPACES.
+
+       01  LINRESUMO.
+           05  FILLER                PIC X(25)   VALUE
+               "EVENTOS ANALISADOS......:".
+           05  QTDE1-RES             PIC ZZZZZ9  VALUE ZEROS.
+       01  LINRESUMO2.
+           05  FILLER                PIC X(25)   VALUE
+               "CINEGRAFISTAS EM ALERTA.:".
+           05  QTDE2-RES             PIC ZZZ9    VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM CABECALHO
+                PERFORM ANALISA-EVENTO UNTIL FIM-VID100-TRUE
+                PERFORM AVALIA-CINEGRAFISTA
+                PERFORM IMPRIME-RESUMO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-EVENTOS-W QTDE-ALERTA-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "VID100" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-VID100.
+           MOVE "VID105" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-VID105.
+           CLOSE CONTROLE.
+
+           OPEN INPUT VID100 VID105.
+           IF   ST-VID100 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA VID100: " ST-VID100
+                MOVE 1 TO ERRO-W.
+           IF   ST-VID105 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA VID105: " ST-VID105
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "QUANTIDADE DE ULTIMOS EVENTOS A CONSIDERAR...: "
+               WITH NO ADVANCING.
+           ACCEPT N-EVENTOS-PARM.
+           IF   N-EVENTOS-PARM EQUAL ZEROS
+           OR   N-EVENTOS-PARM GREATER 20
+                MOVE 5 TO N-EVENTOS-PARM.
+
+           DISPLAY "LIMIAR DE ALERTA (MEDIA X 100, EX: 300=3,00)..: "
+               WITH NO ADVANCING.
+           ACCEPT LIMIAR-CENTESIMOS-PARM.
+           COMPUTE LIMIAR-PARM = LIMIAR-CENTESIMOS-PARM / 100.
+
+           MOVE 1 TO PRIMEIRO-REG-W.
+           MOVE ZEROS TO CINEGRAFISTA-V100 DATA-EVENTO-V100.
+           START VID100 KEY IS NOT LESS ALT2-V100
+               INVALID KEY
+                   MOVE 1 TO FIM-VID100.
+
+      *----------------------------------------------------------------
+      *    ANALISA-EVENTO - percorre VID100 por completo pela chave
+      *    alternativa ALT2-V100 (CINEGRAFISTA-V100/DATA-EVENTO-V100),
+      *    que ja' agrupa os eventos de cada cinegrafista em ordem
+      *    cronologica; a troca de CINEGRAFISTA-V100 fecha o grupo
+      *    anterior (quebra de controle), igual a tecnica de ACUMULA-
+      *    EVENTO do VIP107, so' que aqui o agrupamento vem pronto da
+      *    propria chave em vez de uma tabela OCCURS.
+      *----------------------------------------------------------------
+       ANALISA-EVENTO SECTION.
+           READ VID100 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-VID100
+                   GO TO ANALISA-EVENTO-EXIT.
+
+           ADD 1 TO QTDE-EVENTOS-W.
+
+           IF   NOT PRIMEIRO-REG-TRUE
+           AND  CINEGRAFISTA-V100 NOT EQUAL CINEGRAFISTA-ATUAL-W
+                PERFORM AVALIA-CINEGRAFISTA
+                PERFORM REINICIA-BUFFER.
+
+           MOVE ZEROS TO PRIMEIRO-REG-W.
+           MOVE CINEGRAFISTA-V100 TO CINEGRAFISTA-ATUAL-W.
+
+           MOVE CONTRATO-V100 TO CONTRATO-V105.
+           MOVE ITEM-V100     TO ITEM-V105.
+           READ VID105
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF   AVALIACAO-GERAL-V105 NOT EQUAL ZEROS
+                        PERFORM ACUMULA-BUFFER
+                   END-IF
+           END-READ.
+
+       ANALISA-EVENTO-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    ACUMULA-BUFFER - mantem, por cinegrafista, uma janela
+      *    circular com as ultimas N-EVENTOS-PARM notas; ao sobrescrever
+      *    uma posicao ja ocupada, a nota antiga sai da soma antes de
+      *    entrar a nova, para SOMA-AVAL-W refletir sempre so' a janela
+      *    atual sem precisar somar a tabela de novo a cada evento.
+      *----------------------------------------------------------------
+       ACUMULA-BUFFER SECTION.
+           ADD 1 TO POS-BUFFER-W.
+           IF   POS-BUFFER-W GREATER N-EVENTOS-PARM
+                MOVE 1 TO POS-BUFFER-W.
+
+           IF   QTDE-AVAL-W LESS N-EVENTOS-PARM
+                ADD 1 TO QTDE-AVAL-W
+           ELSE
+                SUBTRACT AVAL-BUF-TAB (POS-BUFFER-W) FROM SOMA-AVAL-W.
+
+           MOVE AVALIACAO-GERAL-V105 TO AVAL-BUF-TAB (POS-BUFFER-W).
+           ADD AVALIACAO-GERAL-V105  TO SOMA-AVAL-W.
+
+       REINICIA-BUFFER SECTION.
+           MOVE ZEROS TO SOMA-AVAL-W QTDE-AVAL-W POS-BUFFER-W.
+
+      *----------------------------------------------------------------
+      *    AVALIA-CINEGRAFISTA - fecha o grupo do cinegrafista atual;
+      *    so' opina quando ja existem N-EVENTOS-PARM notas na janela,
+      *    pois uma media sobre um historico incompleto nao e'
+      *    confiavel para disparar alerta.
+      *----------------------------------------------------------------
+       AVALIA-CINEGRAFISTA SECTION.
+           IF   QTDE-AVAL-W LESS N-EVENTOS-PARM
+           OR   CINEGRAFISTA-ATUAL-W EQUAL ZEROS
+                GO TO AVALIA-CINEGRAFISTA-EXIT.
+
+           COMPUTE MEDIA-AVAL-W ROUNDED = SOMA-AVAL-W / QTDE-AVAL-W.
+
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+
+           MOVE CINEGRAFISTA-ATUAL-W TO CINEGRAFISTA-REL.
+           MOVE QTDE-AVAL-W          TO QTDE-AVAL-REL.
+           MOVE MEDIA-AVAL-W         TO MEDIA-REL.
+           MOVE SPACES               TO ALERTA-REL.
+
+           IF   MEDIA-AVAL-W LESS LIMIAR-PARM
+                MOVE "** QUEDA DE QUALIDADE" TO ALERTA-REL
+                ADD 1 TO QTDE-ALERTA-W
+                WRITE REG-RELAT FROM LINDET
+                ADD 1 TO LIN.
+
+       AVALIA-CINEGRAFISTA-EXIT. EXIT.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           MOVE QTDE-EVENTOS-W TO QTDE1-RES.
+           WRITE REG-RELAT FROM LINRESUMO.
+           MOVE QTDE-ALERTA-W TO QTDE2-RES.
+           WRITE REG-RELAT FROM LINRESUMO2.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE VID100 VID105 RELAT.
+
+       END PROGRAM VIP111.
