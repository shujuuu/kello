@@ -0,0 +1,388 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CXP103.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: GERACAO DE REMESSA BANCARIA DE COBRANCA (BOLETO, LEIAUTE
+      *        CNAB 400) A PARTIR DOS TITULOS DE CPD020 AINDA NAO PAGOS
+      *        (DATA-PGTO-CP20 = ZERO), USANDO OS DADOS DA CONTA DE
+      *        COBRANCA CADASTRADOS EM CXD101 (TELA CAIXA4.CPY), PARA
+      *        NAO TER QUE DIGITAR CADA BOLETO NO PORTAL DO BANCO.
+      *        CADA TITULO SEM NR-DOCTO-CP20 AINDA RECEBE, NESTA
+      *        REMESSA, O PROXIMO NOSSO NUMERO SEQUENCIAL CONTROLADO
+      *        EM CXD101.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CXPX101.
+
+           COPY CPPX020.
+
+           COPY CGPX001.
+
+           COPY CGPX011.
+
+           COPY CGPX911.
+
+           SELECT REMESSA ASSIGN TO PATH-REMESSA-W
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CXPW101.
+
+           COPY CPPW020.
+
+           COPY CGPW001.
+
+           COPY CGPW011.
+
+           COPY CGPW911.
+
+       FD  REMESSA
+           RECORD CONTAINS 400 CHARACTERS
+           LABEL RECORD IS OMITTED.
+       01  REG-REMESSA                  PIC X(400).
+
+       01  REG-HEADER-REMESSA.
+           05  TIPO-REGISTRO-HD         PIC X(01)    VALUE "0".
+           05  COD-REMESSA-HD           PIC X(01)    VALUE "1".
+           05  LIT-REMESSA-HD           PIC X(07)    VALUE "REMESSA".
+           05  COD-SERVICO-HD           PIC X(02)    VALUE "01".
+           05  LIT-SERVICO-HD           PIC X(15)    VALUE
+               "COBRANCA".
+           05  COD-BANCO-HD             PIC 9(03)    VALUE ZEROS.
+           05  NOME-BANCO-HD            PIC X(15)    VALUE SPACES.
+           05  AGENCIA-HD               PIC 9(04)    VALUE ZEROS.
+           05  CONTA-HD                 PIC 9(08)    VALUE ZEROS.
+           05  EMPRESA-CEDENTE-HD       PIC X(20)    VALUE SPACES.
+           05  CNPJ-CEDENTE-HD          PIC 9(14)    VALUE ZEROS.
+           05  DATA-GERACAO-HD          PIC 9(06)    VALUE ZEROS.
+           05  FILLER                   PIC X(251)   VALUE SPACES.
+           05  SEQ-REGISTRO-HD          PIC 9(06)    VALUE 1.
+
+       01  REG-DETALHE-REMESSA.
+           05  TIPO-REGISTRO-DT         PIC X(01)    VALUE "1".
+           05  NOSSO-NUMERO-DT          PIC 9(08)    VALUE ZEROS.
+           05  CARTEIRA-DT              PIC X(02)    VALUE SPACES.
+           05  ESPECIE-DT               PIC X(05)    VALUE SPACES.
+           05  NR-DOCTO-DT              PIC X(10)    VALUE SPACES.
+           05  DATA-VCTO-DT             PIC 9(08)    VALUE ZEROS.
+           05  VALOR-DT                 PIC 9(13)V99 VALUE ZEROS.
+           05  JUROS-DIA-DT             PIC 9(04)V99 VALUE ZEROS.
+           05  DESCONTO-DT              PIC 9(04)V99 VALUE ZEROS.
+           05  DIAS-DESCONTO-DT         PIC 9(03)    VALUE ZEROS.
+           05  MULTA-DT                 PIC 9(04)V99 VALUE ZEROS.
+           05  CODIGO-SACADO-DT         PIC 9(06)    VALUE ZEROS.
+           05  NOME-SACADO-DT           PIC X(40)    VALUE SPACES.
+           05  CPF-CNPJ-SACADO-DT       PIC 9(16)    VALUE ZEROS.
+           05  ENDERECO-SACADO-DT       PIC X(45)    VALUE SPACES.
+           05  BAIRRO-SACADO-DT         PIC X(25)    VALUE SPACES.
+           05  CEP-SACADO-DT            PIC 9(08)    VALUE ZEROS.
+           05  INSTRUCAO1-DT            PIC X(40)    VALUE SPACES.
+           05  FILLER                   PIC X(123)   VALUE SPACES.
+           05  SEQ-REGISTRO-DT          PIC 9(06)    VALUE ZEROS.
+
+       01  REG-TRAILER-REMESSA.
+           05  TIPO-REGISTRO-TR         PIC X(01)    VALUE "9".
+           05  QTDE-REGISTROS-TR        PIC 9(06)    VALUE ZEROS.
+           05  VALOR-TOTAL-TR           PIC 9(13)V99 VALUE ZEROS.
+           05  FILLER                   PIC X(372)   VALUE SPACES.
+           05  SEQ-REGISTRO-TR          PIC 9(06)    VALUE ZEROS.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CXD101             PIC XX       VALUE SPACES.
+           05  ST-CPD020             PIC XX       VALUE SPACES.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-CGD011             PIC XX       VALUE SPACES.
+           05  ST-CGD911             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-CPD020            PIC 9        VALUE ZEROS.
+              88  FIM-CPD020-TRUE       VALUE 1.
+           05  ORIGEM-ENDERECO-W     PIC X(6)     VALUE SPACES.
+           05  QTDE-GERADOS-W        PIC 9(6)     VALUE ZEROS.
+           05  VALOR-TOTAL-W         PIC 9(13)V99 VALUE ZEROS.
+           05  SEQ-REGISTRO-W        PIC 9(6)     VALUE ZEROS.
+           05  PATH-REMESSA-W        PIC X(60)    VALUE SPACES.
+           05  DATA-GERACAO-W        PIC 9(8)     VALUE ZEROS.
+           05  CODIGO-AMPLO-W        PIC 9(8)     VALUE ZEROS.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "RESUMO DA REMESSA DE COBRANCA EXPORTADA (CNAB 400)".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+
+       01  LINRES.
+           05  FILLER                PIC X(25)   VALUE
+               "ARQUIVO DE REMESSA.....: ".
+           05  ARQUIVO-RES           PIC X(60)   VALUE SPACES.
+       01  LINRES2.
+           05  FILLER                PIC X(25)   VALUE
+               "TITULOS GERADOS........: ".
+           05  QTDE-RES              PIC ZZZZZ9  VALUE ZEROS.
+       01  LINRES3.
+           05  FILLER                PIC X(24)   VALUE
+               "VALOR TOTAL.............".
+           05  FILLER                PIC X(1)    VALUE ":".
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  VALOR-RES             PIC Z(13).ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM LE-PARAMETROS-CXD101
+                PERFORM GRAVA-HEADER
+                PERFORM GERA-REMESSA UNTIL FIM-CPD020-TRUE
+                PERFORM GRAVA-TRAILER
+                PERFORM IMPRIME-RESUMO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO ERRO-W QTDE-GERADOS-W VALOR-TOTAL-W.
+           MOVE ZEROS TO SEQ-REGISTRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CXD101" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CXD101.
+           MOVE "CPD020" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CPD020.
+           MOVE "CGD001" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "CGD011" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD011.
+           MOVE "CGD911" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD911.
+           CLOSE CONTROLE.
+
+           OPEN I-O CXD101.
+           OPEN I-O CPD020.
+           OPEN INPUT CGD001 CGD011 CGD911.
+           IF   ST-CXD101 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CXD101: " ST-CXD101
+                MOVE 1 TO ERRO-W.
+           IF   ST-CPD020 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CPD020: " ST-CPD020
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD001 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD001: " ST-CGD001
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD011 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD011: " ST-CGD011
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD911 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD911: " ST-CGD911
+                MOVE 1 TO ERRO-W.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "NOME DO ARQUIVO DE REMESSA A GERAR..........: "
+               WITH NO ADVANCING.
+           ACCEPT PATH-REMESSA-W.
+           ACCEPT DATA-GERACAO-W FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT REMESSA.
+
+      *----------------------------------------------------------------
+      *    LE-PARAMETROS-CXD101 - CXD101 e' arquivo de um unico
+      *    registro (mesma organizacao sequencial do CONTROLE), com os
+      *    dados bancarios de cobranca cadastrados na tela CAIXA4.CPY;
+      *    fica aberto I-O para permitir regravar o NOSSO-NUMERO-CX101
+      *    a cada titulo sem numero ainda atribuido.
+      *----------------------------------------------------------------
+       LE-PARAMETROS-CXD101 SECTION.
+           READ CXD101
+               AT END
+                   DISPLAY "CXD101 SEM PARAMETROS DE COBRANCA "
+                           "CADASTRADOS"
+                   MOVE 1 TO ERRO-W
+           END-READ.
+
+       GERA-REMESSA SECTION.
+           READ CPD020 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CPD020
+                   GO TO GERA-REMESSA-EXIT.
+
+           IF   DATA-PGTO-CP20 NOT EQUAL ZEROS
+                GO TO GERA-REMESSA-EXIT.
+
+           PERFORM ATRIBUI-NOSSO-NUMERO.
+           PERFORM LOCALIZA-SACADO.
+           PERFORM GRAVA-DETALHE.
+
+       GERA-REMESSA-EXIT. EXIT.
+
+       ATRIBUI-NOSSO-NUMERO SECTION.
+           IF   NR-DOCTO-CP20 EQUAL SPACES
+                ADD 1 TO NOSSO-NUMERO-CX101
+                MOVE SPACES           TO NR-DOCTO-CP20
+                MOVE NOSSO-NUMERO-CX101 TO NR-DOCTO-CP20 (1:8)
+                REWRITE REG-CPD020
+                    INVALID KEY CONTINUE
+                END-REWRITE
+                REWRITE REG-CXD101.
+
+      *----------------------------------------------------------------
+      *    LOCALIZA-SACADO - o sacado do boleto e' o FORNECEDOR-CP20
+      *    do titulo, no mesmo espaco de codigos de CGD001 usado para
+      *    cliente/funcionario/fornecedor (ver CGP094); o endereco e
+      *    CPF/CNPJ vem de CGD011, com o mesmo fallback para o legado
+      *    CGD911 (GALHO52) usado pelo CGP092/CGP095.
+      *----------------------------------------------------------------
+       LOCALIZA-SACADO SECTION.
+           MOVE SPACES TO NOME-SACADO-DT ENDERECO-SACADO-DT
+                          BAIRRO-SACADO-DT ORIGEM-ENDERECO-W.
+           MOVE ZEROS  TO CPF-CNPJ-SACADO-DT CEP-SACADO-DT.
+
+           MOVE FORNECEDOR-CP20 TO CODIGO-CG01 CODIGO-AMPLO-W
+                                    CODIGO-SACADO-DT.
+           READ CGD001
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE NOME-CG01 TO NOME-SACADO-DT
+           END-READ.
+
+           MOVE 1 TO CLASSIF-CG11.  MOVE CODIGO-AMPLO-W TO CODIGO-CG11.
+           READ CGD011
+               INVALID KEY
+                   MOVE 0 TO CLASSIF-CG11
+                   MOVE CODIGO-AMPLO-W TO CODIGO-CG11
+                   READ CGD011
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY
+                           MOVE "CGD011" TO ORIGEM-ENDERECO-W
+                   END-READ
+               NOT INVALID KEY
+                   MOVE "CGD011" TO ORIGEM-ENDERECO-W
+           END-READ.
+
+           IF   ORIGEM-ENDERECO-W EQUAL SPACES
+                MOVE 1 TO CLASSIF-CG91
+                MOVE CODIGO-AMPLO-W TO CODIGO-CG91
+                READ CGD911
+                    INVALID KEY
+                        MOVE 0 TO CLASSIF-CG91
+                        MOVE CODIGO-AMPLO-W TO CODIGO-CG91
+                        READ CGD911
+                            INVALID KEY CONTINUE
+                            NOT INVALID KEY
+                                MOVE "CGD911" TO ORIGEM-ENDERECO-W
+                        END-READ
+                    NOT INVALID KEY
+                        MOVE "CGD911" TO ORIGEM-ENDERECO-W
+                END-READ.
+
+           IF   ORIGEM-ENDERECO-W EQUAL "CGD011"
+                MOVE ENDERECO1-CG11 TO ENDERECO-SACADO-DT
+                MOVE BAIRRO1-CG11   TO BAIRRO-SACADO-DT
+                MOVE CEP1-CG11      TO CEP-SACADO-DT
+                MOVE CPF-CG11       TO CPF-CNPJ-SACADO-DT
+           ELSE
+           IF   ORIGEM-ENDERECO-W EQUAL "CGD911"
+                MOVE ENDERECO1-CG91 TO ENDERECO-SACADO-DT
+                MOVE BAIRRO1-CG91   TO BAIRRO-SACADO-DT
+                MOVE CEP1-CG91      TO CEP-SACADO-DT
+                MOVE CPF-CG91       TO CPF-CNPJ-SACADO-DT.
+
+       GRAVA-HEADER SECTION.
+           MOVE CODBAN-CX101        TO COD-BANCO-HD.
+           MOVE NOMEBAN-CX101       TO NOME-BANCO-HD.
+           MOVE AGENCIA-CX101       TO AGENCIA-HD.
+           MOVE CONTA-CX101         TO CONTA-HD.
+           MOVE EMPRESA-CEDENTE-CX101 TO EMPRESA-CEDENTE-HD.
+           MOVE CNPJ-CX101          TO CNPJ-CEDENTE-HD.
+           MOVE DATA-GERACAO-W      TO DATA-GERACAO-HD.
+           ADD  1 TO SEQ-REGISTRO-W.
+           MOVE SEQ-REGISTRO-W      TO SEQ-REGISTRO-HD.
+           WRITE REG-REMESSA FROM REG-HEADER-REMESSA.
+
+       GRAVA-DETALHE SECTION.
+           MOVE NR-DOCTO-CP20 (1:8) TO NOSSO-NUMERO-DT.
+           MOVE CARTEIRA-CX101      TO CARTEIRA-DT.
+           MOVE ESPECIE-CX101       TO ESPECIE-DT.
+           MOVE NR-DOCTO-CP20       TO NR-DOCTO-DT.
+           MOVE DATA-VCTO-CP20      TO DATA-VCTO-DT.
+           MOVE VALOR-CP20          TO VALOR-DT.
+           MOVE JUROS-DIA-CX101     TO JUROS-DIA-DT.
+           MOVE DESCONTO-CX101      TO DESCONTO-DT.
+           MOVE DIAS-DESCONTO-CX101 TO DIAS-DESCONTO-DT.
+           MOVE MULTA-CX101         TO MULTA-DT.
+           MOVE INSTRUCAO1-CX101    TO INSTRUCAO1-DT.
+           ADD  1 TO SEQ-REGISTRO-W.
+           MOVE SEQ-REGISTRO-W      TO SEQ-REGISTRO-DT.
+           WRITE REG-REMESSA FROM REG-DETALHE-REMESSA.
+
+           ADD  1         TO QTDE-GERADOS-W.
+           ADD  VALOR-CP20 TO VALOR-TOTAL-W.
+
+       GRAVA-TRAILER SECTION.
+           MOVE QTDE-GERADOS-W      TO QTDE-REGISTROS-TR.
+           MOVE VALOR-TOTAL-W       TO VALOR-TOTAL-TR.
+           ADD  1 TO SEQ-REGISTRO-W.
+           MOVE SEQ-REGISTRO-W      TO SEQ-REGISTRO-TR.
+           WRITE REG-REMESSA FROM REG-TRAILER-REMESSA.
+
+       IMPRIME-RESUMO SECTION.
+           OPEN OUTPUT RELAT.
+           PERFORM CABECALHO.
+           MOVE PATH-REMESSA-W TO ARQUIVO-RES.
+           WRITE REG-RELAT FROM LINRES.
+           MOVE QTDE-GERADOS-W TO QTDE-RES.
+           WRITE REG-RELAT FROM LINRES2.
+           MOVE VALOR-TOTAL-W TO VALOR-RES.
+           WRITE REG-RELAT FROM LINRES3.
+           CLOSE RELAT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           WRITE REG-RELAT FROM CAB01.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 4 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CXD101 CPD020 CGD001 CGD011 CGD911 REMESSA.
+
+       END PROGRAM CXP103.
