@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CXP102.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: FECHAMENTO DIARIO DE CAIXA. PARA UMA DATA-MOV-CX100
+      *        INFORMADA, TOTALIZA OS LANCAMENTOS DE CXD100 EM DEBITO
+      *        E CREDITO (MESMO CRITERIO TIPO-LCTO-CX100 < 50 USADO
+      *        POR GALHO97), CONFERE SE CADA CONTAPART-CX100 RESOLVE
+      *        EM CGD001 E SE CADA CONTA-REDUZ-CX100 CORRESPONDE A UM
+      *        TITULO AINDA EM ABERTO (NAO PAGO) EM CPD020, PARA QUE
+      *        DIVERGENCIAS APARECAM NO FECHAMENTO DO DIA EM VEZ DE
+      *        SO SEREM DESCOBERTAS MESES DEPOIS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CXPX100.
+
+           COPY CGPX001.
+
+           COPY CPPX020.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CXPW100.
+
+           COPY CGPW001.
+
+           COPY CPPW020.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CXD100             PIC XX       VALUE SPACES.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-CPD020             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-CXD100            PIC 9        VALUE ZEROS.
+              88  FIM-CXD100-TRUE       VALUE 1.
+           05  FIM-CPD020            PIC 9        VALUE ZEROS.
+              88  FIM-CPD020-TRUE       VALUE 1.
+           05  ENCONTRADO-CPD020-W   PIC 9        VALUE ZEROS.
+              88  ENCONTRADO-CPD020-TRUE VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  DATA-FECHAMENTO-PARM  PIC 9(8)     VALUE ZEROS.
+           05  QTDE-ABERTO-W         PIC 9(5)     VALUE ZEROS.
+           05  QTDE-LCTOS-W          PIC 9(6)     VALUE ZEROS.
+           05  QTDE-DIVERG-CGD001-W  PIC 9(5)     VALUE ZEROS.
+           05  QTDE-DIVERG-CPD020-W  PIC 9(5)     VALUE ZEROS.
+           05  TOTAL-DEBITO-W        PIC 9(9)V99  VALUE ZEROS.
+           05  TOTAL-CREDITO-W       PIC 9(9)V99  VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+      *----------------------------------------------------------------
+      *    TAB-CPD020-ABERTO - todos os CODREDUZ-APUR-CP20 de titulos
+      *    ainda nao pagos (DATA-PGTO-CP20 = ZERO) em CPD020, carregada
+      *    uma unica vez no inicio (mesmos moldes de TAB-CONTA do
+      *    CPP021), para o fechamento verificar a existencia de cada
+      *    CONTA-REDUZ-CX100 sem precisar varrer CPD020 de novo a
+      *    cada lancamento.
+      *----------------------------------------------------------------
+       01  TAB-CPD020-ABERTO.
+           05  CPD020-ABERTO-OCR OCCURS 500 TIMES
+                                  INDEXED BY CPD020-IDX.
+               10  CODIGO-ABERTO-TAB PIC 9(5).
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(100)  VALUE
+           "FECHAMENTO DIARIO DE CAIXA - DIVERGENCIAS DE CONFERENCIA".
+       01  CAB03.
+           05  FILLER                PIC X(100)  VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(100)  VALUE
+           "DATA        SEQ     TIPO   VALOR          DIVERGENCIA".
+
+       01  LINDET.
+           05  DATA-REL              PIC 9(8)     VALUE ZEROS.
+           05  FILLER                PIC X(2)     VALUE SPACES.
+           05  SEQ-REL               PIC Z(5)9    VALUE ZEROS.
+           05  FILLER                PIC X(2)     VALUE SPACES.
+           05  TIPO-REL              PIC ZZ       VALUE ZEROS.
+           05  FILLER                PIC X(3)     VALUE SPACES.
+           05  VALOR-REL             PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           05  FILLER                PIC X(2)     VALUE SPACES.
+           05  DESCR-DIVERG-REL      PIC X(40)    VALUE SPACES.
+
+       01  LINRES1.
+           05  FILLER                PIC X(31)   VALUE
+               "LANCAMENTOS CONFERIDOS.......: ".
+           05  QTDE-LCTOS-REL        PIC ZZZZZ9  VALUE ZEROS.
+       01  LINRES2.
+           05  FILLER                PIC X(31)   VALUE
+               "TOTAL DEBITO.................: ".
+           05  TOTAL-DEBITO-REL      PIC Z(7).ZZ9,99 VALUE ZEROS.
+       01  LINRES3.
+           05  FILLER                PIC X(31)   VALUE
+               "TOTAL CREDITO................: ".
+           05  TOTAL-CREDITO-REL     PIC Z(7).ZZ9,99 VALUE ZEROS.
+       01  LINRES4.
+           05  FILLER                PIC X(31)   VALUE
+               "DIFERENCA (CREDITO-DEBITO)...: ".
+           05  DIFERENCA-REL         PIC -Z(7).ZZ9,99 VALUE ZEROS.
+       01  LINRES5.
+           05  FILLER                PIC X(31)   VALUE
+               "DIVERGENCIAS CONTRA CGD001...: ".
+           05  QTDE-DIVERG-CGD001-REL PIC ZZZZ9  VALUE ZEROS.
+       01  LINRES6.
+           05  FILLER                PIC X(31)   VALUE
+               "DIVERGENCIAS CONTRA CPD020...: ".
+           05  QTDE-DIVERG-CPD020-REL PIC ZZZZ9  VALUE ZEROS.
+
+       01  DIFERENCA-W               PIC S9(9)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM CARREGA-CPD020-ABERTO UNTIL FIM-CPD020-TRUE
+                PERFORM CABECALHO
+                PERFORM FECHAMENTO-CXD100 UNTIL FIM-CXD100-TRUE
+                PERFORM IMPRIME-RESUMO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CXD100" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CXD100.
+           MOVE "CGD001" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "CPD020" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CPD020.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CXD100.
+           IF   ST-CXD100 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CXD100: " ST-CXD100
+                MOVE 1 TO ERRO-W.
+           OPEN INPUT CGD001.
+           IF   ST-CGD001 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD001: " ST-CGD001
+                MOVE 1 TO ERRO-W.
+           OPEN INPUT CPD020.
+           IF   ST-CPD020 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CPD020: " ST-CPD020
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "DATA DO FECHAMENTO (AAAAMMDD)..............: "
+               WITH NO ADVANCING.
+           ACCEPT DATA-FECHAMENTO-PARM.
+
+           MOVE ZEROS TO SEQ-CAIXA-CP20 PARCELA-CP20.
+           START CPD020 KEY IS NOT LESS CHAVE-CP20
+               INVALID KEY
+                   MOVE 1 TO FIM-CPD020.
+
+           MOVE DATA-FECHAMENTO-PARM TO DATA-MOV-CX100.
+           MOVE ZEROS                TO SEQ-CX100.
+           START CXD100 KEY IS NOT LESS CHAVE-CX100
+               INVALID KEY
+                   MOVE 1 TO FIM-CXD100.
+
+      *----------------------------------------------------------------
+      *    CARREGA-CPD020-ABERTO - le' CPD020 por completo e guarda em
+      *    TAB-CPD020-ABERTO o CODREDUZ-APUR-CP20 de cada titulo ainda
+      *    nao pago, para a conferencia de CONTA-REDUZ-CX100 em
+      *    VERIFICA-CPD020 mais adiante.
+      *----------------------------------------------------------------
+       CARREGA-CPD020-ABERTO SECTION.
+           READ CPD020 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CPD020
+                   GO TO CARREGA-CPD020-ABERTO-EXIT.
+
+           IF   DATA-PGTO-CP20 EQUAL ZEROS
+                IF   QTDE-ABERTO-W LESS 500
+                     ADD 1 TO QTDE-ABERTO-W
+                     SET CPD020-IDX TO QTDE-ABERTO-W
+                     MOVE CODREDUZ-APUR-CP20 TO
+                          CODIGO-ABERTO-TAB (CPD020-IDX)
+                ELSE
+                     DISPLAY "AVISO: LIMITE DE 500 TITULOS EM ABERTO "
+                             "ATINGIDO - CONFERENCIA INCOMPLETA"
+                END-IF.
+
+       CARREGA-CPD020-ABERTO-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    FECHAMENTO-CXD100 - percorre CXD100 a partir da primeira
+      *    ocorrencia de DATA-FECHAMENTO-PARM (chave ja ordenada por
+      *    data) e para assim que a data mudar; totaliza debito/
+      *    credito e confere CGD001/CPD020 de cada lancamento do dia.
+      *----------------------------------------------------------------
+       FECHAMENTO-CXD100 SECTION.
+           READ CXD100 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CXD100
+                   GO TO FECHAMENTO-CXD100-EXIT.
+
+           IF   DATA-MOV-CX100 NOT EQUAL DATA-FECHAMENTO-PARM
+                MOVE 1 TO FIM-CXD100
+                GO TO FECHAMENTO-CXD100-EXIT.
+
+           ADD 1 TO QTDE-LCTOS-W.
+           IF   TIPO-LCTO-CX100 LESS 50
+                ADD VALOR-CX100 TO TOTAL-DEBITO-W
+           ELSE
+                ADD VALOR-CX100 TO TOTAL-CREDITO-W.
+
+           PERFORM VERIFICA-CGD001.
+           PERFORM VERIFICA-CPD020.
+
+       FECHAMENTO-CXD100-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    VERIFICA-CGD001 - confere se CONTAPART-CX100 do lancamento
+      *    corrente resolve um CODIGO-CG01 existente em CGD001.
+      *----------------------------------------------------------------
+       VERIFICA-CGD001 SECTION.
+           MOVE CONTAPART-CX100 TO CODIGO-CG01.
+           READ CGD001
+               INVALID KEY
+                    ADD 1 TO QTDE-DIVERG-CGD001-W
+                    MOVE "CONTAPART NAO CADASTRADO EM CGD001" TO
+                         DESCR-DIVERG-REL
+                    PERFORM IMPRIME-LINHA-DIVERGENCIA
+           END-READ.
+
+      *----------------------------------------------------------------
+      *    VERIFICA-CPD020 - confere se CONTA-REDUZ-CX100 do
+      *    lancamento corrente corresponde a algum titulo ainda em
+      *    aberto em CPD020 (tabela carregada por
+      *    CARREGA-CPD020-ABERTO).
+      *----------------------------------------------------------------
+       VERIFICA-CPD020 SECTION.
+           SET CPD020-IDX TO 1.
+           MOVE 0 TO ENCONTRADO-CPD020-W.
+           SEARCH CPD020-ABERTO-OCR
+               AT END
+                    CONTINUE
+               WHEN CODIGO-ABERTO-TAB (CPD020-IDX) EQUAL
+                    CONTA-REDUZ-CX100
+                    MOVE 1 TO ENCONTRADO-CPD020-W
+           END-SEARCH.
+
+           IF   NOT ENCONTRADO-CPD020-TRUE
+                ADD 1 TO QTDE-DIVERG-CPD020-W
+                MOVE "CONTA-REDUZ SEM TITULO EM ABERTO EM CPD020" TO
+                     DESCR-DIVERG-REL
+                PERFORM IMPRIME-LINHA-DIVERGENCIA.
+
+       IMPRIME-LINHA-DIVERGENCIA SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+           MOVE DATA-MOV-CX100  TO DATA-REL.
+           MOVE SEQ-CX100       TO SEQ-REL.
+           MOVE TIPO-LCTO-CX100 TO TIPO-REL.
+           MOVE VALOR-CX100     TO VALOR-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+
+       IMPRIME-RESUMO SECTION.
+           COMPUTE DIFERENCA-W = TOTAL-CREDITO-W - TOTAL-DEBITO-W.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           MOVE QTDE-LCTOS-W         TO QTDE-LCTOS-REL.
+           WRITE REG-RELAT FROM LINRES1 AFTER 2.
+           MOVE TOTAL-DEBITO-W       TO TOTAL-DEBITO-REL.
+           WRITE REG-RELAT FROM LINRES2.
+           MOVE TOTAL-CREDITO-W      TO TOTAL-CREDITO-REL.
+           WRITE REG-RELAT FROM LINRES3.
+           MOVE DIFERENCA-W          TO DIFERENCA-REL.
+           WRITE REG-RELAT FROM LINRES4.
+           MOVE QTDE-DIVERG-CGD001-W TO QTDE-DIVERG-CGD001-REL.
+           WRITE REG-RELAT FROM LINRES5.
+           MOVE QTDE-DIVERG-CPD020-W TO QTDE-DIVERG-CPD020-REL.
+           WRITE REG-RELAT FROM LINRES6.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04 AFTER 2.
+           ADD 5 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CXD100 CGD001 CPD020 RELAT.
+
+       END PROGRAM CXP102.
