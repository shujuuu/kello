@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CXP104.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: LEITURA DO ARQUIVO DE RETORNO BANCARIO DA COBRANCA
+      *        (BOLETO, LEIAUTE CNAB 400, CONTRAPARTE DA REMESSA
+      *        GERADA PELO CXP103) PARA BAIXAR AUTOMATICAMENTE EM
+      *        CPD020 OS TITULOS LIQUIDADOS, EM VEZ DE CONFERIR CADA
+      *        BOLETO NO SITE DO BANCO E BAIXAR UM A UM NA TELA.
+      *        O CASAMENTO DO REGISTRO DE RETORNO COM O TITULO E' FEITO
+      *        PELO NR-DOCTO-CP20 (NOSSO NUMERO), ATRIBUIDO PELO CXP103.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CPPX020.
+
+           SELECT RETORNO ASSIGN TO PATH-RETORNO-W
+                  ORGANIZATION IS SEQUENTIAL
+                  STATUS IS ST-RETORNO.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CPPW020.
+
+       FD  RETORNO
+           RECORD CONTAINS 400 CHARACTERS
+           LABEL RECORD IS OMITTED.
+       01  REG-RETORNO                  PIC X(400).
+
+       01  REG-DETALHE-RETORNO REDEFINES REG-RETORNO.
+           05  TIPO-REGISTRO-RT         PIC X(01).
+           05  NOSSO-NUMERO-RT          PIC 9(08).
+           05  OCORRENCIA-RT            PIC 9(02).
+      *    OCORRENCIA-RT = 02 LIQUIDACAO NORMAL (TITULO PAGO)
+           05  DATA-OCORRENCIA-RT       PIC 9(08).
+           05  VALOR-PAGO-RT            PIC 9(13)V99.
+           05  FILLER                   PIC X(368).
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-RETORNO            PIC XX       VALUE SPACES.
+           05  ST-CPD020             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-RETORNO           PIC 9        VALUE ZEROS.
+              88  FIM-RETORNO-TRUE      VALUE 1.
+           05  FIM-CPD020            PIC 9        VALUE ZEROS.
+              88  FIM-CPD020-TRUE       VALUE 1.
+           05  ACHOU-TITULO-W        PIC 9        VALUE ZEROS.
+              88  ACHOU-TITULO-TRUE     VALUE 1.
+           05  NR-DOCTO-PROCURA-W    PIC X(10)    VALUE SPACES.
+           05  QTDE-LIDOS-W          PIC 9(6)     VALUE ZEROS.
+           05  QTDE-BAIXADOS-W       PIC 9(6)     VALUE ZEROS.
+           05  QTDE-NAO-LOCAL-W      PIC 9(6)     VALUE ZEROS.
+           05  PATH-RETORNO-W        PIC X(60)    VALUE SPACES.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "RESUMO DO PROCESSAMENTO DO RETORNO BANCARIO DE COBRANCA".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+
+       01  LINRES.
+           05  FILLER                PIC X(26)   VALUE
+               "REGISTROS LIDOS.........: ".
+           05  QTDE1-RES             PIC ZZZZZ9  VALUE ZEROS.
+       01  LINRES2.
+           05  FILLER                PIC X(26)   VALUE
+               "TITULOS BAIXADOS........: ".
+           05  QTDE2-RES             PIC ZZZZZ9  VALUE ZEROS.
+       01  LINRES3.
+           05  FILLER                PIC X(26)   VALUE
+               "NAO LOCALIZADOS.........: ".
+           05  QTDE3-RES             PIC ZZZZZ9  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM LE-RETORNO UNTIL FIM-RETORNO-TRUE
+                PERFORM IMPRIME-RESUMO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO ERRO-W QTDE-LIDOS-W QTDE-BAIXADOS-W
+                         QTDE-NAO-LOCAL-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CPD020" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CPD020.
+           CLOSE CONTROLE.
+
+           DISPLAY "NOME DO ARQUIVO DE RETORNO A PROCESSAR......: "
+               WITH NO ADVANCING.
+           ACCEPT PATH-RETORNO-W.
+
+           OPEN INPUT RETORNO.
+           OPEN I-O CPD020.
+           IF   ST-RETORNO NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA RETORNO: " ST-RETORNO
+                MOVE 1 TO ERRO-W.
+           IF   ST-CPD020 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CPD020: " ST-CPD020
+                MOVE 1 TO ERRO-W.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       LE-RETORNO SECTION.
+           READ RETORNO
+               AT END
+                   MOVE 1 TO FIM-RETORNO
+                   GO TO LE-RETORNO-EXIT.
+
+           ADD 1 TO QTDE-LIDOS-W.
+
+           IF   TIPO-REGISTRO-RT NOT EQUAL "1"
+           OR   OCORRENCIA-RT NOT EQUAL 02
+                GO TO LE-RETORNO-EXIT.
+
+           MOVE SPACES TO NR-DOCTO-PROCURA-W.
+           MOVE NOSSO-NUMERO-RT TO NR-DOCTO-PROCURA-W (1:8).
+           PERFORM BAIXA-CPD020.
+
+       LE-RETORNO-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    BAIXA-CPD020 - varredura sequencial completa de CPD020 a
+      *    partir do inicio (START com a chave primaria zerada), mesma
+      *    tecnica do CPP021 (ACUMULA-CPD020), pois o titulo e'
+      *    procurado pelo NR-DOCTO-CP20 e nao existe chave alternativa
+      *    por esse campo; o rebobinamento a cada titulo do retorno e'
+      *    necessario porque o arquivo de retorno nao chega
+      *    necessariamente na mesma ordem da chave primaria de CPD020.
+      *----------------------------------------------------------------
+       BAIXA-CPD020 SECTION.
+           MOVE ZEROS TO FIM-CPD020 ACHOU-TITULO-W.
+
+           MOVE ZEROS TO SEQ-CAIXA-CP20 PARCELA-CP20.
+           START CPD020 KEY IS NOT LESS CHAVE-CP20
+               INVALID KEY
+                   MOVE 1 TO FIM-CPD020.
+
+           PERFORM LOCALIZA-CPD020 UNTIL FIM-CPD020-TRUE
+                                       OR ACHOU-TITULO-TRUE.
+
+           IF   ACHOU-TITULO-TRUE
+                MOVE DATA-OCORRENCIA-RT TO DATA-PGTO-CP20
+                REWRITE REG-CPD020
+                    INVALID KEY CONTINUE
+                END-REWRITE
+                ADD 1 TO QTDE-BAIXADOS-W
+           ELSE
+                ADD 1 TO QTDE-NAO-LOCAL-W.
+
+       LOCALIZA-CPD020 SECTION.
+           READ CPD020 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CPD020
+                   GO TO LOCALIZA-CPD020-EXIT.
+
+           IF   NR-DOCTO-CP20 EQUAL NR-DOCTO-PROCURA-W
+           AND  DATA-PGTO-CP20 EQUAL ZEROS
+                MOVE 1 TO ACHOU-TITULO-W.
+
+       LOCALIZA-CPD020-EXIT. EXIT.
+
+       IMPRIME-RESUMO SECTION.
+           OPEN OUTPUT RELAT.
+           PERFORM CABECALHO.
+           MOVE QTDE-LIDOS-W    TO QTDE1-RES.
+           WRITE REG-RELAT FROM LINRES.
+           MOVE QTDE-BAIXADOS-W TO QTDE2-RES.
+           WRITE REG-RELAT FROM LINRES2.
+           MOVE QTDE-NAO-LOCAL-W TO QTDE3-RES.
+           WRITE REG-RELAT FROM LINRES3.
+           CLOSE RELAT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           WRITE REG-RELAT FROM CAB01.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 4 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE RETORNO CPD020.
+
+       END PROGRAM CXP104.
