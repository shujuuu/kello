@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CXP101.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: EXPORTACAO DE REMESSA BANCARIA (LEIAUTE CNAB 400) A
+      *        PARTIR DE UMA FAIXA DE DATAS DE LANCAMENTOS DE CXD100,
+      *        PARA ENTREGA NO PORTAL DO BANCO, EVITANDO REDIGITAR
+      *        LANCAMENTOS NA CONCILIACAO MENSAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CXPX100.
+
+           SELECT REMESSA ASSIGN TO PATH-REMESSA-W
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CXPW100.
+
+       FD  REMESSA
+           RECORD CONTAINS 400 CHARACTERS
+           LABEL RECORD IS OMITTED.
+       01  REG-REMESSA                  PIC X(400).
+
+       01  REG-HEADER-REMESSA.
+           05  TIPO-REGISTRO-HD         PIC X(01)    VALUE "0".
+           05  COD-REMESSA-HD           PIC X(01)    VALUE "1".
+           05  LIT-REMESSA-HD           PIC X(07)    VALUE "REMESSA".
+           05  COD-SERVICO-HD           PIC X(02)    VALUE "01".
+           05  LIT-SERVICO-HD           PIC X(15)    VALUE
+               "COBRANCA".
+           05  COD-EMPRESA-HD           PIC X(20)    VALUE SPACES.
+           05  NOME-EMPRESA-HD          PIC X(30)    VALUE SPACES.
+           05  COD-BANCO-HD             PIC 9(03)    VALUE ZEROS.
+           05  NOME-BANCO-HD            PIC X(15)    VALUE SPACES.
+           05  DATA-GERACAO-HD          PIC 9(06)    VALUE ZEROS.
+           05  FILLER                   PIC X(294)   VALUE SPACES.
+           05  SEQ-REGISTRO-HD          PIC 9(06)    VALUE 1.
+
+       01  REG-DETALHE-REMESSA.
+           05  TIPO-REGISTRO-DT         PIC X(01)    VALUE "1".
+           05  AGENCIA-DT               PIC 9(04)    VALUE ZEROS.
+           05  CONTA-DT                 PIC 9(08)    VALUE ZEROS.
+           05  DATA-MOVTO-DT            PIC 9(08)    VALUE ZEROS.
+           05  DOCUMENTO-DT             PIC X(10)    VALUE SPACES.
+           05  HISTORICO-DT             PIC X(30)    VALUE SPACES.
+           05  TIPO-LCTO-DT             PIC 9(02)    VALUE ZEROS.
+           05  VALOR-DT                 PIC 9(13)V99 VALUE ZEROS.
+           05  CONTAPART-DT             PIC 9(06)    VALUE ZEROS.
+           05  CONTA-REDUZ-DT           PIC 9(05)    VALUE ZEROS.
+           05  FILLER                   PIC X(305)   VALUE SPACES.
+           05  SEQ-REGISTRO-DT          PIC 9(06)    VALUE ZEROS.
+
+       01  REG-TRAILER-REMESSA.
+           05  TIPO-REGISTRO-TR         PIC X(01)    VALUE "9".
+           05  QTDE-REGISTROS-TR        PIC 9(06)    VALUE ZEROS.
+           05  VALOR-TOTAL-TR           PIC 9(13)V99 VALUE ZEROS.
+           05  FILLER                   PIC X(372)   VALUE SPACES.
+           05  SEQ-REGISTRO-TR          PIC 9(06)    VALUE ZEROS.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CXD100             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-CXD100            PIC 9        VALUE ZEROS.
+              88  FIM-CXD100-TRUE       VALUE 1.
+           05  QTDE-EXPORTADOS-W     PIC 9(6)     VALUE ZEROS.
+           05  VALOR-TOTAL-W         PIC 9(13)V99 VALUE ZEROS.
+           05  SEQ-REGISTRO-W        PIC 9(6)     VALUE ZEROS.
+           05  PATH-REMESSA-W        PIC X(60)    VALUE SPACES.
+           05  DATA-INIC-PARM        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FIM-PARM         PIC 9(8)     VALUE ZEROS.
+           05  BANCO-PARM            PIC 9(3)     VALUE ZEROS.
+           05  AGENCIA-PARM          PIC 9(4)     VALUE ZEROS.
+           05  CONTA-PARM            PIC 9(8)     VALUE ZEROS.
+           05  DATA-GERACAO-W        PIC 9(8)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "RESUMO DA REMESSA BANCARIA EXPORTADA (CNAB 400)".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+
+       01  LINRES.
+           05  FILLER                PIC X(25)   VALUE
+               "ARQUIVO DE REMESSA.....: ".
+           05  ARQUIVO-RES           PIC X(60)   VALUE SPACES.
+       01  LINRES2.
+           05  FILLER                PIC X(25)   VALUE
+               "REGISTROS EXPORTADOS...: ".
+           05  QTDE-RES              PIC ZZZZZ9  VALUE ZEROS.
+       01  LINRES3.
+           05  FILLER                PIC X(24)   VALUE
+               "VALOR TOTAL.............".
+           05  FILLER                PIC X(1)    VALUE ":".
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  VALOR-RES             PIC Z(13).ZZ9,99 VALUE ZEROS.
+
+       01  PAG-W                     PIC 9(2)     VALUE ZEROS.
+       01  LIN                       PIC 9(2)     VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM GRAVA-HEADER
+                PERFORM EXPORTA-CXD100 UNTIL FIM-CXD100-TRUE
+                PERFORM GRAVA-TRAILER
+                PERFORM IMPRIME-RESUMO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO ERRO-W QTDE-EXPORTADOS-W VALOR-TOTAL-W.
+           MOVE ZEROS TO SEQ-REGISTRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL NOME-EMPRESA-HD.
+           MOVE "CXD100" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CXD100.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CXD100.
+           IF   ST-CXD100 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CXD100: " ST-CXD100
+                MOVE 1 TO ERRO-W.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "DATA INICIAL DA REMESSA (AAAAMMDD)........: "
+               WITH NO ADVANCING.
+           ACCEPT DATA-INIC-PARM.
+           DISPLAY "DATA FINAL DA REMESSA (AAAAMMDD)..........: "
+               WITH NO ADVANCING.
+           ACCEPT DATA-FIM-PARM.
+           DISPLAY "CODIGO DO BANCO (999)......................: "
+               WITH NO ADVANCING.
+           ACCEPT BANCO-PARM.
+           DISPLAY "AGENCIA (9999).............................: "
+               WITH NO ADVANCING.
+           ACCEPT AGENCIA-PARM.
+           DISPLAY "CONTA CORRENTE (99999999)..................: "
+               WITH NO ADVANCING.
+           ACCEPT CONTA-PARM.
+           DISPLAY "NOME DO ARQUIVO DE REMESSA A GERAR..........: "
+               WITH NO ADVANCING.
+           ACCEPT PATH-REMESSA-W.
+           ACCEPT DATA-GERACAO-W FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT REMESSA.
+
+           MOVE ZEROS TO DATA-MOV-CX100 SEQ-CX100.
+           START CXD100 KEY IS NOT LESS CHAVE-CX100
+               INVALID KEY
+                   MOVE 1 TO FIM-CXD100.
+
+      *----------------------------------------------------------------
+      *    EXPORTA-CXD100 - percorre CXD100 a partir do inicio (chave
+      *    primaria e' ordenada por data de movimento) e grava um
+      *    registro de detalhe CNAB para cada lancamento dentro da
+      *    faixa de datas informada; como a chave ja esta' ordenada
+      *    por DATA-MOV-CX100, a leitura pode parar assim que a data
+      *    ultrapassar o fim da faixa.
+      *----------------------------------------------------------------
+       EXPORTA-CXD100 SECTION.
+           READ CXD100 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CXD100
+                   GO TO EXPORTA-CXD100-EXIT.
+
+           IF   DATA-MOV-CX100 GREATER DATA-FIM-PARM
+                MOVE 1 TO FIM-CXD100
+                GO TO EXPORTA-CXD100-EXIT.
+
+           IF   DATA-MOV-CX100 NOT LESS DATA-INIC-PARM
+                PERFORM GRAVA-DETALHE.
+
+       EXPORTA-CXD100-EXIT. EXIT.
+
+       GRAVA-HEADER SECTION.
+           MOVE NOME-EMPRESA-HD     TO COD-EMPRESA-HD.
+           MOVE BANCO-PARM          TO COD-BANCO-HD.
+           MOVE DATA-GERACAO-W      TO DATA-GERACAO-HD.
+           ADD  1 TO SEQ-REGISTRO-W.
+           MOVE SEQ-REGISTRO-W      TO SEQ-REGISTRO-HD.
+           WRITE REG-REMESSA FROM REG-HEADER-REMESSA.
+
+       GRAVA-DETALHE SECTION.
+           MOVE AGENCIA-PARM        TO AGENCIA-DT.
+           MOVE CONTA-PARM          TO CONTA-DT.
+           MOVE DATA-MOV-CX100      TO DATA-MOVTO-DT.
+           MOVE DOCUMENTO-CX100     TO DOCUMENTO-DT.
+           MOVE HISTORICO-CX100     TO HISTORICO-DT.
+           MOVE TIPO-LCTO-CX100     TO TIPO-LCTO-DT.
+           MOVE VALOR-CX100         TO VALOR-DT.
+           MOVE CONTAPART-CX100     TO CONTAPART-DT.
+           MOVE CONTA-REDUZ-CX100   TO CONTA-REDUZ-DT.
+           ADD  1 TO SEQ-REGISTRO-W.
+           MOVE SEQ-REGISTRO-W      TO SEQ-REGISTRO-DT.
+           WRITE REG-REMESSA FROM REG-DETALHE-REMESSA.
+
+           ADD  1         TO QTDE-EXPORTADOS-W.
+           ADD  VALOR-CX100 TO VALOR-TOTAL-W.
+
+       GRAVA-TRAILER SECTION.
+           MOVE QTDE-EXPORTADOS-W   TO QTDE-REGISTROS-TR.
+           MOVE VALOR-TOTAL-W       TO VALOR-TOTAL-TR.
+           ADD  1 TO SEQ-REGISTRO-W.
+           MOVE SEQ-REGISTRO-W      TO SEQ-REGISTRO-TR.
+           WRITE REG-REMESSA FROM REG-TRAILER-REMESSA.
+
+       IMPRIME-RESUMO SECTION.
+           OPEN OUTPUT RELAT.
+           PERFORM CABECALHO.
+           MOVE PATH-REMESSA-W TO ARQUIVO-RES.
+           WRITE REG-RELAT FROM LINRES.
+           MOVE QTDE-EXPORTADOS-W TO QTDE-RES.
+           WRITE REG-RELAT FROM LINRES2.
+           MOVE VALOR-TOTAL-W TO VALOR-RES.
+           WRITE REG-RELAT FROM LINRES3.
+           CLOSE RELAT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           WRITE REG-RELAT FROM CAB01.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 4 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CXD100 REMESSA.
+
+       END PROGRAM CXP101.
