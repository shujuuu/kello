@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRDLOTE.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: REVALIDA EM LOTE TODOS OS CGC/CPF GRAVADOS EM CGD011,
+      *        CHAMANDO GRDCGC (CLASSIF-CG11 = CONTRATO) E GRDCPF
+      *        (CLASSIF-CG11 = COMUM), E IMPRIME RELACAO DE EXCECAO
+      *        DE QUEM NAO PASSA NA REGRA DE DIGITO VERIFICADOR HOJE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CGPX001.
+
+           COPY CGPX011.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CGPW001.
+
+           COPY CGPW011.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-CGD011             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+      *    ERRO-W - flag que controla se houve erro de abertura arquivo
+           05  FIM-CGD011            PIC 9        VALUE ZEROS.
+              88  FIM-CGD011-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  TOTAL-LIDOS-W         PIC 9(6)     VALUE ZEROS.
+           05  TOTAL-EXCECAO-W       PIC 9(6)     VALUE ZEROS.
+           05  CODIGO-CG01-AUX       PIC 9(6)     VALUE ZEROS.
+           05  NOME-CG01-AUX         PIC X(40)    VALUE SPACES.
+           05  TIPO-DOC-W            PIC X(4)     VALUE SPACES.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+       01  PARAMETROS-GRDCGC-W.
+           05  CGC-PARM              PIC 9(14).
+           05  GRDCGC-RETORNO-PARM   PIC X(02).
+
+       01  PARAMETROS-GRDCPF-W.
+           05  CPF-PARM              PIC 9(11).
+           05  GRDCPF-RETORNO-PARM   PIC X(02).
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(90)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(110)  VALUE
+           "REVALIDACAO EM LOTE DE CGC/CPF GRAVADOS EM CGD011".
+       01  CAB03.
+           05  FILLER                PIC X(110)  VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(60)  VALUE
+               "CODIGO   NOME                                     TIPO".
+           05  FILLER                PIC X(50)  VALUE
+               "NUMERO          RETORNO".
+
+       01  LINDET.
+           05  CODIGO-REL            PIC 9(6)    VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  NOME-REL              PIC X(40)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  TIPO-REL              PIC X(4)    VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  NUMERO-REL            PIC 9(14)   VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  RETORNO-REL           PIC X(2)    VALUE SPACES.
+
+       01  LINTOT.
+           05  FILLER                PIC X(25)   VALUE
+               "TOTAL DE REGISTROS LIDOS".
+           05  FILLER                PIC X(2)    VALUE ": ".
+           05  TOTAL-LIDOS-REL       PIC ZZZ.ZZ9.
+           05  FILLER                PIC X(10)   VALUE SPACES.
+           05  FILLER                PIC X(29)   VALUE
+               "TOTAL DE EXCECOES ENCONTRADAS".
+           05  FILLER                PIC X(2)    VALUE ": ".
+           05  TOTAL-EXCECAO-REL     PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM CABECALHO
+                PERFORM PROCESSA-CGD011 UNTIL FIM-CGD011-TRUE
+                PERFORM RODAPE
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CGD001" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "CGD011" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD011.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CGD001 CGD011.
+           IF   ST-CGD001 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD001: " ST-CGD001
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD011 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD011: " ST-CGD011
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       PROCESSA-CGD011 SECTION.
+           READ CGD011 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CGD011
+                   GO TO PROCESSA-CGD011-EXIT.
+
+           ADD 1 TO TOTAL-LIDOS-W.
+
+           EVALUATE CLASSIF-CG11
+               WHEN 0
+                   PERFORM VALIDA-CGC
+               WHEN 1
+                   PERFORM VALIDA-CPF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       PROCESSA-CGD011-EXIT. EXIT.
+
+       VALIDA-CGC SECTION.
+           MOVE CPF-CG11 TO CGC-PARM.
+           MOVE SPACES   TO GRDCGC-RETORNO-PARM.
+           CALL "GRDCGC" USING PARAMETROS-GRDCGC-W.
+           IF   GRDCGC-RETORNO-PARM NOT EQUAL "00"
+           AND  GRDCGC-RETORNO-PARM NOT EQUAL "99"
+                MOVE "CGC"           TO TIPO-DOC-W
+                MOVE CGC-PARM         TO NUMERO-REL
+                MOVE GRDCGC-RETORNO-PARM TO RETORNO-REL
+                PERFORM IMPRIME-EXCECAO.
+
+       VALIDA-CPF SECTION.
+           MOVE CPF-CG11 TO CPF-PARM.
+           MOVE SPACES   TO GRDCPF-RETORNO-PARM.
+           CALL "GRDCPF" USING PARAMETROS-GRDCPF-W.
+           IF   GRDCPF-RETORNO-PARM NOT EQUAL "00"
+           AND  GRDCPF-RETORNO-PARM NOT EQUAL "99"
+                MOVE "CPF"           TO TIPO-DOC-W
+                MOVE CPF-PARM         TO NUMERO-REL
+                MOVE GRDCPF-RETORNO-PARM TO RETORNO-REL
+                PERFORM IMPRIME-EXCECAO.
+
+      *----------------------------------------------------------------
+      *    IMPRIME-EXCECAO - CODIGO-CG11 so' pertence ao espaco de
+      *    codigos do CGD001 (PIC 9(6)) quando CLASSIF-CG11 = 1-COMUM;
+      *    para CLASSIF = 0-CONTRATO, CODIGO-CG11 e' numero de
+      *    contrato (PIC 9(8)) e nao deve ser truncado nem usado para
+      *    consultar CGD001 (poderia coincidir com um codigo de
+      *    cliente existente e imprimir nome errado).
+      *----------------------------------------------------------------
+       IMPRIME-EXCECAO SECTION.
+           ADD 1 TO TOTAL-EXCECAO-W.
+           MOVE SPACES TO NOME-CG01-AUX.
+           MOVE ZEROS  TO CODIGO-CG01-AUX.
+           IF   CLASSIF-CG11 EQUAL 1
+                MOVE CODIGO-CG11     TO CODIGO-CG01-AUX
+                MOVE CODIGO-CG01-AUX TO CODIGO-CG01
+                READ CGD001
+                    INVALID KEY CONTINUE
+                END-READ
+                IF   ST-CGD001 EQUAL "00"
+                     MOVE NOME-CG01 TO NOME-CG01-AUX
+                END-IF
+           END-IF.
+           MOVE CODIGO-CG01-AUX TO CODIGO-REL.
+           MOVE NOME-CG01-AUX  TO NOME-REL.
+           MOVE TIPO-DOC-W     TO TIPO-REL.
+           IF   LIN GREATER 60
+                PERFORM CABECALHO.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+
+       RODAPE SECTION.
+           MOVE TOTAL-LIDOS-W   TO TOTAL-LIDOS-REL.
+           MOVE TOTAL-EXCECAO-W TO TOTAL-EXCECAO-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CGD001 CGD011 RELAT.
+
+       END PROGRAM GRDLOTE.
