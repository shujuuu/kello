@@ -9,7 +9,19 @@
                       *************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CGPX090.
+
        DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CGPW090.
 
        WORKING-STORAGE SECTION.
 
@@ -22,14 +34,23 @@
            05 FILLER REDEFINES RESTO.
               10 R-1                   PIC  9(001).
               10 R-2                   PIC  9(001).
+           05 PRIMEIRA-VEZ             PIC  9(001) VALUE 1.
+           05 CGD090-OK                PIC  9(001) VALUE 0.
+              88 ARQUIVO-CGD090-OK VALUE 1.
+           05 ST-CONTROLE              PIC  X(002) VALUE SPACES.
+           05 ST-CGD090                PIC  X(002) VALUE SPACES.
+           05 EMP-REFERENCIA.
+              10 VAR1                  PIC  X      VALUE "\".
+              10 EMP-REC               PIC  XXX.
+              10 VAR2                  PIC  X      VALUE "\".
+              10 ARQ-REC               PIC  X(7).
+           05 EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
 
        LINKAGE SECTION.
 
        01  PARAMETROS-GRDCGC.
            05 CGC                         PIC  9(014).
-              88 EXCESSAO VALUE 62580000000084
-                                78408606000151
-                                92875673000163.
            05 FILLER REDEFINES CGC.
               10 CGC-01                   PIC  9(001).
               10 CGC-02                   PIC  9(001).
@@ -55,6 +76,10 @@
 
        010-PROCESSAMENTO.
 
+           IF   PRIMEIRA-VEZ EQUAL 1
+                PERFORM 005-ABRIR-CGD090
+                MOVE 0 TO PRIMEIRA-VEZ.
+
            IF   GRDCGC-RETORNO EQUAL "77"
                 MOVE CGC  TO SALVA-CGC
                 MOVE 1    TO TESTE-77
@@ -119,9 +144,38 @@
            OR   CGC EQUAL 99999999999
                 MOVE "99" TO GRDCGC-RETORNO.
 
-           IF   EXCESSAO
-                MOVE "00" TO GRDCGC-RETORNO.
+           IF   ARQUIVO-CGD090-OK
+                MOVE CGC TO CGC-CG90
+                READ CGD090
+                    INVALID KEY CONTINUE
+                END-READ
+                IF   ST-CGD090 EQUAL "00"
+                     MOVE "00" TO GRDCGC-RETORNO.
 
        010-99-FIM. EXIT PROGRAM.
 
+      *****************************************************************
+      *    005-ABRIR-CGD090 - ABRE A TABELA DE EXCECOES DE VALIDACAO  *
+      *    DE CGC/CPF (CGD090), CUJO CAMINHO DEPENDE DA EMPRESA       *
+      *    CORRENTE GRAVADA EM CONTROLE. SE O ARQUIVO NAO EXISTIR OU  *
+      *    NAO ABRIR, A VALIDACAO SEGUE NORMALMENTE SEM EXCECOES.     *
+      *****************************************************************
+       005-ABRIR-CGD090.
+
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                GO TO 005-99-FIM.
+
+           READ CONTROLE.
+           MOVE EMPRESA  TO EMP-REC.
+           MOVE "CGD090" TO ARQ-REC.
+           MOVE EMPRESA-REF TO PATH-CGD090.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CGD090.
+           IF   ST-CGD090 EQUAL "00"
+                MOVE 1 TO CGD090-OK.
+
+       005-99-FIM. EXIT.
+
        END PROGRAM GRDCGC.
