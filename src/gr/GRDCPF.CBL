@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GRDCPF.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Calculo de validade de C.P.F.               *
+                      *   (companheiro de GRDCGC para pessoa fisica,  *
+                      *   chamado junto na validacao de cadastro de   *
+                      *   modelos/cinegrafistas/freelancers)          *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CGPX090.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CGPW090.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 SALVA-CPF                PIC  9(011) VALUE ZERO.
+           05 TESTE-77                 PIC  9(001) VALUE ZERO.
+           05 LIXO                     PIC  9(006) VALUE ZERO.
+           05 DV                       PIC  9(006) VALUE ZERO.
+           05 RESTO                    PIC  9(002) VALUE ZERO.
+           05 FILLER REDEFINES RESTO.
+              10 R-1                   PIC  9(001).
+              10 R-2                   PIC  9(001).
+           05 PRIMEIRA-VEZ             PIC  9(001) VALUE 1.
+           05 CGD090-OK                PIC  9(001) VALUE 0.
+              88 ARQUIVO-CGD090-OK VALUE 1.
+           05 ST-CONTROLE              PIC  X(002) VALUE SPACES.
+           05 ST-CGD090                PIC  X(002) VALUE SPACES.
+           05 EMP-REFERENCIA.
+              10 VAR1                  PIC  X      VALUE "\".
+              10 EMP-REC               PIC  XXX.
+              10 VAR2                  PIC  X      VALUE "\".
+              10 ARQ-REC               PIC  X(7).
+           05 EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-GRDCPF.
+           05 CPF                         PIC  9(011).
+           05 FILLER REDEFINES CPF.
+              10 CPF-01                   PIC  9(001).
+              10 CPF-02                   PIC  9(001).
+              10 CPF-03                   PIC  9(001).
+              10 CPF-04                   PIC  9(001).
+              10 CPF-05                   PIC  9(001).
+              10 CPF-06                   PIC  9(001).
+              10 CPF-07                   PIC  9(001).
+              10 CPF-08                   PIC  9(001).
+              10 CPF-09                   PIC  9(001).
+              10 CPF-10                   PIC  9(001).
+              10 CPF-11                   PIC  9(001).
+           05 GRDCPF-RETORNO.
+              10 RETORNO-1                PIC  X(001).
+              10 RETORNO-2                PIC  X(001).
+
+       PROCEDURE DIVISION USING PARAMETROS-GRDCPF.
+
+       010-PROCESSAMENTO.
+
+           IF   PRIMEIRA-VEZ EQUAL 1
+                PERFORM 005-ABRIR-CGD090
+                MOVE 0 TO PRIMEIRA-VEZ.
+
+           IF   GRDCPF-RETORNO EQUAL "77"
+                MOVE CPF  TO SALVA-CPF
+                MOVE 1    TO TESTE-77
+                EXIT PROGRAM
+           ELSE
+                IF  TESTE-77 EQUAL 1
+                    MOVE SALVA-CPF TO CPF
+                    MOVE 0         TO TESTE-77
+                    MOVE "78"      TO GRDCPF-RETORNO
+                    EXIT PROGRAM.
+
+           MOVE "11" TO GRDCPF-RETORNO
+
+           COMPUTE DV  = CPF-01 * 10
+                       + CPF-02 *  9
+                       + CPF-03 *  8
+                       + CPF-04 *  7
+                       + CPF-05 *  6
+                       + CPF-06 *  5
+                       + CPF-07 *  4
+                       + CPF-08 *  3
+                       + CPF-09 *  2
+
+           DIVIDE 11 INTO DV GIVING LIXO REMAINDER RESTO
+
+           IF   RESTO EQUAL 0 OR 1
+                MOVE 0 TO RESTO
+           ELSE
+                COMPUTE RESTO = RESTO - 11.
+
+           IF   CPF-10 EQUAL RESTO
+                MOVE "0" TO RETORNO-1
+                COMPUTE DV  = CPF-01 * 11
+                            + CPF-02 * 10
+                            + CPF-03 *  9
+                            + CPF-04 *  8
+                            + CPF-05 *  7
+                            + CPF-06 *  6
+                            + CPF-07 *  5
+                            + CPF-08 *  4
+                            + CPF-09 *  3
+                            + CPF-10 *  2
+                DIVIDE 11 INTO DV GIVING LIXO REMAINDER RESTO
+                IF   RESTO EQUAL 0 OR 1
+                     MOVE 0 TO RESTO
+                     IF   CPF-11 EQUAL RESTO
+                          MOVE "0" TO RETORNO-2
+                     ELSE
+                          NEXT SENTENCE
+                ELSE
+                     COMPUTE RESTO = RESTO - 11
+                     IF   CPF-11 EQUAL RESTO
+                          MOVE "0" TO RETORNO-2.
+
+           IF   CPF EQUAL ZERO
+           OR   CPF EQUAL 99999999999
+                MOVE "99" TO GRDCPF-RETORNO.
+
+           IF   ARQUIVO-CGD090-OK
+                COMPUTE CGC-CG90 = CPF * 1000
+                READ CGD090
+                    INVALID KEY CONTINUE
+                END-READ
+                IF   ST-CGD090 EQUAL "00"
+                     MOVE "00" TO GRDCPF-RETORNO.
+
+       010-99-FIM. EXIT PROGRAM.
+
+      *****************************************************************
+      *    005-ABRIR-CGD090 - ABRE A TABELA DE EXCECOES DE VALIDACAO  *
+      *    DE CGC/CPF (CGD090), CUJO CAMINHO DEPENDE DA EMPRESA       *
+      *    CORRENTE GRAVADA EM CONTROLE. SE O ARQUIVO NAO EXISTIR OU  *
+      *    NAO ABRIR, A VALIDACAO SEGUE NORMALMENTE SEM EXCECOES.     *
+      *    PARA CPF, A CHAVE E O CPF MULTIPLICADO POR 1000 (VER       *
+      *    REGRA DO REDEFINES EM CGPW090.CPY).                        *
+      *****************************************************************
+       005-ABRIR-CGD090.
+
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                GO TO 005-99-FIM.
+
+           READ CONTROLE.
+           MOVE EMPRESA  TO EMP-REC.
+           MOVE "CGD090" TO ARQ-REC.
+           MOVE EMPRESA-REF TO PATH-CGD090.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CGD090.
+           IF   ST-CGD090 EQUAL "00"
+                MOVE 1 TO CGD090-OK.
+
+       005-99-FIM. EXIT.
+
+       END PROGRAM GRDCPF.
