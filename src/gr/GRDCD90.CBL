@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRDCD90.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: CARGA INICIAL, DE EXECUCAO UNICA, DA TABELA DE EXCECOES
+      *        DE VALIDACAO DE CGC/CPF (CGD090) COM OS NUMEROS QUE
+      *        ANTES FICAVAM HARDCODED NO 88-LEVEL EXCESSAO DE GRDCGC.
+      *        RODAR UMA VEZ POR EMPRESA, ANTES DE POR GRDCGC/GRDCPF
+      *        EM PRODUCAO COM A EXCECAO EXTERNALIZADA; SE CGD090 JA
+      *        CONTIVER O NUMERO, A GRAVACAO E' IGNORADA (NAO DUPLICA).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CGPX090.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CGPW090.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CGD090             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  TOTAL-GRAVADOS-W      PIC 9(3)     VALUE ZEROS.
+           05  TOTAL-EXISTENTES-W    PIC 9(3)     VALUE ZEROS.
+           05  IDX-W                 PIC 9(2)     VALUE ZEROS.
+           05  DATA-ATUAL-W          PIC 9(8)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+      *    LISTA DOS NUMEROS QUE ANTES ESTAVAM NO 88-LEVEL EXCESSAO
+      *    DE GRDCGC (PARAMETROS-GRDCGC, CGC). MANTER EM ORDEM SE
+      *    NOVOS NUMEROS FOREM ACRESCIDOS AQUI NO FUTURO.
+       01  TAB-EXCESSAO-CARGA.
+           05  FILLER                PIC 9(14)    VALUE 62580000000084.
+           05  FILLER                PIC 9(14)    VALUE 78408606000151.
+           05  FILLER                PIC 9(14)    VALUE 92875673000163.
+       01  TAB-EXCESSAO-CARGA-R REDEFINES TAB-EXCESSAO-CARGA.
+           05  CGC-CARGA-TAB OCCURS 3 TIMES
+                             PIC 9(14).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM CARREGA-EXCESSOES
+                    VARYING IDX-W FROM 1 BY 1
+                    UNTIL IDX-W GREATER 3
+                PERFORM IMPRIME-RESUMO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE "CGD090" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD090.
+           CLOSE CONTROLE.
+
+           ACCEPT DATA-ATUAL-W FROM DATE YYYYMMDD.
+
+      *    CGD090 PODE AINDA NAO EXISTIR NA PRIMEIRA CARGA DE UMA
+      *    EMPRESA; ABRE I-O E, SE NAO EXISTIR, ABRE OUTPUT PARA
+      *    CRIAR O ARQUIVO VAZIO E TENTA DE NOVO.
+           OPEN I-O CGD090.
+           IF   ST-CGD090 EQUAL "35"
+                OPEN OUTPUT CGD090
+                CLOSE CGD090
+                OPEN I-O CGD090.
+           IF   ST-CGD090 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD090: " ST-CGD090
+                MOVE 1 TO ERRO-W.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    CARREGA-EXCESSOES - grava em CGD090 o numero da entrada
+      *    IDX-W de TAB-EXCESSAO-CARGA, a menos que ele ja' esteja
+      *    cadastrado (READ bem sucedido), caso em que so' conta como
+      *    ja' existente e passa para o proximo, sem regravar.
+      *----------------------------------------------------------------
+       CARREGA-EXCESSOES SECTION.
+           MOVE CGC-CARGA-TAB (IDX-W) TO CGC-CG90.
+           READ CGD090
+               INVALID KEY
+                   PERFORM GRAVA-EXCESSAO
+               NOT INVALID KEY
+                   ADD 1 TO TOTAL-EXISTENTES-W
+           END-READ.
+
+       GRAVA-EXCESSAO SECTION.
+           INITIALIZE REG-CGD090.
+           MOVE CGC-CARGA-TAB (IDX-W) TO CGC-CG90.
+           MOVE "CARGA INICIAL - EX-88 EXCESSAO GRDCGC" TO
+                DESCRICAO-CG90.
+           MOVE DATA-ATUAL-W     TO DATA-INCL-CG90.
+           MOVE "BATCH"          TO USUARIO-CG90.
+           WRITE REG-CGD090
+               INVALID KEY
+                   DISPLAY "ERRO GRAVACAO CGD090: " ST-CGD090
+               NOT INVALID KEY
+                   ADD 1 TO TOTAL-GRAVADOS-W
+           END-WRITE.
+
+       IMPRIME-RESUMO SECTION.
+           DISPLAY "CARGA CGD090 CONCLUIDA - EMPRESA: " EMP-REC.
+           DISPLAY "TOTAL GRAVADOS..: " TOTAL-GRAVADOS-W.
+           DISPLAY "TOTAL EXISTENTES: " TOTAL-EXISTENTES-W.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CGD090.
+
+       END PROGRAM GRDCD90.
