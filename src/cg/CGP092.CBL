@@ -0,0 +1,392 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGP092.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELATORIO DE ANIVERSARIANTES DO CADASTRO GERAL, PARA
+      *        PLANEJAMENTO DE TURMA E PROMOCOES. LISTA, AGRUPADO POR
+      *        TURMA-CG11/CG91, TODO CLIENTE CUJO DIA/MES DE
+      *        NASCIMENTO CAIA NA FAIXA INFORMADA (O ANO E' IGNORADO).
+      *        PERCORRE CGD011 E, COMPLEMENTARMENTE, O LEGADO CGD911
+      *        (AINDA EM CONVERSAO - VER GALHO52) PARA OS CLIENTES QUE
+      *        AINDA NAO FORAM MIGRADOS PARA CGD011.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CGPX001.
+
+           COPY CGPX011.
+
+           COPY CGPX911.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CGPW001.
+
+           COPY CGPW011.
+
+           COPY CGPW911.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-CGD011             PIC XX       VALUE SPACES.
+           05  ST-CGD911             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-CGD011            PIC 9        VALUE ZEROS.
+              88  FIM-CGD011-TRUE       VALUE 1.
+           05  FIM-CGD911            PIC 9        VALUE ZEROS.
+              88  FIM-CGD911-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-LIDOS-W          PIC 9(6)     VALUE ZEROS.
+           05  QTDE-ACHADOS-W        PIC 9(6)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  CODIGO-CG01-AUX       PIC 9(6)     VALUE ZEROS.
+           05  NOME-CG01-AUX         PIC X(40)    VALUE SPACES.
+           05  DIA-INIC-PARM         PIC 99       VALUE ZEROS.
+           05  MES-INIC-PARM         PIC 99       VALUE ZEROS.
+           05  DIA-FIM-PARM          PIC 99       VALUE ZEROS.
+           05  MES-FIM-PARM          PIC 99       VALUE ZEROS.
+           05  MESDIA-INIC-W         PIC 9(4)     VALUE ZEROS.
+           05  MESDIA-FIM-W          PIC 9(4)     VALUE ZEROS.
+           05  MESDIA-CLIENTE-W      PIC 9(4)     VALUE ZEROS.
+           05  ANO-NASC-W            PIC 9(4)     VALUE ZEROS.
+           05  MES-NASC-W            PIC 99       VALUE ZEROS.
+           05  DIA-NASC-W            PIC 99       VALUE ZEROS.
+           05  DENTRO-FAIXA-W        PIC 9        VALUE ZEROS.
+              88  DENTRO-FAIXA-TRUE     VALUE 1.
+           05  TURMA-CHAVE-W         PIC X(3)     VALUE SPACES.
+           05  CAND-TURMA-W          PIC X(3)     VALUE SPACES.
+           05  CAND-CLASSIF-W        PIC 9        VALUE ZEROS.
+           05  CAND-CODIGO-W         PIC 9(8)     VALUE ZEROS.
+           05  CAND-DATA-NASC-W      PIC 9(8)     VALUE ZEROS.
+           05  CAND-DIA-W            PIC 99       VALUE ZEROS.
+           05  CAND-MES-W            PIC 99       VALUE ZEROS.
+           05  CAND-ANO-W            PIC 9(4)     VALUE ZEROS.
+           05  CAND-ORIGEM-W         PIC X(6)     VALUE SPACES.
+           COPY "PARAMETR".
+
+       01  TAB-TURMA.
+           05  TURMA-OCR OCCURS 50 TIMES INDEXED BY TURMA-IDX.
+               10  TURMA-TAB         PIC X(3).
+       01  QTDE-TURMA-W              PIC 9(3)     VALUE ZEROS.
+
+       01  TAB-DETALHE.
+           05  DET-OCR OCCURS 2000 TIMES INDEXED BY DET-IDX.
+               10  TURMA-DET         PIC X(3).
+               10  CLASSIF-DET       PIC 9.
+               10  CODIGO-DET        PIC 9(8).
+               10  DIA-DET           PIC 99.
+               10  MES-DET           PIC 99.
+               10  ANO-DET           PIC 9(4).
+               10  ORIGEM-DET        PIC X(6).
+       01  QTDE-DET-W                PIC 9(4)     VALUE ZEROS.
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "ANIVERSARIANTES POR TURMA - PLANEJAMENTO E PROMOCOES".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "CODIGO     NOME                              NASCIMENTO  ORI
+      -    "GEM".
+
+       01  LINTURMA.
+           05  FILLER                PIC X(8)    VALUE "TURMA: ".
+           05  TURMA-REL             PIC X(3)    VALUE SPACES.
+
+       01  LINDET.
+           05  CODIGO-REL            PIC Z(7)9   VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  NOME-REL              PIC X(35)   VALUE SPACES.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  DIA-REL               PIC Z9      VALUE ZEROS.
+           05  FILLER                PIC X(1)    VALUE "/".
+           05  MES-REL               PIC Z9      VALUE ZEROS.
+           05  FILLER                PIC X(1)    VALUE "/".
+           05  ANO-REL               PIC 9(4)    VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  ORIGEM-REL            PIC X(6)    VALUE SPACES.
+
+       01  LINTOT.
+           05  FILLER                PIC X(30)   VALUE
+               "TOTAL DE ANIVERSARIANTES.....:".
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  TOTAL-ACHADOS-REL     PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM ACUMULA-CGD011 UNTIL FIM-CGD011-TRUE
+                PERFORM ACUMULA-CGD911 UNTIL FIM-CGD911-TRUE
+                PERFORM IMPRIME-RELATORIO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-LIDOS-W QTDE-ACHADOS-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CGD001" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "CGD011" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD011.
+           MOVE "CGD911" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD911.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CGD001 CGD011 CGD911.
+           IF   ST-CGD001 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD001: " ST-CGD001
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD011 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD011: " ST-CGD011
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD911 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD911: " ST-CGD911
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "INICIO DA FAIXA - DIA (99)................: "
+               WITH NO ADVANCING.
+           ACCEPT DIA-INIC-PARM.
+           DISPLAY "INICIO DA FAIXA - MES (99)................: "
+               WITH NO ADVANCING.
+           ACCEPT MES-INIC-PARM.
+           DISPLAY "FIM DA FAIXA - DIA (99)....................: "
+               WITH NO ADVANCING.
+           ACCEPT DIA-FIM-PARM.
+           DISPLAY "FIM DA FAIXA - MES (99)....................: "
+               WITH NO ADVANCING.
+           ACCEPT MES-FIM-PARM.
+
+           COMPUTE MESDIA-INIC-W = MES-INIC-PARM * 100 + DIA-INIC-PARM.
+           COMPUTE MESDIA-FIM-W  = MES-FIM-PARM  * 100 + DIA-FIM-PARM.
+
+           MOVE ZEROS TO CLASSIF-CG11 CODIGO-CG11.
+           START CGD011 KEY IS NOT LESS COD-COMPL-CG11
+               INVALID KEY
+                   MOVE 1 TO FIM-CGD011.
+
+           MOVE ZEROS TO CLASSIF-CG91 CODIGO-CG91.
+           START CGD911 KEY IS NOT LESS COD-COMPL-CG91
+               INVALID KEY
+                   MOVE 1 TO FIM-CGD911.
+
+      *----------------------------------------------------------------
+      *    ACUMULA-CGD011 - percorre CGD011 (chave primaria, ordem
+      *    natural) por completo; cada registro na faixa de aniversario
+      *    informada vira uma linha na TAB-DETALHE, agrupada depois por
+      *    TURMA na TAB-TURMA.
+      *----------------------------------------------------------------
+       ACUMULA-CGD011 SECTION.
+           READ CGD011 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CGD011
+                   GO TO ACUMULA-CGD011-EXIT.
+
+           ADD  1 TO QTDE-LIDOS-W.
+           MOVE TURMA-CG11      TO CAND-TURMA-W.
+           MOVE CLASSIF-CG11    TO CAND-CLASSIF-W.
+           MOVE CODIGO-CG11     TO CAND-CODIGO-W.
+           MOVE DATA-NASC-CG11  TO CAND-DATA-NASC-W.
+           MOVE "CGD011"        TO CAND-ORIGEM-W.
+           PERFORM VERIFICA-DATA-E-GRAVA.
+
+       ACUMULA-CGD011-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    ACUMULA-CGD911 - percorre o legado CGD911 por completo;
+      *    um registro so' entra na selecao se seu codigo ainda nao
+      *    tiver sido migrado para CGD011 (GALHO52), para nao repetir
+      *    o mesmo cliente nas duas passadas.
+      *----------------------------------------------------------------
+       ACUMULA-CGD911 SECTION.
+           READ CGD911 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CGD911
+                   GO TO ACUMULA-CGD911-EXIT.
+
+           ADD  1 TO QTDE-LIDOS-W.
+           MOVE CLASSIF-CG91 TO CLASSIF-CG11.
+           MOVE CODIGO-CG91  TO CODIGO-CG11.
+           READ CGD011
+               INVALID KEY
+                   MOVE TURMA-CG91      TO CAND-TURMA-W
+                   MOVE CLASSIF-CG91    TO CAND-CLASSIF-W
+                   MOVE CODIGO-CG91     TO CAND-CODIGO-W
+                   MOVE DATA-NASC-CG91  TO CAND-DATA-NASC-W
+                   MOVE "CGD911"        TO CAND-ORIGEM-W
+                   PERFORM VERIFICA-DATA-E-GRAVA
+           END-READ.
+
+       ACUMULA-CGD911-EXIT. EXIT.
+
+       VERIFICA-DATA-E-GRAVA SECTION.
+           DIVIDE CAND-DATA-NASC-W BY 10000
+               GIVING ANO-NASC-W REMAINDER MESDIA-CLIENTE-W.
+           DIVIDE MESDIA-CLIENTE-W BY 100
+               GIVING MES-NASC-W REMAINDER DIA-NASC-W.
+
+           MOVE ZEROS TO DENTRO-FAIXA-W.
+           IF   MESDIA-INIC-W NOT GREATER MESDIA-FIM-W
+                IF   MESDIA-CLIENTE-W NOT LESS MESDIA-INIC-W
+                AND  MESDIA-CLIENTE-W NOT GREATER MESDIA-FIM-W
+                     MOVE 1 TO DENTRO-FAIXA-W
+                END-IF
+           ELSE
+                IF   MESDIA-CLIENTE-W NOT LESS MESDIA-INIC-W
+                OR   MESDIA-CLIENTE-W NOT GREATER MESDIA-FIM-W
+                     MOVE 1 TO DENTRO-FAIXA-W
+                END-IF
+           END-IF.
+
+           IF   DENTRO-FAIXA-TRUE
+                MOVE CAND-TURMA-W TO TURMA-CHAVE-W
+                PERFORM ACHA-TURMA
+                MOVE DIA-NASC-W   TO CAND-DIA-W
+                MOVE MES-NASC-W   TO CAND-MES-W
+                MOVE ANO-NASC-W   TO CAND-ANO-W
+                PERFORM GRAVA-DETALHE.
+
+       ACHA-TURMA SECTION.
+           SET TURMA-IDX TO 1.
+           SEARCH TURMA-OCR
+               AT END
+                   IF   QTDE-TURMA-W LESS 50
+                        ADD 1 TO QTDE-TURMA-W
+                        SET TURMA-IDX TO QTDE-TURMA-W
+                        MOVE TURMA-CHAVE-W TO TURMA-TAB (TURMA-IDX)
+                   ELSE
+                        DISPLAY "AVISO: LIMITE DE 50 TURMAS "
+                                "ATINGIDO - RELATORIO INCOMPLETO"
+                   END-IF
+               WHEN TURMA-TAB (TURMA-IDX) EQUAL TURMA-CHAVE-W
+                   CONTINUE
+           END-SEARCH.
+
+       ACHA-TURMA-EXIT. EXIT.
+
+       GRAVA-DETALHE SECTION.
+           IF   QTDE-DET-W LESS 2000
+                ADD 1 TO QTDE-DET-W
+                MOVE CAND-TURMA-W     TO TURMA-DET   (QTDE-DET-W)
+                MOVE CAND-CLASSIF-W   TO CLASSIF-DET (QTDE-DET-W)
+                MOVE CAND-CODIGO-W    TO CODIGO-DET  (QTDE-DET-W)
+                MOVE CAND-DIA-W       TO DIA-DET     (QTDE-DET-W)
+                MOVE CAND-MES-W       TO MES-DET     (QTDE-DET-W)
+                MOVE CAND-ANO-W       TO ANO-DET     (QTDE-DET-W)
+                MOVE CAND-ORIGEM-W    TO ORIGEM-DET  (QTDE-DET-W)
+           ELSE
+                DISPLAY "AVISO: LIMITE DE 2000 ANIVERSARIANTES "
+                        "ATINGIDO - RELATORIO INCOMPLETO".
+
+       IMPRIME-RELATORIO SECTION.
+           PERFORM CABECALHO.
+           SET TURMA-IDX TO 1.
+           PERFORM IMPRIME-GRUPO-TURMA
+               UNTIL TURMA-IDX GREATER QTDE-TURMA-W.
+
+           MOVE QTDE-ACHADOS-W TO TOTAL-ACHADOS-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       IMPRIME-GRUPO-TURMA SECTION.
+           IF   LIN GREATER 54
+                PERFORM CABECALHO.
+           MOVE TURMA-TAB (TURMA-IDX) TO TURMA-REL.
+           WRITE REG-RELAT FROM LINTURMA AFTER 2.
+           ADD  2 TO LIN.
+
+           SET DET-IDX TO 1.
+           PERFORM IMPRIME-LINHA-CLIENTE
+               UNTIL DET-IDX GREATER QTDE-DET-W.
+
+           SET TURMA-IDX UP BY 1.
+
+       IMPRIME-LINHA-CLIENTE SECTION.
+           IF   TURMA-DET (DET-IDX) EQUAL TURMA-TAB (TURMA-IDX)
+                IF   LIN GREATER 56
+                     PERFORM CABECALHO
+                END-IF
+                MOVE CODIGO-DET (DET-IDX) TO CODIGO-REL
+                MOVE SPACES               TO NOME-CG01-AUX
+                IF   CLASSIF-DET (DET-IDX) EQUAL 1
+                     MOVE CODIGO-DET (DET-IDX) TO CODIGO-CG01-AUX
+                     MOVE CODIGO-CG01-AUX      TO CODIGO-CG01
+                     READ CGD001
+                         INVALID KEY CONTINUE
+                     END-READ
+                     IF   ST-CGD001 EQUAL "00"
+                          MOVE NOME-CG01 TO NOME-CG01-AUX
+                     END-IF
+                END-IF
+                MOVE NOME-CG01-AUX        TO NOME-REL
+                MOVE DIA-DET (DET-IDX)    TO DIA-REL
+                MOVE MES-DET (DET-IDX)    TO MES-REL
+                MOVE ANO-DET (DET-IDX)    TO ANO-REL
+                MOVE ORIGEM-DET (DET-IDX) TO ORIGEM-REL
+                WRITE REG-RELAT FROM LINDET
+                ADD  1 TO LIN
+                ADD  1 TO QTDE-ACHADOS-W.
+
+           SET DET-IDX UP BY 1.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CGD001 CGD011 CGD911 RELAT.
+
+       END PROGRAM CGP092.
