@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGP091.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELATORIO PERIODICO DE CPF DUPLICADO NO CADASTRO GERAL.
+      *        PERCORRE CGD011 (E, SEPARADAMENTE, O LEGADO CGD911
+      *        AINDA EM CONVERSAO - VER GALHO52) PELA CHAVE ALTERNATIVA
+      *        DE CPF (ALT2-CG11/ALT2-CG91), ONDE OS REGISTROS DE UM
+      *        MESMO CPF FICAM ADJACENTES, E LISTA TODO CPF ASSOCIADO A
+      *        DUAS OU MAIS COMBINACOES DE CLASSIF/CODIGO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CGPX001.
+
+           COPY CGPX011.
+
+           COPY CGPX911.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CGPW001.
+
+           COPY CGPW011.
+
+           COPY CGPW911.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-CGD011             PIC XX       VALUE SPACES.
+           05  ST-CGD911             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-CGD011            PIC 9        VALUE ZEROS.
+              88  FIM-CGD011-TRUE       VALUE 1.
+           05  FIM-CGD911            PIC 9        VALUE ZEROS.
+              88  FIM-CGD911-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-DUPLIC-W         PIC 9(6)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  CODIGO-CG01-AUX       PIC 9(6)     VALUE ZEROS.
+           05  NOME-CG01-AUX         PIC X(40)    VALUE SPACES.
+           05  CPF-ANT-W             PIC 9(16)    VALUE ZEROS.
+           05  CLASSIF-ANT-W         PIC 9        VALUE ZEROS.
+           05  CODIGO-ANT-W          PIC 9(8)     VALUE ZEROS.
+           05  PRIMEIRO-REG-W        PIC 9        VALUE 1.
+              88  PRIMEIRO-REG-TRUE     VALUE 1.
+           05  GRUPO-IMPRESSO-W      PIC 9        VALUE ZEROS.
+              88  GRUPO-IMPRESSO-TRUE   VALUE 1.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "CPF DUPLICADO NO CADASTRO GERAL".
+           05  ORIGEM-REL            PIC X(10)   VALUE SPACES.
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "CPF               CLASSIF  CODIGO     NOME".
+
+       01  LINDET.
+           05  CPF-REL               PIC Z(15)9  VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  CLASSIF-REL           PIC 9       VALUE ZEROS.
+           05  FILLER                PIC X(6)    VALUE SPACES.
+           05  CODIGO-REL            PIC Z(7)9   VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  NOME-REL              PIC X(40)   VALUE SPACES.
+
+       01  LINTOT.
+           05  FILLER                PIC X(26)   VALUE
+               "TOTAL DE CPF DUPLICADOS: ".
+           05  TOTAL-DUPLIC-REL      PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                MOVE "CGD011" TO ORIGEM-REL
+                MOVE 1        TO PRIMEIRO-REG-W
+                MOVE ZEROS    TO GRUPO-IMPRESSO-W
+                PERFORM CABECALHO
+                PERFORM DETECTA-DUPLIC-CGD011 UNTIL FIM-CGD011-TRUE
+
+                MOVE "CGD911" TO ORIGEM-REL
+                MOVE 1        TO PRIMEIRO-REG-W
+                MOVE ZEROS    TO GRUPO-IMPRESSO-W
+                PERFORM CABECALHO
+                PERFORM DETECTA-DUPLIC-CGD911 UNTIL FIM-CGD911-TRUE
+
+                PERFORM IMPRIME-RODAPE
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-DUPLIC-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CGD001" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "CGD011" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD011.
+           MOVE "CGD911" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD911.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CGD001 CGD011 CGD911.
+           IF   ST-CGD001 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD001: " ST-CGD001
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD011 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD011: " ST-CGD011
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD911 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD911: " ST-CGD911
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT
+                MOVE ZEROS TO CPF-CG11
+                MOVE ZEROS TO CODIGO-CG11
+                START CGD011 KEY IS NOT LESS ALT2-CG11
+                    INVALID KEY
+                        MOVE 1 TO FIM-CGD011
+                MOVE ZEROS TO CPF-CG91
+                MOVE ZEROS TO CODIGO-CG91
+                START CGD911 KEY IS NOT LESS ALT2-CG91
+                    INVALID KEY
+                        MOVE 1 TO FIM-CGD911.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    DETECTA-DUPLIC-CGD011 - le CGD011 em ordem de CPF (ALT2-
+      *    CG11); quando o CPF do registro atual repete o do anterior
+      *    (e nao e' zero, que significa "sem CPF informado"), o
+      *    registro anterior so' e' impresso na primeira repeticao do
+      *    grupo (GRUPO-IMPRESSO-W evita reimprimi-lo a cada ocorrencia
+      *    seguinte do mesmo CPF) e o atual e' sempre impresso.
+      *----------------------------------------------------------------
+       DETECTA-DUPLIC-CGD011 SECTION.
+           READ CGD011 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CGD011
+                   GO TO DETECTA-DUPLIC-CGD011-EXIT.
+
+           IF   PRIMEIRO-REG-TRUE
+                MOVE 0 TO PRIMEIRO-REG-W
+                GO TO GUARDA-ANTERIOR-CGD011.
+
+           IF   CPF-CG11 EQUAL CPF-ANT-W
+           AND  CPF-CG11 NOT EQUAL ZEROS
+                IF   NOT GRUPO-IMPRESSO-TRUE
+                     MOVE CPF-ANT-W     TO CPF-REL
+                     MOVE CLASSIF-ANT-W TO CLASSIF-REL
+                     MOVE CODIGO-ANT-W  TO CODIGO-REL
+                     PERFORM IMPRIME-NOME-CG01
+                     PERFORM IMPRIME-LINHA-DUPLIC
+                     MOVE 1 TO GRUPO-IMPRESSO-W
+                END-IF
+                MOVE CPF-CG11     TO CPF-REL
+                MOVE CLASSIF-CG11 TO CLASSIF-REL
+                MOVE CODIGO-CG11  TO CODIGO-REL
+                PERFORM IMPRIME-NOME-CG01
+                PERFORM IMPRIME-LINHA-DUPLIC
+           ELSE
+                MOVE ZEROS TO GRUPO-IMPRESSO-W.
+
+       GUARDA-ANTERIOR-CGD011.
+           MOVE CPF-CG11     TO CPF-ANT-W.
+           MOVE CLASSIF-CG11 TO CLASSIF-ANT-W.
+           MOVE CODIGO-CG11  TO CODIGO-ANT-W.
+
+       DETECTA-DUPLIC-CGD011-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    DETECTA-DUPLIC-CGD911 - mesma logica de DETECTA-DUPLIC-
+      *    CGD011, aplicada ao legado CGD911.
+      *----------------------------------------------------------------
+       DETECTA-DUPLIC-CGD911 SECTION.
+           READ CGD911 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CGD911
+                   GO TO DETECTA-DUPLIC-CGD911-EXIT.
+
+           IF   PRIMEIRO-REG-TRUE
+                MOVE 0 TO PRIMEIRO-REG-W
+                GO TO GUARDA-ANTERIOR-CGD911.
+
+           IF   CPF-CG91 EQUAL CPF-ANT-W
+           AND  CPF-CG91 NOT EQUAL ZEROS
+                IF   NOT GRUPO-IMPRESSO-TRUE
+                     MOVE CPF-ANT-W     TO CPF-REL
+                     MOVE CLASSIF-ANT-W TO CLASSIF-REL
+                     MOVE CODIGO-ANT-W  TO CODIGO-REL
+                     PERFORM IMPRIME-NOME-CG01
+                     PERFORM IMPRIME-LINHA-DUPLIC
+                     MOVE 1 TO GRUPO-IMPRESSO-W
+                END-IF
+                MOVE CPF-CG91     TO CPF-REL
+                MOVE CLASSIF-CG91 TO CLASSIF-REL
+                MOVE CODIGO-CG91  TO CODIGO-REL
+                PERFORM IMPRIME-NOME-CG01
+                PERFORM IMPRIME-LINHA-DUPLIC
+           ELSE
+                MOVE ZEROS TO GRUPO-IMPRESSO-W.
+
+       GUARDA-ANTERIOR-CGD911.
+           MOVE CPF-CG91     TO CPF-ANT-W.
+           MOVE CLASSIF-CG91 TO CLASSIF-ANT-W.
+           MOVE CODIGO-CG91  TO CODIGO-ANT-W.
+
+       DETECTA-DUPLIC-CGD911-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    IMPRIME-NOME-CG01 - CODIGO-REL so' pertence ao espaco de
+      *    codigos do CGD001 (PIC 9(6)) quando CLASSIF-REL = 1-COMUM;
+      *    para CLASSIF = 0-CONTRATO, CODIGO-REL e' numero de contrato
+      *    e nao deve ser truncado nem usado para consultar CGD001
+      *    (poderia coincidir com um codigo de cliente existente e
+      *    imprimir nome errado).
+      *----------------------------------------------------------------
+       IMPRIME-NOME-CG01 SECTION.
+           MOVE SPACES TO NOME-CG01-AUX.
+           IF   CLASSIF-REL EQUAL 1
+                MOVE CODIGO-REL      TO CODIGO-CG01-AUX
+                MOVE CODIGO-CG01-AUX TO CODIGO-CG01
+                READ CGD001
+                    INVALID KEY CONTINUE
+                END-READ
+                IF   ST-CGD001 EQUAL "00"
+                     MOVE NOME-CG01 TO NOME-CG01-AUX
+                END-IF
+           END-IF.
+           MOVE NOME-CG01-AUX TO NOME-REL.
+
+       IMPRIME-LINHA-DUPLIC SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+           ADD  1 TO QTDE-DUPLIC-W.
+           WRITE REG-RELAT FROM LINDET.
+           ADD  1 TO LIN.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-RODAPE SECTION.
+           MOVE QTDE-DUPLIC-W TO TOTAL-DUPLIC-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CGD001 CGD011 CGD911 RELAT.
+
+       END PROGRAM CGP091.
