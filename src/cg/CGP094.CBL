@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGP094.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: RELATORIO DE CLASSIFICACAO DE USO DOS CODIGOS DE CGD001.
+      *        CARREGA TODO O CGD001 EM TABELA E VARRE LBD103
+      *        (FUNCIONARIO-L103) E CXD100 (CONTAPART-CX100) MARCANDO
+      *        COMO CADA CODIGO E' EFETIVAMENTE REFERENCIADO, PARA
+      *        DISTINGUIR CODIGOS DE CLIENTE SEM NENHUM USO NOS
+      *        ARQUIVOS DE MOVIMENTO (CANDIDATOS A ARQUIVAMENTO) DE
+      *        CODIGOS DE FUNCIONARIO/FORNECEDOR EFETIVAMENTE ATIVOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CGPX001.
+
+           COPY LBPX103.
+
+           COPY CXPX100.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CGPW001.
+
+           COPY LBPW103.
+
+           COPY CXPW100.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-LBD103             PIC XX       VALUE SPACES.
+           05  ST-CXD100             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-CGD001            PIC 9        VALUE ZEROS.
+              88  FIM-CGD001-TRUE       VALUE 1.
+           05  FIM-LBD103            PIC 9        VALUE ZEROS.
+              88  FIM-LBD103-TRUE       VALUE 1.
+           05  FIM-CXD100            PIC 9        VALUE ZEROS.
+              88  FIM-CXD100-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-CGD001-W         PIC 9(5)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  TIPO-CG01-DESCR-W     PIC X(11)    VALUE SPACES.
+           05  SITUACAO-CG01-DESCR-W PIC X(8)     VALUE SPACES.
+           COPY "PARAMETR".
+
+       01  TAB-CGD001.
+           05  CGD001-OCR OCCURS 5000 TIMES INDEXED BY CG-IDX.
+               10  CODIGO-TAB        PIC 9(6).
+               10  NOME-TAB          PIC X(40).
+               10  TIPO-TAB          PIC 9.
+               10  SITUACAO-TAB      PIC 9.
+               10  USO-FUNCIONARIO-TAB PIC 9        VALUE ZEROS.
+               10  USO-FORNECEDOR-TAB  PIC 9        VALUE ZEROS.
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(80)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(100)  VALUE
+               "CLASSIFICACAO DE USO DOS CODIGOS DE CGD001".
+       01  CAB03.
+           05  FILLER                PIC X(100)  VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(100)  VALUE
+           "CODIGO NOME                         TIPO        SITUACAO
+      -    "CLASSIFICACAO DE USO".
+
+       01  LINDET.
+           05  CODIGO-REL            PIC Z(5)9   VALUE ZEROS.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  NOME-REL              PIC X(28)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  TIPO-REL              PIC X(11)   VALUE SPACES.
+           05  SITUACAO-REL          PIC X(9)    VALUE SPACES.
+           05  CLASSIF-REL           PIC X(30)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                MOVE ZEROS TO CODIGO-CG01
+                START CGD001 KEY IS NOT LESS CODIGO-CG01
+                    INVALID KEY
+                        MOVE 1 TO FIM-CGD001
+                END-START
+                PERFORM CARREGA-CGD001 UNTIL FIM-CGD001-TRUE
+
+                MOVE ZEROS TO DATA-MOVTO-L103 SEQ-L103
+                START LBD103 KEY IS NOT LESS THAN CHAVE-L103
+                              IN REG-LBD103
+                    INVALID KEY
+                        MOVE 1 TO FIM-LBD103
+                END-START
+                PERFORM VARRE-LBD103   UNTIL FIM-LBD103-TRUE
+
+                MOVE ZEROS TO DATA-MOV-CX100 SEQ-CX100
+                START CXD100 KEY IS NOT LESS THAN CHAVE-CX100
+                    INVALID KEY
+                        MOVE 1 TO FIM-CXD100
+                END-START
+                PERFORM VARRE-CXD100   UNTIL FIM-CXD100-TRUE
+
+                PERFORM IMPRIME-RELATORIO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-CGD001-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CGD001" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "LBD103" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LBD103.
+           MOVE "CXD100" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CXD100.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CGD001 LBD103 CXD100.
+           IF   ST-CGD001 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD001: " ST-CGD001
+                MOVE 1 TO ERRO-W.
+           IF   ST-LBD103 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LBD103: " ST-LBD103
+                MOVE 1 TO ERRO-W.
+           IF   ST-CXD100 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CXD100: " ST-CXD100
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    CARREGA-CGD001 - le' CGD001 por completo, do primeiro ao
+      *    ultimo codigo, carregando a tabela que o relatorio depois
+      *    classifica por uso.
+      *----------------------------------------------------------------
+       CARREGA-CGD001 SECTION.
+           READ CGD001 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CGD001
+                   GO TO CARREGA-CGD001-EXIT.
+
+           IF   QTDE-CGD001-W LESS 5000
+                ADD 1 TO QTDE-CGD001-W
+                SET CG-IDX TO QTDE-CGD001-W
+                MOVE CODIGO-CG01 TO CODIGO-TAB (CG-IDX)
+                MOVE NOME-CG01   TO NOME-TAB   (CG-IDX)
+                MOVE TIPO-CG01   TO TIPO-TAB   (CG-IDX)
+                MOVE SITUACAO-CG01 TO SITUACAO-TAB (CG-IDX)
+                MOVE ZEROS TO USO-FUNCIONARIO-TAB (CG-IDX)
+                              USO-FORNECEDOR-TAB  (CG-IDX)
+           ELSE
+                DISPLAY "AVISO: LIMITE DE 5000 CODIGOS CGD001 "
+                        "ATINGIDO - RELATORIO INCOMPLETO"
+                MOVE 1 TO FIM-CGD001.
+
+       CARREGA-CGD001-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    VARRE-LBD103 - percorre LBD103 por completo marcando, para
+      *    cada FUNCIONARIO-L103 encontrado, o codigo correspondente
+      *    na tabela como usado-como-funcionario. O registro-marca de
+      *    edicao concorrente (SEQ-L103 = 999) nao e' um lancamento
+      *    real e e' ignorado.
+      *----------------------------------------------------------------
+       VARRE-LBD103 SECTION.
+           READ LBD103 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LBD103
+                   GO TO VARRE-LBD103-EXIT.
+
+           IF   SEQ-L103 NOT EQUAL 999
+                PERFORM MARCA-FUNCIONARIO.
+
+       VARRE-LBD103-EXIT. EXIT.
+
+       MARCA-FUNCIONARIO SECTION.
+           SET CG-IDX TO 1.
+           SEARCH CGD001-OCR
+               AT END
+                   CONTINUE
+               WHEN CODIGO-TAB (CG-IDX) EQUAL FUNCIONARIO-L103
+                   MOVE 1 TO USO-FUNCIONARIO-TAB (CG-IDX)
+           END-SEARCH.
+
+      *----------------------------------------------------------------
+      *    VARRE-CXD100 - percorre CXD100 por completo marcando, para
+      *    cada CONTAPART-CX100 encontrado, o codigo correspondente na
+      *    tabela como usado-como-fornecedor.
+      *----------------------------------------------------------------
+       VARRE-CXD100 SECTION.
+           READ CXD100 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CXD100
+                   GO TO VARRE-CXD100-EXIT.
+
+           PERFORM MARCA-FORNECEDOR.
+
+       VARRE-CXD100-EXIT. EXIT.
+
+       MARCA-FORNECEDOR SECTION.
+           SET CG-IDX TO 1.
+           SEARCH CGD001-OCR
+               AT END
+                   CONTINUE
+               WHEN CODIGO-TAB (CG-IDX) EQUAL CONTAPART-CX100
+                   MOVE 1 TO USO-FORNECEDOR-TAB (CG-IDX)
+           END-SEARCH.
+
+       IMPRIME-RELATORIO SECTION.
+           PERFORM CABECALHO.
+           SET CG-IDX TO 1.
+           PERFORM IMPRIME-LINHA-CGD001
+               UNTIL CG-IDX GREATER QTDE-CGD001-W.
+
+       IMPRIME-LINHA-CGD001 SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+
+           MOVE CODIGO-TAB (CG-IDX) TO CODIGO-REL.
+           MOVE NOME-TAB   (CG-IDX) TO NOME-REL.
+
+           EVALUATE TIPO-TAB (CG-IDX)
+               WHEN 1 MOVE "CLIENTE"      TO TIPO-REL
+               WHEN 2 MOVE "FUNCIONARIO"  TO TIPO-REL
+               WHEN 3 MOVE "FORNECEDOR"   TO TIPO-REL
+               WHEN OTHER MOVE "*******"  TO TIPO-REL
+           END-EVALUATE.
+
+           EVALUATE SITUACAO-TAB (CG-IDX)
+               WHEN 0 MOVE "ATIVO"       TO SITUACAO-REL
+               WHEN 1 MOVE "INATIVO"     TO SITUACAO-REL
+               WHEN OTHER MOVE "*******" TO SITUACAO-REL
+           END-EVALUATE.
+
+           EVALUATE TRUE
+               WHEN USO-FUNCIONARIO-TAB (CG-IDX) EQUAL 1
+               AND  USO-FORNECEDOR-TAB  (CG-IDX) EQUAL 1
+                   MOVE "FUNCIONARIO E FORNECEDOR"
+                        TO CLASSIF-REL
+               WHEN USO-FUNCIONARIO-TAB (CG-IDX) EQUAL 1
+                   MOVE "USADO COMO FUNCIONARIO (LBD103)"
+                        TO CLASSIF-REL
+               WHEN USO-FORNECEDOR-TAB (CG-IDX) EQUAL 1
+                   MOVE "USADO COMO FORNECEDOR (CXD100)"
+                        TO CLASSIF-REL
+               WHEN OTHER
+                   MOVE "SEM USO - CANDIDATO A ARQUIVAMENTO"
+                        TO CLASSIF-REL
+           END-EVALUATE.
+
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+           SET CG-IDX UP BY 1.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CGD001 LBD103 CXD100 RELAT.
+
+       END PROGRAM CGP094.
