@@ -0,0 +1,640 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGP095.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: EXTRATO LGPD DE UM CLIENTE DO CADASTRO GERAL (CODIGO-
+      *        CG01), REUNINDO CGD001, ENDERECO/CPF EM CGD011 OU NO
+      *        LEGADO CGD911 (GALHO52), EVENTOS EM VID100/VID105,
+      *        MOVIMENTO DE AMPLIACAO EM LBD103 E LINHAS DE ALBUM EM
+      *        RCD100P NUM UNICO RELATORIO, E OPCIONALMENTE ANONIMIZA
+      *        OS CAMPOS DE IDENTIFICACAO DO CLIENTE (NOME, CPF, RG,
+      *        ENDERECO, TELEFONE, E-MAIL) PARA ATENDER UMA SOLICITACAO
+      *        DE TITULAR DE DADOS.
+      *
+      *        LBD103 E RCD100P NAO TEM CAMPO DE CLIENTE NO LEIAUTE
+      *        ATUAL: LBD103 E' LOCALIZADO PELO MESMO CODIGO USADO
+      *        COMO FUNCIONARIO-L103 (O CODIGO DE CGD001 E' COMPARTI-
+      *        LHADO ENTRE CLIENTE/FUNCIONARIO/FORNECEDOR, COMO JA'
+      *        ASSUMIDO PELO CGP094) E RCD100P E' LOCALIZADO ASSUMINDO
+      *        QUE ALBUM-RECP E' O MESMO CODIGO DE CLIENTE, NA FALTA
+      *        DE OUTRO CAMPO DE LIGACAO NO ARQUIVO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CGPX001.
+
+           COPY CGPX011.
+
+           COPY CGPX911.
+
+           COPY VIPX100.
+
+           COPY VIPX105.
+
+           COPY LBPX103.
+
+           COPY RCPX100P.
+
+           COPY LOGX003.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CGPW001.
+
+           COPY CGPW011.
+
+           COPY CGPW911.
+
+           COPY VIPW100.
+
+           COPY VIPW105.
+
+           COPY LBPW103.
+
+           COPY RCPW100P.
+
+           COPY LOGW003.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-CGD011             PIC XX       VALUE SPACES.
+           05  ST-CGD911             PIC XX       VALUE SPACES.
+           05  ST-VID100             PIC XX       VALUE SPACES.
+           05  ST-VID105             PIC XX       VALUE SPACES.
+           05  ST-LBD103             PIC XX       VALUE SPACES.
+           05  ST-RCD100P            PIC XX       VALUE SPACES.
+           05  ST-LOG003             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  ACHOU-CGD001-W        PIC 9        VALUE ZEROS.
+              88  ACHOU-CGD001-TRUE     VALUE 1.
+           05  ORIGEM-ENDERECO-W     PIC X(6)     VALUE SPACES.
+           05  FIM-VID100            PIC 9        VALUE ZEROS.
+              88  FIM-VID100-TRUE       VALUE 1.
+           05  FIM-LBD103            PIC 9        VALUE ZEROS.
+              88  FIM-LBD103-TRUE       VALUE 1.
+           05  FIM-RCD100P           PIC 9        VALUE ZEROS.
+              88  FIM-RCD100P-TRUE      VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-EVENTOS-W        PIC 9(4)     VALUE ZEROS.
+           05  QTDE-LBD103-W         PIC 9(4)     VALUE ZEROS.
+           05  QTDE-RCD100P-W        PIC 9(4)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  CODIGO-CG01-PARM      PIC 9(6)     VALUE ZEROS.
+           05  CODIGO-AMPLO-W        PIC 9(8)     VALUE ZEROS.
+           05  HORA-W                PIC 9(6)     VALUE ZEROS.
+           05  DATA-MOVTO-W          PIC 9(8)     VALUE ZEROS.
+           COPY GAPWCNV.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "EXTRATO LGPD DE DADOS DO CLIENTE".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+
+       01  LINCOD.
+           05  FILLER                PIC X(19)   VALUE
+               "CODIGO DO CLIENTE: ".
+           05  CODIGO-REL            PIC Z(5)9   VALUE ZEROS.
+       01  LINNOME.
+           05  FILLER                PIC X(19)   VALUE
+               "NOME.............: ".
+           05  NOME-REL              PIC X(40)   VALUE SPACES.
+       01  LINAVISOCGD001.
+           05  FILLER                PIC X(60)   VALUE
+               "CODIGO NAO ENCONTRADO EM CGD001.".
+
+       01  LINORIGEM.
+           05  FILLER                PIC X(19)   VALUE
+               "ORIGEM ENDERECO..: ".
+           05  ORIGEM-REL            PIC X(6)    VALUE SPACES.
+       01  LINEND1.
+           05  FILLER                PIC X(19)   VALUE
+               "ENDERECO.........: ".
+           05  ENDERECO-REL          PIC X(45)   VALUE SPACES.
+       01  LINBAIRRO.
+           05  FILLER                PIC X(19)   VALUE
+               "BAIRRO/CEP.......: ".
+           05  BAIRRO-REL            PIC X(25)   VALUE SPACES.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  CEP-REL               PIC 9(8)    VALUE ZEROS.
+       01  LINFONE.
+           05  FILLER                PIC X(19)   VALUE
+               "TELEFONE/CELULAR.: ".
+           05  FONE-REL              PIC 9(8)    VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  CELULAR-REL           PIC 9(8)    VALUE ZEROS.
+       01  LINEMAIL.
+           05  FILLER                PIC X(19)   VALUE
+               "E-MAIL...........: ".
+           05  EMAIL-REL             PIC X(30)   VALUE SPACES.
+       01  LINCPF.
+           05  FILLER                PIC X(19)   VALUE
+               "CPF/RG...........: ".
+           05  CPF-REL               PIC Z(15)9  VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  RG-REL                PIC X(15)   VALUE SPACES.
+       01  LINAVISOEND.
+           05  FILLER                PIC X(60)   VALUE
+               "SEM REGISTRO DE ENDERECO EM CGD011/CGD911.".
+
+       01  CABEVT.
+           05  FILLER                PIC X(90)   VALUE
+           "EVENTOS VID100/VID105".
+       01  LINDETEVT.
+           05  DATA-EVENTO-REL       PIC 9(8)    VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  CONTRATO-REL          PIC Z(3)9   VALUE ZEROS.
+           05  FILLER                PIC X(1)    VALUE "/".
+           05  ITEM-REL              PIC Z9      VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  NR-FITAS-REL          PIC ZZ9     VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  QT-HORA-GRAV-REL      PIC ZZZ9    VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  QT-HORA-ED-REL        PIC ZZZ9    VALUE ZEROS.
+       01  LINAVISOEVT.
+           05  FILLER                PIC X(60)   VALUE
+               "NENHUM EVENTO VID100 ENCONTRADO PARA ESSE CLIENTE.".
+
+       01  CABLBD.
+           05  FILLER                PIC X(90)   VALUE
+           "MOVIMENTO DE AMPLIACAO - LBD103".
+       01  LINDETLBD.
+           05  DATA-MOVTO-REL        PIC 9(8)    VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  TURNO-REL             PIC X(1)    VALUE SPACES.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  QTDE-ROLOS-REL        PIC Z(4)9   VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  QTDE-FOTOS-REL        PIC Z(4)9   VALUE ZEROS.
+       01  LINAVISOLBD.
+           05  FILLER                PIC X(60)   VALUE
+               "NENHUM MOVIMENTO LBD103 ENCONTRADO PARA ESSE CODIGO.".
+
+       01  CABALB.
+           05  FILLER                PIC X(90)   VALUE
+           "LINHAS DE ALBUM - RCD100P".
+       01  LINDETALB.
+           05  SEQ-REL               PIC Z(2)9   VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  PRODUTO-REL           PIC Z(3)9   VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  QTDE-VENDIDA-REL      PIC Z(5)9   VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  VLRTOTAL-REL          PIC Z(5)9,99 VALUE ZEROS.
+       01  LINAVISOALB.
+           05  FILLER                PIC X(60)   VALUE
+               "NENHUMA LINHA RCD100P ENCONTRADA PARA ESSE ALBUM.".
+
+       01  LINRESUMO.
+           05  FILLER                PIC X(31)   VALUE
+               "TOTAL DE EVENTOS VID100......: ".
+           05  TOTAL-EVENTOS-REL     PIC ZZZ9.
+       01  LINRESUMO2.
+           05  FILLER                PIC X(31)   VALUE
+               "TOTAL DE MOVIMENTOS LBD103...: ".
+           05  TOTAL-LBD103-REL      PIC ZZZ9.
+       01  LINRESUMO3.
+           05  FILLER                PIC X(31)   VALUE
+               "TOTAL DE LINHAS RCD100P......: ".
+           05  TOTAL-RCD100P-REL     PIC ZZZ9.
+       01  LINANONIMIZADO.
+           05  FILLER                PIC X(60)   VALUE
+               "DADOS DE IDENTIFICACAO ANONIMIZADOS NESTA EXECUCAO.".
+       01  LINSIMULADO.
+           05  FILLER                PIC X(60)   VALUE
+               "SERIAM ANONIMIZADOS NESTA EXECUCAO (SIMULACAO).".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM CABECALHO
+                PERFORM LOCALIZA-CGD001
+                PERFORM LOCALIZA-ENDERECO
+                PERFORM LISTA-EVENTOS-VID100 UNTIL FIM-VID100-TRUE
+                PERFORM LISTA-LBD103 UNTIL FIM-LBD103-TRUE
+                PERFORM LISTA-RCD100P UNTIL FIM-RCD100P-TRUE
+                PERFORM ANONIMIZA-CLIENTE
+                PERFORM IMPRIME-RESUMO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CGD001" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "CGD011" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD011.
+           MOVE "CGD911" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD911.
+           MOVE "VID100" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-VID100.
+           MOVE "VID105" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-VID105.
+           MOVE "LBD103" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LBD103.
+           MOVE "RCD100P" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-RCD100P.
+           MOVE "LOG003" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG003.
+           CLOSE CONTROLE.
+
+           OPEN I-O CGD001.
+           OPEN I-O CGD011.
+           OPEN I-O CGD911.
+           OPEN INPUT VID100 VID105 LBD103 RCD100P.
+           OPEN I-O LOG003.
+           IF   ST-LOG003 EQUAL "35"
+                CLOSE LOG003
+                OPEN OUTPUT LOG003
+                CLOSE LOG003
+                OPEN I-O LOG003.
+
+           IF   ST-CGD001 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD001: " ST-CGD001
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD011 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD011: " ST-CGD011
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD911 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD911: " ST-CGD911
+                MOVE 1 TO ERRO-W.
+           IF   ST-VID100 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA VID100: " ST-VID100
+                MOVE 1 TO ERRO-W.
+           IF   ST-VID105 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA VID105: " ST-VID105
+                MOVE 1 TO ERRO-W.
+           IF   ST-LBD103 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LBD103: " ST-LBD103
+                MOVE 1 TO ERRO-W.
+           IF   ST-RCD100P NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA RCD100P: " ST-RCD100P
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "CODIGO DO CLIENTE (CGD001)...............: "
+               WITH NO ADVANCING.
+           ACCEPT CODIGO-CG01-PARM.
+           MOVE CODIGO-CG01-PARM TO CODIGO-AMPLO-W.
+
+           DISPLAY "SOMENTE EXTRAIR, SEM ANONIMIZAR (S/N).....: "
+               WITH NO ADVANCING.
+           ACCEPT RESP-MODO-GA.
+           IF   RESP-MODO-GA EQUAL "S" OR RESP-MODO-GA EQUAL "s"
+                MOVE 1 TO MODO-CONVERSAO-GA
+           ELSE
+                MOVE 0 TO MODO-CONVERSAO-GA
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    LOCALIZA-CGD001 - leitura direta pela chave primaria
+      *    (CODIGO-CG01).
+      *----------------------------------------------------------------
+       LOCALIZA-CGD001 SECTION.
+           MOVE ZEROS TO ACHOU-CGD001-W.
+           MOVE CODIGO-CG01-PARM TO CODIGO-CG01.
+           READ CGD001
+               INVALID KEY
+                   WRITE REG-RELAT FROM LINAVISOCGD001 AFTER 2
+                   GO TO LOCALIZA-CGD001-EXIT
+               NOT INVALID KEY
+                   MOVE 1 TO ACHOU-CGD001-W.
+
+           MOVE CODIGO-CG01  TO CODIGO-REL.
+           WRITE REG-RELAT FROM LINCOD AFTER 2.
+           MOVE NOME-CG01    TO NOME-REL.
+           WRITE REG-RELAT FROM LINNOME.
+
+       LOCALIZA-CGD001-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    LOCALIZA-ENDERECO - tenta a chave primaria de CGD011 com
+      *    CLASSIF 1 (comum) e depois 0 (contrato), nessa ordem, e so'
+      *    cai para o legado CGD911 (GALHO52) se nao encontrar nenhuma
+      *    das duas combinacoes em CGD011.
+      *----------------------------------------------------------------
+       LOCALIZA-ENDERECO SECTION.
+           MOVE SPACES TO ORIGEM-ENDERECO-W.
+
+           MOVE 1 TO CLASSIF-CG11.  MOVE CODIGO-AMPLO-W TO CODIGO-CG11.
+           READ CGD011
+               INVALID KEY
+                   MOVE 0 TO CLASSIF-CG11
+                   MOVE CODIGO-AMPLO-W TO CODIGO-CG11
+                   READ CGD011
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY
+                           MOVE "CGD011" TO ORIGEM-ENDERECO-W
+                   END-READ
+               NOT INVALID KEY
+                   MOVE "CGD011" TO ORIGEM-ENDERECO-W
+           END-READ.
+
+           IF   ORIGEM-ENDERECO-W EQUAL SPACES
+                MOVE 1 TO CLASSIF-CG91
+                MOVE CODIGO-AMPLO-W TO CODIGO-CG91
+                READ CGD911
+                    INVALID KEY
+                        MOVE 0 TO CLASSIF-CG91
+                        MOVE CODIGO-AMPLO-W TO CODIGO-CG91
+                        READ CGD911
+                            INVALID KEY CONTINUE
+                            NOT INVALID KEY
+                                MOVE "CGD911" TO ORIGEM-ENDERECO-W
+                        END-READ
+                    NOT INVALID KEY
+                        MOVE "CGD911" TO ORIGEM-ENDERECO-W
+                END-READ.
+
+           IF   ORIGEM-ENDERECO-W EQUAL SPACES
+                WRITE REG-RELAT FROM LINAVISOEND AFTER 2
+                GO TO LOCALIZA-ENDERECO-EXIT.
+
+           MOVE ORIGEM-ENDERECO-W TO ORIGEM-REL.
+           WRITE REG-RELAT FROM LINORIGEM AFTER 2.
+
+           IF   ORIGEM-ENDERECO-W EQUAL "CGD011"
+                MOVE ENDERECO1-CG11 TO ENDERECO-REL
+                MOVE BAIRRO1-CG11   TO BAIRRO-REL
+                MOVE CEP1-CG11      TO CEP-REL
+                MOVE FONE1-CG11     TO FONE-REL
+                MOVE CELULAR-CG11   TO CELULAR-REL
+                MOVE E-MAIL-CG11    TO EMAIL-REL
+                MOVE CPF-CG11       TO CPF-REL
+                MOVE RG-CG11        TO RG-REL
+           ELSE
+                MOVE ENDERECO1-CG91 TO ENDERECO-REL
+                MOVE BAIRRO1-CG91   TO BAIRRO-REL
+                MOVE CEP1-CG91      TO CEP-REL
+                MOVE FONE1-CG91     TO FONE-REL
+                MOVE CELULAR-CG91   TO CELULAR-REL
+                MOVE E-MAIL-CG91    TO EMAIL-REL
+                MOVE CPF-CG91       TO CPF-REL
+                MOVE RG-CG91        TO RG-REL.
+
+           WRITE REG-RELAT FROM LINEND1.
+           WRITE REG-RELAT FROM LINBAIRRO.
+           WRITE REG-RELAT FROM LINFONE.
+           WRITE REG-RELAT FROM LINEMAIL.
+           WRITE REG-RELAT FROM LINCPF.
+
+       LOCALIZA-ENDERECO-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    LISTA-EVENTOS-VID100 - VID100 nao tem chave (primaria ou
+      *    alternativa) por CLIENTE-V100, de forma que a unica maneira
+      *    de achar todos os eventos de um cliente e' varrer o arquivo
+      *    por completo pela chave primaria (igual VERIFICA-RCD100P do
+      *    RCP101 faz com ALBUM/SEQ); cada evento do cliente busca a
+      *    edicao correspondente em VID105 pelo mesmo par CONTRATO/
+      *    ITEM usado em VIP106/VIP107/VIP108/VIP110.
+      *----------------------------------------------------------------
+       LISTA-EVENTOS-VID100 SECTION.
+           READ VID100 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-VID100
+                   GO TO LISTA-EVENTOS-VID100-EXIT.
+
+           IF   CLIENTE-V100 NOT EQUAL CODIGO-AMPLO-W
+                GO TO LISTA-EVENTOS-VID100-EXIT.
+
+           IF   QTDE-EVENTOS-W EQUAL ZEROS
+                WRITE REG-RELAT FROM CABEVT AFTER 2.
+
+           ADD 1 TO QTDE-EVENTOS-W.
+           MOVE CONTRATO-V100 TO CONTRATO-V105.
+           MOVE ITEM-V100     TO ITEM-V105.
+           READ VID105
+               INVALID KEY
+                   MOVE ZEROS TO QT-HORA-GRAV-V105
+                                 QT-HORA-ED-MASTER-V105
+           END-READ.
+
+           MOVE DATA-EVENTO-V100       TO DATA-EVENTO-REL.
+           MOVE CONTRATO-V100          TO CONTRATO-REL.
+           MOVE ITEM-V100              TO ITEM-REL.
+           MOVE NR-FITAS-V100          TO NR-FITAS-REL.
+           MOVE QT-HORA-GRAV-V105      TO QT-HORA-GRAV-REL.
+           MOVE QT-HORA-ED-MASTER-V105 TO QT-HORA-ED-REL.
+           WRITE REG-RELAT FROM LINDETEVT.
+
+       LISTA-EVENTOS-VID100-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    LISTA-LBD103 - posiciona pela chave alternativa ALT-L103
+      *    (FUNCIONARIO-L103/DATA-MOVTO-L103), ja' que o codigo de
+      *    CGD001 tambem e' usado como FUNCIONARIO-L103 (mesma premissa
+      *    do CGP094), e para assim que o codigo mudar.
+      *----------------------------------------------------------------
+       LISTA-LBD103 SECTION.
+           IF   QTDE-LBD103-W EQUAL ZEROS
+           AND  FIM-LBD103 EQUAL ZEROS
+                MOVE CODIGO-CG01-PARM TO FUNCIONARIO-L103
+                MOVE ZEROS            TO DATA-MOVTO-L103
+                START LBD103 KEY IS NOT LESS ALT-L103
+                    INVALID KEY
+                        MOVE 1 TO FIM-LBD103
+                        GO TO LISTA-LBD103-EXIT.
+
+           READ LBD103 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LBD103
+                   GO TO LISTA-LBD103-EXIT.
+
+           IF   FUNCIONARIO-L103 NOT EQUAL CODIGO-CG01-PARM
+                MOVE 1 TO FIM-LBD103
+                GO TO LISTA-LBD103-EXIT.
+
+           IF   QTDE-LBD103-W EQUAL ZEROS
+                WRITE REG-RELAT FROM CABLBD AFTER 2.
+
+           ADD 1 TO QTDE-LBD103-W.
+           MOVE DATA-MOVTO-L103  TO DATA-MOVTO-REL.
+           MOVE TURNO-L103       TO TURNO-REL.
+           MOVE QTDE-ROLOS-L103  TO QTDE-ROLOS-REL.
+           MOVE QTDE-FOTOS-L103  TO QTDE-FOTOS-REL.
+           WRITE REG-RELAT FROM LINDETLBD.
+
+       LISTA-LBD103-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    LISTA-RCD100P - posiciona pela chave primaria CHAVE-ALBUM-
+      *    RECP assumindo ALBUM-RECP igual ao codigo do cliente (ver
+      *    comentario no cabecalho do programa) e para assim que o
+      *    album mudar.
+      *----------------------------------------------------------------
+       LISTA-RCD100P SECTION.
+           IF   QTDE-RCD100P-W EQUAL ZEROS
+           AND  FIM-RCD100P EQUAL ZEROS
+                MOVE CODIGO-AMPLO-W TO ALBUM-RECP
+                MOVE ZEROS          TO SEQ-RECP
+                START RCD100P KEY IS NOT LESS CHAVE-ALBUM-RECP
+                    INVALID KEY
+                        MOVE 1 TO FIM-RCD100P
+                        GO TO LISTA-RCD100P-EXIT.
+
+           READ RCD100P NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-RCD100P
+                   GO TO LISTA-RCD100P-EXIT.
+
+           IF   ALBUM-RECP NOT EQUAL CODIGO-AMPLO-W
+                MOVE 1 TO FIM-RCD100P
+                GO TO LISTA-RCD100P-EXIT.
+
+           IF   QTDE-RCD100P-W EQUAL ZEROS
+                WRITE REG-RELAT FROM CABALB AFTER 2.
+
+           ADD 1 TO QTDE-RCD100P-W.
+           MOVE SEQ-RECP         TO SEQ-REL.
+           MOVE PRODUTO-RECP     TO PRODUTO-REL.
+           MOVE QTDE-VENDIDA-RECP TO QTDE-VENDIDA-REL.
+           MOVE VLRTOTAL-RECP    TO VLRTOTAL-REL.
+           WRITE REG-RELAT FROM LINDETALB.
+
+       LISTA-RCD100P-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    ANONIMIZA-CLIENTE - em modo de gravacao, apaga os campos de
+      *    identificacao do cliente em CGD001 e no arquivo onde o
+      *    endereco foi encontrado (CGD011 ou CGD911); em modo de
+      *    simulacao, nada e' apagado. Em ambos os modos registra
+      *    antes/depois em LOG003 nos mesmos moldes do GALHO97/GALHO52
+      *    (ver GAPWCNV), para que o relatorio de diferencas exista
+      *    mesmo quando nada foi gravado de fato.
+      *----------------------------------------------------------------
+       ANONIMIZA-CLIENTE SECTION.
+           IF   NOT ACHOU-CGD001-TRUE
+                GO TO ANONIMIZA-CLIENTE-EXIT.
+
+           IF   CONVERSAO-SIMULACAO-GA
+                PERFORM GRAVA-LOG-ANONIMIZACAO
+                WRITE REG-RELAT FROM LINSIMULADO AFTER 2
+                GO TO ANONIMIZA-CLIENTE-EXIT.
+
+           MOVE "DADOS ANONIMIZADOS LGPD" TO NOME-CG01.
+           REWRITE REG-CGD001
+               INVALID KEY CONTINUE
+               NOT INVALID KEY PERFORM GRAVA-LOG-ANONIMIZACAO
+           END-REWRITE.
+
+           IF   ORIGEM-ENDERECO-W EQUAL "CGD011"
+                MOVE SPACES TO ENDERECO1-CG11 COMPLEMENTO1-CG11
+                               BAIRRO1-CG11 EMPRESA-CG11
+                               ENDERECO2-CG11 COMPLEMENTO2-CG11
+                               BAIRRO2-CG11 E-MAIL-CG11 RG-CG11
+                               ORGAO-EXPEDICAO-CG11 NOME-PAI-CG11
+                               NOME-MAE-CG11
+                MOVE ZEROS  TO CEP1-CG11 FONE1-CG11 CEP2-CG11
+                               FONE2-CG11 CELULAR-CG11 FAX-CG11
+                               CPF-CG11 DT-EXPEDICAO-CG11
+                               DATA-NASC-CG11
+                REWRITE REG-CGD011
+                    INVALID KEY CONTINUE
+                END-REWRITE
+           ELSE
+           IF   ORIGEM-ENDERECO-W EQUAL "CGD911"
+                MOVE SPACES TO ENDERECO1-CG91 COMPLEMENTO1-CG91
+                               BAIRRO1-CG91 EMPRESA-CG91
+                               ENDERECO2-CG91 COMPLEMENTO2-CG91
+                               BAIRRO2-CG91 E-MAIL-CG91 RG-CG91
+                               ORGAO-EXPEDICAO-CG91 NOME-PAI-CG91
+                               NOME-MAE-CG91
+                MOVE ZEROS  TO CEP1-CG91 FONE1-CG91 CEP2-CG91
+                               FONE2-CG91 CELULAR-CG91 FAX-CG91
+                               CPF-CG91 DT-EXPEDICAO-CG91
+                               DATA-NASC-CG91
+                REWRITE REG-CGD911
+                    INVALID KEY CONTINUE
+                END-REWRITE.
+
+           WRITE REG-RELAT FROM LINANONIMIZADO AFTER 2.
+
+       ANONIMIZA-CLIENTE-EXIT. EXIT.
+
+       GRAVA-LOG-ANONIMIZACAO SECTION.
+           MOVE "BATCH"          TO LOG3-USUARIO.
+           ACCEPT HORA-W FROM TIME.
+           ACCEPT DATA-MOVTO-W FROM DATE YYYYMMDD.
+           MOVE DATA-MOVTO-W     TO LOG3-PERIODO(1:8).
+           MOVE HORA-W           TO LOG3-PERIODO(9:6).
+           IF   CONVERSAO-SIMULACAO-GA
+                MOVE "SIMULACAO" TO LOG3-OPERACAO
+           ELSE
+                MOVE "EXCLUSAO"  TO LOG3-OPERACAO
+           END-IF.
+           MOVE "CGD001"         TO LOG3-ARQUIVO.
+           MOVE SPACES           TO LOG3-CHAVE-REG.
+           MOVE CODIGO-CG01-PARM TO LOG3-CHAVE-REG(01:06).
+           MOVE "NOME-CG01"      TO LOG3-CAMPO.
+           MOVE SPACES           TO LOG3-VALOR-ANTERIOR.
+           MOVE "DADOS DE IDENTIFICACAO DO CLIENTE" TO
+                LOG3-VALOR-ATUAL.
+           WRITE REG-LOG003
+               INVALID KEY CONTINUE
+           END-WRITE.
+
+       IMPRIME-RESUMO SECTION.
+           MOVE QTDE-EVENTOS-W  TO TOTAL-EVENTOS-REL.
+           MOVE QTDE-LBD103-W   TO TOTAL-LBD103-REL.
+           MOVE QTDE-RCD100P-W  TO TOTAL-RCD100P-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINRESUMO.
+           WRITE REG-RELAT FROM LINRESUMO2.
+           WRITE REG-RELAT FROM LINRESUMO3.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           WRITE REG-RELAT FROM CAB01.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 4 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CGD001 CGD011 CGD911 VID100 VID105 LBD103 RCD100P.
+           CLOSE LOG003 RELAT.
+
+       END PROGRAM CGP095.
