@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGP093.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELATORIO DE QUALIDADE DE ENDERECO/CONTATO DO CADASTRO
+      *        GERAL. PERCORRE CGD011 E, COMPLEMENTARMENTE, O LEGADO
+      *        CGD911 (AINDA EM CONVERSAO - VER GALHO52) PARA OS
+      *        CLIENTES AINDA NAO MIGRADOS, E ACUSA QUALQUER REGISTRO
+      *        SEM CEP, SEM TELEFONE UTILIZAVEL (FONE1, FONE2 OU
+      *        CELULAR) OU SEM E-MAIL, PARA LIMPEZA DA LISTA DE
+      *        MALA-DIRETA E ENTREGA DE ALBUM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CGPX001.
+
+           COPY CGPX011.
+
+           COPY CGPX911.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CGPW001.
+
+           COPY CGPW011.
+
+           COPY CGPW911.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-CGD011             PIC XX       VALUE SPACES.
+           05  ST-CGD911             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-CGD011            PIC 9        VALUE ZEROS.
+              88  FIM-CGD011-TRUE       VALUE 1.
+           05  FIM-CGD911            PIC 9        VALUE ZEROS.
+              88  FIM-CGD911-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-LIDOS-W          PIC 9(6)     VALUE ZEROS.
+           05  QTDE-FALHAS-W         PIC 9(6)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  CODIGO-CG01-AUX       PIC 9(6)     VALUE ZEROS.
+           05  NOME-CG01-AUX         PIC X(40)    VALUE SPACES.
+           05  CAND-CLASSIF-W        PIC 9        VALUE ZEROS.
+           05  CAND-CODIGO-W         PIC 9(8)     VALUE ZEROS.
+           05  CAND-CEP1-W           PIC 9(8)     VALUE ZEROS.
+           05  CAND-CEP2-W           PIC 9(8)     VALUE ZEROS.
+           05  CAND-FONE1-W          PIC 9(8)     VALUE ZEROS.
+           05  CAND-FONE2-W          PIC 9(8)     VALUE ZEROS.
+           05  CAND-CELULAR-W        PIC 9(8)     VALUE ZEROS.
+           05  CAND-EMAIL-W          PIC X(30)    VALUE SPACES.
+           05  CAND-ORIGEM-W         PIC X(6)     VALUE SPACES.
+           05  FALTA-CEP-W           PIC X(3)     VALUE SPACES.
+           05  FALTA-TEL-W           PIC X(3)     VALUE SPACES.
+           05  FALTA-EMAIL-W         PIC X(3)     VALUE SPACES.
+           05  TEM-FALHA-W           PIC 9        VALUE ZEROS.
+              88  TEM-FALHA-TRUE        VALUE 1.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "QUALIDADE DE ENDERECO E CONTATO - CADASTRO GERAL".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "CODIGO     NOME                         SEM CEP SEM TEL SEM
+      -    " E-MAIL ORIGEM".
+
+       01  LINDET.
+           05  CODIGO-REL            PIC Z(7)9   VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  NOME-REL              PIC X(30)   VALUE SPACES.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  CEP-FALTA-REL         PIC X(7)    VALUE SPACES.
+           05  TEL-FALTA-REL         PIC X(8)    VALUE SPACES.
+           05  EMAIL-FALTA-REL       PIC X(11)   VALUE SPACES.
+           05  ORIGEM-REL            PIC X(6)    VALUE SPACES.
+
+       01  LINTOT.
+           05  FILLER                PIC X(30)   VALUE
+               "TOTAL DE REGISTROS COM FALHA.:".
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  TOTAL-FALHAS-REL      PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM CABECALHO
+                PERFORM VERIFICA-CGD011 UNTIL FIM-CGD011-TRUE
+                PERFORM VERIFICA-CGD911 UNTIL FIM-CGD911-TRUE
+                PERFORM IMPRIME-RODAPE
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-LIDOS-W QTDE-FALHAS-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CGD001" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "CGD011" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD011.
+           MOVE "CGD911" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD911.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CGD001 CGD011 CGD911.
+           IF   ST-CGD001 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD001: " ST-CGD001
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD011 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD011: " ST-CGD011
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD911 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD911: " ST-CGD911
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    VERIFICA-CGD011 - percorre CGD011 por completo, acusando
+      *    qualquer registro sem CEP, sem telefone util (FONE1, FONE2
+      *    ou CELULAR) ou sem e-mail em qualquer dos blocos de
+      *    endereco.
+      *----------------------------------------------------------------
+       VERIFICA-CGD011 SECTION.
+           READ CGD011 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CGD011
+                   GO TO VERIFICA-CGD011-EXIT.
+
+           ADD  1 TO QTDE-LIDOS-W.
+           MOVE CLASSIF-CG11 TO CAND-CLASSIF-W.
+           MOVE CODIGO-CG11 TO CAND-CODIGO-W.
+           MOVE CEP1-CG11   TO CAND-CEP1-W.
+           MOVE CEP2-CG11   TO CAND-CEP2-W.
+           MOVE FONE1-CG11  TO CAND-FONE1-W.
+           MOVE FONE2-CG11  TO CAND-FONE2-W.
+           MOVE CELULAR-CG11 TO CAND-CELULAR-W.
+           MOVE E-MAIL-CG11 TO CAND-EMAIL-W.
+           MOVE "CGD011"    TO CAND-ORIGEM-W.
+           PERFORM VERIFICA-QUALIDADE.
+
+       VERIFICA-CGD011-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    VERIFICA-CGD911 - mesma checagem sobre o legado CGD911, so'
+      *    para os codigos ainda nao migrados para CGD011, para nao
+      *    acusar o mesmo cliente duas vezes.
+      *----------------------------------------------------------------
+       VERIFICA-CGD911 SECTION.
+           READ CGD911 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CGD911
+                   GO TO VERIFICA-CGD911-EXIT.
+
+           ADD  1 TO QTDE-LIDOS-W.
+           MOVE CLASSIF-CG91 TO CLASSIF-CG11.
+           MOVE CODIGO-CG91  TO CODIGO-CG11.
+           READ CGD011
+               INVALID KEY
+                   MOVE CLASSIF-CG91  TO CAND-CLASSIF-W
+                   MOVE CODIGO-CG91   TO CAND-CODIGO-W
+                   MOVE CEP1-CG91     TO CAND-CEP1-W
+                   MOVE CEP2-CG91     TO CAND-CEP2-W
+                   MOVE FONE1-CG91    TO CAND-FONE1-W
+                   MOVE FONE2-CG91    TO CAND-FONE2-W
+                   MOVE CELULAR-CG91  TO CAND-CELULAR-W
+                   MOVE E-MAIL-CG91   TO CAND-EMAIL-W
+                   MOVE "CGD911"      TO CAND-ORIGEM-W
+                   PERFORM VERIFICA-QUALIDADE
+           END-READ.
+
+       VERIFICA-CGD911-EXIT. EXIT.
+
+       VERIFICA-QUALIDADE SECTION.
+           MOVE SPACES TO FALTA-CEP-W FALTA-TEL-W FALTA-EMAIL-W.
+           MOVE ZEROS  TO TEM-FALHA-W.
+
+           IF   CAND-CEP1-W EQUAL ZEROS
+           AND  CAND-CEP2-W EQUAL ZEROS
+                MOVE "SIM" TO FALTA-CEP-W
+                MOVE 1     TO TEM-FALHA-W.
+
+           IF   CAND-FONE1-W   EQUAL ZEROS
+           AND  CAND-FONE2-W   EQUAL ZEROS
+           AND  CAND-CELULAR-W EQUAL ZEROS
+                MOVE "SIM" TO FALTA-TEL-W
+                MOVE 1     TO TEM-FALHA-W.
+
+           IF   CAND-EMAIL-W EQUAL SPACES
+                MOVE "SIM" TO FALTA-EMAIL-W
+                MOVE 1     TO TEM-FALHA-W.
+
+           IF   TEM-FALHA-TRUE
+                PERFORM IMPRIME-LINHA-FALHA.
+
+      *----------------------------------------------------------------
+      *    IMPRIME-LINHA-FALHA - CAND-CODIGO-W so' pertence ao espaco
+      *    de codigos do CGD001 (PIC 9(6)) quando CAND-CLASSIF-W =
+      *    1-COMUM; para CLASSIF = 0-CONTRATO, CAND-CODIGO-W e' numero
+      *    de contrato e nao deve ser truncado nem usado para
+      *    consultar CGD001 (poderia coincidir com um codigo de
+      *    cliente existente e imprimir nome errado).
+      *----------------------------------------------------------------
+       IMPRIME-LINHA-FALHA SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+           ADD  1 TO QTDE-FALHAS-W.
+           MOVE CAND-CODIGO-W TO CODIGO-REL.
+           MOVE SPACES        TO NOME-CG01-AUX.
+           IF   CAND-CLASSIF-W EQUAL 1
+                MOVE CAND-CODIGO-W   TO CODIGO-CG01-AUX
+                MOVE CODIGO-CG01-AUX TO CODIGO-CG01
+                READ CGD001
+                    INVALID KEY CONTINUE
+                END-READ
+                IF   ST-CGD001 EQUAL "00"
+                     MOVE NOME-CG01 TO NOME-CG01-AUX
+                END-IF
+           END-IF.
+           MOVE NOME-CG01-AUX   TO NOME-REL.
+           MOVE FALTA-CEP-W     TO CEP-FALTA-REL.
+           MOVE FALTA-TEL-W     TO TEL-FALTA-REL.
+           MOVE FALTA-EMAIL-W   TO EMAIL-FALTA-REL.
+           MOVE CAND-ORIGEM-W   TO ORIGEM-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD  1 TO LIN.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-RODAPE SECTION.
+           MOVE QTDE-FALHAS-W TO TOTAL-FALHAS-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CGD001 CGD011 CGD911 RELAT.
+
+       END PROGRAM CGP093.
