@@ -0,0 +1,7 @@
+           SELECT CGD090 ASSIGN TO PATH-CGD090
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CGC-CG90
+                  STATUS IS ST-CGD090.
