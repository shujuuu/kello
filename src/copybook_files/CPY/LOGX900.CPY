@@ -0,0 +1,4 @@
+      *ARQUIVO PLANO DE ARQUIVAMENTO (HISTORICO) DE LOG003/LOG005
+           SELECT LOG900 ASSIGN TO PATH-LOG900
+                  ORGANIZATION IS SEQUENTIAL
+                  STATUS IS ST-LOG900.
