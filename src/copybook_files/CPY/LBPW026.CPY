@@ -0,0 +1,8 @@
+      *ARQUIVO DE IMPRESSORAS DO LABORATORIO
+       FD  LBD026.
+       01  REG-LBD026.
+           05  CODIGO-LB26           PIC X(2).
+           05  DESCRICAO-LB26        PIC X(30).
+           05  SITUACAO-LB26         PIC 9.
+      *    SITUACAO-LB26 = 0-ATIVA  1-INATIVA
+           05  FILLER                PIC X(10).
