@@ -0,0 +1,13 @@
+      *ARQUIVO DE LOG DE OPERACOES (1a. GERACAO)
+       FD  LOG003.
+       01  REG-LOG003.
+           05  LOG3-USUARIO          PIC X(5).
+           05  LOG3-PERIODO          PIC 9(14).
+      *    LOG3-PERIODO = AAAAMMDDHHMMSS
+           05  LOG3-OPERACAO         PIC X(12).
+      *    LOG3-OPERACAO = INCLUSAO/ALTERACAO/EXCLUSAO/CONSULTA...
+           05  LOG3-ARQUIVO          PIC X(8).
+           05  LOG3-CHAVE-REG        PIC X(20).
+           05  LOG3-CAMPO            PIC X(20).
+           05  LOG3-VALOR-ANTERIOR   PIC X(40).
+           05  LOG3-VALOR-ATUAL      PIC X(40).
