@@ -17,3 +17,6 @@
            05  AVALIACAO-GERAL-V105   PIC 9.
       *    AVAL-GERAL = 1-PESSIMA  2-RUIM  3-REGULAR  4-BOM  5-OTIMO
            05  USUARIO-V105           PIC X(5).
+           05  QT-HORA-GRAV-ORC-V105      PIC 9(4).
+           05  QT-HORA-ED-MASTER-ORC-V105 PIC 9(4).
+           05  QT-HORA-SERV-ED-ORC-V105   PIC 9(4).
