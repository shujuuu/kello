@@ -0,0 +1,13 @@
+      *ARQUIVO DE LOG DE OPERACOES (2a. GERACAO)
+       FD  LOG005.
+       01  REG-LOG005.
+           05  LOG5-USUARIO          PIC X(5).
+           05  LOG5-PERIODO          PIC 9(14).
+      *    LOG5-PERIODO = AAAAMMDDHHMMSS
+           05  LOG5-OPERACAO         PIC X(12).
+           05  LOG5-ARQUIVO          PIC X(8).
+           05  LOG5-CHAVE-REG        PIC X(20).
+           05  LOG5-CAMPO            PIC X(20).
+           05  LOG5-VALOR-ANTERIOR   PIC X(40).
+           05  LOG5-VALOR-ATUAL      PIC X(40).
+           05  LOG5-TERMINAL         PIC X(10).
