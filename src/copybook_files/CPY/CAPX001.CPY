@@ -0,0 +1,3 @@
+           SELECT CONTROLE ASSIGN TO "CONTROLE"
+                  ORGANIZATION IS SEQUENTIAL
+                  STATUS IS ST-CONTROLE.
