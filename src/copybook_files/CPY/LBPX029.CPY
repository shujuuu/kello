@@ -0,0 +1,7 @@
+           SELECT LBD029 ASSIGN TO PATH-LBD029
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CODIGO-LB29
+                  STATUS IS ST-LBD029.
