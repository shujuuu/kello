@@ -0,0 +1,36 @@
+      *----------------------------------------------------------------
+      *   GAPWCNV - AREA DE TRABALHO COMUM PARA PROGRAMAS DE CORRECAO
+      *   DE DADOS EM LOTE (FAMILIA GALHO-nnnn). INCLUIDO POR
+      *   COPY GAPWCNV EM WORKING-STORAGE POR QUALQUER GALHO-nnnn QUE
+      *   PRECISE DE MODO DE SIMULACAO (DRY-RUN) E DE TRILHA DE
+      *   ALTERACAO ANTES/DEPOIS EM LOG003/LOG005.
+      *
+      *   CONVENCAO DE USO (ver GALHO52/GALHO97 como exemplo):
+      *   1) O programa pergunta ao operador, em sua propria
+      *      SOLICITA-PARAMETROS, se a execucao e' de simulacao ou de
+      *      gravacao, e MOVEe a resposta para MODO-CONVERSAO-GA.
+      *   2) Cada WRITE/REWRITE do arquivo sendo corrigido fica sob
+      *         IF   CONVERSAO-GRAVACAO-GA
+      *              REWRITE ...
+      *         END-IF
+      *      de forma que em modo de simulacao nada e' gravado.
+      *   3) Em ambos os modos, o programa registra o antes/depois em
+      *      LOG003 (rotina propria, nos moldes de GALHO97's
+      *      GRAVA-LOG-CORRECAO), usando OPERACAO = "SIMULACAO" quando
+      *      CONVERSAO-SIMULACAO-GA e "ALTERACAO" quando
+      *      CONVERSAO-GRAVACAO-GA, para que o relatorio de diferencas
+      *      exista mesmo quando nada foi gravado de fato.
+      *   4) QTDE-PROCESSADOS-GA/QTDE-ALTERADOS-GA/QTDE-SIMULADOS-GA
+      *      sao incrementados pelo proprio programa e exibidos num
+      *      resumo final, no lugar dos antigos DISPLAY/STOP de teste.
+      *----------------------------------------------------------------
+       01  CONTROLE-CONVERSAO-GA.
+           05  MODO-CONVERSAO-GA     PIC 9        VALUE 0.
+               88  CONVERSAO-SIMULACAO-GA         VALUE 1.
+               88  CONVERSAO-GRAVACAO-GA          VALUE 0.
+           05  RESP-MODO-GA          PIC X        VALUE "N".
+      *    RESP-MODO-GA - resposta "S/N" do operador a' pergunta de
+      *    simulacao, convertida em MODO-CONVERSAO-GA por quem o' usa
+           05  QTDE-PROCESSADOS-GA   PIC 9(7)     VALUE ZEROS.
+           05  QTDE-ALTERADOS-GA     PIC 9(7)     VALUE ZEROS.
+           05  QTDE-SIMULADOS-GA     PIC 9(7)     VALUE ZEROS.
