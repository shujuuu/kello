@@ -0,0 +1,12 @@
+           SELECT CPD020 ASSIGN TO PATH-CPD020
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-CP20 = SEQ-CAIXA-CP20
+                                             PARCELA-CP20
+                  ALTERNATE RECORD KEY IS
+                  ALT6-CP20 = SEQ-CAIXA-CP20
+                              DATA-PGTO-CP20
+                  WITH DUPLICATES
+                  STATUS IS ST-CPD020.
