@@ -0,0 +1,19 @@
+      *ARQUIVO DE PEDIDOS (VER TELA NPREPED.CPY)
+       FD  PDD100.
+       01  REG-PDD100.
+           05  SEQUENCIA-PD100       PIC 9(6).
+           05  SITUACAO-PD100        PIC 9.
+      *    SITUACAO-PD100 = 1-ORCAMENTO 2-CONDICIONAL 3-ENCOMENDA
+      *                     4-EFETIVADO 5-CANCELADO
+           88  PEDIDO-EFETIVADO-PD100 VALUE 4.
+           05  VENDEDOR-PD100        PIC 9(6).
+           05  CLIENTE-PD100         PIC 9(8).
+           05  CONTRATO-PD100        PIC 9(6).
+      *    CONTRATO-PD100 = NR-CONTRATO-CO41 QUANDO O PEDIDO JA GEROU
+      *    CONTRATO; ZERO ENQUANTO PENDENTE DE CONVERSAO
+           05  DTCADASTRO-PD100      PIC 9(8).
+           05  DTATUALIZADO-PD100    PIC 9(8).
+           05  TOTPAGAR-PD100        PIC 9(8)V99.
+           05  TOTAL-F-PD100         PIC 9(8)V99.
+           05  USUARIO-PD100         PIC X(5).
+           05  FILLER                PIC X(20).
