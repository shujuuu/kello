@@ -0,0 +1,7 @@
+           SELECT LBD023 ASSIGN TO PATH-LBD023
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CODIGO-LB23
+                  STATUS IS ST-LBD023.
