@@ -0,0 +1,14 @@
+      *ARQUIVO DE LANCAMENTOS DE CAIXA
+       FD  CXD100.
+       01  REG-CXD100.
+           05  DATA-MOV-CX100        PIC 9(8).
+           05  SEQ-CX100             PIC 9(6).
+           05  TIPO-LCTO-CX100       PIC 9(2).
+      *    TIPO-LCTO < 50 = DEBITO     TIPO-LCTO >= 50 = CREDITO
+           05  HISTORICO-CX100       PIC X(30).
+           05  DOCUMENTO-CX100       PIC X(10).
+           05  VALOR-CX100           PIC 9(6)V99.
+           05  CONTAPART-CX100       PIC 9(6).
+           05  CONTA-REDUZ-CX100     PIC 9(5).
+           05  USUARIO-CX100         PIC X(5).
+           05  FILLER                PIC X(20).
