@@ -0,0 +1,10 @@
+      *ARQUIVO DE EXCECOES DE VALIDACAO DE CGC/CPF (VER GRDCGC/GRDCPF)
+       FD  CGD090.
+       01  REG-CGD090.
+           05  CGC-CG90              PIC 9(14).
+      *    PARA CPF (11 DIGITOS) GRAVAR ALINHADO A ESQUERDA COM 000
+      *    NOS 3 DIGITOS FINAIS, MESMA REGRA DO REDEFINES EM GRDCGC
+           05  DESCRICAO-CG90        PIC X(40).
+           05  DATA-INCL-CG90        PIC 9(8).
+           05  USUARIO-CG90          PIC X(5).
+           05  FILLER                PIC X(10).
