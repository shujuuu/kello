@@ -0,0 +1,7 @@
+      *ARQUIVO DE CONTROLE - EMPRESA CORRENTE DA SESSAO BATCH
+       FD  CONTROLE
+           LABEL RECORD IS OMITTED.
+       01  REG-CONTROLE.
+           05  EMPRESA               PIC X(3).
+           05  NOME-EMPRESA          PIC X(40).
+           05  FILLER                PIC X(37).
