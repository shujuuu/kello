@@ -0,0 +1,22 @@
+      *ARQUIVO DE MOVIMENTO DE AMPLIACAO DE FOTOGRAFIA
+       FD  LBD103.
+       01  REG-LBD103.
+           05  CHAVE-L103.
+               10  DATA-MOVTO-L103   PIC 9(8).
+               10  SEQ-L103          PIC 9(3).
+           05  FUNCIONARIO-L103      PIC 9(6).
+           05  TURNO-L103            PIC X(1).
+           05  IMPRESSORA-L103       PIC X(2).
+           05  QTDE-ROLOS-L103       PIC 9(5).
+           05  QTDE-FOTOS-L103       PIC 9(5).
+           05  TIPO-FOTO-L103        PIC X(2).
+           05  HORA-INIC-L103        PIC 9(4).
+           05  HORA-FIM-L103         PIC 9(4).
+           05  DURACAO-L103          PIC 9(4).
+      *    DURACAO-L103 = MINUTOS ENTRE HORA-INIC-L103 E HORA-FIM-L103,
+      *    CALCULADO NA GRAVACAO (VER SALVAR-DADOS)
+           05  TEMPO-INTERRUPC-L103  PIC 9(4).
+           05  TIPO-INTERR-L103      PIC X(2).
+           05  TEMPO-INTERVALO-L103  PIC 9(4).
+           05  DIGITADOR-L103        PIC X(5).
+           05  FILLER                PIC X(10).
