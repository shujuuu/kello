@@ -0,0 +1,8 @@
+           SELECT CXD100 ASSIGN TO PATH-CXD100
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-CX100 = DATA-MOV-CX100
+                                              SEQ-CX100
+                  STATUS IS ST-CXD100.
