@@ -0,0 +1,10 @@
+      *ARQUIVO DE CADASTRO GERAL (CLIENTES, FUNCIONARIOS, FORNECEDORES)
+       FD  CGD001.
+       01  REG-CGD001.
+           05  CODIGO-CG01           PIC 9(6).
+           05  NOME-CG01             PIC X(40).
+           05  TIPO-CG01             PIC 9.
+      *    TIPO-CG01 = 1-CLIENTE  2-FUNCIONARIO  3-FORNECEDOR
+           05  SITUACAO-CG01         PIC 9.
+      *    SITUACAO-CG01 = 0-ATIVO  1-INATIVO
+           05  FILLER                PIC X(20).
