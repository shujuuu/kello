@@ -0,0 +1,7 @@
+           SELECT LBD027 ASSIGN TO PATH-LBD027
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CODIGO-LB27
+                  STATUS IS ST-LBD027.
