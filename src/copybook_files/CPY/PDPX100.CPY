@@ -0,0 +1,15 @@
+           SELECT PDD100 ASSIGN TO PATH-PDD100
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS SEQUENCIA-PD100
+                  ALTERNATE RECORD KEY IS
+                  ALT-PD100 = VENDEDOR-PD100
+                              DTCADASTRO-PD100
+                  WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS
+                  ALT2-PD100 = CLIENTE-PD100
+                               DTCADASTRO-PD100
+                  WITH DUPLICATES
+                  STATUS IS ST-PDD100.
