@@ -0,0 +1,15 @@
+           SELECT LBD103 ASSIGN TO PATH-LBD103
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS MANUAL WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-L103 = DATA-MOVTO-L103
+                                             SEQ-L103
+                  ALTERNATE RECORD KEY IS
+                  ALT-L103 = FUNCIONARIO-L103
+                             DATA-MOVTO-L103
+                  WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS
+                  ALT2-L103 = IMPRESSORA-L103
+                              DATA-MOVTO-L103
+                  WITH DUPLICATES
+                  STATUS IS ST-LBD103.
