@@ -0,0 +1,10 @@
+      *ARQUIVO DE TIPOS DE INTERRUPCAO DO MOVIMENTO DE AMPLIACAO
+       FD  LBD029.
+       01  REG-LBD029.
+           05  CODIGO-LB29           PIC X(2).
+           05  DESCRICAO-LB29        PIC X(20).
+           05  RESPONSAVEL-LB29      PIC 9.
+      *    RESPONSAVEL-LB29 = 0-NOSSA (EQUIPAMENTO)  1-CLIENTE/LABORAT.
+           88  INTERRUPCAO-NOSSA-LB29   VALUE 0.
+           88  INTERRUPCAO-TERCEIRO-LB29 VALUE 1.
+           05  FILLER                PIC X(10).
