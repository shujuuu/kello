@@ -0,0 +1,17 @@
+      *ARQUIVO DE CONTRATOS
+       FD  COD041.
+       01  REG-COD041.
+           05  CHAVE-CO41.
+               10  NR-CONTRATO-CO41  PIC 9(6).
+               10  CURSO-CO41        PIC X(4).
+               10  TURMA-CO41        PIC X(3).
+           05  CLASSIF-CLIENTE-CO41  PIC 9.
+           05  CODIGO-CLIENTE-CO41   PIC 9(8).
+      *    CLASSIF-CLIENTE-CO41/CODIGO-CLIENTE-CO41 = COD-COMPL-CG11 do
+      *    cliente titular deste contrato (CGD011/CGD911)
+           05  DATA-CONTRATO-CO41    PIC 9(8).
+           05  VALOR-CONTRATO-CO41   PIC 9(8)V99.
+           05  SITUACAO-CO41         PIC 9.
+      *    SITUACAO-CO41 = 0-VIGENTE  1-CANCELADO  2-CONCLUIDO
+           05  USUARIO-CO41          PIC X(5).
+           05  FILLER                PIC X(20).
