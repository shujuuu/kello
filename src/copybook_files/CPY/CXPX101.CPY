@@ -0,0 +1,3 @@
+           SELECT CXD101 ASSIGN TO PATH-CXD101
+                  ORGANIZATION IS SEQUENTIAL
+                  STATUS IS ST-CXD101.
