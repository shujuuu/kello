@@ -0,0 +1,33 @@
+      *ARQUIVO DE PARAMETROS DE COBRANCA BANCARIA (BOLETO) - VER TELA
+      *CAIXA4.CPY, DE ONDE ESTES CAMPOS SAO DIGITADOS
+       FD  CXD101
+           LABEL RECORD IS OMITTED.
+       01  REG-CXD101.
+           05  CODBAN-CX101          PIC 9(3).
+           05  NOMEBAN-CX101         PIC X(15).
+           05  AGENCIA-CX101         PIC 9(4).
+           05  DIG-AGENCIA-CX101     PIC X(1).
+           05  CONTA-CX101           PIC 9(8).
+           05  DIG-CONTA-CX101       PIC X(1).
+           05  EMPRESA-CEDENTE-CX101 PIC X(20).
+           05  CNPJ-CX101            PIC 9(14).
+           05  NOSSO-NUMERO-CX101    PIC 9(8).
+      *    NOSSO-NUMERO-CX101 = ULTIMO NUMERO DE DOCUMENTO DE BOLETO
+      *    ATRIBUIDO; O CXP103 LE, INCREMENTA E REGRAVA A CADA TITULO
+      *    SEM NR-DOCTO-CP20 AINDA ATRIBUIDO.
+           05  CARTEIRA-CX101        PIC X(2).
+           05  ESPECIE-CX101         PIC X(5).
+           05  JUROS-DIA-CX101       PIC 9(4)V99.
+           05  DIAS-DESCONTO-CX101   PIC 9(3).
+           05  DESCONTO-CX101        PIC 9(4)V99.
+           05  MULTA-CX101           PIC 9(4)V99.
+           05  DIAS-INSTRUCAO-CX101  PIC 9(3).
+           05  INSTRUCAO1-CX101      PIC X(40).
+           05  INSTRUCAO2-CX101      PIC X(40).
+           05  INSTRUCAO3-CX101      PIC X(40).
+           05  INSTRUCAO4-CX101      PIC X(40).
+           05  INSTRUCAO5-CX101      PIC X(40).
+           05  LOCAL1-CX101          PIC X(40).
+           05  LOCAL2-CX101          PIC X(40).
+           05  PORTADOR-CX101        PIC X(30).
+           05  FILLER                PIC X(30).
