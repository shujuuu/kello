@@ -0,0 +1,12 @@
+      *ARQUIVO DE TURNOS DE TRABALHO DO LABORATORIO
+       FD  LBD023.
+       01  REG-LBD023.
+           05  CODIGO-LB23           PIC X(1).
+           05  DESCRICAO-LB23        PIC X(15).
+           05  HORA-INIC-LB23        PIC 9(4).
+           05  HORA-FIM-LB23         PIC 9(4).
+           05  RECURSO-LB23          PIC X(3).
+      *    RECURSO-LB23 = IMPRESSORA/POOL A QUE O TURNO ESTA VINCULADO
+           05  SITUACAO-LB23         PIC 9.
+      *    SITUACAO-LB23 = 0-ATIVO  1-INATIVO
+           05  FILLER                PIC X(10).
