@@ -0,0 +1,6 @@
+           SELECT LOG014 ASSIGN TO PATH-LOG014
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS MANUAL WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-LOG14
+                  STATUS IS ST-LOG014.
