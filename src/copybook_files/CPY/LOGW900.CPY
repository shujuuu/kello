@@ -0,0 +1,19 @@
+      *ARQUIVO DE ARQUIVAMENTO DE LOG003/LOG005 (REGISTROS REMOVIDOS
+      *DOS ARQUIVOS INDEXADOS POR EXPIRACAO DO PRAZO DE RETENCAO)
+       FD  LOG900
+           LABEL RECORD IS OMITTED.
+       01  REG-LOG900.
+           05  LOG9-ORIGEM           PIC X(6).
+      *    LOG9-ORIGEM = "LOG003" OU "LOG005"
+           05  LOG9-USUARIO          PIC X(5).
+           05  LOG9-PERIODO          PIC 9(14).
+      *    LOG9-PERIODO = AAAAMMDDHHMMSS
+           05  LOG9-OPERACAO         PIC X(12).
+           05  LOG9-ARQUIVO          PIC X(8).
+           05  LOG9-CHAVE-REG        PIC X(20).
+           05  LOG9-CAMPO            PIC X(20).
+           05  LOG9-VALOR-ANTERIOR   PIC X(40).
+           05  LOG9-VALOR-ATUAL      PIC X(40).
+           05  LOG9-TERMINAL         PIC X(10).
+      *    LOG9-TERMINAL so' e' preenchido quando LOG9-ORIGEM = LOG005
+           05  LOG9-DATA-ARQUIVAMENTO PIC 9(8).
