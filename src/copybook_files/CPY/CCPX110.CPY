@@ -0,0 +1,13 @@
+           SELECT CCD110 ASSIGN TO PATH-CCD110
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-CC110 = DATA-MOVTO-CC110
+                                              CODIGO-CC110
+                                              DOCTO-CC110
+                  ALTERNATE RECORD KEY IS
+                  ALT-CC110 = MESANO-BASE-CC110
+                              CODIGO-CC110
+                  WITH DUPLICATES
+                  STATUS IS ST-CCD110.
