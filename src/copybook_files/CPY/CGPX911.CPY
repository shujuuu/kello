@@ -0,0 +1,9 @@
+           SELECT CGD911 ASSIGN TO PATH-CGD911
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS MANUAL WITH LOCK ON RECORD
+                  RECORD KEY IS COD-COMPL-CG91
+                  ALTERNATE RECORD KEY IS
+                  ALT2-CG91 = CPF-CG91
+                              CODIGO-CG91
+                  STATUS IS ST-CGD911.
