@@ -0,0 +1,6 @@
+           SELECT GAD052 ASSIGN TO PATH-GAD052
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS MANUAL WITH LOCK ON RECORD
+                  RECORD KEY IS PROGRAMA-GA52
+                  STATUS IS ST-GAD052.
