@@ -0,0 +1,54 @@
+      *ARQUIVO DE ENDERECOS/DOCUMENTOS DO CADASTRO GERAL (LEGADO,
+      *EM PROCESSO DE CONVERSAO PARA CGD011 - VER GALHO52)
+       FD  CGD911.
+       01  REG-CGD911.
+           05  COD-COMPL-CG91.
+               10  CLASSIF-CG91     PIC 9.
+      *     CLASSIF = 0-CONTRATO  1-COMUM
+               10  CODIGO-CG91      PIC 9(8).
+           05  ENDERECO1-CG91       PIC X(45).
+           05  COMPLEMENTO1-CG91    PIC X(30).
+           05  PONTO-REFER1-CG91    PIC X(40).
+           05  BAIRRO1-CG91         PIC X(25).
+           05  CIDADE1-CG91         PIC 9(4).
+           05  CEP1-CG91            PIC 9(8).
+           05  FONE1-CG91           PIC 9(8).
+           05  CX-POSTAL1-CG91      PIC 9(5).
+           05  EMPRESA-CG91         PIC X(30).
+           05  ENDERECO2-CG91       PIC X(45).
+           05  COMPLEMENTO2-CG91    PIC X(30).
+           05  PONTO-REFER2-CG91    PIC X(40).
+           05  BAIRRO2-CG91         PIC X(25).
+           05  CIDADE2-CG91         PIC 9(4).
+           05  CEP2-CG91            PIC 9(8).
+           05  FONE2-CG91           PIC 9(8).
+           05  RAMAL2-CG91          PIC 9(3).
+           05  CX-POSTAL2-CG91      PIC 9(5).
+           05  E-MAIL-CG91          PIC X(30).
+           05  CELULAR-CG91         PIC 9(8).
+           05  FAX-CG91             PIC 9(8).
+           05  CPF-CG91             PIC 9(16).
+           05  RG-CG91              PIC X(15).
+           05  DT-EXPEDICAO-CG91    PIC 9(8).
+           05  ORGAO-EXPEDICAO-CG91 PIC X(8).
+           05  DATA-NASC-CG91       PIC 9(8).
+      *    DATA-NASC-CG91 = AAAAMMDD
+           05  NOME-PAI-CG91         PIC X(30).
+           05  NOME-MAE-CG91         PIC X(30).
+           05  SITUACAO-CLI-CG91     PIC 9.
+           05  TURMA-CG91            PIC X(03).
+           05  TURNO-CG91            PIC X(10).
+           05  ENDERECO-PAIS-CG91    PIC X(45).
+           05  BAIRRO-PAIS-CG91      PIC X(25).
+           05  CIDADE-PAIS-CG91      PIC 9(4).
+           05  FONE-PAIS-CG91        PIC 9(8).
+           05  CELULAR-PAIS-CG91     PIC 9(8).
+           05  CEP-PAIS-CG91         PIC 9(8).
+           05  ENDERECO-REP-CG91     PIC X(45).
+           05  COMPLEMENTO-PAIS-CG91 PIC X(30).
+           05  DDDD-CELULAR-CG91     PIC 9(02).
+           05  SEXO-CG91             PIC X(01).
+           05  BAIRRO-REP-CG91       PIC X(25).
+           05  CIDADE-REP-CG91       PIC 9(4).
+           05  CEP-REP-CG91          PIC 9(8).
+           05  FILLER                PIC X(60).
