@@ -0,0 +1,14 @@
+      *ARQUIVO DE CONTAS A PAGAR
+       FD  CPD020.
+       01  REG-CPD020.
+           05  SEQ-CAIXA-CP20        PIC 9(6).
+           05  PARCELA-CP20          PIC 9(2).
+           05  DATA-PGTO-CP20        PIC 9(8).
+      *    DATA-PGTO-CP20 = ZERO QUANDO AINDA NAO PAGO
+           05  DATA-VCTO-CP20        PIC 9(8).
+           05  CODREDUZ-APUR-CP20    PIC 9(5).
+           05  DESCRICAO-CP20        PIC X(30).
+           05  NR-DOCTO-CP20         PIC X(10).
+           05  VALOR-CP20            PIC 9(8)V99.
+           05  FORNECEDOR-CP20       PIC 9(6).
+           05  FILLER                PIC X(20).
