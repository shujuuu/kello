@@ -0,0 +1,10 @@
+      *ARQUIVO DE CHECKPOINT DA CONVERSAO CGD911 -> CGD011 (GALHO52)
+       FD  GAD052.
+       01  REG-GAD052.
+           05  PROGRAMA-GA52         PIC X(8).
+      *    PROGRAMA-GA52 = "GALHO52", chave fixa (um unico registro)
+           05  ULT-CHAVE-GA52        PIC 9(9).
+      *    ULT-CHAVE-GA52 = ultimo COD-COMPL-CG91 convertido com sucesso
+           05  DATA-GA52             PIC 9(8).
+           05  HORA-GA52             PIC 9(6).
+           05  FILLER                PIC X(20).
