@@ -0,0 +1,7 @@
+           SELECT LBD026 ASSIGN TO PATH-LBD026
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CODIGO-LB26
+                  STATUS IS ST-LBD026.
