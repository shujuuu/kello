@@ -0,0 +1,13 @@
+      *ARQUIVO DE CONTROLE DA EXPORTACAO CONTINUA DE LOG003/LOG005
+      *PARA O FEED EXTERNO DE MONITORAMENTO (LOGP014)
+       FD  LOG014.
+       01  REG-LOG014.
+           05  CHAVE-LOG14.
+               10  ORIGEM-LOG14      PIC X(6).
+      *        ORIGEM-LOG14 = "LOG003" OU "LOG005"
+               10  USUARIO-LOG14     PIC X(5).
+           05  ULT-PERIODO-LOG14     PIC 9(14).
+      *    ULT-PERIODO-LOG14 = LOG3-PERIODO/LOG5-PERIODO mais recente
+      *    ja' exportado para este USUARIO/ORIGEM; uma nova execucao
+      *    so' exporta o que estiver depois deste marco
+           05  FILLER                PIC X(10).
