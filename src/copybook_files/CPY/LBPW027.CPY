@@ -0,0 +1,9 @@
+      *ARQUIVO DE TIPOS DE FOTO (AMPLIACAO)
+       FD  LBD027.
+       01  REG-LBD027.
+           05  CODIGO-LB27           PIC X(2).
+           05  DESCRICAO-LB27        PIC X(30).
+           05  VALOR-UNITARIO-LB27   PIC 9(6)V99.
+      *    VALOR-UNITARIO-LB27 = CUSTO/PRECO PADRAO POR FOTO, USADO NOS
+      *    RELATORIOS DE PRODUTIVIDADE E NA CONCILIACAO COM O RCD100P
+           05  FILLER                PIC X(10).
