@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCP112.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: FECHAMENTO MENSAL DA FOLHA DE REPORTAGEM (CCD110).
+      *        TOTALIZA, POR MESANO-BASE-CC110 E CODIGO-CC110 (O
+      *        FOTOGRAFO/CINEGRAFISTA), O VALOR CREDITADO CONTRA O
+      *        VALOR LIBERADO, PARA CONFIRMAR QUE A FOLHA DO MES FOI
+      *        INTEGRALMENTE LIBERADA ANTES DO FECHAMENTO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CCPX110.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CCPW110.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CCD110             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-CCD110            PIC 9        VALUE ZEROS.
+              88  FIM-CCD110-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-COD-W            PIC 9(4)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  MESANO-BASE-PARM      PIC 9(6)     VALUE ZEROS.
+           05  TOTAL-CREDITO-W       PIC 9(9)V99  VALUE ZEROS.
+           05  TOTAL-LIBERADO-W      PIC 9(9)V99  VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  TAB-CODIGO.
+           05  COD-OCR OCCURS 500 TIMES INDEXED BY COD-IDX.
+               10  COD-CC-TAB        PIC 9(6).
+               10  SOMA-CREDITO-TAB  PIC 9(9)V99.
+               10  SOMA-LIBERADO-TAB PIC 9(9)V99.
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "FECHAMENTO MENSAL DA FOLHA DE REPORTAGEM".
+           05  MESANO-BASE-REL       PIC 99/9999 VALUE ZEROS.
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "CODIGO     VALOR CREDITADO    VALOR LIBERADO     SITUACAO".
+
+       01  LINDET.
+           05  CODIGO-REL            PIC Z(5)9      VALUE ZEROS.
+           05  FILLER                PIC X(5)       VALUE SPACES.
+           05  CREDITO-REL           PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           05  FILLER                PIC X(4)       VALUE SPACES.
+           05  LIBERADO-REL          PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           05  FILLER                PIC X(4)       VALUE SPACES.
+           05  SITUACAO-REL          PIC X(14)      VALUE SPACES.
+
+       01  LINTOT.
+           05  FILLER                PIC X(11)      VALUE
+               "TOTAL GERAL".
+           05  FILLER                PIC X(1)       VALUE SPACES.
+           05  TOTAL-CREDITO-REL     PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           05  FILLER                PIC X(4)       VALUE SPACES.
+           05  TOTAL-LIBERADO-REL    PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM ACUMULA-CCD110 UNTIL FIM-CCD110-TRUE
+                PERFORM IMPRIME-RELATORIO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-COD-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CCD110" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CCD110.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CCD110.
+           IF   ST-CCD110 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CCD110: " ST-CCD110
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "MES/ANO BASE DO FECHAMENTO (MMAAAA)......: "
+               WITH NO ADVANCING.
+           ACCEPT MESANO-BASE-PARM.
+           MOVE MESANO-BASE-PARM TO MESANO-BASE-REL.
+
+           MOVE ZEROS  TO DATA-MOVTO-CC110 CODIGO-CC110.
+           MOVE SPACES TO DOCTO-CC110.
+           START CCD110 KEY IS NOT LESS CHAVE-CC110
+               INVALID KEY
+                   MOVE 1 TO FIM-CCD110.
+
+      *----------------------------------------------------------------
+      *    ACUMULA-CCD110 - percorre CCD110 por completo (a chave
+      *    primaria e' ordenada por data de movimento, nao por mes/ano
+      *    base, entao nao ha como parar antecipadamente); para cada
+      *    registro do mes/ano base informado, soma credito e
+      *    liberado na entrada da tabela do codigo (ACHA-CODIGO, mesmo
+      *    estilo SEARCH de ACHA-TURNO/ACHA-TIPOFOTO do LBP104).
+      *----------------------------------------------------------------
+       ACUMULA-CCD110 SECTION.
+           READ CCD110 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CCD110
+                   GO TO ACUMULA-CCD110-EXIT.
+
+           IF   MESANO-BASE-CC110 EQUAL MESANO-BASE-PARM
+                PERFORM ACHA-CODIGO.
+
+       ACUMULA-CCD110-EXIT. EXIT.
+
+       ACHA-CODIGO SECTION.
+           SET COD-IDX TO 1.
+           SEARCH COD-OCR
+               AT END
+                   IF   QTDE-COD-W LESS 500
+                        ADD 1 TO QTDE-COD-W
+                        SET COD-IDX TO QTDE-COD-W
+                        MOVE CODIGO-CC110 TO COD-CC-TAB (COD-IDX)
+                        MOVE ZEROS        TO
+                             SOMA-CREDITO-TAB (COD-IDX)
+                             SOMA-LIBERADO-TAB (COD-IDX)
+                   ELSE
+                        DISPLAY "AVISO: LIMITE DE 500 CODIGOS "
+                                "ATINGIDO - RELATORIO INCOMPLETO"
+                        GO TO ACHA-CODIGO-EXIT
+                   END-IF
+               WHEN COD-CC-TAB (COD-IDX) EQUAL CODIGO-CC110
+                   CONTINUE
+           END-SEARCH.
+
+           ADD VALOR-CREDITO-CC110  TO SOMA-CREDITO-TAB (COD-IDX).
+           ADD VALOR-LIBERADO-CC110 TO SOMA-LIBERADO-TAB (COD-IDX).
+
+       ACHA-CODIGO-EXIT. EXIT.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO TOTAL-CREDITO-W TOTAL-LIBERADO-W.
+           PERFORM CABECALHO.
+           SET COD-IDX TO 1.
+           PERFORM IMPRIME-LINHA-CODIGO
+               UNTIL COD-IDX GREATER QTDE-COD-W.
+
+           MOVE TOTAL-CREDITO-W  TO TOTAL-CREDITO-REL.
+           MOVE TOTAL-LIBERADO-W TO TOTAL-LIBERADO-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-LINHA-CODIGO SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+
+           MOVE COD-CC-TAB (COD-IDX)        TO CODIGO-REL.
+           MOVE SOMA-CREDITO-TAB (COD-IDX)  TO CREDITO-REL.
+           MOVE SOMA-LIBERADO-TAB (COD-IDX) TO LIBERADO-REL.
+           IF   SOMA-CREDITO-TAB (COD-IDX) EQUAL
+                SOMA-LIBERADO-TAB (COD-IDX)
+                MOVE "LIBERADO"     TO SITUACAO-REL
+           ELSE
+                MOVE "PENDENTE"     TO SITUACAO-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+
+           ADD SOMA-CREDITO-TAB (COD-IDX)  TO TOTAL-CREDITO-W.
+           ADD SOMA-LIBERADO-TAB (COD-IDX) TO TOTAL-LIBERADO-W.
+           SET COD-IDX UP BY 1.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CCD110 RELAT.
+
+       END PROGRAM CCP112.
