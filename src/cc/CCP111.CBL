@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCP111.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RECONCILIACAO ENTRE A FOLHA DE REPORTAGEM (CCD110) E O
+      *        CONTAS CORRENTES. LISTA TODO REGISTRO CCD110 AINDA NAO
+      *        ATUALIZADO (ATUALIZADO-CC-CC110 = 0) CUJA DATA DE
+      *        MOVIMENTO JA' PASSOU DO NUMERO DE DIAS INFORMADO,
+      *        DENUNCIANDO CREDITOS QUE FICARAM PARADOS SEM CHEGAR AO
+      *        SALDO DO FOTOGRAFO/CINEGRAFISTA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CCPX110.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CCPW110.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CCD110             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-CCD110            PIC 9        VALUE ZEROS.
+              88  FIM-CCD110-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-LIDOS-W          PIC 9(6)     VALUE ZEROS.
+           05  QTDE-PARADOS-W        PIC 9(6)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  DIAS-PARM             PIC 9(3)     VALUE ZEROS.
+      *    DIAS-PARM - quantidade de dias, a partir do movimento, que
+      *    se tolera sem atualizacao no contas correntes
+           05  DATA-ATUAL-W          PIC 9(8)     VALUE ZEROS.
+           05  DATA-CORTE-W          PIC 9(8)     VALUE ZEROS.
+      *    DATA-CORTE-W - movimentos anteriores a esta data e ainda
+      *    nao atualizados sao considerados parados
+           05  ANO-CORTE-W           PIC 9(4)     VALUE ZEROS.
+           05  MES-CORTE-W           PIC 9(2)     VALUE ZEROS.
+           05  DIA-CORTE-W           PIC 9(2)     VALUE ZEROS.
+           05  CONTADOR-DIAS-W       PIC 9(3)     VALUE ZEROS.
+           05  ULTIMO-DIA-MES-W      PIC 9(2)     VALUE ZEROS.
+           05  QUOC-BISSEXTO-W       PIC 9(4)     VALUE ZEROS.
+           05  RESTO-4-W             PIC 9(4)     VALUE ZEROS.
+           05  RESTO-100-W           PIC 9(4)     VALUE ZEROS.
+           05  RESTO-400-W           PIC 9(4)     VALUE ZEROS.
+           05  ANO-BISSEXTO-W        PIC 9         VALUE ZEROS.
+              88  ANO-BISSEXTO-TRUE     VALUE 1.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "RECONCILIACAO REPORTAGEM X CONTAS CORRENTES - CREDITOS PARAD
+      -    "OS".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "DATA MOVTO  MESANO BASE  CODIGO   DOCUMENTO    VALOR CREDIT
+      -    "O".
+
+       01  LINDET.
+           05  DATA-MOVTO-REL        PIC 99/99/9999 VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  MESANO-BASE-REL       PIC 99/9999 VALUE ZEROS.
+           05  FILLER                PIC X(4)    VALUE SPACES.
+           05  CODIGO-REL            PIC Z(5)9   VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  DOCUMENTO-REL         PIC X(10)   VALUE SPACES.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VALOR-CREDITO-REL     PIC ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER                PIC X(28)   VALUE
+               "TOTAL DE CREDITOS PARADOS: ".
+           05  TOTAL-PARADOS-REL     PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM CABECALHO
+                PERFORM VERIFICA-CCD110 UNTIL FIM-CCD110-TRUE
+                PERFORM IMPRIME-RODAPE
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-LIDOS-W QTDE-PARADOS-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CCD110" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CCD110.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CCD110.
+           IF   ST-CCD110 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CCD110: " ST-CCD110
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    SOLICITA-PARAMETROS - pergunta a quantidade de dias de
+      *    tolerancia e calcula a data de corte subtraindo, um dia por
+      *    vez (DECREMENTA-UM-DIA), essa quantidade da data de hoje;
+      *    nao ha' intrinsic FUNCTION nesta base, entao a data de
+      *    corte e' obtida assim em vez de por subtracao direta dos
+      *    inteiros AAAAMMDD, o que geraria datas invalidas ao cruzar
+      *    fim de mes/ano.
+      *----------------------------------------------------------------
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "TOLERANCIA EM DIAS SEM ATUALIZACAO (9(3)): "
+               WITH NO ADVANCING.
+           ACCEPT DIAS-PARM.
+
+           ACCEPT DATA-ATUAL-W FROM DATE YYYYMMDD.
+           MOVE DATA-ATUAL-W(1:4) TO ANO-CORTE-W.
+           MOVE DATA-ATUAL-W(5:2) TO MES-CORTE-W.
+           MOVE DATA-ATUAL-W(7:2) TO DIA-CORTE-W.
+
+           PERFORM DECREMENTA-UM-DIA
+               DIAS-PARM TIMES.
+
+           COMPUTE DATA-CORTE-W =
+                   ANO-CORTE-W * 10000 + MES-CORTE-W * 100 +
+                   DIA-CORTE-W.
+
+           DISPLAY "DATA DE CORTE (AAAAMMDD)................: "
+                   DATA-CORTE-W.
+
+           MOVE ZEROS  TO DATA-MOVTO-CC110 CODIGO-CC110.
+           MOVE SPACES TO DOCTO-CC110.
+           START CCD110 KEY IS NOT LESS CHAVE-CC110
+               INVALID KEY
+                   MOVE 1 TO FIM-CCD110.
+
+      *----------------------------------------------------------------
+      *    DECREMENTA-UM-DIA - subtrai um dia de ANO/MES/DIA-CORTE-W,
+      *    tratando a virada de mes e de ano; quando o mes muda, o
+      *    ultimo dia do mes anterior e' obtido em DETERMINA-ULTIMO-
+      *    DIA-MES (que ja leva em conta ano bissexto para fevereiro).
+      *----------------------------------------------------------------
+       DECREMENTA-UM-DIA SECTION.
+           IF   DIA-CORTE-W GREATER 1
+                SUBTRACT 1 FROM DIA-CORTE-W
+                GO TO DECREMENTA-UM-DIA-EXIT.
+
+           IF   MES-CORTE-W GREATER 1
+                SUBTRACT 1 FROM MES-CORTE-W
+           ELSE
+                MOVE 12 TO MES-CORTE-W
+                SUBTRACT 1 FROM ANO-CORTE-W.
+
+           PERFORM DETERMINA-ULTIMO-DIA-MES.
+           MOVE ULTIMO-DIA-MES-W TO DIA-CORTE-W.
+
+       DECREMENTA-UM-DIA-EXIT. EXIT.
+
+       DETERMINA-ULTIMO-DIA-MES SECTION.
+           DIVIDE ANO-CORTE-W BY 4   GIVING QUOC-BISSEXTO-W
+                                     REMAINDER RESTO-4-W.
+           DIVIDE ANO-CORTE-W BY 100 GIVING QUOC-BISSEXTO-W
+                                     REMAINDER RESTO-100-W.
+           DIVIDE ANO-CORTE-W BY 400 GIVING QUOC-BISSEXTO-W
+                                     REMAINDER RESTO-400-W.
+           MOVE ZEROS TO ANO-BISSEXTO-W.
+           IF   RESTO-4-W EQUAL ZEROS
+           AND (RESTO-100-W NOT EQUAL ZEROS OR RESTO-400-W EQUAL ZEROS)
+                MOVE 1 TO ANO-BISSEXTO-W.
+
+           EVALUATE MES-CORTE-W
+               WHEN 1  WHEN 3  WHEN 5  WHEN 7
+               WHEN 8  WHEN 10 WHEN 12
+                   MOVE 31 TO ULTIMO-DIA-MES-W
+               WHEN 4  WHEN 6  WHEN 9  WHEN 11
+                   MOVE 30 TO ULTIMO-DIA-MES-W
+               WHEN 2
+                   IF   ANO-BISSEXTO-TRUE
+                        MOVE 29 TO ULTIMO-DIA-MES-W
+                   ELSE
+                        MOVE 28 TO ULTIMO-DIA-MES-W
+                   END-IF
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      *    VERIFICA-CCD110 - percorre CCD110 por completo (chave
+      *    primaria ja' ordenada por DATA-MOVTO-CC110) imprimindo
+      *    somente os creditos ainda nao atualizados e anteriores a'
+      *    data de corte.
+      *----------------------------------------------------------------
+       VERIFICA-CCD110 SECTION.
+           READ CCD110 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CCD110
+                   GO TO VERIFICA-CCD110-EXIT.
+
+           ADD 1 TO QTDE-LIDOS-W.
+           IF   ATUALIZADO-CC-CC110 EQUAL ZEROS
+           AND  DATA-MOVTO-CC110   LESS DATA-CORTE-W
+                PERFORM IMPRIME-LINHA-PARADO.
+
+       VERIFICA-CCD110-EXIT. EXIT.
+
+       IMPRIME-LINHA-PARADO SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+           ADD  1 TO QTDE-PARADOS-W.
+           MOVE DATA-MOVTO-CC110     TO DATA-MOVTO-REL.
+           MOVE MESANO-BASE-CC110    TO MESANO-BASE-REL.
+           MOVE CODIGO-CC110         TO CODIGO-REL.
+           MOVE DOCTO-CC110          TO DOCUMENTO-REL.
+           MOVE VALOR-CREDITO-CC110  TO VALOR-CREDITO-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD  1 TO LIN.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-RODAPE SECTION.
+           MOVE QTDE-PARADOS-W TO TOTAL-PARADOS-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CCD110 RELAT.
+
+       END PROGRAM CCP111.
