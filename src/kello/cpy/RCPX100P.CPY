@@ -0,0 +1,7 @@
+           SELECT RCD100P ASSIGN TO PATH-RCD100P
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-ALBUM-RECP
+                  STATUS IS ST-RCD100P.
