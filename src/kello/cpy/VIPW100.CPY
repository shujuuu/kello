@@ -0,0 +1,16 @@
+      *ARQUIVO DE EVENTOS DE VIDEO (CONTRATACAO DE CINEGRAFISTA)
+       FD  VID100.
+       01  REG-VID100.
+           05  DATA-MOVTO-V100       PIC 9(8).
+           05  SEQ-V100              PIC 9(4).
+           05  CONTRATO-V100         PIC 9(4).
+           05  ITEM-V100             PIC 9(2).
+           05  CLIENTE-V100          PIC 9(8).
+           05  CINEGRAFISTA-V100     PIC 9(6).
+           05  DATA-EVENTO-V100      PIC 9(8).
+           05  HORA-EVENTO-V100      PIC 9(4).
+           05  LOCAL-EVENTO-V100     PIC X(40).
+           05  NR-FITAS-V100         PIC 9(3).
+           05  IDENTIFICADOR-V100    PIC X(10).
+           05  USUARIO-V100          PIC X(5).
+           05  FILLER                PIC X(20).
