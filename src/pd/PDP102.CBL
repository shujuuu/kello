@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PDP102.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: RELATORIO DE COMISSAO POR VENDEDOR (PDD100, TELA
+      *        NPREPED.CPY). TOTALIZA, PARA UM PERIODO ESCOLHIDO, O
+      *        VALOR DOS PEDIDOS EFETIVADOS (SITUACAO-PD100 = 4) POR
+      *        VENDEDOR-PD100, PARA CALCULO DE COMISSAO SEM PRECISAR
+      *        EXPORTAR CADA PEDIDO PARA PLANILHA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY PDPX100.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY PDPW100.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-PDD100             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-PDD100            PIC 9        VALUE ZEROS.
+              88  FIM-PDD100-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-LIDOS-W          PIC 9(6)     VALUE ZEROS.
+           05  QTDE-EFETIVADOS-W     PIC 9(6)     VALUE ZEROS.
+           05  QTDE-VENDEDOR-W       PIC 9(3)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  DATA-INICIAL-PARM     PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-PARM       PIC 9(8)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  TAB-VENDEDOR.
+           05  VENDEDOR-OCR OCCURS 500 TIMES INDEXED BY VEND-IDX.
+               10  CODIGO-VEND-TAB   PIC 9(6).
+               10  QTDE-PEDIDO-TAB   PIC 9(5).
+               10  TOTPAGAR-TAB      PIC 9(10)V99.
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "RELATORIO DE COMISSAO POR VENDEDOR - PEDIDOS EFETIVADOS".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "VENDEDOR   QTDE PEDIDOS        VALOR TOTAL".
+
+       01  LINDET.
+           05  CODIGO-VEND-REL       PIC Z(5)9   VALUE ZEROS.
+           05  FILLER                PIC X(5)    VALUE SPACES.
+           05  QTDE-VEND-REL         PIC ZZZZ9   VALUE ZEROS.
+           05  FILLER                PIC X(5)    VALUE SPACES.
+           05  TOTPAGAR-REL          PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER                PIC X(11)   VALUE "GERAL      ".
+           05  QTDE-TOT-REL          PIC ZZZZ9   VALUE ZEROS.
+           05  FILLER                PIC X(5)    VALUE SPACES.
+           05  TOTPAGAR-TOT-REL      PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01  TOTAL-GERAL-QTDE-W        PIC 9(6)     VALUE ZEROS.
+       01  TOTAL-GERAL-VALOR-W       PIC 9(12)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM ACUMULA-PDD100 UNTIL FIM-PDD100-TRUE
+                PERFORM IMPRIME-RELATORIO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-LIDOS-W QTDE-EFETIVADOS-W
+                         QTDE-VENDEDOR-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "PDD100" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-PDD100.
+           CLOSE CONTROLE.
+
+           OPEN INPUT PDD100.
+           IF   ST-PDD100 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA PDD100: " ST-PDD100
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "DATA INICIAL DO PERIODO (AAAAMMDD)..........: "
+               WITH NO ADVANCING.
+           ACCEPT DATA-INICIAL-PARM.
+           DISPLAY "DATA FINAL DO PERIODO (AAAAMMDD)............: "
+               WITH NO ADVANCING.
+           ACCEPT DATA-FINAL-PARM.
+
+           MOVE ZEROS TO SEQUENCIA-PD100.
+           START PDD100 KEY IS NOT LESS SEQUENCIA-PD100
+               INVALID KEY
+                   MOVE 1 TO FIM-PDD100.
+
+      *----------------------------------------------------------------
+      *    ACUMULA-PDD100 - varredura sequencial completa de PDD100
+      *    pela chave primaria, acumulando em tabela por vendedor os
+      *    pedidos efetivados (SITUACAO-PD100 = 4) dentro do periodo -
+      *    a chave alternativa ALT-PD100 ja' comeca por VENDEDOR-PD100
+      *    e nao serviria para delimitar o periodo sozinha, entao a
+      *    varredura completa com filtro em working-storage (tecnica
+      *    do CPP021/ACUMULA-CPD020) e' quem resolve aqui.
+      *----------------------------------------------------------------
+       ACUMULA-PDD100 SECTION.
+           READ PDD100 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-PDD100
+                   GO TO ACUMULA-PDD100-EXIT.
+
+           ADD 1 TO QTDE-LIDOS-W.
+           IF   PEDIDO-EFETIVADO-PD100
+           AND  DTCADASTRO-PD100 NOT LESS DATA-INICIAL-PARM
+           AND  DTCADASTRO-PD100 NOT GREATER DATA-FINAL-PARM
+                ADD 1 TO QTDE-EFETIVADOS-W
+                PERFORM ACHA-VENDEDOR
+                ADD 1              TO QTDE-PEDIDO-TAB (VEND-IDX)
+                ADD TOTPAGAR-PD100 TO TOTPAGAR-TAB (VEND-IDX).
+
+       ACUMULA-PDD100-EXIT. EXIT.
+
+       ACHA-VENDEDOR SECTION.
+           SET VEND-IDX TO 1.
+           SEARCH VENDEDOR-OCR
+               AT END
+                   IF   QTDE-VENDEDOR-W LESS 500
+                        ADD 1 TO QTDE-VENDEDOR-W
+                        SET VEND-IDX TO QTDE-VENDEDOR-W
+                        MOVE VENDEDOR-PD100 TO
+                             CODIGO-VEND-TAB (VEND-IDX)
+                        MOVE ZEROS TO
+                             QTDE-PEDIDO-TAB (VEND-IDX)
+                             TOTPAGAR-TAB    (VEND-IDX)
+                   ELSE
+                        DISPLAY "AVISO: LIMITE DE 500 VENDEDORES "
+                                "ATINGIDO - RELATORIO INCOMPLETO"
+                        GO TO ACHA-VENDEDOR-EXIT
+                   END-IF
+               WHEN CODIGO-VEND-TAB (VEND-IDX) EQUAL VENDEDOR-PD100
+                   CONTINUE
+           END-SEARCH.
+
+       ACHA-VENDEDOR-EXIT. EXIT.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO TOTAL-GERAL-QTDE-W TOTAL-GERAL-VALOR-W.
+           PERFORM CABECALHO.
+           SET VEND-IDX TO 1.
+           PERFORM IMPRIME-LINHA-VENDEDOR
+               UNTIL VEND-IDX GREATER QTDE-VENDEDOR-W.
+
+           MOVE TOTAL-GERAL-QTDE-W  TO QTDE-TOT-REL.
+           MOVE TOTAL-GERAL-VALOR-W TO TOTPAGAR-TOT-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       IMPRIME-LINHA-VENDEDOR SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+
+           MOVE CODIGO-VEND-TAB (VEND-IDX) TO CODIGO-VEND-REL.
+           MOVE QTDE-PEDIDO-TAB (VEND-IDX) TO QTDE-VEND-REL.
+           MOVE TOTPAGAR-TAB    (VEND-IDX) TO TOTPAGAR-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+
+           ADD QTDE-PEDIDO-TAB (VEND-IDX) TO TOTAL-GERAL-QTDE-W.
+           ADD TOTPAGAR-TAB    (VEND-IDX) TO TOTAL-GERAL-VALOR-W.
+           SET VEND-IDX UP BY 1.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           ADD 5 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE PDD100 RELAT.
+
+       END PROGRAM PDP102.
