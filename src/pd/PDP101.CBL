@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PDP101.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: RELATORIO DE RECONCILIACAO PEDIDO X CONTRATO (PDD100 X
+      *        COD041, TELA NPREPED.CPY). LISTA OS PEDIDOS AINDA NAO
+      *        CANCELADOS, SEPARANDO OS QUE JA GERARAM CONTRATO
+      *        (CONTRATO-PD100 DIFERENTE DE ZERO, CONFIRMADO VIGENTE
+      *        EM COD041) DOS QUE AINDA NAO CONVERTERAM, MARCANDO COM
+      *        ALERTA OS PEDIDOS PENDENTES HA' MAIS DE N DIAS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY PDPX100.
+
+           COPY COPX041.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY PDPW100.
+
+           COPY COPW041.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-PDD100             PIC XX       VALUE SPACES.
+           05  ST-COD041             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-PDD100            PIC 9        VALUE ZEROS.
+              88  FIM-PDD100-TRUE       VALUE 1.
+           05  ACHOU-CONTRATO-W      PIC 9        VALUE ZEROS.
+              88  ACHOU-CONTRATO-TRUE   VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-LIDOS-W          PIC 9(6)     VALUE ZEROS.
+           05  QTDE-CONVERTIDOS-W    PIC 9(6)     VALUE ZEROS.
+           05  QTDE-PENDENTES-W      PIC 9(6)     VALUE ZEROS.
+           05  QTDE-ALERTA-W         PIC 9(6)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  DIAS-ALERTA-PARM      PIC 9(3)     VALUE ZEROS.
+           05  DATA-ATUAL-W          PIC 9(8)     VALUE ZEROS.
+           05  CORTE-ALERTA-W        PIC 9(8)     VALUE ZEROS.
+      *    CORTE-ALERTA-W - PEDIDOS CADASTRADOS ANTES DESTA DATA JA
+      *    ESTAO PENDENTES HA' MAIS DE DIAS-ALERTA-PARM DIAS
+           05  ANO-CORTE-W           PIC 9(4)     VALUE ZEROS.
+           05  MES-CORTE-W           PIC 9(2)     VALUE ZEROS.
+           05  DIA-CORTE-W           PIC 9(2)     VALUE ZEROS.
+           05  ULTIMO-DIA-MES-W      PIC 9(2)     VALUE ZEROS.
+           05  QUOC-BISSEXTO-W       PIC 9(4)     VALUE ZEROS.
+           05  RESTO-4-W             PIC 9(4)     VALUE ZEROS.
+           05  RESTO-100-W           PIC 9(4)     VALUE ZEROS.
+           05  RESTO-400-W           PIC 9(4)     VALUE ZEROS.
+           05  ANO-BISSEXTO-W        PIC 9         VALUE ZEROS.
+              88  ANO-BISSEXTO-TRUE     VALUE 1.
+           05  SITUACAO-DESCR-W      PIC X(10)    VALUE SPACES.
+           05  STATUS-CONV-W         PIC X(12)    VALUE SPACES.
+           05  ALERTA-W              PIC X(8)     VALUE SPACES.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "RECONCILIACAO PEDIDO X CONTRATO - PEDIDOS PENDENTES".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "PEDIDO  CLIENTE   VENDEDOR  CADASTRO   SITUACAO   CONVERTEU
+      -    "    CONTRATO  ALERTA".
+
+       01  LINDET.
+           05  SEQUENCIA-REL         PIC Z(5)9   VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  CLIENTE-REL           PIC Z(7)9   VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VENDEDOR-REL          PIC Z(5)9   VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  CADASTRO-REL          PIC 9999/99/99 VALUE ZEROS.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  SITUACAO-REL          PIC X(10)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  CONVERTEU-REL         PIC X(12)   VALUE SPACES.
+           05  CONTRATO-REL          PIC Z(5)9   VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  ALERTA-REL            PIC X(8)    VALUE SPACES.
+
+       01  LINRESUMO.
+           05  FILLER                PIC X(24)   VALUE
+               "PEDIDOS ANALISADOS.....:".
+           05  QTDE1-RES             PIC ZZZZZ9  VALUE ZEROS.
+       01  LINRESUMO2.
+           05  FILLER                PIC X(24)   VALUE
+               "JA CONVERTIDOS.........:".
+           05  QTDE2-RES             PIC ZZZZZ9  VALUE ZEROS.
+       01  LINRESUMO3.
+           05  FILLER                PIC X(25)   VALUE
+               "AINDA PENDENTES.........:".
+           05  QTDE3-RES             PIC ZZZZZ9  VALUE ZEROS.
+       01  LINRESUMO4.
+           05  FILLER                PIC X(25)   VALUE
+               "PENDENTES EM ALERTA.....:".
+           05  QTDE4-RES             PIC ZZZZZ9  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM CALCULA-CORTE-ALERTA
+                PERFORM CABECALHO
+                PERFORM LISTA-PDD100 UNTIL FIM-PDD100-TRUE
+                PERFORM IMPRIME-RESUMO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-LIDOS-W QTDE-CONVERTIDOS-W
+                         QTDE-PENDENTES-W QTDE-ALERTA-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "PDD100" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-PDD100.
+           MOVE "COD041" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-COD041.
+           CLOSE CONTROLE.
+
+           OPEN INPUT PDD100.
+           OPEN INPUT COD041.
+           IF   ST-PDD100 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA PDD100: " ST-PDD100
+                MOVE 1 TO ERRO-W.
+           IF   ST-COD041 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA COD041: " ST-COD041
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "DIAS SEM CONVERSAO PARA ALERTA..............: "
+               WITH NO ADVANCING.
+           ACCEPT DIAS-ALERTA-PARM.
+
+      *----------------------------------------------------------------
+      *    CALCULA-CORTE-ALERTA - mesma tecnica de decrementar um dia
+      *    por vez a partir de hoje (CPP021/CCP111) para obter a data
+      *    de corte sem recorrer a intrinsic FUNCTION.
+      *----------------------------------------------------------------
+       CALCULA-CORTE-ALERTA SECTION.
+           ACCEPT DATA-ATUAL-W FROM DATE YYYYMMDD.
+           MOVE DATA-ATUAL-W(1:4) TO ANO-CORTE-W.
+           MOVE DATA-ATUAL-W(5:2) TO MES-CORTE-W.
+           MOVE DATA-ATUAL-W(7:2) TO DIA-CORTE-W.
+
+           PERFORM DECREMENTA-UM-DIA DIAS-ALERTA-PARM TIMES.
+           COMPUTE CORTE-ALERTA-W =
+                   ANO-CORTE-W * 10000 + MES-CORTE-W * 100 +
+                   DIA-CORTE-W.
+
+       DECREMENTA-UM-DIA SECTION.
+           IF   DIA-CORTE-W GREATER 1
+                SUBTRACT 1 FROM DIA-CORTE-W
+                GO TO DECREMENTA-UM-DIA-EXIT.
+
+           IF   MES-CORTE-W GREATER 1
+                SUBTRACT 1 FROM MES-CORTE-W
+           ELSE
+                MOVE 12 TO MES-CORTE-W
+                SUBTRACT 1 FROM ANO-CORTE-W.
+
+           PERFORM DETERMINA-ULTIMO-DIA-MES.
+           MOVE ULTIMO-DIA-MES-W TO DIA-CORTE-W.
+
+       DECREMENTA-UM-DIA-EXIT. EXIT.
+
+       DETERMINA-ULTIMO-DIA-MES SECTION.
+           DIVIDE ANO-CORTE-W BY 4   GIVING QUOC-BISSEXTO-W
+                                     REMAINDER RESTO-4-W.
+           DIVIDE ANO-CORTE-W BY 100 GIVING QUOC-BISSEXTO-W
+                                     REMAINDER RESTO-100-W.
+           DIVIDE ANO-CORTE-W BY 400 GIVING QUOC-BISSEXTO-W
+                                     REMAINDER RESTO-400-W.
+           MOVE ZEROS TO ANO-BISSEXTO-W.
+           IF   RESTO-4-W EQUAL ZEROS
+           AND (RESTO-100-W NOT EQUAL ZEROS OR RESTO-400-W EQUAL ZEROS)
+                MOVE 1 TO ANO-BISSEXTO-W.
+
+           EVALUATE MES-CORTE-W
+               WHEN 1  WHEN 3  WHEN 5  WHEN 7
+               WHEN 8  WHEN 10 WHEN 12
+                   MOVE 31 TO ULTIMO-DIA-MES-W
+               WHEN 4  WHEN 6  WHEN 9  WHEN 11
+                   MOVE 30 TO ULTIMO-DIA-MES-W
+               WHEN 2
+                   IF   ANO-BISSEXTO-TRUE
+                        MOVE 29 TO ULTIMO-DIA-MES-W
+                   ELSE
+                        MOVE 28 TO ULTIMO-DIA-MES-W
+                   END-IF
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      *    LISTA-PDD100 - varredura sequencial completa de PDD100 pela
+      *    chave primaria (SEQUENCIA-PD100), ja' que nao ha' chave por
+      *    situacao/conversao; pedidos cancelados (SITUACAO-PD100 = 5)
+      *    nao interessam a esta reconciliacao e sao ignorados.
+      *----------------------------------------------------------------
+       LISTA-PDD100 SECTION.
+           READ PDD100 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-PDD100
+                   GO TO LISTA-PDD100-EXIT.
+
+           ADD 1 TO QTDE-LIDOS-W.
+           IF   SITUACAO-PD100 NOT EQUAL 5
+                PERFORM TRATA-PEDIDO.
+
+       LISTA-PDD100-EXIT. EXIT.
+
+       TRATA-PEDIDO SECTION.
+           PERFORM DESCREVE-SITUACAO.
+           MOVE SPACES TO ALERTA-W.
+
+           IF   CONTRATO-PD100 NOT EQUAL ZEROS
+                PERFORM LOCALIZA-CONTRATO
+                ADD 1 TO QTDE-CONVERTIDOS-W
+           ELSE
+                MOVE "NAO" TO STATUS-CONV-W
+                ADD 1 TO QTDE-PENDENTES-W
+                IF   DTCADASTRO-PD100 LESS CORTE-ALERTA-W
+                     MOVE "** ALERTA" TO ALERTA-W
+                     ADD 1 TO QTDE-ALERTA-W
+                END-IF.
+
+           PERFORM IMPRIME-DETALHE.
+
+      *----------------------------------------------------------------
+      *    LOCALIZA-CONTRATO - CONTRATO-PD100 guarda NR-CONTRATO-CO41;
+      *    como a chave de COD041 tambem exige CURSO-CO41/TURMA-CO41,
+      *    posiciona-se pelo componente inicial da chave (NR-CONTRATO)
+      *    e le-se o primeiro registro cuja chave comece com esse
+      *    numero, confirmando a situacao do contrato gerado.
+      *----------------------------------------------------------------
+       LOCALIZA-CONTRATO SECTION.
+           MOVE ZEROS  TO ACHOU-CONTRATO-W.
+           MOVE CONTRATO-PD100 TO NR-CONTRATO-CO41.
+           MOVE SPACES TO CURSO-CO41 TURMA-CO41.
+           START COD041 KEY IS NOT LESS CHAVE-CO41 IN REG-COD041
+               INVALID KEY
+                   MOVE "SEM CONTRATO" TO STATUS-CONV-W
+                   GO TO LOCALIZA-CONTRATO-EXIT.
+
+           READ COD041 NEXT RECORD
+               AT END
+                   MOVE "SEM CONTRATO" TO STATUS-CONV-W
+                   GO TO LOCALIZA-CONTRATO-EXIT.
+
+           IF   NR-CONTRATO-CO41 NOT EQUAL CONTRATO-PD100
+                MOVE "SEM CONTRATO" TO STATUS-CONV-W
+                GO TO LOCALIZA-CONTRATO-EXIT.
+
+           MOVE 1 TO ACHOU-CONTRATO-W.
+           EVALUATE SITUACAO-CO41
+               WHEN 0 MOVE "SIM-VIGENTE"   TO STATUS-CONV-W
+               WHEN 1 MOVE "SIM-CANCELADO" TO STATUS-CONV-W
+               WHEN 2 MOVE "SIM-CONCLUIDO" TO STATUS-CONV-W
+               WHEN OTHER MOVE "SIM" TO STATUS-CONV-W
+           END-EVALUATE.
+
+       LOCALIZA-CONTRATO-EXIT. EXIT.
+
+       DESCREVE-SITUACAO SECTION.
+           EVALUATE SITUACAO-PD100
+               WHEN 1 MOVE "ORCAMENTO"  TO SITUACAO-DESCR-W
+               WHEN 2 MOVE "CONDICIONAL" TO SITUACAO-DESCR-W
+               WHEN 3 MOVE "ENCOMENDA"  TO SITUACAO-DESCR-W
+               WHEN 4 MOVE "EFETIVADO"  TO SITUACAO-DESCR-W
+               WHEN OTHER MOVE "?"      TO SITUACAO-DESCR-W
+           END-EVALUATE.
+
+       IMPRIME-DETALHE SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+
+           MOVE SEQUENCIA-PD100   TO SEQUENCIA-REL.
+           MOVE CLIENTE-PD100     TO CLIENTE-REL.
+           MOVE VENDEDOR-PD100    TO VENDEDOR-REL.
+           MOVE DTCADASTRO-PD100  TO CADASTRO-REL.
+           MOVE SITUACAO-DESCR-W  TO SITUACAO-REL.
+           MOVE STATUS-CONV-W     TO CONVERTEU-REL.
+           MOVE CONTRATO-PD100    TO CONTRATO-REL.
+           MOVE ALERTA-W          TO ALERTA-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           MOVE QTDE-LIDOS-W       TO QTDE1-RES.
+           WRITE REG-RELAT FROM LINRESUMO.
+           MOVE QTDE-CONVERTIDOS-W TO QTDE2-RES.
+           WRITE REG-RELAT FROM LINRESUMO2.
+           MOVE QTDE-PENDENTES-W   TO QTDE3-RES.
+           WRITE REG-RELAT FROM LINRESUMO3.
+           MOVE QTDE-ALERTA-W      TO QTDE4-RES.
+           WRITE REG-RELAT FROM LINRESUMO4.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           ADD 5 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE PDD100 COD041 RELAT.
+
+       END PROGRAM PDP101.
