@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPP022.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: RELATORIO DE PAGAMENTOS DE CONTAS A PAGAR (CPD020) POR
+      *        CONTA, NUM INTERVALO DE DATA-PGTO-CP20 INFORMADO.
+      *        TOTALIZA QUANTIDADE E VALOR PAGO POR CODREDUZ-APUR-CP20,
+      *        PARA A FINANCEIRA ACOMPANHAR PARA ONDE O CAIXA ESTA
+      *        REALMENTE SENDO DESTINADO A CADA PERIODO, SEM PRECISAR
+      *        REDERIVAR ISSO A PARTIR DOS LANCAMENTOS CRUS DO CXD100.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CPPX020.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CPPW020.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CPD020             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-CPD020            PIC 9        VALUE ZEROS.
+              88  FIM-CPD020-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-LIDOS-W          PIC 9(6)     VALUE ZEROS.
+           05  QTDE-CONTA-W          PIC 9(3)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  DATA-INICIAL-PARM     PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-PARM       PIC 9(8)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  TAB-CONTA.
+           05  CONTA-OCR OCCURS 200 TIMES INDEXED BY CONTA-IDX.
+               10  CODIGO-CONTA-TAB  PIC 9(5).
+               10  DESCR-CONTA-TAB   PIC X(30).
+               10  QTDE-CONTA-TAB    PIC 9(5).
+               10  VALOR-CONTA-TAB   PIC 9(9)V99.
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "PAGAMENTOS POR CONTA (CODREDUZ-APUR-CP20) NO PERIODO".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "CONTA   DESCRICAO                       QTDE         VALOR
+      -    " PAGO".
+
+       01  LINDET.
+           05  CODIGO-REL            PIC Z(4)9   VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  DESCR-REL             PIC X(30)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  QTDE-REL              PIC ZZZZ9   VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VALOR-REL             PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER                PIC X(37)   VALUE
+               "TOTAL GERAL DO PERIODO".
+           05  QTDE-TOT-REL          PIC ZZZZ9   VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VALOR-TOT-REL         PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01  TOTAL-QTDE-W              PIC 9(6)     VALUE ZEROS.
+       01  TOTAL-VALOR-W             PIC 9(11)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PERIODO
+                PERFORM ACUMULA-CPD020 UNTIL FIM-CPD020-TRUE
+                PERFORM IMPRIME-RELATORIO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-LIDOS-W QTDE-CONTA-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CPD020" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CPD020.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CPD020.
+           IF   ST-CPD020 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CPD020: " ST-CPD020
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PERIODO SECTION.
+           DISPLAY "DATA INICIAL DE PAGAMENTO (AAAAMMDD): "
+               WITH NO ADVANCING.
+           ACCEPT DATA-INICIAL-PARM.
+           DISPLAY "DATA FINAL   DE PAGAMENTO (AAAAMMDD): "
+               WITH NO ADVANCING.
+           ACCEPT DATA-FINAL-PARM.
+
+           MOVE ZEROS TO SEQ-CAIXA-CP20 PARCELA-CP20.
+           START CPD020 KEY IS NOT LESS CHAVE-CP20
+               INVALID KEY
+                   MOVE 1 TO FIM-CPD020.
+
+      *----------------------------------------------------------------
+      *    ACUMULA-CPD020 - varredura completa de CPD020 pela chave
+      *    primaria (SEQ-CAIXA/PARCELA); como nao ha' chave por
+      *    DATA-PGTO-CP20 isolada, cada titulo pago (DATA-PGTO-CP20
+      *    diferente de zero) dentro do periodo entra na totalizacao
+      *    por CODREDUZ-APUR-CP20.
+      *----------------------------------------------------------------
+       ACUMULA-CPD020 SECTION.
+           READ CPD020 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CPD020
+                   GO TO ACUMULA-CPD020-EXIT.
+
+           ADD 1 TO QTDE-LIDOS-W.
+           IF   DATA-PGTO-CP20 NOT EQUAL ZEROS
+           AND  DATA-PGTO-CP20 NOT LESS DATA-INICIAL-PARM
+           AND  DATA-PGTO-CP20 NOT GREATER DATA-FINAL-PARM
+                PERFORM ACHA-CONTA
+                ADD 1          TO QTDE-CONTA-TAB  (CONTA-IDX)
+                ADD VALOR-CP20 TO VALOR-CONTA-TAB  (CONTA-IDX).
+
+       ACUMULA-CPD020-EXIT. EXIT.
+
+       ACHA-CONTA SECTION.
+           SET CONTA-IDX TO 1.
+           SEARCH CONTA-OCR
+               AT END
+                   IF   QTDE-CONTA-W LESS 200
+                        ADD 1 TO QTDE-CONTA-W
+                        SET CONTA-IDX TO QTDE-CONTA-W
+                        MOVE CODREDUZ-APUR-CP20 TO
+                             CODIGO-CONTA-TAB (CONTA-IDX)
+                        MOVE DESCRICAO-CP20 TO
+                             DESCR-CONTA-TAB (CONTA-IDX)
+                        MOVE ZEROS TO
+                             QTDE-CONTA-TAB  (CONTA-IDX)
+                             VALOR-CONTA-TAB (CONTA-IDX)
+                   ELSE
+                        DISPLAY "AVISO: LIMITE DE 200 CONTAS "
+                                "ATINGIDO - RELATORIO INCOMPLETO"
+                        GO TO ACHA-CONTA-EXIT
+                   END-IF
+               WHEN CODIGO-CONTA-TAB (CONTA-IDX) EQUAL
+                    CODREDUZ-APUR-CP20
+                   CONTINUE
+           END-SEARCH.
+
+       ACHA-CONTA-EXIT. EXIT.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO TOTAL-QTDE-W TOTAL-VALOR-W.
+           PERFORM CABECALHO.
+           SET CONTA-IDX TO 1.
+           PERFORM IMPRIME-LINHA-CONTA
+               UNTIL CONTA-IDX GREATER QTDE-CONTA-W.
+
+           MOVE TOTAL-QTDE-W  TO QTDE-TOT-REL.
+           MOVE TOTAL-VALOR-W TO VALOR-TOT-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       IMPRIME-LINHA-CONTA SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+
+           MOVE CODIGO-CONTA-TAB (CONTA-IDX) TO CODIGO-REL.
+           MOVE DESCR-CONTA-TAB  (CONTA-IDX) TO DESCR-REL.
+           MOVE QTDE-CONTA-TAB   (CONTA-IDX) TO QTDE-REL.
+           MOVE VALOR-CONTA-TAB  (CONTA-IDX) TO VALOR-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD  1 TO LIN.
+
+           ADD QTDE-CONTA-TAB  (CONTA-IDX) TO TOTAL-QTDE-W.
+           ADD VALOR-CONTA-TAB (CONTA-IDX) TO TOTAL-VALOR-W.
+           SET CONTA-IDX UP BY 1.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CPD020 RELAT.
+
+       END PROGRAM CPP022.
