@@ -0,0 +1,379 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPP021.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: RELATORIO DE AGING DE CONTAS A PAGAR (CPD020). TOTALIZA,
+      *        POR CODREDUZ-APUR-CP20, OS TITULOS AINDA NAO PAGOS
+      *        (DATA-PGTO-CP20 = ZERO) E JA VENCIDOS, NAS FAIXAS DE
+      *        0-30, 31-60, 61-90 E MAIS DE 90 DIAS DE ATRASO, PARA
+      *        PRIORIZAR O PAGAMENTO DAS CONTAS MAIS ATRASADAS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CPPX020.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CPPW020.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CPD020             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-CPD020            PIC 9        VALUE ZEROS.
+              88  FIM-CPD020-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-LIDOS-W          PIC 9(6)     VALUE ZEROS.
+           05  QTDE-CONTA-W          PIC 9(3)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  DATA-ATUAL-W          PIC 9(8)     VALUE ZEROS.
+           05  CORTE-30-W            PIC 9(8)     VALUE ZEROS.
+           05  CORTE-60-W            PIC 9(8)     VALUE ZEROS.
+           05  CORTE-90-W            PIC 9(8)     VALUE ZEROS.
+      *    CORTE-nn-W - vencimentos a partir desta data (inclusive)
+      *    estao atrasados ha' no maximo nn dias
+           05  ANO-CORTE-W           PIC 9(4)     VALUE ZEROS.
+           05  MES-CORTE-W           PIC 9(2)     VALUE ZEROS.
+           05  DIA-CORTE-W           PIC 9(2)     VALUE ZEROS.
+           05  ULTIMO-DIA-MES-W      PIC 9(2)     VALUE ZEROS.
+           05  QUOC-BISSEXTO-W       PIC 9(4)     VALUE ZEROS.
+           05  RESTO-4-W             PIC 9(4)     VALUE ZEROS.
+           05  RESTO-100-W           PIC 9(4)     VALUE ZEROS.
+           05  RESTO-400-W           PIC 9(4)     VALUE ZEROS.
+           05  ANO-BISSEXTO-W        PIC 9         VALUE ZEROS.
+              88  ANO-BISSEXTO-TRUE     VALUE 1.
+           05  FAIXA-W               PIC 9         VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  TAB-CONTA.
+           05  CONTA-OCR OCCURS 200 TIMES INDEXED BY CONTA-IDX.
+               10  CODIGO-CONTA-TAB  PIC 9(5).
+               10  QTDE-B1-TAB       PIC 9(5).
+               10  VALOR-B1-TAB      PIC 9(9)V99.
+               10  QTDE-B2-TAB       PIC 9(5).
+               10  VALOR-B2-TAB      PIC 9(9)V99.
+               10  QTDE-B3-TAB       PIC 9(5).
+               10  VALOR-B3-TAB      PIC 9(9)V99.
+               10  QTDE-B4-TAB       PIC 9(5).
+               10  VALOR-B4-TAB      PIC 9(9)V99.
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "AGING DE CONTAS A PAGAR - TITULOS VENCIDOS E NAO PAGOS".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "CONTA   0-30 DIAS    31-60 DIAS    61-90 DIAS     90+ DIAS
+      -    "       TOTAL".
+
+       01  LINDET.
+           05  CODIGO-REL            PIC Z(4)9   VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VALOR-B1-REL          PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VALOR-B2-REL          PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VALOR-B3-REL          PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VALOR-B4-REL          PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VALOR-TOTAL-REL       PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER                PIC X(8)    VALUE "GERAL   ".
+           05  VALOR-TOT-B1-REL      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VALOR-TOT-B2-REL      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VALOR-TOT-B3-REL      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VALOR-TOT-B4-REL      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VALOR-TOT-GERAL-REL   PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01  TOTAL-GERAL-W             PIC 9(11)V99 VALUE ZEROS.
+       01  TOTAL-B1-W                PIC 9(9)V99  VALUE ZEROS.
+       01  TOTAL-B2-W                PIC 9(9)V99  VALUE ZEROS.
+       01  TOTAL-B3-W                PIC 9(9)V99  VALUE ZEROS.
+       01  TOTAL-B4-W                PIC 9(9)V99  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM CALCULA-CORTES
+                PERFORM ACUMULA-CPD020 UNTIL FIM-CPD020-TRUE
+                PERFORM IMPRIME-RELATORIO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-LIDOS-W QTDE-CONTA-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CPD020" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CPD020.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CPD020.
+           IF   ST-CPD020 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CPD020: " ST-CPD020
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    CALCULA-CORTES - obtem as datas de corte de 30, 60 e 90
+      *    dias atras, subtraindo um dia por vez (DECREMENTA-UM-DIA,
+      *    mesmo estilo de CCP111) a partir de hoje, de forma
+      *    cumulativa; nao ha' intrinsic FUNCTION nesta base, entao e'
+      *    assim que se evita gerar datas invalidas ao cruzar fim de
+      *    mes/ano.
+      *----------------------------------------------------------------
+       CALCULA-CORTES SECTION.
+           ACCEPT DATA-ATUAL-W FROM DATE YYYYMMDD.
+           MOVE DATA-ATUAL-W(1:4) TO ANO-CORTE-W.
+           MOVE DATA-ATUAL-W(5:2) TO MES-CORTE-W.
+           MOVE DATA-ATUAL-W(7:2) TO DIA-CORTE-W.
+
+           PERFORM DECREMENTA-UM-DIA 30 TIMES.
+           COMPUTE CORTE-30-W =
+                   ANO-CORTE-W * 10000 + MES-CORTE-W * 100 +
+                   DIA-CORTE-W.
+
+           PERFORM DECREMENTA-UM-DIA 30 TIMES.
+           COMPUTE CORTE-60-W =
+                   ANO-CORTE-W * 10000 + MES-CORTE-W * 100 +
+                   DIA-CORTE-W.
+
+           PERFORM DECREMENTA-UM-DIA 30 TIMES.
+           COMPUTE CORTE-90-W =
+                   ANO-CORTE-W * 10000 + MES-CORTE-W * 100 +
+                   DIA-CORTE-W.
+
+           MOVE ZEROS TO SEQ-CAIXA-CP20 PARCELA-CP20.
+           START CPD020 KEY IS NOT LESS CHAVE-CP20
+               INVALID KEY
+                   MOVE 1 TO FIM-CPD020.
+
+       DECREMENTA-UM-DIA SECTION.
+           IF   DIA-CORTE-W GREATER 1
+                SUBTRACT 1 FROM DIA-CORTE-W
+                GO TO DECREMENTA-UM-DIA-EXIT.
+
+           IF   MES-CORTE-W GREATER 1
+                SUBTRACT 1 FROM MES-CORTE-W
+           ELSE
+                MOVE 12 TO MES-CORTE-W
+                SUBTRACT 1 FROM ANO-CORTE-W.
+
+           PERFORM DETERMINA-ULTIMO-DIA-MES.
+           MOVE ULTIMO-DIA-MES-W TO DIA-CORTE-W.
+
+       DECREMENTA-UM-DIA-EXIT. EXIT.
+
+       DETERMINA-ULTIMO-DIA-MES SECTION.
+           DIVIDE ANO-CORTE-W BY 4   GIVING QUOC-BISSEXTO-W
+                                     REMAINDER RESTO-4-W.
+           DIVIDE ANO-CORTE-W BY 100 GIVING QUOC-BISSEXTO-W
+                                     REMAINDER RESTO-100-W.
+           DIVIDE ANO-CORTE-W BY 400 GIVING QUOC-BISSEXTO-W
+                                     REMAINDER RESTO-400-W.
+           MOVE ZEROS TO ANO-BISSEXTO-W.
+           IF   RESTO-4-W EQUAL ZEROS
+           AND (RESTO-100-W NOT EQUAL ZEROS OR RESTO-400-W EQUAL ZEROS)
+                MOVE 1 TO ANO-BISSEXTO-W.
+
+           EVALUATE MES-CORTE-W
+               WHEN 1  WHEN 3  WHEN 5  WHEN 7
+               WHEN 8  WHEN 10 WHEN 12
+                   MOVE 31 TO ULTIMO-DIA-MES-W
+               WHEN 4  WHEN 6  WHEN 9  WHEN 11
+                   MOVE 30 TO ULTIMO-DIA-MES-W
+               WHEN 2
+                   IF   ANO-BISSEXTO-TRUE
+                        MOVE 29 TO ULTIMO-DIA-MES-W
+                   ELSE
+                        MOVE 28 TO ULTIMO-DIA-MES-W
+                   END-IF
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      *    ACUMULA-CPD020 - percorre CPD020 por completo (chave
+      *    primaria ordenada por SEQ-CAIXA/PARCELA, nao por vencimento,
+      *    entao nao ha' como parar antecipadamente); cada titulo
+      *    vencido e ainda nao pago entra na faixa de atraso
+      *    correspondente, somada por CODREDUZ-APUR-CP20.
+      *----------------------------------------------------------------
+       ACUMULA-CPD020 SECTION.
+           READ CPD020 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CPD020
+                   GO TO ACUMULA-CPD020-EXIT.
+
+           ADD 1 TO QTDE-LIDOS-W.
+           IF   DATA-PGTO-CP20 EQUAL ZEROS
+           AND  DATA-VCTO-CP20 LESS DATA-ATUAL-W
+                PERFORM CLASSIFICA-FAIXA.
+
+       ACUMULA-CPD020-EXIT. EXIT.
+
+       CLASSIFICA-FAIXA SECTION.
+           IF   DATA-VCTO-CP20 NOT LESS CORTE-30-W
+                MOVE 1 TO FAIXA-W
+           ELSE
+                IF   DATA-VCTO-CP20 NOT LESS CORTE-60-W
+                     MOVE 2 TO FAIXA-W
+                ELSE
+                     IF   DATA-VCTO-CP20 NOT LESS CORTE-90-W
+                          MOVE 3 TO FAIXA-W
+                     ELSE
+                          MOVE 4 TO FAIXA-W
+                     END-IF
+                END-IF
+           END-IF.
+
+           PERFORM ACHA-CONTA.
+
+           EVALUATE FAIXA-W
+               WHEN 1
+                   ADD 1             TO QTDE-B1-TAB (CONTA-IDX)
+                   ADD VALOR-CP20    TO VALOR-B1-TAB (CONTA-IDX)
+               WHEN 2
+                   ADD 1             TO QTDE-B2-TAB (CONTA-IDX)
+                   ADD VALOR-CP20    TO VALOR-B2-TAB (CONTA-IDX)
+               WHEN 3
+                   ADD 1             TO QTDE-B3-TAB (CONTA-IDX)
+                   ADD VALOR-CP20    TO VALOR-B3-TAB (CONTA-IDX)
+               WHEN 4
+                   ADD 1             TO QTDE-B4-TAB (CONTA-IDX)
+                   ADD VALOR-CP20    TO VALOR-B4-TAB (CONTA-IDX)
+           END-EVALUATE.
+
+       ACHA-CONTA SECTION.
+           SET CONTA-IDX TO 1.
+           SEARCH CONTA-OCR
+               AT END
+                   IF   QTDE-CONTA-W LESS 200
+                        ADD 1 TO QTDE-CONTA-W
+                        SET CONTA-IDX TO QTDE-CONTA-W
+                        MOVE CODREDUZ-APUR-CP20 TO
+                             CODIGO-CONTA-TAB (CONTA-IDX)
+                        MOVE ZEROS TO
+                             QTDE-B1-TAB  (CONTA-IDX)
+                             VALOR-B1-TAB (CONTA-IDX)
+                             QTDE-B2-TAB  (CONTA-IDX)
+                             VALOR-B2-TAB (CONTA-IDX)
+                             QTDE-B3-TAB  (CONTA-IDX)
+                             VALOR-B3-TAB (CONTA-IDX)
+                             QTDE-B4-TAB  (CONTA-IDX)
+                             VALOR-B4-TAB (CONTA-IDX)
+                   ELSE
+                        DISPLAY "AVISO: LIMITE DE 200 CONTAS "
+                                "ATINGIDO - RELATORIO INCOMPLETO"
+                        GO TO ACHA-CONTA-EXIT
+                   END-IF
+               WHEN CODIGO-CONTA-TAB (CONTA-IDX) EQUAL
+                    CODREDUZ-APUR-CP20
+                   CONTINUE
+           END-SEARCH.
+
+       ACHA-CONTA-EXIT. EXIT.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO TOTAL-B1-W TOTAL-B2-W TOTAL-B3-W TOTAL-B4-W
+                         TOTAL-GERAL-W.
+           PERFORM CABECALHO.
+           SET CONTA-IDX TO 1.
+           PERFORM IMPRIME-LINHA-CONTA
+               UNTIL CONTA-IDX GREATER QTDE-CONTA-W.
+
+           MOVE TOTAL-B1-W TO VALOR-TOT-B1-REL.
+           MOVE TOTAL-B2-W TO VALOR-TOT-B2-REL.
+           MOVE TOTAL-B3-W TO VALOR-TOT-B3-REL.
+           MOVE TOTAL-B4-W TO VALOR-TOT-B4-REL.
+           MOVE TOTAL-GERAL-W TO VALOR-TOT-GERAL-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       IMPRIME-LINHA-CONTA SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+
+           MOVE CODIGO-CONTA-TAB (CONTA-IDX) TO CODIGO-REL.
+           MOVE VALOR-B1-TAB (CONTA-IDX)     TO VALOR-B1-REL.
+           MOVE VALOR-B2-TAB (CONTA-IDX)     TO VALOR-B2-REL.
+           MOVE VALOR-B3-TAB (CONTA-IDX)     TO VALOR-B3-REL.
+           MOVE VALOR-B4-TAB (CONTA-IDX)     TO VALOR-B4-REL.
+           COMPUTE VALOR-TOTAL-REL =
+                   VALOR-B1-TAB (CONTA-IDX) + VALOR-B2-TAB (CONTA-IDX)
+                 + VALOR-B3-TAB (CONTA-IDX) + VALOR-B4-TAB (CONTA-IDX).
+           WRITE REG-RELAT FROM LINDET.
+           ADD  1 TO LIN.
+
+           ADD VALOR-B1-TAB (CONTA-IDX) TO TOTAL-B1-W.
+           ADD VALOR-B2-TAB (CONTA-IDX) TO TOTAL-B2-W.
+           ADD VALOR-B3-TAB (CONTA-IDX) TO TOTAL-B3-W.
+           ADD VALOR-B4-TAB (CONTA-IDX) TO TOTAL-B4-W.
+           COMPUTE TOTAL-GERAL-W = TOTAL-GERAL-W +
+                   VALOR-B1-TAB (CONTA-IDX) + VALOR-B2-TAB (CONTA-IDX)
+                 + VALOR-B3-TAB (CONTA-IDX) + VALOR-B4-TAB (CONTA-IDX).
+           SET CONTA-IDX UP BY 1.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CPD020 RELAT.
+
+       END PROGRAM CPP021.
