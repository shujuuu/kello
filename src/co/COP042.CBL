@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COP042.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: LISTAGEM DE CONTRATOS (COD041) POR CURSO-CO41 E,
+      *        OPCIONALMENTE, TURMA-CO41, PARA COORDENACAO CONFIRMAR
+      *        QUAIS TURMAS JA' TEM CONTRATO ASSINADO ANTES DO
+      *        FECHAMENTO DO PLANEJAMENTO DE FORMATURA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY COPX041.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY COPW041.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-COD041             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-COD041            PIC 9        VALUE ZEROS.
+              88  FIM-COD041-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-CTR-W            PIC 9(6)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  CURSO-PARM            PIC X(4)     VALUE SPACES.
+           05  TURMA-PARM            PIC X(3)     VALUE SPACES.
+      *    TURMA-PARM em branco significa "todas as turmas do curso"
+           05  SITUACAO-DESCR-W      PIC X(10)    VALUE SPACES.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "LISTAGEM DE CONTRATOS POR CURSO/TURMA".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "CONTRATO  CURSO  TURMA  DATA CONTRATO  VALOR CONTRATO  SITU
+      -    "ACAO".
+
+       01  LINDET.
+           05  CONTRATO-REL          PIC Z(5)9      VALUE ZEROS.
+           05  FILLER                PIC X(2)       VALUE SPACES.
+           05  CURSO-REL             PIC X(4)       VALUE SPACES.
+           05  FILLER                PIC X(3)       VALUE SPACES.
+           05  TURMA-REL             PIC X(3)       VALUE SPACES.
+           05  FILLER                PIC X(3)       VALUE SPACES.
+           05  DATA-CONTRATO-REL     PIC 99/99/9999 VALUE ZEROS.
+           05  FILLER                PIC X(2)       VALUE SPACES.
+           05  VALOR-CONTRATO-REL    PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           05  FILLER                PIC X(2)       VALUE SPACES.
+           05  SITUACAO-REL          PIC X(10)      VALUE SPACES.
+
+       01  LINTOT.
+           05  FILLER                PIC X(20)   VALUE
+               "TOTAL DE CONTRATOS: ".
+           05  TOTAL-CTR-REL         PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM CABECALHO
+                PERFORM LISTA-COD041 UNTIL FIM-COD041-TRUE
+                PERFORM IMPRIME-RODAPE
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-CTR-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "COD041" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-COD041.
+           CLOSE CONTROLE.
+
+           OPEN INPUT COD041.
+           IF   ST-COD041 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA COD041: " ST-COD041
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "CURSO (X(4)).....................: "
+               WITH NO ADVANCING.
+           ACCEPT CURSO-PARM.
+           DISPLAY "TURMA (X(3), EM BRANCO = TODAS)...: "
+               WITH NO ADVANCING.
+           ACCEPT TURMA-PARM.
+
+           MOVE ZEROS  TO NR-CONTRATO-CO41.
+           MOVE SPACES TO CURSO-CO41 TURMA-CO41.
+           START COD041 KEY IS NOT LESS CHAVE-CO41 IN REG-COD041
+               INVALID KEY
+                   MOVE 1 TO FIM-COD041.
+
+      *----------------------------------------------------------------
+      *    LISTA-COD041 - percorre COD041 por completo (a chave
+      *    primaria e' ordenada por NR-CONTRATO-CO41, nao por
+      *    CURSO-CO41/TURMA-CO41, entao o arquivo precisa ser varrido
+      *    integralmente); imprime todo contrato cujo curso bate com
+      *    o parametro e cuja turma bate, ou cujo parametro de turma
+      *    esta' em branco (pedido como "todas as turmas").
+      *----------------------------------------------------------------
+       LISTA-COD041 SECTION.
+           READ COD041 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-COD041
+                   GO TO LISTA-COD041-EXIT.
+
+           IF   CURSO-CO41 EQUAL CURSO-PARM
+           AND (TURMA-PARM EQUAL SPACES OR TURMA-CO41 EQUAL TURMA-PARM)
+                PERFORM IMPRIME-LINHA-CONTRATO.
+
+       LISTA-COD041-EXIT. EXIT.
+
+       IMPRIME-LINHA-CONTRATO SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+           ADD  1 TO QTDE-CTR-W.
+
+           EVALUATE SITUACAO-CO41
+               WHEN 0 MOVE "VIGENTE"   TO SITUACAO-DESCR-W
+               WHEN 1 MOVE "CANCELADO" TO SITUACAO-DESCR-W
+               WHEN 2 MOVE "CONCLUIDO" TO SITUACAO-DESCR-W
+               WHEN OTHER MOVE SPACES  TO SITUACAO-DESCR-W
+           END-EVALUATE.
+
+           MOVE NR-CONTRATO-CO41   TO CONTRATO-REL.
+           MOVE CURSO-CO41         TO CURSO-REL.
+           MOVE TURMA-CO41         TO TURMA-REL.
+           MOVE DATA-CONTRATO-CO41 TO DATA-CONTRATO-REL.
+           MOVE VALOR-CONTRATO-CO41 TO VALOR-CONTRATO-REL.
+           MOVE SITUACAO-DESCR-W   TO SITUACAO-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD  1 TO LIN.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-RODAPE SECTION.
+           MOVE QTDE-CTR-W TO TOTAL-CTR-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE COD041 RELAT.
+
+       END PROGRAM COP042.
