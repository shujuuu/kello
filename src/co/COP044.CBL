@@ -0,0 +1,364 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COP044.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: LEMBRETE DE RENOVACAO DE CONTRATO (COD041) PARA AS
+      *        TURMAS (TURMA-CG91 DO CLIENTE TITULAR, CGD011/CGD911)
+      *        CUJO ANO LETIVO ESTA' SE APROXIMANDO DO FIM, SEM QUE
+      *        HAJA AINDA UM PEDIDO (PDD100) DE RENOVACAO/FOLLOW-UP
+      *        REGISTRADO PARA O MESMO CLIENTE NO ANO CORRENTE.
+      *        SO' CONSIDERA CONTRATOS VIGENTES (SITUACAO-CO41 = 0).
+      *        "FIM DE ANO LETIVO" E' PARAMETRIZADO COMO DIAS RESTANTES
+      *        ATE' 31/12 DO ANO CORRENTE, POIS NAO HA' DATA DE TERMINO
+      *        DE TURMA NO CADASTRO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY COPX041.
+
+           COPY CGPX011.
+
+           COPY CGPX911.
+
+           COPY PDPX100.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY COPW041.
+
+           COPY CGPW011.
+
+           COPY CGPW911.
+
+           COPY PDPW100.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-COD041             PIC XX       VALUE SPACES.
+           05  ST-CGD011             PIC XX       VALUE SPACES.
+           05  ST-CGD911             PIC XX       VALUE SPACES.
+           05  ST-PDD100             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-COD041            PIC 9        VALUE ZEROS.
+              88  FIM-COD041-TRUE       VALUE 1.
+           05  ACHOU-CLIENTE-W       PIC 9        VALUE ZEROS.
+              88  ACHOU-CLIENTE-TRUE    VALUE 1.
+           05  ACHOU-PEDIDO-W        PIC 9        VALUE ZEROS.
+              88  ACHOU-PEDIDO-TRUE      VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-LIDOS-W          PIC 9(6)     VALUE ZEROS.
+           05  QTDE-PROX-FIM-W       PIC 9(6)     VALUE ZEROS.
+           05  QTDE-SEM-PEDIDO-W     PIC 9(6)     VALUE ZEROS.
+           05  TURMA-CLIENTE-W       PIC X(3)     VALUE SPACES.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  DIAS-LIMITE-PARM      PIC 9(3)     VALUE ZEROS.
+           05  DATA-ATUAL-W          PIC 9(8)     VALUE ZEROS.
+           05  ANO-ATUAL-W           PIC 9(4)     VALUE ZEROS.
+           05  FIM-ANO-W             PIC 9(8)     VALUE ZEROS.
+           05  DIAS-ATE-FIM-W        PIC 9(5)     VALUE ZEROS.
+      *    DIAS-ATE-FIM-W - CALCULADO POR SUBTRACAO DE DATAS JULIANAS
+      *    (MESMO METODO DE CALCULA-DIAS-ATRASO DO CPP021), NAO POR
+      *    FUNCTION INTEGER-OF-DATE.
+           05  ANO-JUL-W             PIC 9(4)     VALUE ZEROS.
+           05  MES-JUL-W             PIC 9(2)     VALUE ZEROS.
+           05  DIA-JUL-W             PIC 9(2)     VALUE ZEROS.
+           05  DIAS-ACUM-JUL-W       PIC 9(3)     VALUE ZEROS.
+           05  JULIANO-ATUAL-W       PIC 9(7)     VALUE ZEROS.
+           05  JULIANO-FIM-W         PIC 9(7)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(80)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(100)  VALUE
+           "LEMBRETE DE RENOVACAO - CONTRATOS DE TURMA PROXIMA DO FIM".
+       01  CAB03.
+           05  FILLER                PIC X(100)  VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(100)  VALUE
+           "CONTRATO  CURSO  TURMA  CODIGO CLIENTE  DIAS P/FIM  PEDIDO
+      -    " DE RENOVACAO".
+
+       01  LINDET.
+           05  CONTRATO-REL          PIC Z(5)9   VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  CURSO-REL             PIC X(4)    VALUE SPACES.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  TURMA-REL             PIC X(3)    VALUE SPACES.
+           05  FILLER                PIC X(4)    VALUE SPACES.
+           05  CODIGO-CLI-REL        PIC Z(7)9   VALUE ZEROS.
+           05  FILLER                PIC X(4)    VALUE SPACES.
+           05  DIAS-REL              PIC ZZZZ9   VALUE ZEROS.
+           05  FILLER                PIC X(4)    VALUE SPACES.
+           05  PEDIDO-REL            PIC X(20)   VALUE SPACES.
+
+       01  LINRESUMO.
+           05  FILLER                PIC X(30)   VALUE
+               "CONTRATOS VIGENTES ANALISADOS:".
+           05  QTDE1-RES             PIC ZZZZZ9  VALUE ZEROS.
+       01  LINRESUMO2.
+           05  FILLER                PIC X(31)   VALUE
+               "COM TURMA PROXIMA DO FIM......:".
+           05  QTDE2-RES             PIC ZZZZZ9  VALUE ZEROS.
+       01  LINRESUMO3.
+           05  FILLER                PIC X(32)   VALUE
+               "SEM PEDIDO DE RENOVACAO........:".
+           05  QTDE3-RES             PIC ZZZZZ9  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM CALCULA-DIAS-ATE-FIM-ANO
+                PERFORM CABECALHO
+                PERFORM VERIFICA-COD041 UNTIL FIM-COD041-TRUE
+                PERFORM IMPRIME-RESUMO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-LIDOS-W QTDE-PROX-FIM-W
+                         QTDE-SEM-PEDIDO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "COD041" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-COD041.
+           MOVE "CGD011" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD011.
+           MOVE "CGD911" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD911.
+           MOVE "PDD100" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-PDD100.
+           CLOSE CONTROLE.
+
+           OPEN INPUT COD041 CGD011 CGD911 PDD100.
+           IF   ST-COD041 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA COD041: " ST-COD041
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD011 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD011: " ST-CGD011
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD911 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD911: " ST-CGD911
+                MOVE 1 TO ERRO-W.
+           IF   ST-PDD100 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA PDD100: " ST-PDD100
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "DIAS ATE O FIM DO ANO PARA CONSIDERAR A TURMA "
+                   "PROXIMA DO FIM: " WITH NO ADVANCING.
+           ACCEPT DIAS-LIMITE-PARM.
+
+      *----------------------------------------------------------------
+      *    CALCULA-DIAS-ATE-FIM-ANO - dias entre hoje e 31/12 do ano
+      *    corrente, por diferenca de dia-juliano (mesmo metodo de
+      *    datas absolutas do CPP021), sem recorrer a FUNCTION.
+      *----------------------------------------------------------------
+       CALCULA-DIAS-ATE-FIM-ANO SECTION.
+           ACCEPT DATA-ATUAL-W FROM DATE YYYYMMDD.
+           MOVE DATA-ATUAL-W(1:4) TO ANO-ATUAL-W.
+           COMPUTE FIM-ANO-W = ANO-ATUAL-W * 10000 + 1231.
+
+           MOVE DATA-ATUAL-W(1:4) TO ANO-JUL-W.
+           MOVE DATA-ATUAL-W(5:2) TO MES-JUL-W.
+           MOVE DATA-ATUAL-W(7:2) TO DIA-JUL-W.
+           PERFORM CALCULA-DIAS-ACUM-MES.
+           COMPUTE JULIANO-ATUAL-W =
+                   ANO-JUL-W * 1000 + DIAS-ACUM-JUL-W + DIA-JUL-W.
+
+           MOVE 12 TO MES-JUL-W.
+           MOVE 31 TO DIA-JUL-W.
+           PERFORM CALCULA-DIAS-ACUM-MES.
+           COMPUTE JULIANO-FIM-W =
+                   ANO-JUL-W * 1000 + DIAS-ACUM-JUL-W + DIA-JUL-W.
+
+           COMPUTE DIAS-ATE-FIM-W = JULIANO-FIM-W - JULIANO-ATUAL-W.
+
+       CALCULA-DIAS-ACUM-MES SECTION.
+           EVALUATE MES-JUL-W
+               WHEN 1  MOVE 0   TO DIAS-ACUM-JUL-W
+               WHEN 2  MOVE 31  TO DIAS-ACUM-JUL-W
+               WHEN 3  MOVE 59  TO DIAS-ACUM-JUL-W
+               WHEN 4  MOVE 90  TO DIAS-ACUM-JUL-W
+               WHEN 5  MOVE 120 TO DIAS-ACUM-JUL-W
+               WHEN 6  MOVE 151 TO DIAS-ACUM-JUL-W
+               WHEN 7  MOVE 181 TO DIAS-ACUM-JUL-W
+               WHEN 8  MOVE 212 TO DIAS-ACUM-JUL-W
+               WHEN 9  MOVE 243 TO DIAS-ACUM-JUL-W
+               WHEN 10 MOVE 273 TO DIAS-ACUM-JUL-W
+               WHEN 11 MOVE 304 TO DIAS-ACUM-JUL-W
+               WHEN 12 MOVE 334 TO DIAS-ACUM-JUL-W
+           END-EVALUATE.
+      *    APROXIMACAO SEM AJUSTE DE BISSEXTO: SUFICIENTE PARA O CORTE
+      *    DE DIAS-LIMITE-PARM DESTE LEMBRETE (NAO E' CALCULO FINANCEIRO).
+
+      *----------------------------------------------------------------
+      *    VERIFICA-COD041 - varredura completa de COD041; so' entram
+      *    na analise contratos vigentes (SITUACAO-CO41 = 0) cuja turma
+      *    esteja dentro do limite de dias para o fim do ano letivo.
+      *----------------------------------------------------------------
+       VERIFICA-COD041 SECTION.
+           READ COD041 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-COD041
+                   GO TO VERIFICA-COD041-EXIT.
+
+           IF   SITUACAO-CO41 NOT EQUAL 0
+                GO TO VERIFICA-COD041-EXIT.
+
+           ADD 1 TO QTDE-LIDOS-W.
+
+           IF   DIAS-ATE-FIM-W GREATER DIAS-LIMITE-PARM
+                GO TO VERIFICA-COD041-EXIT.
+
+           PERFORM LOCALIZA-TURMA-CLIENTE.
+           IF   NOT ACHOU-CLIENTE-TRUE
+           OR   TURMA-CLIENTE-W NOT EQUAL TURMA-CO41
+                GO TO VERIFICA-COD041-EXIT.
+
+           ADD 1 TO QTDE-PROX-FIM-W.
+           PERFORM LOCALIZA-PEDIDO-RENOVACAO.
+           IF   NOT ACHOU-PEDIDO-TRUE
+                ADD 1 TO QTDE-SEM-PEDIDO-W
+                PERFORM IMPRIME-LINHA-LEMBRETE.
+
+       VERIFICA-COD041-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    LOCALIZA-TURMA-CLIENTE - busca CGD011 primeiro e, faltando,
+      *    CGD911 (mesma precedencia de COP043/GALHO52), so' para obter
+      *    TURMA-CG91 do titular do contrato.
+      *----------------------------------------------------------------
+       LOCALIZA-TURMA-CLIENTE SECTION.
+           MOVE ZEROS TO ACHOU-CLIENTE-W.
+           MOVE SPACES TO TURMA-CLIENTE-W.
+           MOVE CLASSIF-CLIENTE-CO41 TO CLASSIF-CG11.
+           MOVE CODIGO-CLIENTE-CO41  TO CODIGO-CG11.
+           READ CGD011
+               INVALID KEY
+                   MOVE CLASSIF-CLIENTE-CO41 TO CLASSIF-CG91
+                   MOVE CODIGO-CLIENTE-CO41  TO CODIGO-CG91
+                   READ CGD911
+                       INVALID KEY
+                           GO TO LOCALIZA-TURMA-CLIENTE-EXIT
+                   END-READ
+                   MOVE 1 TO ACHOU-CLIENTE-W
+                   MOVE TURMA-CG91 TO TURMA-CLIENTE-W
+                   GO TO LOCALIZA-TURMA-CLIENTE-EXIT
+           END-READ.
+           MOVE 1 TO ACHOU-CLIENTE-W.
+           MOVE TURMA-CG11 TO TURMA-CLIENTE-W.
+
+       LOCALIZA-TURMA-CLIENTE-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    LOCALIZA-PEDIDO-RENOVACAO - percorre PDD100 pela ALT2-PD100
+      *    (CLIENTE-PD100+DTCADASTRO-PD100) a partir do ano corrente,
+      *    procurando qualquer pedido nao cancelado do mesmo cliente
+      *    cadastrado dentro do ano corrente (eventual renovacao ja'
+      *    em andamento).
+      *----------------------------------------------------------------
+       LOCALIZA-PEDIDO-RENOVACAO SECTION.
+           MOVE ZEROS TO ACHOU-PEDIDO-W.
+           MOVE CODIGO-CLIENTE-CO41 TO CLIENTE-PD100.
+           COMPUTE DTCADASTRO-PD100 = ANO-ATUAL-W * 10000 + 0101.
+           START PDD100 KEY IS NOT LESS ALT2-PD100
+               INVALID KEY
+                   GO TO LOCALIZA-PEDIDO-RENOVACAO-EXIT.
+
+           PERFORM UNTIL ACHOU-PEDIDO-TRUE
+               READ PDD100 NEXT RECORD
+                   AT END
+                       GO TO LOCALIZA-PEDIDO-RENOVACAO-EXIT
+                   NOT AT END
+                       IF   CLIENTE-PD100 NOT EQUAL
+                            CODIGO-CLIENTE-CO41
+                            GO TO LOCALIZA-PEDIDO-RENOVACAO-EXIT
+                       ELSE
+                            IF   DTCADASTRO-PD100(1:4) EQUAL
+                                 ANO-ATUAL-W
+                            AND  SITUACAO-PD100 NOT EQUAL 5
+                                 MOVE 1 TO ACHOU-PEDIDO-W
+                            END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       LOCALIZA-PEDIDO-RENOVACAO-EXIT. EXIT.
+
+       IMPRIME-LINHA-LEMBRETE SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+           MOVE NR-CONTRATO-CO41     TO CONTRATO-REL.
+           MOVE CURSO-CO41           TO CURSO-REL.
+           MOVE TURMA-CO41           TO TURMA-REL.
+           MOVE CODIGO-CLIENTE-CO41  TO CODIGO-CLI-REL.
+           MOVE DIAS-ATE-FIM-W       TO DIAS-REL.
+           MOVE "SEM PEDIDO"         TO PEDIDO-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD  1 TO LIN.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-RESUMO SECTION.
+           MOVE QTDE-LIDOS-W      TO QTDE1-RES.
+           MOVE QTDE-PROX-FIM-W   TO QTDE2-RES.
+           MOVE QTDE-SEM-PEDIDO-W TO QTDE3-RES.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINRESUMO AFTER 2.
+           WRITE REG-RELAT FROM LINRESUMO2.
+           WRITE REG-RELAT FROM LINRESUMO3.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE COD041 CGD011 CGD911 PDD100 RELAT.
+
+       END PROGRAM COP044.
