@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COP043.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: CHECAGEM DE INTEGRIDADE DOS CONTRATOS (COD041) CONTRA O
+      *        CADASTRO DE CLIENTES. CADA CONTRATO REFERENCIA UM
+      *        CLIENTE ATRAVES DE CLASSIF-CLIENTE-CO41/CODIGO-CLIENTE-
+      *        CO41 (MESMA CHAVE COD-COMPL DO CGD011/CGD911); O
+      *        PROGRAMA PROCURA PRIMEIRO EM CGD011 E, SE NAO ACHAR, EM
+      *        CGD911 (AINDA EM CONVERSAO - VER GALHO52), E SO' ENTAO
+      *        CONSIDERA O CONTRATO ORFAO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY COPX041.
+
+           COPY CGPX011.
+
+           COPY CGPX911.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY COPW041.
+
+           COPY CGPW011.
+
+           COPY CGPW911.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-COD041             PIC XX       VALUE SPACES.
+           05  ST-CGD011             PIC XX       VALUE SPACES.
+           05  ST-CGD911             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-COD041            PIC 9        VALUE ZEROS.
+              88  FIM-COD041-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-LIDOS-W          PIC 9(6)     VALUE ZEROS.
+           05  QTDE-ORFAOS-W         PIC 9(6)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "CONTRATOS ORFAOS - CLIENTE NAO ENCONTRADO EM CGD011/CGD911".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "CONTRATO  CURSO  TURMA  CLASSIF CLIENTE   CODIGO CLIENTE".
+
+       01  LINDET.
+           05  CONTRATO-REL          PIC Z(5)9   VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  CURSO-REL             PIC X(4)    VALUE SPACES.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  TURMA-REL             PIC X(3)    VALUE SPACES.
+           05  FILLER                PIC X(6)    VALUE SPACES.
+           05  CLASSIF-CLI-REL       PIC 9       VALUE ZEROS.
+           05  FILLER                PIC X(10)   VALUE SPACES.
+           05  CODIGO-CLI-REL        PIC Z(7)9   VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER                PIC X(26)   VALUE
+               "TOTAL DE CONTRATOS ORFAOS:".
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  TOTAL-ORFAOS-REL      PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM CABECALHO
+                PERFORM VERIFICA-COD041 UNTIL FIM-COD041-TRUE
+                PERFORM IMPRIME-RODAPE
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-LIDOS-W QTDE-ORFAOS-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "COD041" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-COD041.
+           MOVE "CGD011" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD011.
+           MOVE "CGD911" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD911.
+           CLOSE CONTROLE.
+
+           OPEN INPUT COD041 CGD011 CGD911.
+           IF   ST-COD041 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA COD041: " ST-COD041
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD011 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD011: " ST-CGD011
+                MOVE 1 TO ERRO-W.
+           IF   ST-CGD911 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD911: " ST-CGD911
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    VERIFICA-COD041 - percorre COD041 por completo; para cada
+      *    contrato, tenta achar o cliente primeiro em CGD011 e,
+      *    faltando, em CGD911; so' falta nos dois e' que o contrato
+      *    e' impresso como orfao.
+      *----------------------------------------------------------------
+       VERIFICA-COD041 SECTION.
+           READ COD041 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-COD041
+                   GO TO VERIFICA-COD041-EXIT.
+
+           ADD 1 TO QTDE-LIDOS-W.
+
+           MOVE CLASSIF-CLIENTE-CO41 TO CLASSIF-CG11.
+           MOVE CODIGO-CLIENTE-CO41  TO CODIGO-CG11.
+           READ CGD011
+               INVALID KEY
+                   MOVE CLASSIF-CLIENTE-CO41 TO CLASSIF-CG91
+                   MOVE CODIGO-CLIENTE-CO41  TO CODIGO-CG91
+                   READ CGD911
+                       INVALID KEY
+                           PERFORM IMPRIME-LINHA-ORFAO
+                   END-READ
+           END-READ.
+
+       VERIFICA-COD041-EXIT. EXIT.
+
+       IMPRIME-LINHA-ORFAO SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+           ADD  1 TO QTDE-ORFAOS-W.
+           MOVE NR-CONTRATO-CO41     TO CONTRATO-REL.
+           MOVE CURSO-CO41           TO CURSO-REL.
+           MOVE TURMA-CO41           TO TURMA-REL.
+           MOVE CLASSIF-CLIENTE-CO41 TO CLASSIF-CLI-REL.
+           MOVE CODIGO-CLIENTE-CO41  TO CODIGO-CLI-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD  1 TO LIN.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-RODAPE SECTION.
+           MOVE QTDE-ORFAOS-W TO TOTAL-ORFAOS-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE COD041 CGD011 CGD911 RELAT.
+
+       END PROGRAM COP043.
