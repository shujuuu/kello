@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RCP101.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: RELATORIO DE EXCECAO QTDE PLANILHADA X QTDE VENDIDA EM
+      *        RCD100P. LISTA TODA LINHA ALBUM-RECP/SEQ-RECP/
+      *        PRODUTO-RECP ONDE QTDE-VENDIDA-RECP DIFERE DE
+      *        QTDE-PLANILHADA-RECP ALEM DE UMA TOLERANCIA INFORMADA,
+      *        JUNTO COM O IMPACTO EM VLRTOTAL-RECP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY RCPX100P.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY RCPW100P.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-RCD100P            PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-RCD100P           PIC 9        VALUE ZEROS.
+              88  FIM-RCD100P-TRUE      VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-LIDOS-W          PIC 9(6)     VALUE ZEROS.
+           05  QTDE-EXCECOES-W       PIC 9(6)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  TOLERANCIA-PARM       PIC 9(6)     VALUE ZEROS.
+           05  DIFERENCA-W           PIC S9(7)    VALUE ZEROS.
+           05  DIFERENCA-ABS-W       PIC 9(7)     VALUE ZEROS.
+           05  IMPACTO-W             PIC S9(8)V99 VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "EXCECOES PLANEJADO X VENDIDO - RCD100P".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "ALBUM     SEQ PRODUTO  PLANILHADA   VENDIDA  DIFERENCA
+      -    "   IMPACTO VLRTOTAL".
+
+       01  LINDET.
+           05  ALBUM-REL             PIC Z(7)9   VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  SEQ-REL               PIC ZZ9     VALUE ZEROS.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  PRODUTO-REL           PIC Z(3)9   VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  PLANILHADA-REL        PIC ZZZ.ZZ9 VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  VENDIDA-REL           PIC ZZZ.ZZ9 VALUE ZEROS.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  DIFERENCA-REL         PIC -ZZ.ZZ9 VALUE ZEROS.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  IMPACTO-REL           PIC -ZZ.ZZ9,99 VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER                PIC X(47)   VALUE
+           "TOTAL DE EXCECOES...................: ".
+           05  QTDE-EXCECOES-REL     PIC ZZZ.ZZ9 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM CABECALHO
+                PERFORM VERIFICA-RCD100P UNTIL FIM-RCD100P-TRUE
+                PERFORM IMPRIME-RODAPE
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-LIDOS-W QTDE-EXCECOES-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "RCD100P" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-RCD100P.
+           CLOSE CONTROLE.
+
+           OPEN INPUT RCD100P.
+           IF   ST-RCD100P NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA RCD100P: " ST-RCD100P
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "TOLERANCIA DE QUANTIDADE (9(06))...........: "
+               WITH NO ADVANCING.
+           ACCEPT TOLERANCIA-PARM.
+
+           MOVE ZEROS TO CHAVE-ALBUM-RECP.
+           START RCD100P KEY IS NOT LESS CHAVE-ALBUM-RECP
+               INVALID KEY
+                   MOVE 1 TO FIM-RCD100P.
+
+      *----------------------------------------------------------------
+      *    VERIFICA-RCD100P - percorre RCD100P por completo (chave
+      *    primaria por ALBUM/SEQ, nao ha' ordenacao que permita parar
+      *    antecipadamente); cada linha cuja diferenca absoluta entre
+      *    QTDE-VENDIDA-RECP e QTDE-PLANILHADA-RECP ultrapassa a
+      *    tolerancia informada e' impressa com o impacto em valor.
+      *----------------------------------------------------------------
+       VERIFICA-RCD100P SECTION.
+           READ RCD100P NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-RCD100P
+                   GO TO VERIFICA-RCD100P-EXIT.
+
+           ADD 1 TO QTDE-LIDOS-W.
+           COMPUTE DIFERENCA-W =
+                   QTDE-VENDIDA-RECP - QTDE-PLANILHADA-RECP.
+           IF   DIFERENCA-W LESS ZEROS
+                COMPUTE DIFERENCA-ABS-W = DIFERENCA-W * -1
+           ELSE
+                MOVE DIFERENCA-W TO DIFERENCA-ABS-W.
+
+           IF   DIFERENCA-ABS-W GREATER TOLERANCIA-PARM
+                PERFORM IMPRIME-LINHA-EXCECAO.
+
+       VERIFICA-RCD100P-EXIT. EXIT.
+
+       IMPRIME-LINHA-EXCECAO SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+
+           IF   QTDE-PLANILHADA-RECP GREATER ZEROS
+                COMPUTE IMPACTO-W ROUNDED =
+                        VLRTOTAL-RECP * DIFERENCA-W /
+                        QTDE-PLANILHADA-RECP
+           ELSE
+                MOVE VLRTOTAL-RECP TO IMPACTO-W.
+
+           MOVE ALBUM-RECP          TO ALBUM-REL.
+           MOVE SEQ-RECP            TO SEQ-REL.
+           MOVE PRODUTO-RECP        TO PRODUTO-REL.
+           MOVE QTDE-PLANILHADA-RECP TO PLANILHADA-REL.
+           MOVE QTDE-VENDIDA-RECP   TO VENDIDA-REL.
+           MOVE DIFERENCA-W         TO DIFERENCA-REL.
+           MOVE IMPACTO-W           TO IMPACTO-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+           ADD 1 TO QTDE-EXCECOES-W.
+
+       IMPRIME-RODAPE SECTION.
+           MOVE QTDE-EXCECOES-W TO QTDE-EXCECOES-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE RCD100P RELAT.
+
+       END PROGRAM RCP101.
