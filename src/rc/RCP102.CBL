@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RCP102.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: RELATORIO DE ROLLUP DE VALOR POR ALBUM EM RCD100P.
+      *        SOMA VLRTOTAL-RECP POR ALBUM-RECP, TOTALIZANDO TODAS AS
+      *        LINHAS SEQ-RECP DE CADA ALBUM, PARA COMPARACAO COM O
+      *        VALOR FATURADO AO CLIENTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY RCPX100P.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY RCPW100P.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-RCD100P            PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-RCD100P           PIC 9        VALUE ZEROS.
+              88  FIM-RCD100P-TRUE      VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-LIDOS-W          PIC 9(6)     VALUE ZEROS.
+           05  QTDE-ALBUNS-W         PIC 9(4)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  VALOR-TOTAL-GERAL-W   PIC 9(10)V99 VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  TAB-ALBUM.
+           05  ALBUM-OCR OCCURS 2000 TIMES INDEXED BY ALBUM-IDX.
+               10  ALBUM-TAB         PIC 9(8).
+               10  VALOR-ALBUM-TAB   PIC 9(8)V99.
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(70)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(90)   VALUE
+           "ROLLUP DE VALOR POR ALBUM - RCD100P".
+       01  CAB03.
+           05  FILLER                PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(90)   VALUE
+           "ALBUM                          VALOR TOTAL".
+
+       01  LINDET.
+           05  ALBUM-REL             PIC Z(7)9    VALUE ZEROS.
+           05  FILLER                PIC X(20)    VALUE SPACES.
+           05  VALOR-ALBUM-REL       PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER                PIC X(8)     VALUE "GERAL   ".
+           05  FILLER                PIC X(19)    VALUE SPACES.
+           05  VALOR-GERAL-REL       PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM ACUMULA-RCD100P UNTIL FIM-RCD100P-TRUE
+                PERFORM IMPRIME-RELATORIO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-LIDOS-W QTDE-ALBUNS-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "RCD100P" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-RCD100P.
+           CLOSE CONTROLE.
+
+           OPEN INPUT RCD100P.
+           IF   ST-RCD100P NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA RCD100P: " ST-RCD100P
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           MOVE ZEROS TO CHAVE-ALBUM-RECP.
+           START RCD100P KEY IS NOT LESS CHAVE-ALBUM-RECP
+               INVALID KEY
+                   MOVE 1 TO FIM-RCD100P.
+
+      *----------------------------------------------------------------
+      *    ACUMULA-RCD100P - percorre RCD100P por completo somando
+      *    VLRTOTAL-RECP por ALBUM-RECP. Embora a chave primaria ja'
+      *    agrupe as linhas de um mesmo album em sequencia, o acumulo
+      *    em tabela (em vez de um controle de quebra) segue o mesmo
+      *    padrao ja usado nos demais relatorios agrupados desta base.
+      *----------------------------------------------------------------
+       ACUMULA-RCD100P SECTION.
+           READ RCD100P NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-RCD100P
+                   GO TO ACUMULA-RCD100P-EXIT.
+
+           ADD 1 TO QTDE-LIDOS-W.
+           PERFORM ACHA-ALBUM.
+           ADD VLRTOTAL-RECP TO VALOR-ALBUM-TAB (ALBUM-IDX).
+
+       ACUMULA-RCD100P-EXIT. EXIT.
+
+       ACHA-ALBUM SECTION.
+           SET ALBUM-IDX TO 1.
+           SEARCH ALBUM-OCR
+               AT END
+                   IF   QTDE-ALBUNS-W LESS 2000
+                        ADD 1 TO QTDE-ALBUNS-W
+                        SET ALBUM-IDX TO QTDE-ALBUNS-W
+                        MOVE ALBUM-RECP TO ALBUM-TAB (ALBUM-IDX)
+                        MOVE ZEROS TO VALOR-ALBUM-TAB (ALBUM-IDX)
+                   ELSE
+                        DISPLAY "AVISO: LIMITE DE 2000 ALBUNS "
+                                "ATINGIDO - RELATORIO INCOMPLETO"
+                        GO TO ACHA-ALBUM-EXIT
+                   END-IF
+               WHEN ALBUM-TAB (ALBUM-IDX) EQUAL ALBUM-RECP
+                   CONTINUE
+           END-SEARCH.
+
+       ACHA-ALBUM-EXIT. EXIT.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO VALOR-TOTAL-GERAL-W.
+           PERFORM CABECALHO.
+           SET ALBUM-IDX TO 1.
+           PERFORM IMPRIME-LINHA-ALBUM
+               UNTIL ALBUM-IDX GREATER QTDE-ALBUNS-W.
+
+           MOVE VALOR-TOTAL-GERAL-W TO VALOR-GERAL-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       IMPRIME-LINHA-ALBUM SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+
+           MOVE ALBUM-TAB (ALBUM-IDX)       TO ALBUM-REL.
+           MOVE VALOR-ALBUM-TAB (ALBUM-IDX) TO VALOR-ALBUM-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+           ADD VALOR-ALBUM-TAB (ALBUM-IDX) TO VALOR-TOTAL-GERAL-W.
+           SET ALBUM-IDX UP BY 1.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE RCD100P RELAT.
+
+       END PROGRAM RCP102.
