@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LBP023V.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Validacao de sobreposicao de horario de     *
+                      *   turnos (LBD023) no mesmo RECURSO-LB23        *
+                      *   (impressora/pool), chamada pela tela de      *
+                      *   manutencao de turno antes de gravar, nos     *
+                      *   mesmos moldes de GRDCPF/GRDCGC como rotina   *
+                      *   companheira de validacao de cadastro.        *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY LBPX023.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY LBPW023.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 PRIMEIRA-VEZ             PIC  9(001) VALUE 1.
+           05 LBD023-OK                PIC  9(001) VALUE 0.
+              88 ARQUIVO-LBD023-OK VALUE 1.
+           05 ST-CONTROLE              PIC  X(002) VALUE SPACES.
+           05 ST-LBD023                PIC  X(002) VALUE SPACES.
+           05 FIM-LBD023               PIC  9(001) VALUE 0.
+              88 FIM-LBD023-TRUE   VALUE 1.
+           05 HORA-AUX-W               PIC  9(004) VALUE ZEROS.
+           05 MINUTO-AUX-W             PIC  9(004) VALUE ZEROS.
+           05 MINUTOS-INIC-TU-W        PIC  9(004) VALUE ZEROS.
+           05 MINUTOS-FIM-TU-W         PIC  9(004) VALUE ZEROS.
+           05 MINUTOS-INIC-LB23-W      PIC  9(004) VALUE ZEROS.
+           05 MINUTOS-FIM-LB23-W       PIC  9(004) VALUE ZEROS.
+           05 EMP-REFERENCIA.
+              10 VAR1                  PIC  X      VALUE "\".
+              10 EMP-REC               PIC  XXX.
+              10 VAR2                  PIC  X      VALUE "\".
+              10 ARQ-REC               PIC  X(7).
+           05 EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-LBP023V.
+           05 CODIGO-TU                   PIC  X(001).
+      *    CODIGO-TU - codigo do proprio turno sendo gravado/editado,
+      *    para que ele nao seja comparado contra si mesmo.
+           05 HORA-INIC-TU                PIC  9(004).
+           05 HORA-FIM-TU                 PIC  9(004).
+           05 RECURSO-TU                  PIC  X(003).
+           05 LBP023V-RETORNO             PIC  X(002).
+      *    LBP023V-RETORNO = "00" sem sobreposicao  "01" sobrepoe
+      *    outro turno ativo do mesmo RECURSO-TU
+           05 CODIGO-CONFLITO-TU          PIC  X(001).
+      *    CODIGO-CONFLITO-TU - preenchido quando LBP023V-RETORNO
+      *    = "01", com o codigo do turno que colide.
+
+       PROCEDURE DIVISION USING PARAMETROS-LBP023V.
+
+       010-PROCESSAMENTO.
+
+           IF   PRIMEIRA-VEZ EQUAL 1
+                PERFORM 005-ABRIR-LBD023
+                MOVE 0 TO PRIMEIRA-VEZ.
+
+           MOVE "00"   TO LBP023V-RETORNO.
+           MOVE SPACES TO CODIGO-CONFLITO-TU.
+
+           IF   NOT ARQUIVO-LBD023-OK
+                GO TO 010-99-FIM.
+
+           DIVIDE HORA-INIC-TU BY 100
+                  GIVING HORA-AUX-W REMAINDER MINUTO-AUX-W.
+           COMPUTE MINUTOS-INIC-TU-W = HORA-AUX-W * 60 + MINUTO-AUX-W.
+           DIVIDE HORA-FIM-TU  BY 100
+                  GIVING HORA-AUX-W REMAINDER MINUTO-AUX-W.
+           COMPUTE MINUTOS-FIM-TU-W  = HORA-AUX-W * 60 + MINUTO-AUX-W.
+
+           MOVE LOW-VALUES TO CODIGO-LB23.
+           START LBD023 KEY IS NOT LESS CODIGO-LB23
+               INVALID KEY
+                   MOVE 1 TO FIM-LBD023.
+           MOVE 0 TO FIM-LBD023.
+
+           PERFORM 020-VERIFICA-TURNO UNTIL FIM-LBD023-TRUE
+                                    OR LBP023V-RETORNO EQUAL "01".
+
+       010-99-FIM. EXIT PROGRAM.
+
+      *****************************************************************
+      *    020-VERIFICA-TURNO - le' LBD023 por completo (ja' aberto e  *
+      *    posicionado no inicio por 010-PROCESSAMENTO) e compara, com *
+      *    cada turno ativo do mesmo RECURSO-TU diferente de CODIGO-TU,*
+      *    se a janela HORA-INIC-TU/HORA-FIM-TU se sobrepoe a janela   *
+      *    ja' cadastrada (duas janelas nao se sobrepoem somente       *
+      *    quando uma termina antes da outra comecar).                *
+      *****************************************************************
+       020-VERIFICA-TURNO.
+
+           READ LBD023 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LBD023
+                   GO TO 020-99-FIM.
+
+           IF   CODIGO-LB23  EQUAL CODIGO-TU
+           OR   SITUACAO-LB23 NOT EQUAL 0
+           OR   RECURSO-LB23 NOT EQUAL RECURSO-TU
+                GO TO 020-99-FIM.
+
+           DIVIDE HORA-INIC-LB23 BY 100
+                  GIVING HORA-AUX-W REMAINDER MINUTO-AUX-W.
+           COMPUTE MINUTOS-INIC-LB23-W = HORA-AUX-W * 60 + MINUTO-AUX-W.
+           DIVIDE HORA-FIM-LB23  BY 100
+                  GIVING HORA-AUX-W REMAINDER MINUTO-AUX-W.
+           COMPUTE MINUTOS-FIM-LB23-W  = HORA-AUX-W * 60 + MINUTO-AUX-W.
+
+           IF   MINUTOS-FIM-TU-W GREATER MINUTOS-INIC-LB23-W
+           AND  MINUTOS-INIC-TU-W LESS MINUTOS-FIM-LB23-W
+                MOVE "01"        TO LBP023V-RETORNO
+                MOVE CODIGO-LB23 TO CODIGO-CONFLITO-TU.
+
+       020-99-FIM. EXIT.
+
+      *****************************************************************
+      *    005-ABRIR-LBD023 - ABRE LBD023, CUJO CAMINHO DEPENDE DA     *
+      *    EMPRESA CORRENTE GRAVADA EM CONTROLE. SE O ARQUIVO NAO      *
+      *    EXISTIR OU NAO ABRIR, A VALIDACAO FICA INATIVA (RETORNA     *
+      *    SEMPRE "00") PARA NAO IMPEDIR A GRAVACAO DO TURNO.          *
+      *****************************************************************
+       005-ABRIR-LBD023.
+
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                GO TO 005-99-FIM.
+
+           READ CONTROLE.
+           MOVE EMPRESA  TO EMP-REC.
+           MOVE "LBD023" TO ARQ-REC.
+           MOVE EMPRESA-REF TO PATH-LBD023.
+           CLOSE CONTROLE.
+
+           OPEN INPUT LBD023.
+           IF   ST-LBD023 EQUAL "00"
+                MOVE 1 TO LBD023-OK.
+
+       005-99-FIM. EXIT.
+
+       END PROGRAM LBP023V.
