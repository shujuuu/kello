@@ -0,0 +1,342 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LBP104.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: TOTALIZA QTDE-ROLOS-L103 E QTDE-FOTOS-L103 DE LBD103
+      *        POR TURNO-L103 E POR TIPO-FOTO-L103, NUM INTERVALO DE
+      *        DATA-MOVTO-L103 INFORMADO, PARA ACOMPANHAMENTO DE
+      *        PRODUTIVIDADE DE AMPLIACAO (COMPLEMENTA O RELATORIO
+      *        DIARIO DE LBP103, QUE LISTA MOVIMENTO A MOVIMENTO).
+      *        NA QUEBRA POR TIPO-FOTO-L103, ALEM DAS QUANTIDADES,
+      *        APURA O VALOR AMPLIADO NO PERIODO (QTDE-FOTOS-L103 X
+      *        VALOR-UNITARIO-LB27), PARA USO EM RATEIO DE CUSTO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY LBPX023.
+
+           COPY LBPX027.
+
+           COPY LBPX103.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY LBPW023.
+
+           COPY LBPW027.
+
+           COPY LBPW103.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-LBD023             PIC XX       VALUE SPACES.
+           05  ST-LBD027             PIC XX       VALUE SPACES.
+           05  ST-LBD103             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+      *    ERRO-W - flag que controla se houve erro de abertura arquivo
+           05  FIM-LBD103            PIC 9        VALUE ZEROS.
+              88  FIM-LBD103-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-TURNOS-W         PIC 9(2)     VALUE ZEROS.
+           05  QTDE-TIPOS-W          PIC 9(2)     VALUE ZEROS.
+           05  TOTAL-ROLOS-W         PIC 9(7)     VALUE ZEROS.
+           05  TOTAL-FOTOS-W         PIC 9(7)     VALUE ZEROS.
+           05  TOTAL-VALOR-W         PIC 9(9)V99  VALUE ZEROS.
+           05  DATA-INICIAL-W        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-W          PIC 9(8)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+       01  TAB-TURNO.
+           05  TURNO-OCR OCCURS 10 TIMES INDEXED BY TURNO-IDX.
+               10  COD-TURNO-TAB     PIC X(1).
+               10  DESCR-TURNO-TAB   PIC X(15).
+               10  ROLOS-TURNO-TAB   PIC 9(7).
+               10  FOTOS-TURNO-TAB   PIC 9(7).
+
+       01  TAB-TIPOFOTO.
+           05  TIPOFOTO-OCR OCCURS 20 TIMES INDEXED BY TIPOFOTO-IDX.
+               10  COD-TIPOFOTO-TAB  PIC X(2).
+               10  DESCR-TIPOFOTO-TAB PIC X(30).
+               10  ROLOS-TIPOFOTO-TAB PIC 9(7).
+               10  FOTOS-TIPOFOTO-TAB PIC 9(7).
+               10  VALUNIT-TIPOFOTO-TAB PIC 9(6)V99.
+      *        VALUNIT-TIPOFOTO-TAB - VALOR-UNITARIO-LB27 do tipo de
+      *        foto, lido uma unica vez junto com a descricao, usado
+      *        para apurar o valor total ampliado no periodo.
+               10  VALOR-TIPOFOTO-TAB PIC 9(9)V99.
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(80)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(100)  VALUE
+               "PRODUTIVIDADE DE AMPLIACAO POR TURNO E TIPO DE FOTO".
+       01  CAB03.
+           05  FILLER                PIC X(100)  VALUE ALL "=".
+       01  CAB04-TURNO.
+           05  FILLER                PIC X(100)  VALUE
+               "TURNO  DESCRICAO                     ROLOS     FOTOS".
+       01  CAB04-TIPO.
+           05  FILLER                PIC X(100)  VALUE
+               "TIPO  DESCRICAO                       ROLOS     FOTOS
+      -    "      VALOR".
+
+       01  LINDET-TURNO.
+           05  COD-TURNO-REL         PIC X(1)    VALUE SPACES.
+           05  FILLER                PIC X(4)    VALUE SPACES.
+           05  DESCR-TURNO-REL       PIC X(25)   VALUE SPACES.
+           05  ROLOS-REL             PIC ZZZ.ZZ9.
+           05  FILLER                PIC X(5)    VALUE SPACES.
+           05  FOTOS-REL             PIC ZZZ.ZZ9.
+
+       01  LINDET-TIPO.
+           05  COD-TIPO-REL          PIC X(2)    VALUE SPACES.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  DESCR-TIPO-REL        PIC X(25)   VALUE SPACES.
+           05  ROLOS-TIPO-REL        PIC ZZZ.ZZ9.
+           05  FILLER                PIC X(5)    VALUE SPACES.
+           05  FOTOS-TIPO-REL        PIC ZZZ.ZZ9.
+           05  FILLER                PIC X(5)    VALUE SPACES.
+           05  VALOR-TIPO-REL        PIC ZZ.ZZZ.ZZ9,99.
+
+       01  LINTOT.
+           05  FILLER                PIC X(20)   VALUE
+               "TOTAL GERAL PERIODO".
+           05  FILLER                PIC X(18)   VALUE SPACES.
+           05  TOTAL-ROLOS-REL       PIC ZZZ.ZZ9.
+           05  FILLER                PIC X(5)    VALUE SPACES.
+           05  TOTAL-FOTOS-REL       PIC ZZZ.ZZ9.
+           05  FILLER                PIC X(5)    VALUE SPACES.
+           05  TOTAL-VALOR-REL       PIC ZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PERIODO
+                PERFORM ACUMULA-MOVIMENTO UNTIL FIM-LBD103-TRUE
+                PERFORM IMPRIME-RELATORIO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "LBD023" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LBD023.
+           MOVE "LBD027" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LBD027.
+           MOVE "LBD103" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LBD103.
+           CLOSE CONTROLE.
+
+           OPEN INPUT LBD023 LBD027 LBD103.
+           IF   ST-LBD023 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LBD023: " ST-LBD023
+                MOVE 1 TO ERRO-W.
+           IF   ST-LBD027 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LBD027: " ST-LBD027
+                MOVE 1 TO ERRO-W.
+           IF   ST-LBD103 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LBD103: " ST-LBD103
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PERIODO SECTION.
+           DISPLAY "DATA INICIAL DO PERIODO (AAAAMMDD): "
+               WITH NO ADVANCING.
+           ACCEPT DATA-INICIAL-W.
+           DISPLAY "DATA FINAL   DO PERIODO (AAAAMMDD): "
+               WITH NO ADVANCING.
+           ACCEPT DATA-FINAL-W.
+
+           MOVE DATA-INICIAL-W TO DATA-MOVTO-L103.
+           MOVE ZEROS          TO SEQ-L103.
+           START LBD103 KEY IS NOT LESS THAN CHAVE-L103 IN REG-LBD103
+               INVALID KEY
+                   MOVE 1 TO FIM-LBD103.
+
+       ACUMULA-MOVIMENTO SECTION.
+           READ LBD103 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LBD103
+                   GO TO ACUMULA-MOVIMENTO-EXIT.
+
+           IF   DATA-MOVTO-L103 GREATER DATA-FINAL-W
+                MOVE 1 TO FIM-LBD103
+                GO TO ACUMULA-MOVIMENTO-EXIT.
+
+           PERFORM ACHA-TURNO.
+           PERFORM ACHA-TIPOFOTO.
+
+       ACUMULA-MOVIMENTO-EXIT. EXIT.
+
+       ACHA-TURNO SECTION.
+           SET TURNO-IDX TO 1.
+           SEARCH TURNO-OCR
+               AT END
+                   IF   QTDE-TURNOS-W LESS 10
+                        ADD 1 TO QTDE-TURNOS-W
+                        SET TURNO-IDX TO QTDE-TURNOS-W
+                        MOVE TURNO-L103 TO COD-TURNO-TAB (TURNO-IDX)
+                        MOVE ZEROS TO ROLOS-TURNO-TAB (TURNO-IDX)
+                                       FOTOS-TURNO-TAB (TURNO-IDX)
+                        PERFORM BUSCA-DESCR-TURNO
+                   END-IF
+               WHEN COD-TURNO-TAB (TURNO-IDX) EQUAL TURNO-L103
+                   CONTINUE
+           END-SEARCH.
+
+           ADD QTDE-ROLOS-L103 TO ROLOS-TURNO-TAB (TURNO-IDX).
+           ADD QTDE-FOTOS-L103 TO FOTOS-TURNO-TAB (TURNO-IDX).
+
+       BUSCA-DESCR-TURNO SECTION.
+           MOVE TURNO-L103 TO CODIGO-LB23.
+           READ LBD023
+               INVALID KEY MOVE SPACES TO DESCRICAO-LB23
+           END-READ.
+           MOVE DESCRICAO-LB23 TO DESCR-TURNO-TAB (TURNO-IDX).
+
+       ACHA-TIPOFOTO SECTION.
+           SET TIPOFOTO-IDX TO 1.
+           SEARCH TIPOFOTO-OCR
+               AT END
+                   IF   QTDE-TIPOS-W LESS 20
+                        ADD 1 TO QTDE-TIPOS-W
+                        SET TIPOFOTO-IDX TO QTDE-TIPOS-W
+                        MOVE TIPO-FOTO-L103 TO
+                             COD-TIPOFOTO-TAB (TIPOFOTO-IDX)
+                        MOVE ZEROS TO ROLOS-TIPOFOTO-TAB (TIPOFOTO-IDX)
+                                       FOTOS-TIPOFOTO-TAB (TIPOFOTO-IDX)
+                                       VALOR-TIPOFOTO-TAB (TIPOFOTO-IDX)
+                        PERFORM BUSCA-DESCR-TIPOFOTO
+                   END-IF
+               WHEN COD-TIPOFOTO-TAB (TIPOFOTO-IDX) EQUAL TIPO-FOTO-L103
+                   CONTINUE
+           END-SEARCH.
+
+           ADD QTDE-ROLOS-L103 TO ROLOS-TIPOFOTO-TAB (TIPOFOTO-IDX).
+           ADD QTDE-FOTOS-L103 TO FOTOS-TIPOFOTO-TAB (TIPOFOTO-IDX).
+           COMPUTE VALOR-TIPOFOTO-TAB (TIPOFOTO-IDX) =
+                   VALOR-TIPOFOTO-TAB (TIPOFOTO-IDX) +
+                   QTDE-FOTOS-L103 *
+                   VALUNIT-TIPOFOTO-TAB (TIPOFOTO-IDX).
+
+       BUSCA-DESCR-TIPOFOTO SECTION.
+           MOVE TIPO-FOTO-L103 TO CODIGO-LB27.
+           READ LBD027
+               INVALID KEY MOVE SPACES     TO DESCRICAO-LB27
+                           MOVE ZEROS       TO VALOR-UNITARIO-LB27
+           END-READ.
+           MOVE DESCRICAO-LB27 TO DESCR-TIPOFOTO-TAB (TIPOFOTO-IDX).
+           MOVE VALOR-UNITARIO-LB27 TO
+                VALUNIT-TIPOFOTO-TAB (TIPOFOTO-IDX).
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO TOTAL-ROLOS-W TOTAL-FOTOS-W TOTAL-VALOR-W.
+           PERFORM CABECALHO-TURNO.
+           SET TURNO-IDX TO 1.
+           PERFORM IMPRIME-LINHA-TURNO
+               UNTIL TURNO-IDX GREATER QTDE-TURNOS-W.
+
+           PERFORM CABECALHO-TIPO.
+           SET TIPOFOTO-IDX TO 1.
+           PERFORM IMPRIME-LINHA-TIPO
+               UNTIL TIPOFOTO-IDX GREATER QTDE-TIPOS-W.
+
+           MOVE TOTAL-ROLOS-W TO TOTAL-ROLOS-REL.
+           MOVE TOTAL-FOTOS-W TO TOTAL-FOTOS-REL.
+           MOVE TOTAL-VALOR-W TO TOTAL-VALOR-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       CABECALHO-TURNO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04-TURNO.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-LINHA-TURNO SECTION.
+           MOVE COD-TURNO-TAB (TURNO-IDX)   TO COD-TURNO-REL.
+           MOVE DESCR-TURNO-TAB (TURNO-IDX) TO DESCR-TURNO-REL.
+           MOVE ROLOS-TURNO-TAB (TURNO-IDX) TO ROLOS-REL.
+           MOVE FOTOS-TURNO-TAB (TURNO-IDX) TO FOTOS-REL.
+           ADD ROLOS-TURNO-TAB (TURNO-IDX) TO TOTAL-ROLOS-W.
+           ADD FOTOS-TURNO-TAB (TURNO-IDX) TO TOTAL-FOTOS-W.
+           IF   LIN GREATER 60
+                PERFORM CABECALHO-TURNO.
+           WRITE REG-RELAT FROM LINDET-TURNO.
+           ADD 1 TO LIN.
+           SET TURNO-IDX UP BY 1.
+
+       CABECALHO-TIPO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04-TIPO.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-LINHA-TIPO SECTION.
+           MOVE COD-TIPOFOTO-TAB (TIPOFOTO-IDX)   TO COD-TIPO-REL.
+           MOVE DESCR-TIPOFOTO-TAB (TIPOFOTO-IDX) TO DESCR-TIPO-REL.
+           MOVE ROLOS-TIPOFOTO-TAB (TIPOFOTO-IDX) TO ROLOS-TIPO-REL.
+           MOVE FOTOS-TIPOFOTO-TAB (TIPOFOTO-IDX) TO FOTOS-TIPO-REL.
+           MOVE VALOR-TIPOFOTO-TAB (TIPOFOTO-IDX) TO VALOR-TIPO-REL.
+           ADD VALOR-TIPOFOTO-TAB (TIPOFOTO-IDX) TO TOTAL-VALOR-W.
+           IF   LIN GREATER 60
+                PERFORM CABECALHO-TIPO.
+           WRITE REG-RELAT FROM LINDET-TIPO.
+           ADD 1 TO LIN.
+           SET TIPOFOTO-IDX UP BY 1.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE LBD023 LBD027 LBD103 RELAT.
+
+       END PROGRAM LBP104.
