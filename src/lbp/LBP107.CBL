@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LBP107.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: TOTALIZA, POR FUNCIONARIO-L103, A QUANTIDADE DE SESSOES
+      *        DE AMPLIACAO, QTDE-FOTOS-L103 E MINUTOS DE INTERRUPCAO
+      *        (TEMPO-INTERRUPC-L103) DE LBD103 NUM INTERVALO DE
+      *        DATA-MOVTO-L103 INFORMADO, RESOLVENDO O NOME DO
+      *        FUNCIONARIO EM CGD001, PARA ACOMPANHAR A CARGA DE
+      *        TRABALHO DE CADA OPERADOR NO PLANEJAMENTO DE ESCALAS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY CGPX001.
+
+           COPY LBPX103.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY CGPW001.
+
+           COPY LBPW103.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-LBD103             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-LBD103            PIC 9        VALUE ZEROS.
+              88  FIM-LBD103-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-FUNCIONARIOS-W   PIC 9(3)     VALUE ZEROS.
+           05  TOTAL-SESSOES-W       PIC 9(7)     VALUE ZEROS.
+           05  TOTAL-FOTOS-W         PIC 9(7)     VALUE ZEROS.
+           05  TOTAL-INTERRUPC-W     PIC 9(7)     VALUE ZEROS.
+           05  DATA-INICIAL-W        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-W          PIC 9(8)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+       01  TAB-FUNCIONARIO.
+           05  FUNCIONARIO-OCR OCCURS 200 TIMES
+                               INDEXED BY FUNCIONARIO-IDX.
+               10  COD-FUNCIONARIO-TAB   PIC 9(6).
+               10  NOME-FUNCIONARIO-TAB  PIC X(40).
+               10  SESSOES-FUNCIONARIO-TAB PIC 9(5).
+               10  FOTOS-FUNCIONARIO-TAB   PIC 9(7).
+               10  INTERRUPC-FUNCIONARIO-TAB PIC 9(7).
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(80)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(100)  VALUE
+               "CARGA DE TRABALHO POR FUNCIONARIO - LBD103/CGD001".
+       01  CAB03.
+           05  FILLER                PIC X(100)  VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(100)  VALUE
+           "CODIGO NOME                         SESSOES    FOTOS  INTER
+      -    "RUPCAO".
+
+       01  LINDET.
+           05  COD-FUNCIONARIO-REL   PIC Z(5)9   VALUE ZEROS.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  NOME-FUNCIONARIO-REL  PIC X(28)   VALUE SPACES.
+           05  SESSOES-REL           PIC ZZ.ZZ9.
+           05  FILLER                PIC X(4)    VALUE SPACES.
+           05  FOTOS-REL             PIC ZZZ.ZZ9.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  INTERRUPC-REL         PIC ZZZ.ZZ9.
+
+       01  LINTOT.
+           05  FILLER                PIC X(35)   VALUE
+               "TOTAL GERAL PERIODO................".
+           05  SESSOES-TOT-REL       PIC ZZ.ZZ9.
+           05  FILLER                PIC X(4)    VALUE SPACES.
+           05  FOTOS-TOT-REL         PIC ZZZ.ZZ9.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  INTERRUPC-TOT-REL     PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PERIODO
+                PERFORM ACUMULA-MOVIMENTO UNTIL FIM-LBD103-TRUE
+                PERFORM IMPRIME-RELATORIO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-FUNCIONARIOS-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "CGD001" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "LBD103" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LBD103.
+           CLOSE CONTROLE.
+
+           OPEN INPUT CGD001 LBD103.
+           IF   ST-CGD001 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CGD001: " ST-CGD001
+                MOVE 1 TO ERRO-W.
+           IF   ST-LBD103 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LBD103: " ST-LBD103
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PERIODO SECTION.
+           DISPLAY "DATA INICIAL DO PERIODO (AAAAMMDD): "
+               WITH NO ADVANCING.
+           ACCEPT DATA-INICIAL-W.
+           DISPLAY "DATA FINAL   DO PERIODO (AAAAMMDD): "
+               WITH NO ADVANCING.
+           ACCEPT DATA-FINAL-W.
+
+           MOVE DATA-INICIAL-W TO DATA-MOVTO-L103.
+           MOVE ZEROS          TO SEQ-L103.
+           START LBD103 KEY IS NOT LESS THAN CHAVE-L103 IN REG-LBD103
+               INVALID KEY
+                   MOVE 1 TO FIM-LBD103.
+
+       ACUMULA-MOVIMENTO SECTION.
+           READ LBD103 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LBD103
+                   GO TO ACUMULA-MOVIMENTO-EXIT.
+
+           IF   DATA-MOVTO-L103 GREATER DATA-FINAL-W
+                MOVE 1 TO FIM-LBD103
+                GO TO ACUMULA-MOVIMENTO-EXIT.
+
+           PERFORM ACHA-FUNCIONARIO.
+
+       ACUMULA-MOVIMENTO-EXIT. EXIT.
+
+       ACHA-FUNCIONARIO SECTION.
+           SET FUNCIONARIO-IDX TO 1.
+           SEARCH FUNCIONARIO-OCR
+               AT END
+                   IF   QTDE-FUNCIONARIOS-W LESS 200
+                        ADD 1 TO QTDE-FUNCIONARIOS-W
+                        SET FUNCIONARIO-IDX TO QTDE-FUNCIONARIOS-W
+                        MOVE FUNCIONARIO-L103 TO
+                             COD-FUNCIONARIO-TAB (FUNCIONARIO-IDX)
+                        MOVE ZEROS TO
+                             SESSOES-FUNCIONARIO-TAB (FUNCIONARIO-IDX)
+                             FOTOS-FUNCIONARIO-TAB (FUNCIONARIO-IDX)
+                             INTERRUPC-FUNCIONARIO-TAB
+                                               (FUNCIONARIO-IDX)
+                        PERFORM BUSCA-NOME-FUNCIONARIO
+                   ELSE
+                        DISPLAY "AVISO: LIMITE DE 200 FUNCIONARIOS "
+                                "ATINGIDO - RELATORIO INCOMPLETO"
+                        GO TO ACHA-FUNCIONARIO-EXIT
+                   END-IF
+               WHEN COD-FUNCIONARIO-TAB (FUNCIONARIO-IDX) EQUAL
+                    FUNCIONARIO-L103
+                   CONTINUE
+           END-SEARCH.
+
+           ADD 1 TO SESSOES-FUNCIONARIO-TAB (FUNCIONARIO-IDX).
+           ADD QTDE-FOTOS-L103 TO FOTOS-FUNCIONARIO-TAB
+                                   (FUNCIONARIO-IDX).
+           ADD TEMPO-INTERRUPC-L103 TO INTERRUPC-FUNCIONARIO-TAB
+                                        (FUNCIONARIO-IDX).
+
+       ACHA-FUNCIONARIO-EXIT. EXIT.
+
+       BUSCA-NOME-FUNCIONARIO SECTION.
+           MOVE FUNCIONARIO-L103 TO CODIGO-CG01.
+           READ CGD001
+               INVALID KEY MOVE SPACES TO NOME-CG01
+           END-READ.
+           MOVE NOME-CG01 TO NOME-FUNCIONARIO-TAB (FUNCIONARIO-IDX).
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO TOTAL-SESSOES-W TOTAL-FOTOS-W
+                         TOTAL-INTERRUPC-W.
+           PERFORM CABECALHO.
+           SET FUNCIONARIO-IDX TO 1.
+           PERFORM IMPRIME-LINHA-FUNCIONARIO
+               UNTIL FUNCIONARIO-IDX GREATER QTDE-FUNCIONARIOS-W.
+
+           MOVE TOTAL-SESSOES-W   TO SESSOES-TOT-REL.
+           MOVE TOTAL-FOTOS-W     TO FOTOS-TOT-REL.
+           MOVE TOTAL-INTERRUPC-W TO INTERRUPC-TOT-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       IMPRIME-LINHA-FUNCIONARIO SECTION.
+           IF   LIN GREATER 60
+                PERFORM CABECALHO.
+
+           MOVE COD-FUNCIONARIO-TAB (FUNCIONARIO-IDX)
+                TO COD-FUNCIONARIO-REL.
+           MOVE NOME-FUNCIONARIO-TAB (FUNCIONARIO-IDX)
+                TO NOME-FUNCIONARIO-REL.
+           MOVE SESSOES-FUNCIONARIO-TAB (FUNCIONARIO-IDX)
+                TO SESSOES-REL.
+           MOVE FOTOS-FUNCIONARIO-TAB (FUNCIONARIO-IDX)
+                TO FOTOS-REL.
+           MOVE INTERRUPC-FUNCIONARIO-TAB (FUNCIONARIO-IDX)
+                TO INTERRUPC-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+           ADD SESSOES-FUNCIONARIO-TAB (FUNCIONARIO-IDX)
+               TO TOTAL-SESSOES-W.
+           ADD FOTOS-FUNCIONARIO-TAB (FUNCIONARIO-IDX)
+               TO TOTAL-FOTOS-W.
+           ADD INTERRUPC-FUNCIONARIO-TAB (FUNCIONARIO-IDX)
+               TO TOTAL-INTERRUPC-W.
+           SET FUNCIONARIO-IDX UP BY 1.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE CGD001 LBD103 RELAT.
+
+       END PROGRAM LBP107.
