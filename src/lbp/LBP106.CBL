@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LBP106.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: TOTALIZA QTDE-FOTOS-L103 E QTDE-ROLOS-L103 DE LBD103
+      *        POR IMPRESSORA-L103, NUM INTERVALO DE DATA-MOVTO-L103
+      *        INFORMADO, RESOLVENDO A DESCRICAO DA IMPRESSORA EM
+      *        LBD026, PARA ACOMPANHAR A DISTRIBUICAO DE VOLUME ENTRE
+      *        AS IMPRESSORAS DO LABORATORIO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY LBPX026.
+
+           COPY LBPX103.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY LBPW026.
+
+           COPY LBPW103.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-LBD026             PIC XX       VALUE SPACES.
+           05  ST-LBD103             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-LBD103            PIC 9        VALUE ZEROS.
+              88  FIM-LBD103-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-IMPRESSORAS-W    PIC 9(2)     VALUE ZEROS.
+           05  TOTAL-ROLOS-W         PIC 9(7)     VALUE ZEROS.
+           05  TOTAL-FOTOS-W         PIC 9(7)     VALUE ZEROS.
+           05  DATA-INICIAL-W        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-W          PIC 9(8)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+       01  TAB-IMPRESSORA.
+           05  IMPRESSORA-OCR OCCURS 20 TIMES
+                              INDEXED BY IMPRESSORA-IDX.
+               10  COD-IMPRESSORA-TAB   PIC X(2).
+               10  DESCR-IMPRESSORA-TAB PIC X(30).
+               10  ROLOS-IMPRESSORA-TAB PIC 9(7).
+               10  FOTOS-IMPRESSORA-TAB PIC 9(7).
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(80)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(100)  VALUE
+               "VOLUME DE AMPLIACAO POR IMPRESSORA - LBD103/LBD026".
+       01  CAB03.
+           05  FILLER                PIC X(100)  VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(100)  VALUE
+               "IMP  DESCRICAO                        ROLOS     FOTOS".
+
+       01  LINDET.
+           05  COD-IMPRESSORA-REL    PIC X(2)    VALUE SPACES.
+           05  FILLER                PIC X(3)    VALUE SPACES.
+           05  DESCR-IMPRESSORA-REL  PIC X(25)   VALUE SPACES.
+           05  ROLOS-REL             PIC ZZZ.ZZ9.
+           05  FILLER                PIC X(5)    VALUE SPACES.
+           05  FOTOS-REL             PIC ZZZ.ZZ9.
+
+       01  LINTOT.
+           05  FILLER                PIC X(20)   VALUE
+               "TOTAL GERAL PERIODO".
+           05  FILLER                PIC X(18)   VALUE SPACES.
+           05  TOTAL-ROLOS-REL       PIC ZZZ.ZZ9.
+           05  FILLER                PIC X(5)    VALUE SPACES.
+           05  TOTAL-FOTOS-REL       PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PERIODO
+                PERFORM ACUMULA-MOVIMENTO UNTIL FIM-LBD103-TRUE
+                PERFORM IMPRIME-RELATORIO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W QTDE-IMPRESSORAS-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "LBD026" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LBD026.
+           MOVE "LBD103" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LBD103.
+           CLOSE CONTROLE.
+
+           OPEN INPUT LBD026 LBD103.
+           IF   ST-LBD026 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LBD026: " ST-LBD026
+                MOVE 1 TO ERRO-W.
+           IF   ST-LBD103 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LBD103: " ST-LBD103
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PERIODO SECTION.
+           DISPLAY "DATA INICIAL DO PERIODO (AAAAMMDD): "
+               WITH NO ADVANCING.
+           ACCEPT DATA-INICIAL-W.
+           DISPLAY "DATA FINAL   DO PERIODO (AAAAMMDD): "
+               WITH NO ADVANCING.
+           ACCEPT DATA-FINAL-W.
+
+           MOVE DATA-INICIAL-W TO DATA-MOVTO-L103.
+           MOVE ZEROS          TO SEQ-L103.
+           START LBD103 KEY IS NOT LESS THAN CHAVE-L103 IN REG-LBD103
+               INVALID KEY
+                   MOVE 1 TO FIM-LBD103.
+
+       ACUMULA-MOVIMENTO SECTION.
+           READ LBD103 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LBD103
+                   GO TO ACUMULA-MOVIMENTO-EXIT.
+
+           IF   DATA-MOVTO-L103 GREATER DATA-FINAL-W
+                MOVE 1 TO FIM-LBD103
+                GO TO ACUMULA-MOVIMENTO-EXIT.
+
+           PERFORM ACHA-IMPRESSORA.
+
+       ACUMULA-MOVIMENTO-EXIT. EXIT.
+
+       ACHA-IMPRESSORA SECTION.
+           SET IMPRESSORA-IDX TO 1.
+           SEARCH IMPRESSORA-OCR
+               AT END
+                   IF   QTDE-IMPRESSORAS-W LESS 20
+                        ADD 1 TO QTDE-IMPRESSORAS-W
+                        SET IMPRESSORA-IDX TO QTDE-IMPRESSORAS-W
+                        MOVE IMPRESSORA-L103 TO
+                             COD-IMPRESSORA-TAB (IMPRESSORA-IDX)
+                        MOVE ZEROS TO
+                             ROLOS-IMPRESSORA-TAB (IMPRESSORA-IDX)
+                             FOTOS-IMPRESSORA-TAB (IMPRESSORA-IDX)
+                        PERFORM BUSCA-DESCR-IMPRESSORA
+                   ELSE
+                        DISPLAY "AVISO: LIMITE DE 20 IMPRESSORAS "
+                                "ATINGIDO - RELATORIO INCOMPLETO"
+                        GO TO ACHA-IMPRESSORA-EXIT
+                   END-IF
+               WHEN COD-IMPRESSORA-TAB (IMPRESSORA-IDX) EQUAL
+                    IMPRESSORA-L103
+                   CONTINUE
+           END-SEARCH.
+
+           ADD QTDE-ROLOS-L103 TO ROLOS-IMPRESSORA-TAB (IMPRESSORA-IDX).
+           ADD QTDE-FOTOS-L103 TO FOTOS-IMPRESSORA-TAB (IMPRESSORA-IDX).
+
+       ACHA-IMPRESSORA-EXIT. EXIT.
+
+       BUSCA-DESCR-IMPRESSORA SECTION.
+           MOVE IMPRESSORA-L103 TO CODIGO-LB26.
+           READ LBD026
+               INVALID KEY MOVE SPACES TO DESCRICAO-LB26
+           END-READ.
+           MOVE DESCRICAO-LB26 TO
+                DESCR-IMPRESSORA-TAB (IMPRESSORA-IDX).
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO TOTAL-ROLOS-W TOTAL-FOTOS-W.
+           PERFORM CABECALHO.
+           SET IMPRESSORA-IDX TO 1.
+           PERFORM IMPRIME-LINHA-IMPRESSORA
+               UNTIL IMPRESSORA-IDX GREATER QTDE-IMPRESSORAS-W.
+
+           MOVE TOTAL-ROLOS-W TO TOTAL-ROLOS-REL.
+           MOVE TOTAL-FOTOS-W TO TOTAL-FOTOS-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       IMPRIME-LINHA-IMPRESSORA SECTION.
+           IF   LIN GREATER 60
+                PERFORM CABECALHO.
+
+           MOVE COD-IMPRESSORA-TAB (IMPRESSORA-IDX)
+                TO COD-IMPRESSORA-REL.
+           MOVE DESCR-IMPRESSORA-TAB (IMPRESSORA-IDX)
+                TO DESCR-IMPRESSORA-REL.
+           MOVE ROLOS-IMPRESSORA-TAB (IMPRESSORA-IDX) TO ROLOS-REL.
+           MOVE FOTOS-IMPRESSORA-TAB (IMPRESSORA-IDX) TO FOTOS-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+           ADD ROLOS-IMPRESSORA-TAB (IMPRESSORA-IDX) TO TOTAL-ROLOS-W.
+           ADD FOTOS-IMPRESSORA-TAB (IMPRESSORA-IDX) TO TOTAL-FOTOS-W.
+           SET IMPRESSORA-IDX UP BY 1.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE LBD026 LBD103 RELAT.
+
+       END PROGRAM LBP106.
