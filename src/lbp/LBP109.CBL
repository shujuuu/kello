@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LBP109.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: RECALCULA, A PARTIR DO PROPRIO LBD103, O PROXIMO
+      *        SEQ-L103 DISPONIVEL PARA UMA DATA-MOVTO-L103 INFORMADA,
+      *        PARA RESSINCRONIZAR O ULT-SEQ EM MEMORIA DA TELA LBP103
+      *        COM O ARQUIVO QUANDO UMA SESSAO E' INTERROMPIDA ANTES
+      *        DE GRAVAR (TELA CAIU NO MEIO DO FLUXO ERRO-GRAVACAO).
+      *        NAO ALTERA LBD103; APENAS INFORMA O PROXIMO SEQ-L103 A
+      *        USAR, DO MESMO JEITO QUE A SECTION CARREGA-ULTIMOS DO
+      *        LBP103 FAZ AO ABRIR A TELA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY LBPX103.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY LBPW103.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-LBD103             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-LBD103            PIC 9        VALUE ZEROS.
+              88  FIM-LBD103-TRUE       VALUE 1.
+           05  DATA-MOVTO-W          PIC 9(8)     VALUE ZEROS.
+           05  ULT-SEQ-W             PIC 9(3)     VALUE ZEROS.
+           05  QTDE-LIDOS-W          PIC 9(5)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-DATA-MOVTO
+                PERFORM RECALCULA-ULT-SEQ
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA     TO EMP-REC.
+           MOVE "LBD103" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LBD103.
+           CLOSE CONTROLE.
+
+           OPEN INPUT LBD103.
+           IF   ST-LBD103 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LBD103: " ST-LBD103
+                MOVE 1 TO ERRO-W.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-DATA-MOVTO SECTION.
+           DISPLAY "DATA DO MOVIMENTO A RECUPERAR (AAAAMMDD): "
+               WITH NO ADVANCING.
+           ACCEPT DATA-MOVTO-W.
+
+       RECALCULA-ULT-SEQ SECTION.
+      *    MESMA LOGICA DE CARREGA-ULTIMOS DO LBP103: POSICIONA NO
+      *    INICIO DA CHAVE DA DATA E LE SEQUENCIALMENTE ATE SAIR DA
+      *    DATA, GUARDANDO O MAIOR SEQ-L103 ENCONTRADO.
+           MOVE ZEROS TO ULT-SEQ-W QTDE-LIDOS-W FIM-LBD103.
+           MOVE DATA-MOVTO-W TO DATA-MOVTO-L103.
+           MOVE ZEROS        TO SEQ-L103.
+           START LBD103 KEY IS NOT LESS THAN CHAVE-L103 IN REG-LBD103
+               INVALID KEY
+                   MOVE 1 TO FIM-LBD103.
+
+           PERFORM UNTIL FIM-LBD103-TRUE
+               READ LBD103 NEXT RECORD
+                   AT END
+                       MOVE 1 TO FIM-LBD103
+                   NOT AT END
+                       IF   DATA-MOVTO-L103 NOT EQUAL DATA-MOVTO-W
+                            MOVE 1 TO FIM-LBD103
+                       ELSE
+                            IF   SEQ-L103 NOT EQUAL 999
+                                 ADD 1 TO QTDE-LIDOS-W
+                                 IF   SEQ-L103 GREATER ULT-SEQ-W
+                                      MOVE SEQ-L103 TO ULT-SEQ-W
+                                 END-IF
+                            END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "LBD103 - REGISTROS LIDOS PARA " DATA-MOVTO-W
+                   ": " QTDE-LIDOS-W.
+           DISPLAY "ULTIMO SEQ-L103 GRAVADO..........: " ULT-SEQ-W.
+           ADD 1 TO ULT-SEQ-W.
+           DISPLAY "PROXIMO SEQ-L103 A USAR (ULT-SEQ): " ULT-SEQ-W.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE LBD103.
