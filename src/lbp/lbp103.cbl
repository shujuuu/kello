@@ -23,6 +23,9 @@
 
            SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
 
+           SELECT CSV-LBD103 ASSIGN TO PATH-CSV-W
+                  ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        COPY CGPW001.
@@ -35,6 +38,10 @@
            LABEL RECORD IS OMITTED.
        01  REG-RELAT.
            05  FILLER              PIC X(130).
+       FD  CSV-LBD103
+           RECORD CONTAINS 220 CHARACTERS
+           LABEL RECORD IS OMITTED.
+       01  REG-CSV-LBD103          PIC X(220).
        WORKING-STORAGE SECTION.
            COPY IMPRESSORA.
            COPY "LBP103.CPB".
@@ -56,8 +63,22 @@
            05  ST-LBD027             PIC XX       VALUE SPACES.
            05  ST-LBD029             PIC XX       VALUE SPACES.
            05  ST-LBD103             PIC XX       VALUE SPACES.
+           05  ST-CSV-LBD103         PIC XX       VALUE SPACES.
+           05  PATH-CSV-W            PIC X(30)    VALUE SPACES.
            05  ERRO-W                PIC 9        VALUE ZEROS.
       *    ERRO-W - flag que controla se houve erro de abertura arquivo
+           05  ERRO-HORA-W           PIC 9        VALUE ZEROS.
+      *    ERRO-HORA-W - flag que indica HORA-FIM-L103 nao posterior a
+      *    HORA-INIC-L103, detectado em SALVAR-DADOS
+           05  ERRO-EMPRESA-W        PIC 9        VALUE ZEROS.
+      *    ERRO-EMPRESA-W - flag que indica que algum dos seis arquivos
+      *    abertos nesta sessao (CGD001/LBD023/LBD026/LBD027/LBD029/
+      *    LBD103) resolveu para um EMP-REC diferente do EMPRESA-W da
+      *    sessao, detectado em VERIFICA-EMPRESA-ARQUIVOS
+           05  MINUTOS-INIC-W        PIC 9(4)     VALUE ZEROS.
+           05  MINUTOS-FIM-W         PIC 9(4)     VALUE ZEROS.
+           05  HORA-AUX-W            PIC 9(4)     VALUE ZEROS.
+           05  MINUTO-AUX-W          PIC 9(4)     VALUE ZEROS.
            05  ULT-SEQ               PIC 9(3)     VALUE ZEROS.
            05  HORA-W                PIC 9(8)     VALUE ZEROS.
            05  LIN                   PIC 9(2)     VALUE ZEROS.
@@ -72,10 +93,47 @@
            05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
            05  DATA-MOVTO-W          PIC 9(8)     VALUE ZEROS.
            05  DATA-MOVTO-I          PIC 9(8)     VALUE ZEROS.
+           05  DATA-MOVTO-F          PIC 9(8)     VALUE ZEROS.
+           05  ULT-DATA-IMPRESSA-W   PIC 9(8)     VALUE ZEROS.
+      *    DATA-MOVTO-F - fim do intervalo impresso por
+      *    IMPRIME-RELATORIO; vem de GS-DATA-MOVTO-FIM (novo campo a
+      *    ser pintado no screen-set - ver nota em IMPRIME-RELATORIO).
+      *    Em branco/zero, ou menor que DATA-MOVTO-I, o relatorio
+      *    cai de volta no comportamento de um unico dia de sempre.
            05  QTDE-E                PIC ZZZ,ZZZ  BLANK WHEN ZEROS.
            05  DATA-DIA-I            PIC 9(8)     VALUE ZEROS.
+           05  QTDE-INTERR-W         PIC 9(2)     VALUE ZEROS.
+           05  DATA-MOVTO-LOCK-W     PIC 9(8)     VALUE ZEROS.
+      *    DATA-MOVTO-LOCK-W - DATA-MOVTO-L103 cujo registro-marca de
+      *    edicao (SEQ-L103 = 999, reservado - nunca uma sequencia real
+      *    de movimento) esta' atualmente gravado em nome deste
+      *    usuario; ZEROS quando nenhum dia esta' sob edicao por esta
+      *    sessao (ver VERIFICA-EDICAO-CONCORRENTE/LIBERA-EDICAO-
+      *    CONCORRENTE).
            COPY "PARAMETR".
 
+       01  TAB-INTERRUPCAO.
+           05  INTERR-OCR OCCURS 20 TIMES INDEXED BY INTERR-IDX.
+               10  COD-INTERR-TAB    PIC X(2).
+               10  DESCR-INTERR-TAB  PIC X(20).
+               10  MINUTOS-INTERR-TAB PIC 9(7).
+               10  RESP-INTERR-TAB   PIC 9.
+      *        RESP-INTERR-TAB - copia de RESPONSAVEL-LB29 do tipo de
+      *        interrupcao, para separar minutos de responsabilidade
+      *        nossa dos de responsabilidade de terceiro no rodape.
+
+       01  TOTAIS-RESPONSABILIDADE-INTERR.
+           05  TOTAL-NOSSA-INTERR-W     PIC 9(7)  VALUE ZEROS.
+           05  TOTAL-TERCEIRO-INTERR-W  PIC 9(7)  VALUE ZEROS.
+
+       01  CAMPOS-CSV.
+           05  DATA-CSV-ED           PIC 99/99/9999.
+
+       01  PARAMETROS-LOGP013.
+           05  ARQUIVO-LOGP013         PIC X(008).
+           05  CHAVE-LOGP013           PIC X(020).
+           05  LOGP013-RETORNO         PIC X(002).
+
        77 janelaPrincipal              object reference.
        77 handle8                      pic 9(08) comp-x value zeros.
        77 wHandle                      pic 9(09) comp-5 value zeros.
@@ -86,11 +144,13 @@
            05  FILLER              PIC X(5)    VALUE "PAG: ".
            05  PAG-REL             PIC Z9      VALUE ZEROS.
        01  CAB02.
-           05  FILLER              PIC X(69)   VALUE
+           05  FILLER              PIC X(56)   VALUE
            "CONFERENCIA-MOVTO DE AMPLIACAO DE FOTOGRAFIA".
            05  FILLER              PIC X(07)   VALUE "MOVTO: ".
            05  DATA-MOVTO-REL      PIC 99/99/9999 VALUE ZEROS.
-           05  FILLER              PIC X(07)   VALUE SPACES.
+           05  FILLER              PIC X(03)   VALUE " A ".
+           05  DATA-MOVTO-FIM-REL  PIC 99/99/9999 VALUE ZEROS.
+           05  FILLER              PIC X(03)   VALUE SPACES.
            05  HORA-REL            PIC X(5)    VALUE "  :  ".
            05  FILLER              PIC XX      VALUE SPACES.
            05  EMISSAO-REL         PIC 99/99/9999 BLANK WHEN ZEROS.
@@ -103,6 +163,28 @@
 
        01  LINDET.
            05  LINDET-REL          PIC X(110)   VALUE SPACES.
+       01  QUEBRA-DATA-REL.
+           05  FILLER              PIC X(07)   VALUE "MOVTO: ".
+           05  QUEBRA-DATA-MOVTO   PIC 99/99/9999 VALUE ZEROS.
+       01  CAB05.
+           05  FILLER              PIC X(110)  VALUE ALL "-".
+       01  CAB06.
+           05  FILLER              PIC X(110)  VALUE
+           "TOTAL DE MINUTOS DE INTERRUPCAO POR TIPO".
+       01  LINTOT-INTERR.
+           05  COD-INTERR-REL      PIC X(2)    VALUE SPACES.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  DESCR-INTERR-REL    PIC X(20)   VALUE SPACES.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  MINUTOS-INTERR-REL  PIC ZZZ.ZZ9.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  RESP-INTERR-REL     PIC X(8)    VALUE SPACES.
+
+       01  LINTOT-RESP-INTERR.
+           05  FILLER              PIC X(24)   VALUE SPACES.
+           05  DESCR-RESP-REL      PIC X(20)   VALUE SPACES.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  TOTAL-RESP-REL      PIC ZZZ.ZZ9.
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        MAIN-PROCESS SECTION.
@@ -128,12 +210,15 @@
            MOVE "LBD027" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD027.
            MOVE "LBD029" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD029.
            MOVE "LBD103" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD103.
+           MOVE "LBD103.CSV" TO ARQ-REC.
+           MOVE EMPRESA-REF TO PATH-CSV-W.
            OPEN I-O LBD103.
            OPEN INPUT CGD001 LBD023 LBD026 LBD027 LBD029.
            IF ST-LBD103 = "35"
               CLOSE LBD103      OPEN OUTPUT LBD103
               CLOSE LBD103      OPEN I-O LBD103
            END-IF.
+           PERFORM VERIFICA-EMPRESA-ARQUIVOS.
            IF ST-CGD001 <> "00"
               MOVE "ERRO ABERTURA CGD001: "  TO GS-MENSAGEM-ERRO
               MOVE ST-CGD001 TO GS-MENSAGEM-ERRO(23: 02)
@@ -158,6 +243,10 @@
               MOVE "ERRO ABERTURA LBD103: "  TO GS-MENSAGEM-ERRO
               MOVE ST-LBD103 TO GS-MENSAGEM-ERRO(23: 02)
               PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-EMPRESA-W EQUAL 1
+              MOVE "ARQUIVOS DE EMPRESAS DIFERENTES" TO
+                   GS-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
            IF COD-USUARIO-W NOT NUMERIC
               MOVE "Executar pelo MENU" TO GS-MENSAGEM-ERRO
               PERFORM CARREGA-MENSAGEM-ERRO.
@@ -169,10 +258,17 @@
                    PERFORM CENTRALIZAR
                WHEN GS-SAVE-FLG-TRUE
                    PERFORM SALVAR-DADOS
-                   IF GS-TIPO-GRAVACAO = 1 PERFORM REGRAVA-DADOS
-                   ELSE PERFORM GRAVA-DADOS
+                   IF ERRO-HORA-W EQUAL 1
+                      MOVE "Hora fim deve ser posterior a hora inicio"
+                           TO GS-MENSAGEM-ERRO
+                      PERFORM LOAD-SCREENSET
+                      PERFORM CARREGA-MENSAGEM-ERRO
+                   ELSE
+                      IF GS-TIPO-GRAVACAO = 1 PERFORM REGRAVA-DADOS
+                      ELSE PERFORM GRAVA-DADOS
+                      END-IF
+                      PERFORM LIMPAR-DADOS
                    END-IF
-                   PERFORM LIMPAR-DADOS
                WHEN GS-EXCLUI-FLG-TRUE
                    PERFORM EXCLUI
                    PERFORM LIMPAR-DADOS
@@ -183,6 +279,8 @@
                     IF LNK-MAPEAMENTO <> SPACES
                        PERFORM IMPRIME-RELATORIO
                     END-IF
+               WHEN GS-EXPORTA-CSV-FLG-TRUE
+                   PERFORM EXPORTA-CSV
                WHEN GS-CARREGA-ULT-TRUE
                    PERFORM CARREGA-ULTIMOS
                WHEN GS-CARREGA-LIST-BOX-TRUE
@@ -235,7 +333,27 @@
                     CANCEL "LBP029T"
                     MOVE PASSAR-STRING-1(1: 20) TO GS-NOME-INTERRUPCAO
                     MOVE PASSAR-STRING-1(33: 2) TO GS-TIPO-INTERRUPCAO
+             WHEN 6 PERFORM VER-HISTORICO
            END-EVALUATE.
+      *----------------------------------------------------------------
+      *    VER-HISTORICO - despacha para LOGP013 o historico de
+      *    LOG003/LOG005 do movimento LBD103 atual da tela, pela
+      *    mesma GS-OPCAO-POP-UP que despacha para CGP001T etc. acima;
+      *    novo valor (6) ainda nao pintado no botao correspondente do
+      *    screen-set gerado (mesma lacuna ja registrada para
+      *    GS-DATA-MOVTO-FIM/GS-EXPORTA-CSV-FLG-TRUE). A chave passada
+      *    e' CHAVE-L103 (DATA-MOVTO-L103+SEQ-L103); o formato exato
+      *    gravado em LOG3-CHAVE-REG/LOG5-CHAVE-REG e' responsabilidade
+      *    do framework de tela (nao ha' COPY ou codigo de aplicacao
+      *    nesta arvore que grave LOG003/LOG005 explicitamente), entao
+      *    esta chave e' a melhor informacao disponivel aqui.
+      *----------------------------------------------------------------
+       VER-HISTORICO SECTION.
+           MOVE "LBD103"       TO ARQUIVO-LOGP013.
+           MOVE SPACES         TO CHAVE-LOGP013.
+           MOVE CHAVE-L103     TO CHAVE-LOGP013.
+           CALL   "LOGP013" USING PARAMETROS-LOGP013.
+           CANCEL "LOGP013".
       *----------------------------------------------------------------
        LE-FUNCIONARIO SECTION.
            MOVE GS-FUNCIONARIO       TO CODIGO-CG01.
@@ -285,6 +403,29 @@
            MOVE HORA-FIM-L103        TO  GS-HORA-FIM
            MOVE TEMPO-INTERRUPC-L103 TO  GS-TEMPO-INTERRUP
            MOVE TEMPO-INTERVALO-L103 TO  GS-TEMPO-INTERVALO.
+      *----------------------------------------------------------------
+      *    VERIFICA-EMPRESA-ARQUIVOS - o sistema ja' suporta varias
+      *    empresas numa mesma instalacao (EMP-REC concatenado em
+      *    EMP-REFERENCIA/"\PROGRAMA\KELLO\<empresa>\<arquivo>" para
+      *    cada PATH-xxxxxx montado acima); esta checagem confirma que
+      *    os seis arquivos desta sessao (CGD001/LBD023/LBD026/LBD027/
+      *    LBD029/LBD103) realmente resolveram sob o mesmo EMP-REC da
+      *    sessao (EMPRESA-W), e nao sob o de outra empresa, antes de
+      *    deixar o operador lancar movimento contra as tabelas
+      *    carregadas. Como cada PATH-xxxxxx e' uma MOVE EMPRESA-REF
+      *    (30 bytes) para um PIC X(60), o EMP-REC de 3 posicoes fica
+      *    sempre nas mesmas colunas 17-19 dentro do path resultante.
+      *----------------------------------------------------------------
+       VERIFICA-EMPRESA-ARQUIVOS SECTION.
+           MOVE ZEROS TO ERRO-EMPRESA-W.
+           IF   PATH-CGD001(17: 03) NOT EQUAL EMP-REC
+           OR   PATH-LBD023(17: 03) NOT EQUAL EMP-REC
+           OR   PATH-LBD026(17: 03) NOT EQUAL EMP-REC
+           OR   PATH-LBD027(17: 03) NOT EQUAL EMP-REC
+           OR   PATH-LBD029(17: 03) NOT EQUAL EMP-REC
+           OR   PATH-LBD103(17: 03) NOT EQUAL EMP-REC
+                MOVE 1 TO ERRO-EMPRESA-W.
+
        CARREGA-MENSAGEM-ERRO SECTION.
            PERFORM LOAD-SCREENSET
            MOVE "EXIBE-ERRO" TO DS-PROCEDURE
@@ -318,6 +459,21 @@
            MOVE GS-TEMPO-INTERRUP      TO TEMPO-INTERRUPC-L103
            MOVE GS-TEMPO-INTERVALO     TO TEMPO-INTERVALO-L103.
            MOVE USUARIO-W              TO DIGITADOR-L103.
+           PERFORM VALIDA-HORARIO.
+
+       VALIDA-HORARIO SECTION.
+           MOVE ZEROS TO ERRO-HORA-W.
+           DIVIDE HORA-INIC-L103 BY 100
+                  GIVING HORA-AUX-W REMAINDER MINUTO-AUX-W.
+           COMPUTE MINUTOS-INIC-W = HORA-AUX-W * 60 + MINUTO-AUX-W.
+           DIVIDE HORA-FIM-L103  BY 100
+                  GIVING HORA-AUX-W REMAINDER MINUTO-AUX-W.
+           COMPUTE MINUTOS-FIM-W  = HORA-AUX-W * 60 + MINUTO-AUX-W.
+           IF   MINUTOS-FIM-W NOT GREATER MINUTOS-INIC-W
+                MOVE 1     TO ERRO-HORA-W
+                MOVE ZEROS TO DURACAO-L103
+           ELSE
+                COMPUTE DURACAO-L103 = MINUTOS-FIM-W - MINUTOS-INIC-W.
        GRAVA-DADOS SECTION.
            MOVE ZEROS TO ST-LBD103.
            PERFORM UNTIL ST-LBD103 = "10"
@@ -348,6 +504,7 @@
            MOVE GS-DATA-MOVTO   TO DATA-MOVTO-W DATA-INV
            CALL "GRIDAT2" USING DATA-INV
            MOVE DATA-INV        TO DATA-MOVTO-I DATA-MOVTO-L103.
+           PERFORM VERIFICA-EDICAO-CONCORRENTE.
            MOVE ZEROS           TO SEQ-L103 GS-SEQ.
            START LBD103 KEY IS NOT < CHAVE-L103
                     INVALID KEY MOVE "10" TO ST-LBD103.
@@ -358,15 +515,70 @@
                 IF DATA-MOVTO-L103 <> DATA-MOVTO-I
                    MOVE "10" TO ST-LBD103
                 ELSE
-                   PERFORM MOVER-DADOS-LISTA
-                   MOVE SEQ-L103      TO GS-SEQ
-                   MOVE "INSERE-LIST" TO DS-PROCEDURE
-                   PERFORM CALL-DIALOG-SYSTEM
+                   IF SEQ-L103 NOT EQUAL 999
+                      PERFORM MOVER-DADOS-LISTA
+                      MOVE SEQ-L103      TO GS-SEQ
+                      MOVE "INSERE-LIST" TO DS-PROCEDURE
+                      PERFORM CALL-DIALOG-SYSTEM
+                   END-IF
                 END-IF
               END-READ
            END-PERFORM.
            ADD 1 TO GS-SEQ.
            MOVE GS-SEQ TO ULT-SEQ.
+      *----------------------------------------------------------------
+      *    VERIFICA-EDICAO-CONCORRENTE - avisa quando outro usuario ja'
+      *    tem este DATA-MOVTO-L103 aberto para edicao, antes de deixar
+      *    o operador comecar a lancar sequencias que poderiam colidir
+      *    com as dele (hoje so' se descobre a colisao quando o WRITE
+      *    de GRAVA-DADOS cai no INVALID KEY e incrementa o SEQ-L103
+      *    silenciosamente). O controle e' o proprio registro de
+      *    LBD103 do dia, usando SEQ-L103 = 999 como marca reservada
+      *    (nunca uma sequencia real de movimento) gravada em nome do
+      *    usuario corrente; se outro DIGITADOR-L103 ja' estiver na
+      *    marca, so' avisa - nao bloqueia o operador.
+      *----------------------------------------------------------------
+       VERIFICA-EDICAO-CONCORRENTE SECTION.
+           IF   DATA-MOVTO-LOCK-W NOT EQUAL ZEROS
+           AND  DATA-MOVTO-LOCK-W NOT EQUAL DATA-MOVTO-I
+                PERFORM LIBERA-EDICAO-CONCORRENTE.
+
+           MOVE DATA-MOVTO-I TO DATA-MOVTO-L103.
+           MOVE 999          TO SEQ-L103.
+           READ LBD103
+               INVALID KEY
+                   INITIALIZE REG-LBD103
+                   MOVE DATA-MOVTO-I TO DATA-MOVTO-L103
+                   MOVE 999          TO SEQ-L103
+                   MOVE USUARIO-W    TO DIGITADOR-L103
+                   WRITE REG-LBD103
+                   MOVE DATA-MOVTO-I TO DATA-MOVTO-LOCK-W
+               NOT INVALID KEY
+                   IF   DIGITADOR-L103 NOT EQUAL USUARIO-W
+                   AND  DIGITADOR-L103 NOT EQUAL SPACES
+                        MOVE "MOVTO EM EDICAO POR OUTRO USUARIO: "
+                             TO GS-MENSAGEM-ERRO
+                        MOVE DIGITADOR-L103 TO GS-MENSAGEM-ERRO(36: 5)
+                        PERFORM CARREGA-MENSAGEM-ERRO
+                   ELSE
+                        MOVE USUARIO-W    TO DIGITADOR-L103
+                        REWRITE REG-LBD103
+                        MOVE DATA-MOVTO-I TO DATA-MOVTO-LOCK-W
+                   END-IF
+           END-READ.
+
+       LIBERA-EDICAO-CONCORRENTE SECTION.
+           MOVE DATA-MOVTO-LOCK-W TO DATA-MOVTO-L103.
+           MOVE 999               TO SEQ-L103.
+           READ LBD103
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   IF   DIGITADOR-L103 EQUAL USUARIO-W
+                        DELETE LBD103
+                   END-IF
+           END-READ.
+           MOVE ZEROS TO DATA-MOVTO-LOCK-W.
+
        MOVER-DADOS-LISTA SECTION.
            MOVE SPACES             TO GS-LINDET
            MOVE SEQ-L103           TO GS-LINDET(1: 4)
@@ -407,6 +619,18 @@
       *-----------------------------------------------------------
        IMPRIME-RELATORIO SECTION.
            MOVE ZEROS TO PAG-W.
+           MOVE ZEROS TO QTDE-INTERR-W.
+           MOVE ZEROS TO TOTAL-NOSSA-INTERR-W TOTAL-TERCEIRO-INTERR-W.
+
+      *    DATA-MOVTO-F vem de GS-DATA-MOVTO-FIM, um campo novo ainda
+      *    nao pintado no screen-set gerado (LBP103.CPB/LBP103.CPY,
+      *    ausentes desta arvore - mesma lacuna ja registrada para a
+      *    duracao em SALVAR-DADOS). Sem ele preenchido o relatorio
+      *    continua saindo um unico DATA-MOVTO, como sempre saiu.
+           MOVE GS-DATA-MOVTO-FIM TO DATA-MOVTO-F.
+           IF   DATA-MOVTO-F EQUAL ZEROS
+           OR   DATA-MOVTO-F LESS DATA-MOVTO-I
+                MOVE DATA-MOVTO-I TO DATA-MOVTO-F.
 
            COPY CONDENSA.
 
@@ -414,24 +638,109 @@
            MOVE ZEROS          TO SEQ-L103.
            START LBD103 KEY IS NOT < CHAVE-L103 INVALID KEY
                  MOVE "10" TO ST-LBD103.
-           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           MOVE ZEROS TO LIN ULT-DATA-IMPRESSA-W. PERFORM CABECALHO.
            PERFORM UNTIL ST-LBD103 = "10"
              READ LBD103 NEXT RECORD AT END MOVE "10" TO ST-LBD103
               NOT AT END
-                IF DATA-MOVTO-L103 <> DATA-MOVTO-I
+                IF DATA-MOVTO-L103 GREATER DATA-MOVTO-F
                          MOVE "10" TO ST-LBD103
                 ELSE
-                  PERFORM MOVER-DADOS-REL
-                  WRITE REG-RELAT FROM LINDET
-                  ADD 1 TO LIN
-                  IF LIN > 56 PERFORM CABECALHO
+                  IF SEQ-L103 NOT EQUAL 999
+                     IF DATA-MOVTO-L103 <> ULT-DATA-IMPRESSA-W
+                        PERFORM IMPRIME-QUEBRA-DATA
+                     END-IF
+                     PERFORM MOVER-DADOS-REL
+                     WRITE REG-RELAT FROM LINDET
+                     ADD 1 TO LIN
+                     PERFORM ACUMULA-INTERRUPCAO
+                     IF LIN > 56 PERFORM CABECALHO
+                     END-IF
                   END-IF
                 END-IF
              END-READ
            END-PERFORM.
 
+           PERFORM IMPRIME-TOTAL-INTERRUPCAO.
+
            COPY DESCONDENSA.
 
+       IMPRIME-QUEBRA-DATA SECTION.
+           IF   LIN > 54 PERFORM CABECALHO.
+           MOVE DATA-MOVTO-L103      TO QUEBRA-DATA-MOVTO
+                                         ULT-DATA-IMPRESSA-W.
+           WRITE REG-RELAT FROM QUEBRA-DATA-REL AFTER 2.
+           ADD 2 TO LIN.
+
+       ACUMULA-INTERRUPCAO SECTION.
+           IF   TIPO-INTERR-L103 NOT EQUAL SPACES
+                SET INTERR-IDX TO 1
+                SEARCH INTERR-OCR
+                    AT END
+                        IF   QTDE-INTERR-W LESS 20
+                             ADD 1 TO QTDE-INTERR-W
+                             SET INTERR-IDX TO QTDE-INTERR-W
+                             MOVE TIPO-INTERR-L103 TO
+                                  COD-INTERR-TAB (INTERR-IDX)
+                             MOVE ZEROS TO
+                                  MINUTOS-INTERR-TAB (INTERR-IDX)
+                             MOVE DESCRICAO-LB29 TO
+                                  DESCR-INTERR-TAB (INTERR-IDX)
+                             MOVE RESPONSAVEL-LB29 TO
+                                  RESP-INTERR-TAB (INTERR-IDX)
+                        END-IF
+                    WHEN COD-INTERR-TAB (INTERR-IDX)
+                         EQUAL TIPO-INTERR-L103
+                        CONTINUE
+                END-SEARCH
+                ADD TEMPO-INTERRUPC-L103
+                    TO MINUTOS-INTERR-TAB (INTERR-IDX)
+                IF   RESP-INTERR-TAB (INTERR-IDX) EQUAL 0
+                     ADD TEMPO-INTERRUPC-L103
+                         TO TOTAL-NOSSA-INTERR-W
+                ELSE
+                     ADD TEMPO-INTERRUPC-L103
+                         TO TOTAL-TERCEIRO-INTERR-W
+                END-IF
+           END-IF.
+
+       IMPRIME-TOTAL-INTERRUPCAO SECTION.
+           IF   QTDE-INTERR-W NOT EQUAL ZEROS
+                IF   LIN > 52 PERFORM CABECALHO END-IF
+                WRITE REG-RELAT FROM CAB05 AFTER 2
+                WRITE REG-RELAT FROM CAB06
+                WRITE REG-RELAT FROM CAB05
+                SET INTERR-IDX TO 1
+                PERFORM IMPRIME-LINHA-INTERRUPCAO
+                    UNTIL INTERR-IDX GREATER QTDE-INTERR-W
+                WRITE REG-RELAT FROM CAB05
+                MOVE "NOSSA"    TO DESCR-RESP-REL
+                MOVE TOTAL-NOSSA-INTERR-W TO TOTAL-RESP-REL
+                WRITE REG-RELAT FROM LINTOT-RESP-INTERR
+                MOVE "TERCEIRO" TO DESCR-RESP-REL
+                MOVE TOTAL-TERCEIRO-INTERR-W TO TOTAL-RESP-REL
+                WRITE REG-RELAT FROM LINTOT-RESP-INTERR
+                ADD 2 TO LIN
+           END-IF.
+
+       IMPRIME-LINHA-INTERRUPCAO SECTION.
+           IF   LIN > 56
+                PERFORM CABECALHO
+                WRITE REG-RELAT FROM CAB05 AFTER 2
+                WRITE REG-RELAT FROM CAB06
+                WRITE REG-RELAT FROM CAB05
+           END-IF.
+           MOVE COD-INTERR-TAB (INTERR-IDX)    TO COD-INTERR-REL.
+           MOVE DESCR-INTERR-TAB (INTERR-IDX)  TO DESCR-INTERR-REL.
+           MOVE MINUTOS-INTERR-TAB (INTERR-IDX) TO MINUTOS-INTERR-REL.
+           IF   RESP-INTERR-TAB (INTERR-IDX) EQUAL 0
+                MOVE "NOSSA"    TO RESP-INTERR-REL
+           ELSE
+                MOVE "TERCEIRO" TO RESP-INTERR-REL
+           END-IF.
+           WRITE REG-RELAT FROM LINTOT-INTERR.
+           ADD 1 TO LIN.
+           SET INTERR-IDX UP BY 1.
+
        MOVER-DADOS-REL SECTION.
            MOVE SPACES             TO LINDET-REL
            MOVE SEQ-L103           TO LINDET-REL(1: 4)
@@ -459,8 +768,102 @@
            MOVE DESCRICAO-LB29     TO LINDET-REL(95: 9)
            MOVE TEMPO-INTERVALO-L103 TO LINDET-REL(105: 5).
 
+      *----------------------------------------------------------------
+      *    EXPORTA-CSV - grava em PATH-CSV-W (LBD103.CSV, na mesma
+      *    pasta da empresa) o mesmo detalhe de LBD103 impresso por
+      *    IMPRIME-RELATORIO, campos separados por ";" (decimal da
+      *    empresa e' virgula - ver DECIMAL-POINT IS COMMA - por isso
+      *    nao se usa virgula como separador de campo), para carga
+      *    direta em planilha sem precisar redigitar um relatorio
+      *    impresso. Disparada por GS-EXPORTA-CSV-FLG-TRUE, um novo
+      *    botao ainda nao pintado no screen-set gerado (mesma lacuna
+      *    ja registrada para GS-DATA-MOVTO-FIM em IMPRIME-RELATORIO).
+      *    Cada exportacao sobregrava o arquivo anterior.
+      *----------------------------------------------------------------
+       EXPORTA-CSV SECTION.
+           OPEN OUTPUT CSV-LBD103.
+           IF   ST-CSV-LBD103 NOT EQUAL "00"
+                MOVE "Erro abertura arquivo CSV: " TO GS-MENSAGEM-ERRO
+                MOVE ST-CSV-LBD103 TO GS-MENSAGEM-ERRO(28: 2)
+                PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+                MOVE DATA-MOVTO-I TO DATA-MOVTO-L103
+                MOVE ZEROS        TO SEQ-L103
+                START LBD103 KEY IS NOT < CHAVE-L103 IN REG-LBD103
+                      INVALID KEY MOVE "10" TO ST-LBD103
+                END-START
+                PERFORM UNTIL ST-LBD103 = "10"
+                   READ LBD103 NEXT RECORD AT END
+                        MOVE "10" TO ST-LBD103
+                   NOT AT END
+                        IF DATA-MOVTO-L103 GREATER DATA-MOVTO-F
+                           MOVE "10" TO ST-LBD103
+                        ELSE
+                           IF SEQ-L103 NOT EQUAL 999
+                              PERFORM MONTA-LINHA-CSV
+                              WRITE REG-CSV-LBD103
+                           END-IF
+                        END-IF
+                   END-READ
+                END-PERFORM
+                CLOSE CSV-LBD103
+           END-IF.
+
+       MONTA-LINHA-CSV SECTION.
+           MOVE SPACES           TO REG-CSV-LBD103.
+           MOVE DATA-MOVTO-L103  TO DATA-CSV-ED.
+           MOVE FUNCIONARIO-L103 TO CODIGO-CG01.
+           READ CGD001 INVALID KEY MOVE SPACES TO NOME-CG01.
+           MOVE TURNO-L103       TO CODIGO-LB23.
+           READ LBD023 INVALID KEY MOVE SPACES TO DESCRICAO-LB23.
+           MOVE IMPRESSORA-L103  TO CODIGO-LB26.
+           READ LBD026 INVALID KEY MOVE SPACES TO DESCRICAO-LB26.
+           MOVE TIPO-FOTO-L103   TO CODIGO-LB27.
+           READ LBD027 INVALID KEY MOVE SPACES TO DESCRICAO-LB27.
+           MOVE TIPO-INTERR-L103 TO CODIGO-LB29.
+           READ LBD029 INVALID KEY MOVE SPACES TO DESCRICAO-LB29.
+
+           STRING DATA-CSV-ED          DELIMITED BY SIZE
+                  ";"                  DELIMITED BY SIZE
+                  SEQ-L103             DELIMITED BY SIZE
+                  ";"                  DELIMITED BY SIZE
+                  FUNCIONARIO-L103     DELIMITED BY SIZE
+                  ";"                  DELIMITED BY SIZE
+                  NOME-CG01            DELIMITED BY SPACE
+                  ";"                  DELIMITED BY SIZE
+                  TURNO-L103           DELIMITED BY SIZE
+                  ";"                  DELIMITED BY SIZE
+                  DESCRICAO-LB23       DELIMITED BY SPACE
+                  ";"                  DELIMITED BY SIZE
+                  IMPRESSORA-L103      DELIMITED BY SIZE
+                  ";"                  DELIMITED BY SIZE
+                  DESCRICAO-LB26       DELIMITED BY SPACE
+                  ";"                  DELIMITED BY SIZE
+                  QTDE-ROLOS-L103      DELIMITED BY SIZE
+                  ";"                  DELIMITED BY SIZE
+                  QTDE-FOTOS-L103      DELIMITED BY SIZE
+                  ";"                  DELIMITED BY SIZE
+                  TIPO-FOTO-L103       DELIMITED BY SIZE
+                  ";"                  DELIMITED BY SIZE
+                  DESCRICAO-LB27       DELIMITED BY SPACE
+                  ";"                  DELIMITED BY SIZE
+                  HORA-INIC-L103       DELIMITED BY SIZE
+                  ";"                  DELIMITED BY SIZE
+                  HORA-FIM-L103        DELIMITED BY SIZE
+                  ";"                  DELIMITED BY SIZE
+                  TEMPO-INTERRUPC-L103 DELIMITED BY SIZE
+                  ";"                  DELIMITED BY SIZE
+                  TIPO-INTERR-L103     DELIMITED BY SIZE
+                  ";"                  DELIMITED BY SIZE
+                  DESCRICAO-LB29       DELIMITED BY SPACE
+                  ";"                  DELIMITED BY SIZE
+                  TEMPO-INTERVALO-L103 DELIMITED BY SIZE
+               INTO REG-CSV-LBD103
+           END-STRING.
+
        CABECALHO SECTION.
-           MOVE DATA-MOVTO-W    TO DATA-MOVTO-REL.
+           MOVE DATA-MOVTO-I    TO DATA-MOVTO-REL.
+           MOVE DATA-MOVTO-F    TO DATA-MOVTO-FIM-REL.
            ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
            IF PAG-W = 1
               WRITE REG-RELAT FROM CAB01
@@ -479,6 +882,8 @@
               GO FINALIZAR-PROGRAMA
            END-IF.
        FINALIZAR-PROGRAMA SECTION.
+           IF   DATA-MOVTO-LOCK-W NOT EQUAL ZEROS
+                PERFORM LIBERA-EDICAO-CONCORRENTE.
            CLOSE CGD001 LBD023 LBD026 LBD027 LBD029 LBD103.
            MOVE DS-QUIT-SET TO DS-CONTROL.
            PERFORM CALL-DIALOG-SYSTEM.
