@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGP011.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: EXPURGO PERIODICO DE LOG003 E LOG005. OS REGISTROS
+      *        ANTERIORES AO PRAZO DE RETENCAO INFORMADO SAO GRAVADOS
+      *        NO ARQUIVO PLANO LOG900 E SOMENTE DEPOIS DE GRAVADOS
+      *        COM SUCESSO SAO EXCLUIDOS DOS ARQUIVOS INDEXADOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY LOGX003.
+
+           COPY LOGX005.
+
+           COPY LOGX900.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY LOGW003.
+
+           COPY LOGW005.
+
+           COPY LOGW900.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-LOG003             PIC XX       VALUE SPACES.
+           05  ST-LOG005             PIC XX       VALUE SPACES.
+           05  ST-LOG900             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+      *    ERRO-W - flag que controla se houve erro de abertura arquivo
+           05  FIM-LOG003            PIC 9        VALUE ZEROS.
+              88  FIM-LOG003-TRUE       VALUE 1.
+           05  FIM-LOG005            PIC 9        VALUE ZEROS.
+              88  FIM-LOG005-TRUE       VALUE 1.
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  MESES-RETER-PARM      PIC 9(3)     VALUE ZEROS.
+      *    MESES-RETER-PARM - quantidade de meses a manter nos
+      *    arquivos indexados; tudo anterior a essa janela e' expurgado
+           05  DATA-ATUAL-W          PIC 9(8)     VALUE ZEROS.
+           05  ANO-ATUAL-W           PIC 9(4)     VALUE ZEROS.
+           05  MES-ATUAL-W           PIC 9(2)     VALUE ZEROS.
+           05  TOTAL-MESES-W         PIC 9(6)     VALUE ZEROS.
+           05  TOTAL-MESES-CORTE-W   PIC 9(6)     VALUE ZEROS.
+           05  ANO-CORTE-W           PIC 9(4)     VALUE ZEROS.
+           05  MES-CORTE-W           PIC 9(2)     VALUE ZEROS.
+           05  DATA-CORTE-W          PIC 9(8)     VALUE ZEROS.
+           05  PERIODO-CORTE-W       PIC 9(14)    VALUE ZEROS.
+      *    PERIODO-CORTE-W - registros com PERIODO menor que este
+      *    valor sao considerados vencidos e expurgados
+           05  QTDE-ARQ-LOG003-W     PIC 9(6)     VALUE ZEROS.
+           05  QTDE-EXC-LOG003-W     PIC 9(6)     VALUE ZEROS.
+           05  QTDE-ARQ-LOG005-W     PIC 9(6)     VALUE ZEROS.
+           05  QTDE-EXC-LOG005-W     PIC 9(6)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM PURGA-LOG003 UNTIL FIM-LOG003-TRUE
+                PERFORM PURGA-LOG005 UNTIL FIM-LOG005-TRUE
+                PERFORM EXIBE-RESUMO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA              TO EMP-REC.
+           MOVE "LOG003" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG003.
+           MOVE "LOG005" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG005.
+           MOVE "LOG900" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG900.
+           CLOSE CONTROLE.
+
+           OPEN I-O LOG003 LOG005.
+           IF   ST-LOG003 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LOG003: " ST-LOG003
+                MOVE 1 TO ERRO-W.
+           IF   ST-LOG005 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LOG005: " ST-LOG005
+                MOVE 1 TO ERRO-W.
+
+           OPEN EXTEND LOG900.
+           IF   ST-LOG900 EQUAL "35"
+                OPEN OUTPUT LOG900.
+           IF   ST-LOG900 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LOG900: " ST-LOG900
+                MOVE 1 TO ERRO-W.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    SOLICITA-PARAMETROS - pergunta quantos meses de historico
+      *    devem ser mantidos nos arquivos indexados e calcula, a
+      *    partir da data do dia, a data de corte (sempre o dia 01 do
+      *    mes de corte, para nao depender do dia corrente do mes e
+      *    nao gerar datas invalidas por estouro de mes/ano); tudo
+      *    anterior a essa data de corte e' expurgado para LOG900.
+      *----------------------------------------------------------------
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "RETER OS ULTIMOS QUANTOS MESES (9(3))..: "
+               WITH NO ADVANCING.
+           ACCEPT MESES-RETER-PARM.
+
+           ACCEPT DATA-ATUAL-W FROM DATE YYYYMMDD.
+           MOVE DATA-ATUAL-W(1:4) TO ANO-ATUAL-W.
+           MOVE DATA-ATUAL-W(5:2) TO MES-ATUAL-W.
+
+           COMPUTE TOTAL-MESES-W = ANO-ATUAL-W * 12 + MES-ATUAL-W.
+           COMPUTE TOTAL-MESES-CORTE-W =
+                   TOTAL-MESES-W - MESES-RETER-PARM.
+           COMPUTE ANO-CORTE-W = (TOTAL-MESES-CORTE-W - 1) / 12.
+           COMPUTE MES-CORTE-W =
+                   TOTAL-MESES-CORTE-W - ANO-CORTE-W * 12.
+           COMPUTE DATA-CORTE-W =
+                   ANO-CORTE-W * 10000 + MES-CORTE-W * 100 + 1.
+           COMPUTE PERIODO-CORTE-W = DATA-CORTE-W * 1000000.
+
+           DISPLAY "DATA DE CORTE DO EXPURGO (AAAAMMDD).....: "
+                   DATA-CORTE-W.
+
+           MOVE ZEROS TO QTDE-ARQ-LOG003-W QTDE-EXC-LOG003-W
+                         QTDE-ARQ-LOG005-W QTDE-EXC-LOG005-W.
+
+           MOVE SPACES TO LOG3-USUARIO.  MOVE ZEROS TO LOG3-PERIODO.
+           START LOG003 KEY IS NOT LESS LOG3-CHAVE
+               INVALID KEY
+                   MOVE 1 TO FIM-LOG003.
+
+           MOVE SPACES TO LOG5-USUARIO.  MOVE ZEROS TO LOG5-PERIODO.
+           START LOG005 KEY IS NOT LESS LOG5-CHAVE
+               INVALID KEY
+                   MOVE 1 TO FIM-LOG005.
+
+      *----------------------------------------------------------------
+      *    PURGA-LOG003/PURGA-LOG005 - percorrem o arquivo por
+      *    completo (a chave primaria e' ordenada por usuario, nao por
+      *    periodo, entao nao ha como parar antecipadamente olhando
+      *    so' o periodo); cada registro vencido e' arquivado e so'
+      *    depois excluido, um a um.
+      *----------------------------------------------------------------
+       PURGA-LOG003 SECTION.
+           READ LOG003 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LOG003
+                   GO TO PURGA-LOG003-EXIT.
+
+           IF   LOG3-PERIODO LESS PERIODO-CORTE-W
+                PERFORM ARQUIVA-LOG003.
+
+       PURGA-LOG003-EXIT. EXIT.
+
+       ARQUIVA-LOG003 SECTION.
+           MOVE "LOG003"             TO LOG9-ORIGEM.
+           MOVE LOG3-USUARIO         TO LOG9-USUARIO.
+           MOVE LOG3-PERIODO         TO LOG9-PERIODO.
+           MOVE LOG3-OPERACAO        TO LOG9-OPERACAO.
+           MOVE LOG3-ARQUIVO         TO LOG9-ARQUIVO.
+           MOVE LOG3-CHAVE-REG       TO LOG9-CHAVE-REG.
+           MOVE LOG3-CAMPO           TO LOG9-CAMPO.
+           MOVE LOG3-VALOR-ANTERIOR  TO LOG9-VALOR-ANTERIOR.
+           MOVE LOG3-VALOR-ATUAL     TO LOG9-VALOR-ATUAL.
+           MOVE SPACES               TO LOG9-TERMINAL.
+           MOVE DATA-ATUAL-W         TO LOG9-DATA-ARQUIVAMENTO.
+           WRITE REG-LOG900.
+           IF   ST-LOG900 NOT EQUAL "00"
+                DISPLAY "ERRO GRAVACAO LOG900 (LOG003): " ST-LOG900
+                GO TO ARQUIVA-LOG003-EXIT.
+           ADD  1 TO QTDE-ARQ-LOG003-W.
+
+           DELETE LOG003
+               INVALID KEY CONTINUE.
+           ADD  1 TO QTDE-EXC-LOG003-W.
+
+       ARQUIVA-LOG003-EXIT. EXIT.
+
+       PURGA-LOG005 SECTION.
+           READ LOG005 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LOG005
+                   GO TO PURGA-LOG005-EXIT.
+
+           IF   LOG5-PERIODO LESS PERIODO-CORTE-W
+                PERFORM ARQUIVA-LOG005.
+
+       PURGA-LOG005-EXIT. EXIT.
+
+       ARQUIVA-LOG005 SECTION.
+           MOVE "LOG005"             TO LOG9-ORIGEM.
+           MOVE LOG5-USUARIO         TO LOG9-USUARIO.
+           MOVE LOG5-PERIODO         TO LOG9-PERIODO.
+           MOVE LOG5-OPERACAO        TO LOG9-OPERACAO.
+           MOVE LOG5-ARQUIVO         TO LOG9-ARQUIVO.
+           MOVE LOG5-CHAVE-REG       TO LOG9-CHAVE-REG.
+           MOVE LOG5-CAMPO           TO LOG9-CAMPO.
+           MOVE LOG5-VALOR-ANTERIOR  TO LOG9-VALOR-ANTERIOR.
+           MOVE LOG5-VALOR-ATUAL     TO LOG9-VALOR-ATUAL.
+           MOVE LOG5-TERMINAL        TO LOG9-TERMINAL.
+           MOVE DATA-ATUAL-W         TO LOG9-DATA-ARQUIVAMENTO.
+           WRITE REG-LOG900.
+           IF   ST-LOG900 NOT EQUAL "00"
+                DISPLAY "ERRO GRAVACAO LOG900 (LOG005): " ST-LOG900
+                GO TO ARQUIVA-LOG005-EXIT.
+           ADD  1 TO QTDE-ARQ-LOG005-W.
+
+           DELETE LOG005
+               INVALID KEY CONTINUE.
+           ADD  1 TO QTDE-EXC-LOG005-W.
+
+       ARQUIVA-LOG005-EXIT. EXIT.
+
+       EXIBE-RESUMO SECTION.
+           DISPLAY "LOG003 - ARQUIVADOS: " QTDE-ARQ-LOG003-W
+                   "  EXCLUIDOS: "         QTDE-EXC-LOG003-W.
+           DISPLAY "LOG005 - ARQUIVADOS: " QTDE-ARQ-LOG005-W
+                   "  EXCLUIDOS: "         QTDE-EXC-LOG005-W.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE LOG003 LOG005 LOG900.
+
+       END PROGRAM LOGP011.
