@@ -0,0 +1,358 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGP013.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: ROTINA COMPANHEIRA DE "VER HISTORICO", CHAMADA POR
+      *        QUALQUER TELA DE MANUTENCAO (CGP001T, LBP023T, LBP026T,
+      *        LBP027T, LBP029T E DEMAIS PARA OS QUAIS LBP103
+      *        DESPACHA VIA CHAMAR-POP-UP) PARA IMPRIMIR A TRILHA DE
+      *        ALTERACOES DE LOG003/LOG005 DO ARQUIVO/CHAVE ATUAL DA
+      *        TELA, NOS MESMOS MOLDES DE CONSULTA DE LOGP010/011/012,
+      *        PORTANTO FILTRADA POR UM UNICO REGISTRO EM VEZ DE UM
+      *        PERIODO/USUARIO INTEIRO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY LOGX003.
+
+           COPY LOGX005.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY LOGW003.
+
+           COPY LOGW005.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  PRIMEIRA-VEZ          PIC 9        VALUE 1.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-LOG003             PIC XX       VALUE SPACES.
+           05  ST-LOG005             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-LOG003            PIC 9        VALUE ZEROS.
+              88  FIM-LOG003-TRUE       VALUE 1.
+           05  FIM-LOG005            PIC 9        VALUE ZEROS.
+              88  FIM-LOG005-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-HIST-W           PIC 9(3)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           COPY "PARAMETR".
+
+       01  HISTORICO-ENTRADA-W.
+           05  PERIODO-HIST-W        PIC 9(14)    VALUE ZEROS.
+           05  ORIGEM-HIST-W         PIC X(6)     VALUE SPACES.
+           05  USUARIO-HIST-W        PIC X(5)     VALUE SPACES.
+           05  OPERACAO-HIST-W       PIC X(12)    VALUE SPACES.
+           05  CAMPO-HIST-W          PIC X(20)    VALUE SPACES.
+           05  VALANT-HIST-W         PIC X(40)    VALUE SPACES.
+           05  VALATU-HIST-W         PIC X(40)    VALUE SPACES.
+
+       01  TAB-HISTORICO.
+           05  HIST-OCR OCCURS 200 TIMES INDEXED BY HIST-IDX.
+               10  PERIODO-HIST-TAB  PIC 9(14).
+               10  ORIGEM-HIST-TAB   PIC X(6).
+               10  USUARIO-HIST-TAB  PIC X(5).
+               10  OPERACAO-HIST-TAB PIC X(12).
+               10  CAMPO-HIST-TAB    PIC X(20).
+               10  VALANT-HIST-TAB   PIC X(40).
+               10  VALATU-HIST-TAB   PIC X(40).
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(90)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(8)    VALUE SPACES.
+           05  FILLER                PIC X(18)   VALUE
+               "HISTORICO DE ".
+           05  ARQUIVO-REL           PIC X(8)    VALUE SPACES.
+           05  FILLER                PIC X(3)    VALUE " - ".
+           05  CHAVE-REL             PIC X(20)   VALUE SPACES.
+       01  CAB03.
+           05  FILLER                PIC X(110)  VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(25)   VALUE
+               "DATA     HORA   ORIGEM".
+           05  FILLER                PIC X(23)   VALUE
+               "USUARIO OPERACAO".
+           05  FILLER                PIC X(62)   VALUE
+               "CAMPO                VALOR ANTERIOR          VALOR
+      -    " ATUAL".
+
+       01  LINDET.
+           05  DATA-REL              PIC 9(8)    VALUE ZEROS.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  HORA-REL              PIC 9(6)    VALUE ZEROS.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  ORIGEM-DET-REL        PIC X(6)    VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  USUARIO-DET-REL       PIC X(5)    VALUE SPACES.
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  OPERACAO-DET-REL      PIC X(12)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  CAMPO-DET-REL         PIC X(20)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  VALANT-DET-REL        PIC X(25)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  VALATU-DET-REL        PIC X(25)   VALUE SPACES.
+
+       01  LINTOT.
+           05  FILLER                PIC X(22)   VALUE
+               "TOTAL DE OCORRENCIAS:".
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  TOTAL-HIST-REL        PIC ZZ9.
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-LOGP013.
+           05  ARQUIVO-LOGP013         PIC X(008).
+      *    ARQUIVO-LOGP013 - LOG3-ARQUIVO/LOG5-ARQUIVO da tela que
+      *    esta' pedindo o historico (ex.: "LBD023 ").
+           05  CHAVE-LOGP013           PIC X(020).
+      *    CHAVE-LOGP013 - LOG3-CHAVE-REG/LOG5-CHAVE-REG do registro
+      *    atual da tela (mesmo formato gravado pela tela na hora de
+      *    logar a alteracao, alinhado a esquerda).
+           05  LOGP013-RETORNO         PIC X(002).
+      *    LOGP013-RETORNO = "00" impresso  "01" nada encontrado
+      *    "02" erro de abertura de arquivo (ver DISPLAY no console)
+
+       PROCEDURE DIVISION USING PARAMETROS-LOGP013.
+
+       MAIN-PROCESS SECTION.
+           IF   PRIMEIRA-VEZ EQUAL 1
+                PERFORM ABRE-ARQUIVOS
+                MOVE 0 TO PRIMEIRA-VEZ.
+
+           MOVE "00" TO LOGP013-RETORNO.
+           IF   ERRO-W EQUAL 1
+                MOVE "02" TO LOGP013-RETORNO
+                GO TO MAIN-PROCESS-EXIT.
+
+           MOVE ZEROS TO QTDE-HIST-W FIM-LOG003 FIM-LOG005.
+           PERFORM POSICIONA-LOG003.
+           PERFORM POSICIONA-LOG005.
+           PERFORM CARREGA-LOG003 UNTIL FIM-LOG003-TRUE.
+           PERFORM CARREGA-LOG005 UNTIL FIM-LOG005-TRUE.
+
+           IF   QTDE-HIST-W EQUAL ZEROS
+                MOVE "01" TO LOGP013-RETORNO
+                GO TO MAIN-PROCESS-EXIT.
+
+           PERFORM IMPRIME-RELATORIO.
+
+       MAIN-PROCESS-EXIT. EXIT PROGRAM.
+
+      *----------------------------------------------------------------
+      *    ABRE-ARQUIVOS - abre LOG003/LOG005 uma unica vez por sessao
+      *    (guarda PRIMEIRA-VEZ, nos mesmos moldes de 005-ABRIR-LBD023
+      *    em LBP023V) e os mantem abertos entre chamadas seguintes;
+      *    RELAT (impressora) e' aberto/fechado a cada chamada dentro
+      *    de IMPRIME-RELATORIO, pois cada pedido de historico gera
+      *    uma impressao propria.
+      *----------------------------------------------------------------
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "LOG003" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG003.
+           MOVE "LOG005" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG005.
+           CLOSE CONTROLE.
+
+           OPEN INPUT LOG003 LOG005.
+           IF   ST-LOG003 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LOG003: " ST-LOG003
+                MOVE 1 TO ERRO-W.
+           IF   ST-LOG005 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LOG005: " ST-LOG005
+                MOVE 1 TO ERRO-W.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       POSICIONA-LOG003 SECTION.
+           MOVE ARQUIVO-LOGP013 TO LOG3-ARQUIVO.
+           MOVE ZEROS           TO LOG3-PERIODO.
+           START LOG003 KEY IS NOT LESS LOG3-CH-ARQUIVO
+               INVALID KEY
+                   MOVE 1 TO FIM-LOG003.
+
+       POSICIONA-LOG005 SECTION.
+           MOVE ARQUIVO-LOGP013 TO LOG5-ARQUIVO.
+           MOVE ZEROS           TO LOG5-PERIODO.
+           START LOG005 KEY IS NOT LESS LOG5-CH-ARQUIVO
+               INVALID KEY
+                   MOVE 1 TO FIM-LOG005.
+
+      *----------------------------------------------------------------
+      *    CARREGA-LOG003/CARREGA-LOG005 - percorrem o arquivo pela
+      *    chave alternativa de ARQUIVO (agrupa por arquivo, depois
+      *    por periodo), param assim que o arquivo muda, e guardam na
+      *    tabela apenas os registros cuja CHAVE-REG bate com a chave
+      *    pedida.
+      *----------------------------------------------------------------
+       CARREGA-LOG003 SECTION.
+           READ LOG003 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LOG003
+                   GO TO CARREGA-LOG003-EXIT.
+
+           IF   LOG3-ARQUIVO NOT EQUAL ARQUIVO-LOGP013
+                MOVE 1 TO FIM-LOG003
+                GO TO CARREGA-LOG003-EXIT.
+
+           IF   LOG3-CHAVE-REG EQUAL CHAVE-LOGP013
+                MOVE LOG3-PERIODO  TO PERIODO-HIST-W
+                MOVE "LOG003"      TO ORIGEM-HIST-W
+                MOVE LOG3-USUARIO  TO USUARIO-HIST-W
+                MOVE LOG3-OPERACAO TO OPERACAO-HIST-W
+                MOVE LOG3-CAMPO    TO CAMPO-HIST-W
+                MOVE LOG3-VALOR-ANTERIOR TO VALANT-HIST-W
+                MOVE LOG3-VALOR-ATUAL    TO VALATU-HIST-W
+                PERFORM INSERE-HISTORICO
+           END-IF.
+
+       CARREGA-LOG003-EXIT. EXIT.
+
+       CARREGA-LOG005 SECTION.
+           READ LOG005 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LOG005
+                   GO TO CARREGA-LOG005-EXIT.
+
+           IF   LOG5-ARQUIVO NOT EQUAL ARQUIVO-LOGP013
+                MOVE 1 TO FIM-LOG005
+                GO TO CARREGA-LOG005-EXIT.
+
+           IF   LOG5-CHAVE-REG EQUAL CHAVE-LOGP013
+                MOVE LOG5-PERIODO  TO PERIODO-HIST-W
+                MOVE "LOG005"      TO ORIGEM-HIST-W
+                MOVE LOG5-USUARIO  TO USUARIO-HIST-W
+                MOVE LOG5-OPERACAO TO OPERACAO-HIST-W
+                MOVE LOG5-CAMPO    TO CAMPO-HIST-W
+                MOVE LOG5-VALOR-ANTERIOR TO VALANT-HIST-W
+                MOVE LOG5-VALOR-ATUAL    TO VALATU-HIST-W
+                PERFORM INSERE-HISTORICO
+           END-IF.
+
+       CARREGA-LOG005-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    INSERE-HISTORICO - insere na tabela ja' na posicao correta
+      *    da ordenacao cronologica por PERIODO-HIST-TAB, nos mesmos
+      *    moldes de INSERE-LOG-TABELA/DESLOCA-LOG-TABELA de LOGP012.
+      *----------------------------------------------------------------
+       INSERE-HISTORICO SECTION.
+           IF   QTDE-HIST-W NOT LESS 200
+                DISPLAY "AVISO: LIMITE DE 200 OCORRENCIAS ATINGIDO - "
+                        "HISTORICO TRUNCADO"
+                GO TO INSERE-HISTORICO-EXIT.
+
+           ADD 1 TO QTDE-HIST-W.
+           SET HIST-IDX TO QTDE-HIST-W.
+           PERFORM DESLOCA-HISTORICO
+               UNTIL HIST-IDX EQUAL 1
+                  OR PERIODO-HIST-TAB(HIST-IDX - 1) NOT GREATER
+                                                     PERIODO-HIST-W.
+
+           MOVE PERIODO-HIST-W  TO PERIODO-HIST-TAB(HIST-IDX).
+           MOVE ORIGEM-HIST-W   TO ORIGEM-HIST-TAB(HIST-IDX).
+           MOVE USUARIO-HIST-W  TO USUARIO-HIST-TAB(HIST-IDX).
+           MOVE OPERACAO-HIST-W TO OPERACAO-HIST-TAB(HIST-IDX).
+           MOVE CAMPO-HIST-W    TO CAMPO-HIST-TAB(HIST-IDX).
+           MOVE VALANT-HIST-W   TO VALANT-HIST-TAB(HIST-IDX).
+           MOVE VALATU-HIST-W   TO VALATU-HIST-TAB(HIST-IDX).
+
+       INSERE-HISTORICO-EXIT. EXIT.
+
+       DESLOCA-HISTORICO SECTION.
+           MOVE PERIODO-HIST-TAB(HIST-IDX - 1)  TO
+                PERIODO-HIST-TAB(HIST-IDX).
+           MOVE ORIGEM-HIST-TAB(HIST-IDX - 1)   TO
+                ORIGEM-HIST-TAB(HIST-IDX).
+           MOVE USUARIO-HIST-TAB(HIST-IDX - 1)  TO
+                USUARIO-HIST-TAB(HIST-IDX).
+           MOVE OPERACAO-HIST-TAB(HIST-IDX - 1) TO
+                OPERACAO-HIST-TAB(HIST-IDX).
+           MOVE CAMPO-HIST-TAB(HIST-IDX - 1)    TO
+                CAMPO-HIST-TAB(HIST-IDX).
+           MOVE VALANT-HIST-TAB(HIST-IDX - 1)   TO
+                VALANT-HIST-TAB(HIST-IDX).
+           MOVE VALATU-HIST-TAB(HIST-IDX - 1)   TO
+                VALATU-HIST-TAB(HIST-IDX).
+           SET HIST-IDX DOWN BY 1.
+
+       IMPRIME-RELATORIO SECTION.
+           OPEN OUTPUT RELAT.
+           MOVE ARQUIVO-LOGP013 TO ARQUIVO-REL.
+           MOVE CHAVE-LOGP013   TO CHAVE-REL.
+           PERFORM CABECALHO.
+           PERFORM VARYING HIST-IDX FROM 1 BY 1
+                   UNTIL HIST-IDX GREATER QTDE-HIST-W
+                   PERFORM IMPRIME-LINHA-HIST
+           END-PERFORM.
+           MOVE QTDE-HIST-W TO TOTAL-HIST-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+           CLOSE RELAT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-LINHA-HIST SECTION.
+           IF   LIN GREATER 56
+                PERFORM CABECALHO.
+           MOVE PERIODO-HIST-TAB(HIST-IDX)(1:8) TO DATA-REL.
+           MOVE PERIODO-HIST-TAB(HIST-IDX)(9:6) TO HORA-REL.
+           MOVE ORIGEM-HIST-TAB(HIST-IDX)       TO ORIGEM-DET-REL.
+           MOVE USUARIO-HIST-TAB(HIST-IDX)      TO USUARIO-DET-REL.
+           MOVE OPERACAO-HIST-TAB(HIST-IDX)     TO OPERACAO-DET-REL.
+           MOVE CAMPO-HIST-TAB(HIST-IDX)        TO CAMPO-DET-REL.
+           MOVE VALANT-HIST-TAB(HIST-IDX)       TO VALANT-DET-REL.
+           MOVE VALATU-HIST-TAB(HIST-IDX)       TO VALATU-DET-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+
+       END PROGRAM LOGP013.
