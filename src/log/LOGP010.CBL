@@ -0,0 +1,354 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGP010.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: CONSULTA CONSOLIDADA DE LOG003 E LOG005 POR USUARIO
+      *        E/OU PERIODO, IMPRESSA EM ORDEM CRONOLOGICA UNICA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY LOGX003.
+
+           COPY LOGX005.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY LOGW003.
+
+           COPY LOGW005.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-LOG003             PIC XX       VALUE SPACES.
+           05  ST-LOG005             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+      *    ERRO-W - flag que controla se houve erro de abertura arquivo
+           05  FIM-LOG003            PIC 9        VALUE ZEROS.
+              88  FIM-LOG003-TRUE       VALUE 1.
+           05  FIM-LOG005            PIC 9        VALUE ZEROS.
+              88  FIM-LOG005-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-LOG-W            PIC 9(4)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  USUARIO-PARM          PIC X(5)     VALUE SPACES.
+      *    USUARIO-PARM - em branco consulta todos os usuarios
+           05  DATA-INICIAL-W        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-W          PIC 9(8)     VALUE ZEROS.
+           05  PERIODO-INICIAL-W     PIC 9(14)    VALUE ZEROS.
+           05  PERIODO-FINAL-W       PIC 9(14)    VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  LOG-ENTRADA-W.
+      *    Area-ponte usada para levar um registro de LOG003 ou LOG005
+      *    ja casado pelo filtro para dentro da tabela combinada
+           05  ORIGEM-PARM-W         PIC X(6).
+           05  PERIODO-PARM-W        PIC 9(14).
+           05  USUARIO-PARM-W        PIC X(5).
+           05  OPERACAO-PARM-W       PIC X(12).
+           05  ARQUIVO-PARM-W        PIC X(8).
+           05  CHAVE-PARM-W          PIC X(20).
+           05  CAMPO-PARM-W          PIC X(20).
+           05  ANTERIOR-PARM-W       PIC X(40).
+           05  ATUAL-PARM-W          PIC X(40).
+
+       01  TAB-LOG.
+           05  LOG-OCR OCCURS 2000 TIMES INDEXED BY LOG-IDX.
+               10  ORIGEM-TAB        PIC X(6).
+               10  PERIODO-TAB       PIC 9(14).
+               10  USUARIO-TAB       PIC X(5).
+               10  OPERACAO-TAB      PIC X(12).
+               10  ARQUIVO-TAB       PIC X(8).
+               10  CHAVE-REG-TAB     PIC X(20).
+               10  CAMPO-TAB         PIC X(20).
+               10  VALOR-ANTERIOR-TAB PIC X(40).
+               10  VALOR-ATUAL-TAB   PIC X(40).
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(90)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(110)  VALUE
+           "CONSULTA CONSOLIDADA DE AUDITORIA - LOG003/LOG005".
+       01  CAB03.
+           05  FILLER                PIC X(110)  VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(25)   VALUE
+               "DATA     HORA   ORIGEM".
+           05  FILLER                PIC X(35)   VALUE
+               "USUA OPERACAO     ARQUIVO".
+           05  FILLER                PIC X(50)   VALUE
+               "CHAVE                CAMPO".
+
+       01  LINDET.
+           05  DATA-REL              PIC 9(8)    VALUE ZEROS.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  HORA-REL              PIC 9(6)    VALUE ZEROS.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  ORIGEM-REL            PIC X(6)    VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  USUARIO-REL           PIC X(5)    VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  OPERACAO-REL          PIC X(12)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  ARQUIVO-REL           PIC X(8)    VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  CHAVE-REL             PIC X(20)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  CAMPO-REL             PIC X(15)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  ANTERIOR-REL          PIC X(10)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  ATUAL-REL             PIC X(10)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+
+       01  LINTOT.
+           05  FILLER                PIC X(22)   VALUE
+               "TOTAL DE OCORRENCIAS:".
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  TOTAL-LOG-REL         PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM ACUMULA-LOG003 UNTIL FIM-LOG003-TRUE
+                PERFORM ACUMULA-LOG005 UNTIL FIM-LOG005-TRUE
+                PERFORM CABECALHO
+                PERFORM VARYING LOG-IDX FROM 1 BY 1
+                        UNTIL LOG-IDX GREATER QTDE-LOG-W
+                        PERFORM IMPRIME-LINHA-LOG
+                END-PERFORM
+                PERFORM RODAPE
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "LOG003" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG003.
+           MOVE "LOG005" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG005.
+           CLOSE CONTROLE.
+
+           OPEN INPUT LOG003 LOG005.
+           IF   ST-LOG003 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LOG003: " ST-LOG003
+                MOVE 1 TO ERRO-W.
+           IF   ST-LOG005 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LOG005: " ST-LOG005
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "USUARIO (EM BRANCO = TODOS)............: "
+               WITH NO ADVANCING.
+           ACCEPT USUARIO-PARM.
+           DISPLAY "DATA INICIAL DO PERIODO (AAAAMMDD).....: "
+               WITH NO ADVANCING.
+           ACCEPT DATA-INICIAL-W.
+           DISPLAY "DATA FINAL   DO PERIODO (AAAAMMDD).....: "
+               WITH NO ADVANCING.
+           ACCEPT DATA-FINAL-W.
+
+           COMPUTE PERIODO-INICIAL-W = DATA-INICIAL-W * 1000000.
+           COMPUTE PERIODO-FINAL-W   = DATA-FINAL-W * 1000000 + 235959.
+           MOVE ZEROS TO QTDE-LOG-W.
+
+           IF   USUARIO-PARM NOT EQUAL SPACES
+                MOVE USUARIO-PARM      TO LOG3-USUARIO
+                MOVE PERIODO-INICIAL-W TO LOG3-PERIODO
+           ELSE
+                MOVE SPACES            TO LOG3-USUARIO
+                MOVE ZEROS             TO LOG3-PERIODO
+           END-IF.
+           START LOG003 KEY IS NOT LESS LOG3-CHAVE
+               INVALID KEY
+                   MOVE 1 TO FIM-LOG003.
+
+           IF   USUARIO-PARM NOT EQUAL SPACES
+                MOVE USUARIO-PARM      TO LOG5-USUARIO
+                MOVE PERIODO-INICIAL-W TO LOG5-PERIODO
+           ELSE
+                MOVE SPACES            TO LOG5-USUARIO
+                MOVE ZEROS             TO LOG5-PERIODO
+           END-IF.
+           START LOG005 KEY IS NOT LESS LOG5-CHAVE
+               INVALID KEY
+                   MOVE 1 TO FIM-LOG005.
+
+       ACUMULA-LOG003 SECTION.
+           READ LOG003 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LOG003
+                   GO TO ACUMULA-LOG003-EXIT.
+
+           IF   USUARIO-PARM NOT EQUAL SPACES
+           AND  LOG3-USUARIO NOT EQUAL USUARIO-PARM
+                MOVE 1 TO FIM-LOG003
+                GO TO ACUMULA-LOG003-EXIT.
+
+           IF   LOG3-PERIODO NOT LESS PERIODO-INICIAL-W
+           AND  LOG3-PERIODO NOT GREATER PERIODO-FINAL-W
+                MOVE "LOG003"            TO ORIGEM-PARM-W
+                MOVE LOG3-PERIODO        TO PERIODO-PARM-W
+                MOVE LOG3-USUARIO        TO USUARIO-PARM-W
+                MOVE LOG3-OPERACAO       TO OPERACAO-PARM-W
+                MOVE LOG3-ARQUIVO        TO ARQUIVO-PARM-W
+                MOVE LOG3-CHAVE-REG      TO CHAVE-PARM-W
+                MOVE LOG3-CAMPO          TO CAMPO-PARM-W
+                MOVE LOG3-VALOR-ANTERIOR TO ANTERIOR-PARM-W
+                MOVE LOG3-VALOR-ATUAL    TO ATUAL-PARM-W
+                PERFORM INSERE-LOG-TABELA.
+
+       ACUMULA-LOG003-EXIT. EXIT.
+
+       ACUMULA-LOG005 SECTION.
+           READ LOG005 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LOG005
+                   GO TO ACUMULA-LOG005-EXIT.
+
+           IF   USUARIO-PARM NOT EQUAL SPACES
+           AND  LOG5-USUARIO NOT EQUAL USUARIO-PARM
+                MOVE 1 TO FIM-LOG005
+                GO TO ACUMULA-LOG005-EXIT.
+
+           IF   LOG5-PERIODO NOT LESS PERIODO-INICIAL-W
+           AND  LOG5-PERIODO NOT GREATER PERIODO-FINAL-W
+                MOVE "LOG005"            TO ORIGEM-PARM-W
+                MOVE LOG5-PERIODO        TO PERIODO-PARM-W
+                MOVE LOG5-USUARIO        TO USUARIO-PARM-W
+                MOVE LOG5-OPERACAO       TO OPERACAO-PARM-W
+                MOVE LOG5-ARQUIVO        TO ARQUIVO-PARM-W
+                MOVE LOG5-CHAVE-REG      TO CHAVE-PARM-W
+                MOVE LOG5-CAMPO          TO CAMPO-PARM-W
+                MOVE LOG5-VALOR-ANTERIOR TO ANTERIOR-PARM-W
+                MOVE LOG5-VALOR-ATUAL    TO ATUAL-PARM-W
+                PERFORM INSERE-LOG-TABELA.
+
+       ACUMULA-LOG005-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    INSERE-LOG-TABELA - insere o registro casado (LOG-ENTRADA-W)
+      *    na tabela combinada ja na posicao cronologica correta
+      *    (insercao ordenada por PERIODO-TAB), para que LOG003 e
+      *    LOG005 saiam impressos entrelacados em ordem unica.
+      *----------------------------------------------------------------
+       INSERE-LOG-TABELA SECTION.
+           IF   QTDE-LOG-W NOT LESS 2000
+                DISPLAY "AVISO: LIMITE DE 2000 OCORRENCIAS ATINGIDO - "
+                        "RELATORIO TRUNCADO"
+                GO TO INSERE-LOG-TABELA-EXIT.
+
+           ADD 1 TO QTDE-LOG-W.
+           SET LOG-IDX TO QTDE-LOG-W.
+           PERFORM DESLOCA-LOG-TABELA
+               UNTIL LOG-IDX EQUAL 1
+                  OR PERIODO-TAB(LOG-IDX - 1) NOT GREATER
+                                                  PERIODO-PARM-W.
+
+           MOVE ORIGEM-PARM-W     TO ORIGEM-TAB(LOG-IDX).
+           MOVE PERIODO-PARM-W    TO PERIODO-TAB(LOG-IDX).
+           MOVE USUARIO-PARM-W    TO USUARIO-TAB(LOG-IDX).
+           MOVE OPERACAO-PARM-W   TO OPERACAO-TAB(LOG-IDX).
+           MOVE ARQUIVO-PARM-W    TO ARQUIVO-TAB(LOG-IDX).
+           MOVE CHAVE-PARM-W      TO CHAVE-REG-TAB(LOG-IDX).
+           MOVE CAMPO-PARM-W      TO CAMPO-TAB(LOG-IDX).
+           MOVE ANTERIOR-PARM-W   TO VALOR-ANTERIOR-TAB(LOG-IDX).
+           MOVE ATUAL-PARM-W      TO VALOR-ATUAL-TAB(LOG-IDX).
+
+       INSERE-LOG-TABELA-EXIT. EXIT.
+
+       DESLOCA-LOG-TABELA SECTION.
+           MOVE ORIGEM-TAB(LOG-IDX - 1)         TO ORIGEM-TAB(LOG-IDX).
+           MOVE PERIODO-TAB(LOG-IDX - 1)        TO PERIODO-TAB(LOG-IDX).
+           MOVE USUARIO-TAB(LOG-IDX - 1)        TO USUARIO-TAB(LOG-IDX).
+           MOVE OPERACAO-TAB(LOG-IDX - 1)       TO
+                OPERACAO-TAB(LOG-IDX).
+           MOVE ARQUIVO-TAB(LOG-IDX - 1)        TO ARQUIVO-TAB(LOG-IDX).
+           MOVE CHAVE-REG-TAB(LOG-IDX - 1)      TO
+                CHAVE-REG-TAB(LOG-IDX).
+           MOVE CAMPO-TAB(LOG-IDX - 1)          TO CAMPO-TAB(LOG-IDX).
+           MOVE VALOR-ANTERIOR-TAB(LOG-IDX - 1) TO
+                VALOR-ANTERIOR-TAB(LOG-IDX).
+           MOVE VALOR-ATUAL-TAB(LOG-IDX - 1)    TO
+                VALOR-ATUAL-TAB(LOG-IDX).
+           SET LOG-IDX DOWN BY 1.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-LINHA-LOG SECTION.
+           IF   LIN GREATER 54
+                PERFORM CABECALHO.
+           MOVE PERIODO-TAB(LOG-IDX)(1:8)  TO DATA-REL.
+           MOVE PERIODO-TAB(LOG-IDX)(9:6)  TO HORA-REL.
+           MOVE ORIGEM-TAB(LOG-IDX)        TO ORIGEM-REL.
+           MOVE USUARIO-TAB(LOG-IDX)       TO USUARIO-REL.
+           MOVE OPERACAO-TAB(LOG-IDX)      TO OPERACAO-REL.
+           MOVE ARQUIVO-TAB(LOG-IDX)       TO ARQUIVO-REL.
+           MOVE CHAVE-REG-TAB(LOG-IDX)     TO CHAVE-REL.
+           MOVE CAMPO-TAB(LOG-IDX)         TO CAMPO-REL.
+           MOVE VALOR-ANTERIOR-TAB(LOG-IDX) TO ANTERIOR-REL.
+           MOVE VALOR-ATUAL-TAB(LOG-IDX)   TO ATUAL-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+
+       RODAPE SECTION.
+           MOVE QTDE-LOG-W TO TOTAL-LOG-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE LOG003 LOG005 RELAT.
+
+       END PROGRAM LOGP010.
