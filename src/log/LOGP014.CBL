@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGP014.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: EXPORTACAO CONTINUA DE LOG003 E LOG005 PARA UM ARQUIVO
+      *        PLANO (FEED) CONSUMIDO POR FERRAMENTA EXTERNA DE
+      *        MONITORAMENTO. CADA EXECUCAO EXPORTA SOMENTE OS
+      *        REGISTROS POSTERIORES AO ULTIMO PERIODO JA EXPORTADO
+      *        PARA CADA USUARIO, CONTROLADO PELO CHECKPOINT LOG014,
+      *        PODENDO SER REPETIDA QUANTAS VEZES FOR PRECISO SEM
+      *        DUPLICAR OCORRENCIAS NO FEED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY LOGX003.
+
+           COPY LOGX005.
+
+           COPY LOGX014.
+
+           SELECT FEED ASSIGN TO PATH-FEED-W
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY LOGW003.
+
+           COPY LOGW005.
+
+           COPY LOGW014.
+
+       FD  FEED
+           LABEL RECORD IS OMITTED.
+       01  REG-FEED.
+           05  ORIGEM-FEED           PIC X(6).
+      *    ORIGEM-FEED = "LOG003" OU "LOG005"
+           05  USUARIO-FEED          PIC X(5).
+           05  PERIODO-FEED          PIC 9(14).
+      *    PERIODO-FEED = AAAAMMDDHHMMSS
+           05  OPERACAO-FEED         PIC X(12).
+           05  ARQUIVO-FEED          PIC X(8).
+           05  CHAVE-REG-FEED        PIC X(20).
+           05  CAMPO-FEED            PIC X(20).
+           05  VALOR-ANTERIOR-FEED   PIC X(40).
+           05  VALOR-ATUAL-FEED      PIC X(40).
+           05  TERMINAL-FEED         PIC X(10).
+      *    TERMINAL-FEED so' e' preenchido quando ORIGEM-FEED = LOG005
+           05  DATA-EXPORTACAO-FEED  PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-LOG003             PIC XX       VALUE SPACES.
+           05  ST-LOG005             PIC XX       VALUE SPACES.
+           05  ST-LOG014             PIC XX       VALUE SPACES.
+           05  ST-FEED               PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+      *    ERRO-W - flag que controla se houve erro de abertura arquivo
+           05  FIM-LOG003            PIC 9        VALUE ZEROS.
+              88  FIM-LOG003-TRUE       VALUE 1.
+           05  FIM-LOG005            PIC 9        VALUE ZEROS.
+              88  FIM-LOG005-TRUE       VALUE 1.
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  PATH-FEED-W           PIC X(60)    VALUE SPACES.
+           05  DATA-ATUAL-W          PIC 9(8)     VALUE ZEROS.
+           05  QTDE-EXP-LOG003-W     PIC 9(6)     VALUE ZEROS.
+           05  QTDE-EXP-LOG005-W     PIC 9(6)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                ACCEPT DATA-ATUAL-W FROM DATE YYYYMMDD
+                MOVE SPACES TO LOG3-USUARIO. MOVE ZEROS TO LOG3-PERIODO.
+                START LOG003 KEY IS NOT LESS LOG3-CHAVE
+                    INVALID KEY
+                        MOVE 1 TO FIM-LOG003
+                PERFORM EXPORTA-LOG003 UNTIL FIM-LOG003-TRUE
+
+                MOVE SPACES TO LOG5-USUARIO. MOVE ZEROS TO LOG5-PERIODO.
+                START LOG005 KEY IS NOT LESS LOG5-CHAVE
+                    INVALID KEY
+                        MOVE 1 TO FIM-LOG005
+                PERFORM EXPORTA-LOG005 UNTIL FIM-LOG005-TRUE
+
+                PERFORM EXIBE-RESUMO
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA              TO EMP-REC.
+           MOVE "LOG003" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG003.
+           MOVE "LOG005" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG005.
+           MOVE "LOG014" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG014.
+           CLOSE CONTROLE.
+
+           OPEN INPUT LOG003 LOG005.
+           IF   ST-LOG003 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LOG003: " ST-LOG003
+                MOVE 1 TO ERRO-W.
+           IF   ST-LOG005 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LOG005: " ST-LOG005
+                MOVE 1 TO ERRO-W.
+
+           OPEN I-O LOG014.
+           IF   ST-LOG014 EQUAL "35"
+                CLOSE LOG014       OPEN OUTPUT LOG014
+                CLOSE LOG014       OPEN I-O LOG014.
+           IF   ST-LOG014 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LOG014: " ST-LOG014
+                MOVE 1 TO ERRO-W.
+
+           IF   ERRO-W EQUAL 0
+                DISPLAY "ARQUIVO DE FEED A GERAR (CAMINHO COMPLETO): "
+                    WITH NO ADVANCING
+                ACCEPT PATH-FEED-W
+                OPEN EXTEND FEED
+                IF   ST-FEED EQUAL "35"
+                     OPEN OUTPUT FEED
+                END-IF
+                IF   ST-FEED NOT EQUAL "00"
+                     DISPLAY "ERRO ABERTURA FEED: " ST-FEED
+                     MOVE 1 TO ERRO-W
+                END-IF.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    EXPORTA-LOG003/EXPORTA-LOG005 - percorrem o respectivo
+      *    arquivo por completo (a chave primaria e' ordenada por
+      *    usuario, nao por periodo, logo nao ha como parar
+      *    antecipadamente olhando so' o periodo); para cada registro
+      *    e' consultado em LOG014 o ultimo periodo ja exportado para
+      *    aquele usuario/origem e, se o registro for posterior, ele e'
+      *    gravado no FEED e o checkpoint e' avancado na hora, de modo
+      *    que uma nova execucao - mesmo que interrompida no meio -
+      *    nunca repita nem perca uma ocorrencia.
+      *----------------------------------------------------------------
+       EXPORTA-LOG003 SECTION.
+           READ LOG003 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LOG003
+                   GO TO EXPORTA-LOG003-EXIT.
+
+           MOVE "LOG003"      TO ORIGEM-LOG14.
+           MOVE LOG3-USUARIO  TO USUARIO-LOG14.
+           PERFORM LOCALIZA-CHECKPOINT-LOG14.
+
+           IF   LOG3-PERIODO GREATER ULT-PERIODO-LOG14
+                MOVE "LOG003"             TO ORIGEM-FEED
+                MOVE LOG3-USUARIO         TO USUARIO-FEED
+                MOVE LOG3-PERIODO         TO PERIODO-FEED
+                MOVE LOG3-OPERACAO        TO OPERACAO-FEED
+                MOVE LOG3-ARQUIVO         TO ARQUIVO-FEED
+                MOVE LOG3-CHAVE-REG       TO CHAVE-REG-FEED
+                MOVE LOG3-CAMPO           TO CAMPO-FEED
+                MOVE LOG3-VALOR-ANTERIOR  TO VALOR-ANTERIOR-FEED
+                MOVE LOG3-VALOR-ATUAL     TO VALOR-ATUAL-FEED
+                MOVE SPACES               TO TERMINAL-FEED
+                MOVE DATA-ATUAL-W         TO DATA-EXPORTACAO-FEED
+                WRITE REG-FEED
+                ADD  1 TO QTDE-EXP-LOG003-W
+                MOVE LOG3-PERIODO         TO ULT-PERIODO-LOG14
+                PERFORM GRAVA-CHECKPOINT-LOG14.
+
+       EXPORTA-LOG003-EXIT. EXIT.
+
+       EXPORTA-LOG005 SECTION.
+           READ LOG005 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LOG005
+                   GO TO EXPORTA-LOG005-EXIT.
+
+           MOVE "LOG005"      TO ORIGEM-LOG14.
+           MOVE LOG5-USUARIO  TO USUARIO-LOG14.
+           PERFORM LOCALIZA-CHECKPOINT-LOG14.
+
+           IF   LOG5-PERIODO GREATER ULT-PERIODO-LOG14
+                MOVE "LOG005"             TO ORIGEM-FEED
+                MOVE LOG5-USUARIO         TO USUARIO-FEED
+                MOVE LOG5-PERIODO         TO PERIODO-FEED
+                MOVE LOG5-OPERACAO        TO OPERACAO-FEED
+                MOVE LOG5-ARQUIVO         TO ARQUIVO-FEED
+                MOVE LOG5-CHAVE-REG       TO CHAVE-REG-FEED
+                MOVE LOG5-CAMPO           TO CAMPO-FEED
+                MOVE LOG5-VALOR-ANTERIOR  TO VALOR-ANTERIOR-FEED
+                MOVE LOG5-VALOR-ATUAL     TO VALOR-ATUAL-FEED
+                MOVE LOG5-TERMINAL        TO TERMINAL-FEED
+                MOVE DATA-ATUAL-W         TO DATA-EXPORTACAO-FEED
+                WRITE REG-FEED
+                ADD  1 TO QTDE-EXP-LOG005-W
+                MOVE LOG5-PERIODO         TO ULT-PERIODO-LOG14
+                PERFORM GRAVA-CHECKPOINT-LOG14.
+
+       EXPORTA-LOG005-EXIT. EXIT.
+
+       LOCALIZA-CHECKPOINT-LOG14 SECTION.
+           MOVE ZEROS TO ULT-PERIODO-LOG14.
+           READ LOG014
+               INVALID KEY CONTINUE
+           END-READ.
+           IF   ST-LOG014 EQUAL "00"
+                CONTINUE
+           ELSE
+                MOVE ZEROS TO ULT-PERIODO-LOG14.
+
+       GRAVA-CHECKPOINT-LOG14 SECTION.
+           IF   ST-LOG014 EQUAL "00"
+                REWRITE REG-LOG014
+           ELSE
+                WRITE REG-LOG014
+                    INVALID KEY CONTINUE
+                END-WRITE
+                MOVE "00" TO ST-LOG014.
+
+       EXIBE-RESUMO SECTION.
+           DISPLAY "LOG003 - REGISTROS EXPORTADOS PARA O FEED: "
+                   QTDE-EXP-LOG003-W.
+           DISPLAY "LOG005 - REGISTROS EXPORTADOS PARA O FEED: "
+                   QTDE-EXP-LOG005-W.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE LOG003 LOG005 LOG014 FEED.
+
+       END PROGRAM LOGP014.
