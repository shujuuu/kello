@@ -0,0 +1,399 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGP012.
+       AUTHOR. COBOLware Services Ltda.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELATORIO DE ALERTA DE ACESSO FORA DO HORARIO COMERCIAL
+      *        (ANTES DAS 07:00, DEPOIS DAS 22:00 OU EM FIM DE SEMANA)
+      *        EM LOG003/LOG005, AGRUPADO POR USUARIO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CAPX001.
+
+           COPY LOGX003.
+
+           COPY LOGX005.
+
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CAPW001.
+
+           COPY LOGW003.
+
+           COPY LOGW005.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER                PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
+           05  ST-LOG003             PIC XX       VALUE SPACES.
+           05  ST-LOG005             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  FIM-LOG003            PIC 9        VALUE ZEROS.
+              88  FIM-LOG003-TRUE       VALUE 1.
+           05  FIM-LOG005            PIC 9        VALUE ZEROS.
+              88  FIM-LOG005-TRUE       VALUE 1.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  QTDE-LOG-W            PIC 9(4)     VALUE ZEROS.
+           05  NOME-IMPRESSORA       PIC X(20)    VALUE "PRN".
+           05  EMP-REFERENCIA.
+               10  VAR1              PIC X        VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X        VALUE "\".
+               10  ARQ-REC           PIC X(7).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(12).
+           05  DATA-INICIAL-W        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-W          PIC 9(8)     VALUE ZEROS.
+           05  PERIODO-INICIAL-W     PIC 9(14)    VALUE ZEROS.
+           05  PERIODO-FINAL-W       PIC 9(14)    VALUE ZEROS.
+           05  USUARIO-ANT-W         PIC X(5)     VALUE SPACES.
+      *    USUARIO-ANT-W - controla a quebra de grupo na impressao
+           05  DATA-TESTE-W          PIC 9(8)     VALUE ZEROS.
+           05  HORA-TESTE-W          PIC 9(6)     VALUE ZEROS.
+           05  FORA-HORARIO-W        PIC 9        VALUE ZEROS.
+              88  FORA-HORARIO-TRUE     VALUE 1.
+           05  MOTIVO-W              PIC X(15)    VALUE SPACES.
+           05  ANO-Z                 PIC 9(4)     VALUE ZEROS.
+           05  MES-Z                 PIC 9(2)     VALUE ZEROS.
+           05  DIA-Z                 PIC 9(2)     VALUE ZEROS.
+           05  K-Z                   PIC 9(2)     VALUE ZEROS.
+           05  J-Z                   PIC 9(2)     VALUE ZEROS.
+           05  QUOC1-Z               PIC 9(2)     VALUE ZEROS.
+           05  QUOC2-Z               PIC 9(2)     VALUE ZEROS.
+           05  QUOC3-Z               PIC 9(2)     VALUE ZEROS.
+           05  QUOC4-Z               PIC 9(3)     VALUE ZEROS.
+           05  SOMA-Z                PIC 9(4)     VALUE ZEROS.
+           05  DIA-SEMANA-Z          PIC 9        VALUE ZEROS.
+      *    DIA-SEMANA-Z (congruencia de Zeller) - 0=SABADO 1=DOMINGO
+      *    2=SEGUNDA 3=TERCA 4=QUARTA 5=QUINTA 6=SEXTA
+           COPY "PARAMETR".
+
+       01  LOG-ENTRADA-W.
+           05  CHAVE-ORDEM-PARM-W.
+               10  USUARIO-PARM-W    PIC X(5).
+               10  PERIODO-PARM-W    PIC 9(14).
+           05  ORIGEM-PARM-W         PIC X(6).
+           05  OPERACAO-PARM-W       PIC X(12).
+           05  ARQUIVO-PARM-W        PIC X(8).
+           05  CHAVE-PARM-W          PIC X(20).
+           05  MOTIVO-PARM-W         PIC X(15).
+
+       01  TAB-LOG.
+           05  LOG-OCR OCCURS 2000 TIMES INDEXED BY LOG-IDX.
+               10  CHAVE-ORDEM-TAB.
+                   15  USUARIO-TAB   PIC X(5).
+                   15  PERIODO-TAB   PIC 9(14).
+               10  ORIGEM-TAB        PIC X(6).
+               10  OPERACAO-TAB      PIC X(12).
+               10  ARQUIVO-TAB       PIC X(8).
+               10  CHAVE-REG-TAB     PIC X(20).
+               10  MOTIVO-TAB        PIC X(15).
+
+       01  CAB01.
+           05  EMPRESA-REL           PIC X(90)   VALUE SPACES.
+           05  FILLER                PIC X(13)   VALUE SPACES.
+           05  FILLER                PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL               PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER                PIC X(110)  VALUE
+           "ALERTA DE ACESSO FORA DO HORARIO - LOG003/LOG005".
+       01  CAB03.
+           05  FILLER                PIC X(110)  VALUE ALL "=".
+       01  CAB04.
+           05  FILLER                PIC X(25)   VALUE
+               "DATA     HORA   ORIGEM".
+           05  FILLER                PIC X(35)   VALUE
+               "OPERACAO     ARQUIVO".
+           05  FILLER                PIC X(50)   VALUE
+               "CHAVE                MOTIVO".
+
+       01  LINGRUPO.
+           05  FILLER                PIC X(9)    VALUE
+               "USUARIO: ".
+           05  USUARIO-GRP-REL       PIC X(5)    VALUE SPACES.
+
+       01  LINDET.
+           05  DATA-REL              PIC 9(8)    VALUE ZEROS.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  HORA-REL              PIC 9(6)    VALUE ZEROS.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  ORIGEM-REL            PIC X(6)    VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  OPERACAO-REL          PIC X(12)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  ARQUIVO-REL           PIC X(8)    VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  CHAVE-REL             PIC X(20)   VALUE SPACES.
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  MOTIVO-REL            PIC X(15)   VALUE SPACES.
+
+       01  LINTOT.
+           05  FILLER                PIC X(22)   VALUE
+               "TOTAL DE OCORRENCIAS:".
+           05  FILLER                PIC X(1)    VALUE SPACES.
+           05  TOTAL-LOG-REL         PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-ARQUIVOS.
+           IF   ERRO-W EQUAL 0
+                PERFORM SOLICITA-PARAMETROS
+                PERFORM ACUMULA-LOG003 UNTIL FIM-LOG003-TRUE
+                PERFORM ACUMULA-LOG005 UNTIL FIM-LOG005-TRUE
+                PERFORM CABECALHO
+                PERFORM VARYING LOG-IDX FROM 1 BY 1
+                        UNTIL LOG-IDX GREATER QTDE-LOG-W
+                        PERFORM IMPRIME-LINHA-LOG
+                END-PERFORM
+                PERFORM RODAPE
+                PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS SECTION.
+           MOVE ZEROS TO PAG-W ERRO-W.
+           OPEN INPUT CONTROLE.
+           IF   ST-CONTROLE NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA CONTROLE: " ST-CONTROLE
+                MOVE 1 TO ERRO-W
+                GO TO ABRE-ARQUIVOS-EXIT.
+
+           READ CONTROLE.
+           MOVE EMPRESA          TO EMP-REC.
+           MOVE NOME-EMPRESA     TO EMPRESA-REL.
+           MOVE "LOG003" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG003.
+           MOVE "LOG005" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOG005.
+           CLOSE CONTROLE.
+
+           OPEN INPUT LOG003 LOG005.
+           IF   ST-LOG003 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LOG003: " ST-LOG003
+                MOVE 1 TO ERRO-W.
+           IF   ST-LOG005 NOT EQUAL "00"
+                DISPLAY "ERRO ABERTURA LOG005: " ST-LOG005
+                MOVE 1 TO ERRO-W.
+           IF   ERRO-W EQUAL 0
+                OPEN OUTPUT RELAT.
+
+       ABRE-ARQUIVOS-EXIT. EXIT.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "DATA INICIAL DO PERIODO (AAAAMMDD).....: "
+               WITH NO ADVANCING.
+           ACCEPT DATA-INICIAL-W.
+           DISPLAY "DATA FINAL   DO PERIODO (AAAAMMDD).....: "
+               WITH NO ADVANCING.
+           ACCEPT DATA-FINAL-W.
+
+           COMPUTE PERIODO-INICIAL-W = DATA-INICIAL-W * 1000000.
+           COMPUTE PERIODO-FINAL-W   = DATA-FINAL-W * 1000000 + 235959.
+           MOVE ZEROS TO QTDE-LOG-W.
+
+           MOVE SPACES            TO LOG3-USUARIO.
+           MOVE PERIODO-INICIAL-W TO LOG3-PERIODO.
+           START LOG003 KEY IS NOT LESS LOG3-CHAVE
+               INVALID KEY
+                   MOVE 1 TO FIM-LOG003.
+
+           MOVE SPACES            TO LOG5-USUARIO.
+           MOVE PERIODO-INICIAL-W TO LOG5-PERIODO.
+           START LOG005 KEY IS NOT LESS LOG5-CHAVE
+               INVALID KEY
+                   MOVE 1 TO FIM-LOG005.
+
+      *----------------------------------------------------------------
+      *    ACUMULA-LOG003/ACUMULA-LOG005 - como a chave primaria de
+      *    LOG003/LOG005 e' ordenada por USUARIO e depois por PERIODO
+      *    (nao por PERIODO isoladamente), e o filtro aqui e' por
+      *    periodo sem usuario fixo, o arquivo e' lido por completo ate
+      *    o fim (sem START/STOP antecipado por periodo); cada registro
+      *    e' testado e so' os que caem fora do horario comercial
+      *    entram na tabela.
+      *----------------------------------------------------------------
+       ACUMULA-LOG003 SECTION.
+           READ LOG003 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LOG003
+                   GO TO ACUMULA-LOG003-EXIT.
+
+           IF   LOG3-PERIODO NOT LESS PERIODO-INICIAL-W
+           AND  LOG3-PERIODO NOT GREATER PERIODO-FINAL-W
+                MOVE LOG3-PERIODO(1:8) TO DATA-TESTE-W
+                MOVE LOG3-PERIODO(9:6) TO HORA-TESTE-W
+                PERFORM VERIFICA-FORA-HORARIO
+                IF   FORA-HORARIO-TRUE
+                     MOVE LOG3-USUARIO        TO USUARIO-PARM-W
+                     MOVE LOG3-PERIODO        TO PERIODO-PARM-W
+                     MOVE "LOG003"            TO ORIGEM-PARM-W
+                     MOVE LOG3-OPERACAO       TO OPERACAO-PARM-W
+                     MOVE LOG3-ARQUIVO        TO ARQUIVO-PARM-W
+                     MOVE LOG3-CHAVE-REG      TO CHAVE-PARM-W
+                     MOVE MOTIVO-W            TO MOTIVO-PARM-W
+                     PERFORM INSERE-LOG-TABELA.
+
+       ACUMULA-LOG003-EXIT. EXIT.
+
+       ACUMULA-LOG005 SECTION.
+           READ LOG005 NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-LOG005
+                   GO TO ACUMULA-LOG005-EXIT.
+
+           IF   LOG5-PERIODO NOT LESS PERIODO-INICIAL-W
+           AND  LOG5-PERIODO NOT GREATER PERIODO-FINAL-W
+                MOVE LOG5-PERIODO(1:8) TO DATA-TESTE-W
+                MOVE LOG5-PERIODO(9:6) TO HORA-TESTE-W
+                PERFORM VERIFICA-FORA-HORARIO
+                IF   FORA-HORARIO-TRUE
+                     MOVE LOG5-USUARIO        TO USUARIO-PARM-W
+                     MOVE LOG5-PERIODO        TO PERIODO-PARM-W
+                     MOVE "LOG005"            TO ORIGEM-PARM-W
+                     MOVE LOG5-OPERACAO       TO OPERACAO-PARM-W
+                     MOVE LOG5-ARQUIVO        TO ARQUIVO-PARM-W
+                     MOVE LOG5-CHAVE-REG      TO CHAVE-PARM-W
+                     MOVE MOTIVO-W            TO MOTIVO-PARM-W
+                     PERFORM INSERE-LOG-TABELA.
+
+       ACUMULA-LOG005-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    VERIFICA-FORA-HORARIO - classifica DATA-TESTE-W/HORA-TESTE-W
+      *    como fora do horario comercial quando cai em fim de semana
+      *    (DIA-SEMANA-Z 0 ou 1, calculado por CALCULA-DIA-SEMANA) ou,
+      *    em dia util, antes das 07:00 ou as 22:00 ou depois.
+      *----------------------------------------------------------------
+       VERIFICA-FORA-HORARIO SECTION.
+           MOVE ZEROS  TO FORA-HORARIO-W.
+           MOVE SPACES TO MOTIVO-W.
+           PERFORM CALCULA-DIA-SEMANA.
+           IF   DIA-SEMANA-Z EQUAL 0 OR DIA-SEMANA-Z EQUAL 1
+                MOVE 1                TO FORA-HORARIO-W
+                MOVE "FIM DE SEMANA"  TO MOTIVO-W
+           ELSE
+                IF   HORA-TESTE-W LESS 070000
+                     MOVE 1                TO FORA-HORARIO-W
+                     MOVE "ANTES DAS 07:00" TO MOTIVO-W
+                ELSE
+                     IF   HORA-TESTE-W NOT LESS 220000
+                          MOVE 1                TO FORA-HORARIO-W
+                          MOVE "APOS AS 22:00"   TO MOTIVO-W.
+
+      *----------------------------------------------------------------
+      *    CALCULA-DIA-SEMANA - congruencia de Zeller sobre
+      *    DATA-TESTE-W (AAAAMMDD), sem uso de FUNCTION intrinseca;
+      *    cada divisao inteira e' isolada em seu proprio campo para
+      *    garantir o truncamento correto a cada passo da formula.
+      *----------------------------------------------------------------
+       CALCULA-DIA-SEMANA SECTION.
+           MOVE DATA-TESTE-W(1:4) TO ANO-Z.
+           MOVE DATA-TESTE-W(5:2) TO MES-Z.
+           MOVE DATA-TESTE-W(7:2) TO DIA-Z.
+           IF   MES-Z LESS 3
+                COMPUTE MES-Z = MES-Z + 12
+                COMPUTE ANO-Z = ANO-Z - 1
+           END-IF.
+           COMPUTE J-Z     = ANO-Z / 100.
+           COMPUTE K-Z     = ANO-Z - (J-Z * 100).
+           COMPUTE QUOC1-Z = ((MES-Z + 1) * 26) / 10.
+           COMPUTE QUOC2-Z = K-Z / 4.
+           COMPUTE QUOC3-Z = J-Z / 4.
+           COMPUTE SOMA-Z  = DIA-Z + QUOC1-Z + K-Z + QUOC2-Z +
+                              QUOC3-Z + (5 * J-Z).
+           COMPUTE QUOC4-Z = SOMA-Z / 7.
+           COMPUTE DIA-SEMANA-Z = SOMA-Z - (QUOC4-Z * 7).
+
+      *----------------------------------------------------------------
+      *    INSERE-LOG-TABELA - insere o registro casado na tabela ja
+      *    na posicao correta da ordenacao por USUARIO e, dentro do
+      *    mesmo usuario, por PERIODO (CHAVE-ORDEM-TAB compara os dois
+      *    campos de uma vez, como ja e' feito nas chaves compostas
+      *    dos copybooks do sistema).
+      *----------------------------------------------------------------
+       INSERE-LOG-TABELA SECTION.
+           IF   QTDE-LOG-W NOT LESS 2000
+                DISPLAY "AVISO: LIMITE DE 2000 OCORRENCIAS ATINGIDO - "
+                        "RELATORIO TRUNCADO"
+                GO TO INSERE-LOG-TABELA-EXIT.
+
+           ADD 1 TO QTDE-LOG-W.
+           SET LOG-IDX TO QTDE-LOG-W.
+           PERFORM DESLOCA-LOG-TABELA
+               UNTIL LOG-IDX EQUAL 1
+                  OR CHAVE-ORDEM-TAB(LOG-IDX - 1) NOT GREATER
+                                                  CHAVE-ORDEM-PARM-W.
+
+           MOVE CHAVE-ORDEM-PARM-W TO CHAVE-ORDEM-TAB(LOG-IDX).
+           MOVE ORIGEM-PARM-W      TO ORIGEM-TAB(LOG-IDX).
+           MOVE OPERACAO-PARM-W    TO OPERACAO-TAB(LOG-IDX).
+           MOVE ARQUIVO-PARM-W     TO ARQUIVO-TAB(LOG-IDX).
+           MOVE CHAVE-PARM-W       TO CHAVE-REG-TAB(LOG-IDX).
+           MOVE MOTIVO-PARM-W      TO MOTIVO-TAB(LOG-IDX).
+
+       INSERE-LOG-TABELA-EXIT. EXIT.
+
+       DESLOCA-LOG-TABELA SECTION.
+           MOVE CHAVE-ORDEM-TAB(LOG-IDX - 1) TO
+                CHAVE-ORDEM-TAB(LOG-IDX).
+           MOVE ORIGEM-TAB(LOG-IDX - 1)      TO ORIGEM-TAB(LOG-IDX).
+           MOVE OPERACAO-TAB(LOG-IDX - 1)    TO
+                OPERACAO-TAB(LOG-IDX).
+           MOVE ARQUIVO-TAB(LOG-IDX - 1)     TO ARQUIVO-TAB(LOG-IDX).
+           MOVE CHAVE-REG-TAB(LOG-IDX - 1)   TO
+                CHAVE-REG-TAB(LOG-IDX).
+           MOVE MOTIVO-TAB(LOG-IDX - 1)      TO MOTIVO-TAB(LOG-IDX).
+           SET LOG-IDX DOWN BY 1.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           MOVE ZEROS TO LIN.
+           MOVE SPACES TO USUARIO-ANT-W.
+           IF   PAG-W EQUAL 1
+                WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           ADD 5 TO LIN.
+
+       IMPRIME-LINHA-LOG SECTION.
+           IF   LIN GREATER 52
+                PERFORM CABECALHO.
+           IF   USUARIO-TAB(LOG-IDX) NOT EQUAL USUARIO-ANT-W
+                MOVE USUARIO-TAB(LOG-IDX) TO USUARIO-ANT-W
+                                             USUARIO-GRP-REL
+                WRITE REG-RELAT FROM LINGRUPO AFTER 1
+                ADD 1 TO LIN.
+           MOVE PERIODO-TAB(LOG-IDX)(1:8)  TO DATA-REL.
+           MOVE PERIODO-TAB(LOG-IDX)(9:6)  TO HORA-REL.
+           MOVE ORIGEM-TAB(LOG-IDX)        TO ORIGEM-REL.
+           MOVE OPERACAO-TAB(LOG-IDX)      TO OPERACAO-REL.
+           MOVE ARQUIVO-TAB(LOG-IDX)       TO ARQUIVO-REL.
+           MOVE CHAVE-REG-TAB(LOG-IDX)     TO CHAVE-REL.
+           MOVE MOTIVO-TAB(LOG-IDX)        TO MOTIVO-REL.
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+
+       RODAPE SECTION.
+           MOVE QTDE-LOG-W TO TOTAL-LOG-REL.
+           WRITE REG-RELAT FROM CAB03 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT.
+
+       FECHA-ARQUIVOS SECTION.
+           CLOSE LOG003 LOG005 RELAT.
+
+       END PROGRAM LOGP012.
