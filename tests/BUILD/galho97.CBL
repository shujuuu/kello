@@ -5,9 +5,10 @@
       *FUNÇÃO: ALTERACAO DO LOG003
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES.
-         DECIMAL-POINT IS COMMA
-         PRINTER IS LPRINTER.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -20,6 +21,8 @@
 
            COPY CGPX001.
 
+           COPY LOGX003.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -31,12 +34,16 @@
 
            COPY CGPW001.
 
+           COPY LOGW003.
+
        WORKING-STORAGE SECTION.
        77  DISPLAY-ERROR-NO          PIC 9(4).
        01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
            05  ST-CXD100             PIC XX       VALUE SPACES.
            05  ST-CPD020             PIC XX       VALUE SPACES.
            05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-LOG003             PIC XX       VALUE SPACES.
            05  MENSAGEM              PIC X(200).
            05  TIPO-MSG              PIC x.
            05  RESP-MSG              PIC x.
@@ -80,9 +87,23 @@
            05  AUX-ALBUM             PIC 9(08)    VALUE ZEROS.
            05  AUX-CONT              PIC 9(04)    VALUE ZEROS.
            05  AUX-CONT2             PIC 9(04)    VALUE ZEROS.
+           05  DATA-MOVTO-PARM       PIC 9(08)    VALUE ZEROS.
+           05  TIPO-LCTO-PARM        PIC 9(02)    VALUE ZEROS.
+      *    DATA-MOVTO-PARM/TIPO-LCTO-PARM - data e TIPO-LCTO-CX100 a
+      *    corrigir, informados pelo operador (antes fixos em
+      *    20090710/31 no codigo, exigindo recompilacao a cada uso)
+           05  CONTA-REDUZ-ANTES-W   PIC 9(05)    VALUE ZEROS.
+      *    CONTA-REDUZ-ANTES-W - guarda CONTA-REDUZ-CX100 antes da
+      *    REWRITE, para gravar o log de auditoria em LOG003
+           05  CONTA-REDUZ-NOVA-W    PIC 9(05)    VALUE ZEROS.
+      *    CONTA-REDUZ-NOVA-W - CODREDUZ-APUR-CP20 apurado, aplicado
+      *    em CONTA-REDUZ-CX100 (ou apenas simulado) por
+      *    PROCESSA-ALTERACAO-CXD100
 
            COPY "PARAMETR".
 
+           COPY GAPWCNV.
+
        01  LINDET.
            05  CXP100-LINDET         PIC X(130)  VALUE SPACES.
 
@@ -103,12 +124,18 @@
            MOVE "CGD001"           TO ARQ-REC.
            MOVE EMPRESA-REF        TO PATH-CGD001
 
-           OPEN I-O   CXD100 CPD020 CGD001
+           MOVE "LOG003"           TO ARQ-REC.
+           MOVE EMPRESA-REF        TO PATH-LOG003
 
-           DISPLAY "VOU COMECAR " STOP " "
+           OPEN I-O   CXD100 CPD020 CGD001 LOG003
+           IF   ST-LOG003 EQUAL "35"
+                CLOSE LOG003       OPEN OUTPUT LOG003
+                CLOSE LOG003       OPEN I-O LOG003.
+
+           PERFORM SOLICITA-PARAMETROS
 
            INITIALIZE REG-CXD100 AUX-CONT AUX-CONT2
-           MOVE 20090710           TO DATA-MOV-CX100
+           MOVE DATA-MOVTO-PARM    TO DATA-MOV-CX100
            START CXD100 KEY IS NOT LESS CHAVE-CX100 INVALID KEY
                 MOVE "10" TO ST-CXD100.
 
@@ -116,10 +143,10 @@
                 READ CXD100 NEXT AT END
                      MOVE "10" TO ST-CXD100
                 NOT AT END
-                     IF DATA-MOV-CX100 <> 20090710
+                     IF DATA-MOV-CX100 <> DATA-MOVTO-PARM
                         MOVE "10" TO ST-CXD100
                      ELSE
-                        IF TIPO-LCTO-CX100 = 31
+                        IF TIPO-LCTO-CX100 = TIPO-LCTO-PARM
                            ADD 1 TO AUX-CONT
                            DISPLAY "PRECISO ALTERAR " AUX-CONT
                            MOVE SPACES          TO CXP100-LINDET
@@ -163,25 +190,10 @@
                                            HISTORICO-CX100 AND
                                            NR-DOCTO-CP20 =
                                            DOCUMENTO-CX100
-                                           DISPLAY
-                                              "CONTA-REDUZ-CX100 = "
-                                               CONTA-REDUZ-CX100
-                                              " CODREDUZ-APUR-CP20 = "
-                                             CODREDUZ-APUR-CP20
                                            MOVE CODREDUZ-APUR-CP20
-                                             TO CONTA-REDUZ-CX100
-                                           ADD 1 TO AUX-CONT2
-                                           DISPLAY "VOU ALTERAR "
-                                                   AUX-CONT2
-                                           REWRITE REG-CXD100 INVALID
-                                           KEY
-                                               MOVE "Erro de Regravação.
-      -                                             "..CXD100" TO
-                                                    MENSAGEM
-                                               MOVE "C" TO TIPO-MSG
-                                               PERFORM
-                                                     140-EXIBIR-MENSAGEM
-                                           END-REWRITE
+                                             TO CONTA-REDUZ-NOVA-W
+                                           PERFORM
+                                              PROCESSA-ALTERACAO-CXD100
                                            MOVE "10" TO ST-CPD020
                                         END-IF
                                      END-IF
@@ -192,14 +204,100 @@
                 END-READ
            END-PERFORM
 
-           DISPLAY "ACABOU" STOP "  ".
-           DISPLAY "ACABOU" STOP "  ".
-           DISPLAY "ACABOU" STOP "  ".
+           DISPLAY "CONVERSAO CONCLUIDA. REGISTROS LIDOS.....: "
+                   AUX-CONT.
+           IF   CONVERSAO-SIMULACAO-GA
+                DISPLAY "REGISTROS QUE SERIAM ALTERADOS....: "
+                        QTDE-SIMULADOS-GA
+           ELSE
+                DISPLAY "REGISTROS EFETIVAMENTE ALTERADOS..: "
+                        QTDE-ALTERADOS-GA
+           END-IF.
 
-           CLOSE CPD020 CXD100 CGD001
+           CLOSE CPD020 CXD100 CGD001 LOG003
            EXIT PROGRAM
            STOP RUN.
 
+      *----------------------------------------------------------------
+      *    PROCESSA-ALTERACAO-CXD100 - aplica (modo de gravacao) ou
+      *    apenas simula (modo de simulacao) a troca de
+      *    CONTA-REDUZ-CX100 por CONTA-REDUZ-NOVA-W no REG-CXD100
+      *    corrente, contabiliza o resultado em QTDE-PROCESSADOS-GA/
+      *    QTDE-ALTERADOS-GA/QTDE-SIMULADOS-GA (COPY GAPWCNV) e
+      *    registra o antes/depois em LOG003 em qualquer dos dois
+      *    modos, para que a simulacao tambem deixe uma trilha do que
+      *    teria sido alterado.
+      *----------------------------------------------------------------
+       PROCESSA-ALTERACAO-CXD100 SECTION.
+           ADD 1 TO QTDE-PROCESSADOS-GA.
+           MOVE CONTA-REDUZ-CX100 TO CONTA-REDUZ-ANTES-W.
+
+           IF   CONVERSAO-SIMULACAO-GA
+                ADD 1 TO QTDE-SIMULADOS-GA
+                PERFORM GRAVA-LOG-CORRECAO
+                GO TO PROCESSA-ALTERACAO-CXD100-EXIT.
+
+           MOVE CONTA-REDUZ-NOVA-W TO CONTA-REDUZ-CX100.
+           REWRITE REG-CXD100
+               INVALID KEY
+                    MOVE "Erro de Regravação.CXD100" TO MENSAGEM
+                    MOVE "C" TO TIPO-MSG
+                    PERFORM 140-EXIBIR-MENSAGEM
+               NOT INVALID KEY
+                    ADD 1 TO QTDE-ALTERADOS-GA
+                    PERFORM GRAVA-LOG-CORRECAO
+           END-REWRITE.
+
+       PROCESSA-ALTERACAO-CXD100-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    GRAVA-LOG-CORRECAO - registra em LOG003 a troca de
+      *    CONTA-REDUZ-CX100, real ou simulada, com chave, valor
+      *    anterior e valor atual (CONTA-REDUZ-NOVA-W, que e' o que
+      *    foi ou teria sido gravado), para que a correcao feita por
+      *    este programa em lote fique tao rastreavel quanto uma
+      *    alteracao feita em tela.
+      *----------------------------------------------------------------
+       GRAVA-LOG-CORRECAO SECTION.
+           MOVE "BATCH"            TO LOG3-USUARIO.
+           ACCEPT HORA-W FROM TIME.
+           ACCEPT DATA-MOVTO-W FROM DATE YYYYMMDD.
+           MOVE DATA-MOVTO-W       TO LOG3-PERIODO(1:8).
+           MOVE HORA-W             TO LOG3-PERIODO(9:6).
+           IF   CONVERSAO-SIMULACAO-GA
+                MOVE "SIMULACAO"   TO LOG3-OPERACAO
+           ELSE
+                MOVE "ALTERACAO"   TO LOG3-OPERACAO
+           END-IF.
+           MOVE "CXD100"           TO LOG3-ARQUIVO.
+           MOVE SPACES              TO LOG3-CHAVE-REG.
+           MOVE DATA-MOV-CX100      TO LOG3-CHAVE-REG(01:08).
+           MOVE SEQ-CX100           TO LOG3-CHAVE-REG(09:06).
+           MOVE "CONTA-REDUZ-CX100" TO LOG3-CAMPO.
+           MOVE SPACES              TO LOG3-VALOR-ANTERIOR
+                                        LOG3-VALOR-ATUAL.
+           MOVE CONTA-REDUZ-ANTES-W TO LOG3-VALOR-ANTERIOR(1:5).
+           MOVE CONTA-REDUZ-NOVA-W  TO LOG3-VALOR-ATUAL(1:5).
+           WRITE REG-LOG003
+               INVALID KEY CONTINUE
+           END-WRITE.
+
+       SOLICITA-PARAMETROS SECTION.
+           DISPLAY "DATA DO MOVIMENTO A CORRIGIR (AAAAMMDD): "
+               WITH NO ADVANCING.
+           ACCEPT DATA-MOVTO-PARM.
+           DISPLAY "TIPO-LCTO-CX100 A CORRIGIR.............: "
+               WITH NO ADVANCING.
+           ACCEPT TIPO-LCTO-PARM.
+           DISPLAY "SOMENTE SIMULAR, SEM GRAVAR (S/N).......: "
+               WITH NO ADVANCING.
+           ACCEPT RESP-MODO-GA.
+           IF   RESP-MODO-GA EQUAL "S" OR RESP-MODO-GA EQUAL "s"
+                MOVE 1 TO MODO-CONVERSAO-GA
+           ELSE
+                MOVE 0 TO MODO-CONVERSAO-GA
+           END-IF.
+
        140-exibir-mensagem section.
            move    spaces to resp-msg.
            call    "MENSAGEM" using tipo-msg resp-msg mensagem
