@@ -5,9 +5,10 @@
       *FUNÇÃO: ALTERA LAYOUT DO CGD001 CDC010
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES.
-         DECIMAL-POINT IS COMMA
-         PRINTER IS LPRINTER.
+           DECIMAL-POINT IS COMMA
+           PRINTER IS LPRINTER.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -16,6 +17,10 @@
 
            COPY CGPX011.
 
+           COPY GAPX052.
+
+           COPY LOGX003.
+
            SELECT CGD911 ASSIGN TO PATH-CGD911
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
@@ -33,6 +38,10 @@
 
            COPY CGPW011.
 
+           COPY GAPW052.
+
+           COPY LOGW003.
+
        FD  CGD911.
        01  REG-CGD911.
            05  COD-COMPL-CG91.
@@ -89,12 +98,18 @@
        WORKING-STORAGE SECTION.
        77  DISPLAY-ERROR-NO          PIC 9(4).
        01  VARIAVEIS.
+           05  ST-CONTROLE           PIC XX       VALUE SPACES.
            05  ST-CGD002             PIC XX       VALUE SPACES.
            05  ST-CGD003             PIC XX       VALUE SPACES.
            05  ST-CGD011             PIC XX       VALUE SPACES.
            05  ST-CGD902             PIC XX       VALUE SPACES.
            05  ST-CGD903             PIC XX       VALUE SPACES.
            05  ST-CGD911             PIC XX       VALUE SPACES.
+           05  ST-GAD052             PIC XX       VALUE SPACES.
+           05  ST-LOG003             PIC XX       VALUE SPACES.
+           05  ULT-CHAVE-GA52-W      PIC 9(9)     VALUE ZEROS.
+      *    ULT-CHAVE-GA52-W - ultima chave convertida, lida do
+      *    checkpoint GAD052 no inicio; zero = comeca do principio
            05  ERRO-W                PIC 9        VALUE ZEROS.
       *    ERRO-W - flag que controla se houve erro de abertura arquivo
            05  HORA-W                PIC 9(8)     VALUE ZEROS.
@@ -136,6 +151,8 @@
 
            COPY "PARAMETR".
 
+           COPY GAPWCNV.
+
        01  LINDET.
            05  LINDET-REL          PIC X(130)  VALUE SPACES.
 
@@ -152,10 +169,16 @@
            MOVE EMPRESA            TO EMP-REC
            MOVE "CGD011" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD011
            MOVE "CGD911" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD911
+           MOVE "GAD052" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-GAD052
+           MOVE "LOG003" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG003
            OPEN I-O   CGD011
            CLOSE      CGD011
            OPEN I-O   CGD011
            OPEN INPUT CGD911
+           OPEN I-O   LOG003
+           IF   ST-LOG003 EQUAL "35"
+                CLOSE LOG003       OPEN OUTPUT LOG003
+                CLOSE LOG003       OPEN I-O LOG003.
 
            CLOSE CONTROLE.
            IF ST-CGD011 = "35"
@@ -163,36 +186,143 @@
               CLOSE CGD011      OPEN I-O CGD011
            END-IF.
 
-           display "Vou comecar a atualizar o CGD011"
-           stop " ".
-
            IF ST-CGD011 <> "00" OR ST-CGD911 <> "00"
               CLOSE CGD011
                     CGD911
-              stop run.
+                    LOG003
+              STOP RUN.
 
+           PERFORM ABRE-CHECKPOINT.
+           PERFORM SOLICITA-MODO-CONVERSAO.
 
-           INITIALIZE REG-CGD911
-
-           START CGD911 KEY IS NOT LESS COD-COMPL-CG91 INVALID KEY
-                 MOVE "10" TO ST-CGD911.
+           INITIALIZE REG-CGD911.
 
+           IF   ULT-CHAVE-GA52-W GREATER ZEROS
+                MOVE ULT-CHAVE-GA52-W TO COD-COMPL-CG91
+                START CGD911 KEY IS GREATER COD-COMPL-CG91 INVALID KEY
+                      MOVE "10" TO ST-CGD911
+           ELSE
+                START CGD911 KEY IS NOT LESS COD-COMPL-CG91 INVALID KEY
+                      MOVE "10" TO ST-CGD911
+           END-IF.
 
            PERFORM UNTIL ST-CGD911 = "10"
              READ CGD911 NEXT RECORD AT END
                   MOVE "10" TO ST-CGD911
              NOT AT END
                   MOVE REG-CGD911         TO REG-CGD011
-                  DISPLAY REG-CGD011
-                  WRITE REG-CGD011
+                  ADD 1 TO QTDE-PROCESSADOS-GA
+                  IF   CONVERSAO-GRAVACAO-GA
+                       WRITE REG-CGD011
+                           INVALID KEY
+                                DISPLAY "ERRO GRAVACAO CGD011: "
+                                        COD-COMPL-CG91 " " ST-CGD011
+                           NOT INVALID KEY
+                                ADD 1 TO QTDE-ALTERADOS-GA
+                                PERFORM GRAVA-CHECKPOINT
+                                PERFORM GRAVA-LOG-CONVERSAO
+                       END-WRITE
+                  ELSE
+                       ADD 1 TO QTDE-SIMULADOS-GA
+                       PERFORM GRAVA-LOG-CONVERSAO
+                  END-IF
               END-READ
            END-PERFORM.
 
-           DISPLAY "ACABOU" STOP "  ".
-           DISPLAY "ACABOU" STOP "  ".
-           DISPLAY "ACABOU" STOP "  ".
+           IF   CONVERSAO-SIMULACAO-GA
+                DISPLAY "REGISTROS QUE SERIAM CONVERTIDOS..: "
+                        QTDE-SIMULADOS-GA
+           ELSE
+                DISPLAY "REGISTROS EFETIVAMENTE CONVERTIDOS: "
+                        QTDE-ALTERADOS-GA
+           END-IF.
 
            CLOSE CGD911
            CLOSE CGD011
+           CLOSE GAD052
+           CLOSE LOG003
            EXIT PROGRAM
            STOP RUN.
+
+      *----------------------------------------------------------------
+      *    SOLICITA-MODO-CONVERSAO - pergunta ao operador se esta
+      *    execucao e' apenas para simular (sem gravar em CGD011 nem
+      *    avancar o checkpoint GAD052) ou para gravar de fato,
+      *    conforme convencao de COPY GAPWCNV.
+      *----------------------------------------------------------------
+       SOLICITA-MODO-CONVERSAO SECTION.
+           DISPLAY "SOMENTE SIMULAR, SEM GRAVAR (S/N).......: "
+               WITH NO ADVANCING.
+           ACCEPT RESP-MODO-GA.
+           IF   RESP-MODO-GA EQUAL "S" OR RESP-MODO-GA EQUAL "s"
+                MOVE 1 TO MODO-CONVERSAO-GA
+           ELSE
+                MOVE 0 TO MODO-CONVERSAO-GA
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    GRAVA-LOG-CONVERSAO - registra em LOG003 a inclusao (real
+      *    ou simulada) do REG-CGD011 correspondente ao COD-COMPL-CG91
+      *    corrente, para que a conversao em lote fique tao
+      *    rastreavel quanto uma alteracao feita em tela.
+      *----------------------------------------------------------------
+       GRAVA-LOG-CONVERSAO SECTION.
+           MOVE "BATCH"          TO LOG3-USUARIO.
+           ACCEPT HORA-W FROM TIME.
+           ACCEPT DATA-MOVTO-W FROM DATE YYYYMMDD.
+           MOVE DATA-MOVTO-W     TO LOG3-PERIODO(1:8).
+           MOVE HORA-W           TO LOG3-PERIODO(9:6).
+           IF   CONVERSAO-SIMULACAO-GA
+                MOVE "SIMULACAO" TO LOG3-OPERACAO
+           ELSE
+                MOVE "INCLUSAO"  TO LOG3-OPERACAO
+           END-IF.
+           MOVE "CGD011"         TO LOG3-ARQUIVO.
+           MOVE SPACES           TO LOG3-CHAVE-REG.
+           MOVE COD-COMPL-CG91   TO LOG3-CHAVE-REG(01:09).
+           MOVE "REG-CGD011"     TO LOG3-CAMPO.
+           MOVE SPACES           TO LOG3-VALOR-ANTERIOR.
+           MOVE REG-CGD011(1:40) TO LOG3-VALOR-ATUAL.
+           WRITE REG-LOG003
+               INVALID KEY CONTINUE
+           END-WRITE.
+
+      *----------------------------------------------------------------
+      *    ABRE-CHECKPOINT - abre o arquivo de checkpoint GAD052 e,
+      *    se ja existir um registro desta conversao, recupera o
+      *    ultimo COD-COMPL-CG91 gravado com sucesso em ULT-CHAVE-GA52-W
+      *    para o MAIN-PROCESS retomar o START a partir dele em vez de
+      *    comecar do zero.
+      *----------------------------------------------------------------
+       ABRE-CHECKPOINT SECTION.
+           MOVE ZEROS TO ULT-CHAVE-GA52-W.
+           OPEN I-O GAD052.
+           IF   ST-GAD052 EQUAL "35"
+                CLOSE GAD052       OPEN OUTPUT GAD052
+                CLOSE GAD052       OPEN I-O GAD052.
+           MOVE "GALHO52" TO PROGRAMA-GA52.
+           READ GAD052
+               INVALID KEY CONTINUE
+           END-READ.
+           IF   ST-GAD052 EQUAL "00"
+                MOVE ULT-CHAVE-GA52 TO ULT-CHAVE-GA52-W.
+
+      *----------------------------------------------------------------
+      *    GRAVA-CHECKPOINT - registra em GAD052 o COD-COMPL-CG91 que
+      *    acabou de ser convertido com sucesso, para que uma
+      *    reexecucao apos interrupcao retome depois dele em vez de
+      *    reprocessar ou duplicar o que ja foi gravado em CGD011.
+      *----------------------------------------------------------------
+       GRAVA-CHECKPOINT SECTION.
+           MOVE COD-COMPL-CG91 TO ULT-CHAVE-GA52-W.
+           MOVE "GALHO52"      TO PROGRAMA-GA52.
+           MOVE COD-COMPL-CG91 TO ULT-CHAVE-GA52.
+           ACCEPT DATA-GA52 FROM DATE YYYYMMDD.
+           ACCEPT HORA-GA52 FROM TIME.
+           IF   ST-GAD052 EQUAL "00"
+                REWRITE REG-GAD052
+           ELSE
+                WRITE REG-GAD052
+                    INVALID KEY CONTINUE
+                END-WRITE
+                MOVE "00" TO ST-GAD052.
